@@ -0,0 +1,22 @@
+*
+ FD  haftabank.
+ 01  hfb-REC.
+     02  hfb-ANAH.
+         03  hfb-SIRA             pic 9(08).
+     02  hfb-UYE-ANAH.
+         03  hfb-UYE-ID           pic 9(08).
+         03  hfb-DEVREMULK-NO     pic 9(08).
+     02  hfb-KAYNAK-DONEM-NO      pic 9(04).
+     02  hfb-KAYNAK-HAFTA         pic 9(02).
+     02  hfb-KAYNAK-YIL           pic 9(04).
+     02  hfb-BANKA-TARIH          pic 9(08).
+     02  hfb-GECERLI-SON-YIL      pic 9(04).
+     02  hfb-DURUM                pic x(01).
+         88  hfb-bankada               value "B".
+         88  hfb-kullanildi            value "K".
+         88  hfb-suresi-doldu          value "S".
+     02  hfb-KULLANIM-DONEM-NO    pic 9(04).
+     02  hfb-KULLANIM-HAFTA       pic 9(02).
+     02  hfb-KULLANIM-YIL         pic 9(04).
+     02  hfb-KULLANIM-TARIH       pic 9(08).
+     02  hfb-KULLANIM-REZ-NO      pic 9(08).
