@@ -0,0 +1,6 @@
+*
+ FD  telkim.
+ 01  TELKIM-REC.
+     02  TELKIM-DAHILI-NO             pic x(06).
+     02  TELKIM-ODA-NO                pic x(04).
+     02  TELKIM-BASLAMA-TARIHI        pic 9(08).
