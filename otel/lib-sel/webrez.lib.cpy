@@ -0,0 +1,16 @@
+*
+ FD  webrez.
+ 01  WEBREZ-REC.
+     02  WEBREZ-SIPARIS-NO            pic 9(10).
+     02  WEBREZ-SIPARIS-TARIHI        pic 9(08).
+     02  WEBREZ-ACENTA                pic x(04).
+     02  WEBREZ-GIRIS-TARIH           pic 9(08).
+     02  WEBREZ-CIKIS-TARIH           pic 9(08).
+     02  WEBREZ-FIYATI                pic 9(12)v99 comp-3.
+     02  WEBREZ-DURUM                 pic 9(01).
+         88  WEBREZ-bekliyor              value 0.
+         88  WEBREZ-aktarildi             value 1.
+         88  WEBREZ-hatali                value 2.
+     02  WEBREZ-REZ-LOG-NO            pic 9(08).
+     02  WEBREZ-AKTARILMA-TARIHI      pic 9(08).
+     02  WEBREZ-HATA-ACIKLAMA         pic x(60).
