@@ -0,0 +1,6 @@
+*
+        SELECT runlog ASSIGN RANDOM,runlog-DOSYA
+           ORGANIZATION INDEXED
+           ACCESS MODE IS dynamic
+           RECORD KEY IS RUNLOG-RAPOR-ADI
+           STATUS FS-runlog.
