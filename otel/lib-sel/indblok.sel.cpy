@@ -0,0 +1,6 @@
+*
+        SELECT indblok ASSIGN RANDOM,indblok-DOSYA
+           ORGANIZATION INDEXED
+           ACCESS MODE IS dynamic
+           RECORD KEY IS ibl-TIP
+           STATUS FS-indblok.
