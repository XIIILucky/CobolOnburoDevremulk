@@ -0,0 +1,8 @@
+*
+        SELECT outof ASSIGN RANDOM,outof-DOSYA
+           ORGANIZATION INDEXED
+           ACCESS MODE IS dynamic
+           RECORD KEY IS otf-ANAH
+           ALTERNATE RECORD KEY IS otf-ODA-ANAH
+              WITH DUPLICATES
+           STATUS FS-outof.
