@@ -0,0 +1,16 @@
+*
+ FD  karaliste.
+ 01  kara-REC.
+     02  kara-ANAH.
+         03  kara-SIRA                pic 9(08).
+     02  kara-KIMLIK-ANAH.
+         03  kara-KIMLIK-NO           pic 9(11).
+     02  kara-AD-SOYAD-ANAH.
+         03  kara-ADI                 pic x(20).
+         03  kara-SOYADI              pic x(20).
+     02  kara-SEBEP                   pic x(60).
+     02  kara-EKLEME-TARIHI           pic 9(08).
+     02  kara-EKLEYEN-KLLNC           pic x(10).
+     02  kara-DURUM                   pic x(01).
+         88  kara-aktif                   value "A".
+         88  kara-pasif                   value "P".
