@@ -0,0 +1,15 @@
+*
+ FD  anket.
+ 01  ANKET-REC.
+     02  ANKET-ANAH.
+         03  ANKET-TARIH              pic 9(08).
+         03  ANKET-NO                 pic 9(08).
+     02  ANKET-PROFIL-SIRKET          pic x(08).
+     02  ANKET-PROFIL-NO              pic 9(08).
+     02  ANKET-ODA-NO                 pic x(04).
+     02  ANKET-PUAN-ODA               pic 9(01).
+     02  ANKET-PUAN-SERVIS            pic 9(01).
+     02  ANKET-PUAN-YEMEK             pic 9(01).
+     02  ANKET-PUAN-TEMIZLIK          pic 9(01).
+     02  ANKET-PUAN-GENEL             pic 9(01).
+     02  ANKET-YORUM                  pic x(100).
