@@ -0,0 +1,6 @@
+*
+        SELECT karthrk ASSIGN RANDOM,karthrk-DOSYA
+           ORGANIZATION INDEXED
+           ACCESS MODE IS dynamic
+           RECORD KEY IS karthrk-ANAH
+           STATUS FS-karthrk.
