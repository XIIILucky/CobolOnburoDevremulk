@@ -0,0 +1,18 @@
+*
+ FD  teldata.
+ 01  TELDATA-REC.
+     02  TELDATA-ANAH.
+         03  TELDATA-TARIH            pic 9(08).
+         03  TELDATA-SAAT             pic 9(06).
+         03  TELDATA-DAHILI-NO        pic x(06).
+         03  TELDATA-SIRA             pic 9(04).
+     02  TELDATA-ODA-NO               pic x(04).
+     02  TELDATA-ARANAN-NO            pic x(20).
+     02  TELDATA-TELKOD-KODU          pic x(06).
+     02  TELDATA-SURE-SN              pic 9(06).
+     02  TELDATA-TUTAR                pic 9(07)v99 comp-3.
+     02  TELDATA-FOLIO-NO             pic 9(08).
+     02  TELDATA-DURUM                pic x(01).
+         88  TELDATA-bekliyor             value "B".
+         88  TELDATA-faturalandi          value "F".
+         88  TELDATA-hatali               value "H".
