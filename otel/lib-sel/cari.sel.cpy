@@ -0,0 +1,6 @@
+*
+        SELECT cari ASSIGN RANDOM,cari-DOSYA
+           ORGANIZATION INDEXED
+           ACCESS MODE IS dynamic
+           RECORD KEY IS cari-KODU
+           STATUS FS-cari.
