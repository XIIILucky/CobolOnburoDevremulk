@@ -0,0 +1,12 @@
+*
+ FD  reboshrk.
+ 01  rbh-REC.
+     02  rbh-ANAH.
+         03  rbh-DEVREMULK-NO     pic 9(08).
+         03  rbh-SIRA             pic 9(05).
+     02  rbh-TARIH                pic 9(08).
+     02  rbh-SAAT                 pic 9(06).
+     02  rbh-ESKI-ASAMA           pic x(01).
+     02  rbh-YENI-ASAMA           pic x(01).
+     02  rbh-KLLNC                pic x(10).
+     02  rbh-ACIKLAMA             pic x(40).
