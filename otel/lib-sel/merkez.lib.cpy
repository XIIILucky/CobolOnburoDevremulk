@@ -0,0 +1,9 @@
+*
+ FD  merkez.
+ 01  MERKEZ-REC.
+     02  MERKEZ-KODU                  pic x(03).
+     02  MERKEZ-ADI                   pic x(30).
+     02  MERKEZ-SIRA                  pic 9(03).
+     02  MERKEZ-AKTIF                 pic x(01).
+         88  MERKEZ-aktif                 value "E".
+         88  MERKEZ-pasif                 value "H".
