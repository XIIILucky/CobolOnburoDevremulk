@@ -0,0 +1,8 @@
+*
+ FD  kvkkbek.
+ 01  bek-REC.
+     02  bek-ANAH.
+         03  bek-MODUL            pic x(10).
+         03  bek-PROGRAM          pic x(10).
+         03  bek-KOLON-ADI        pic x(30).
+     02  bek-ACIKLAMA             pic x(40).
