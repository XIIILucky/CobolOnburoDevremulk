@@ -0,0 +1,12 @@
+*
+ FD  taksit.
+ 01  taksit-REC.
+     02  taksit-ANAH.
+         03  taksit-DEVREMULK-NO   pic 9(08).
+         03  taksit-SIRA           pic 9(03).
+     02  taksit-VADE-TARIHI        pic 9(08).
+     02  taksit-TUTAR              pic s9(09)v99 comp-3.
+     02  taksit-ODENEN             pic s9(09)v99 comp-3.
+     02  taksit-KALAN              pic s9(09)v99 comp-3.
+     02  taksit-KESIN-ODENEN       pic s9(09)v99 comp-3.
+     02  taksit-KESIN-KALAN        pic s9(09)v99 comp-3.
