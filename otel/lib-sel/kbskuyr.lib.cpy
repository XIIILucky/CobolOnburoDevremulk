@@ -0,0 +1,18 @@
+*
+ FD  kbskuyr.
+ 01  kbk-REC.
+     02  kbk-ANAH.
+         03  kbk-POLISXML-ANAH    pic x(20).
+     02  kbk-ISLEM-ANAHTAR        pic x(14).
+     02  kbk-ILK-KUYRUK-TARIHI    pic 9(08).
+     02  kbk-ILK-KUYRUK-SAATI     pic 9(06).
+     02  kbk-SON-GONDERIM-TARIHI  pic 9(08).
+     02  kbk-SON-GONDERIM-SAATI   pic 9(06).
+     02  kbk-DENEME-SAYISI        pic 9(03).
+     02  kbk-DURUM                pic x(01).
+         88  kbk-beklemede            value " ".
+         88  kbk-gonderildi           value "G".
+         88  kbk-onaylandi            value "O".
+         88  kbk-basarisiz            value "B".
+     02  kbk-SON-HATA             pic x(60).
+     02  kbk-KLLNC                pic x(10).
