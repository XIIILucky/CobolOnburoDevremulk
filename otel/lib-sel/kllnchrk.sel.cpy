@@ -0,0 +1,6 @@
+*
+        SELECT kllnchrk ASSIGN RANDOM,kllnchrk-DOSYA
+           ORGANIZATION INDEXED
+           ACCESS MODE IS dynamic
+           RECORD KEY IS kllnchrk-ANAH
+           STATUS FS-kllnchrk.
