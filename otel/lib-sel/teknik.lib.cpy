@@ -0,0 +1,21 @@
+*
+ FD  teknik.
+ 01  tek-REC.
+     02  tek-ANAH.
+         03  tek-SIRA             pic 9(08).
+     02  tek-ODA-ANAH.
+         03  tek-KAT              pic x(02).
+         03  tek-KONUM            pic x(02).
+         03  tek-ODA              pic x(06).
+     02  tek-ACILIS-TAR           pic 9(08).
+     02  tek-ACILIS-SAAT          pic 9(06).
+     02  tek-ONEM-KODU            pic x(01).
+         88  tek-onem-hafif           value "1".
+         88  tek-onem-orta            value "2".
+         88  tek-onem-disi-birakir    value "3".
+     02  tek-KONU                 pic x(60).
+     02  tek-DURUM                pic x(01).
+         88  tek-acik                 value "A".
+         88  tek-kapali               value "K".
+     02  tek-KAPANIS-TAR          pic 9(08).
+     02  tek-OTF-SIRA             pic 9(08).
