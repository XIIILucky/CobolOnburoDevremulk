@@ -0,0 +1,8 @@
+*
+        SELECT kbskuyr ASSIGN RANDOM,kbskuyr-DOSYA
+           ORGANIZATION INDEXED
+           ACCESS MODE IS dynamic
+           RECORD KEY IS kbk-ANAH
+           ALTERNATE RECORD KEY IS kbk-ISLEM-ANAHTAR
+                 WITH DUPLICATES
+           STATUS FS-kbskuyr.
