@@ -0,0 +1,11 @@
+*
+ FD  csvmap.
+ 01  CSVMAP-REC.
+     02  CSVMAP-ANAH.
+         03  CSVMAP-RAPOR-ADI         pic x(08).
+         03  CSVMAP-SIRA              pic 9(03).
+     02  CSVMAP-KOLON-ID              pic x(15).
+     02  CSVMAP-BASLIK                pic x(30).
+     02  CSVMAP-AKTIF                 pic x(01).
+         88  CSVMAP-aktif                 value "E".
+         88  CSVMAP-pasif                 value "H".
