@@ -0,0 +1,6 @@
+*
+        SELECT dokpdflg ASSIGN RANDOM,dokpdflg-DOSYA
+           ORGANIZATION INDEXED
+           ACCESS MODE IS dynamic
+           RECORD KEY IS DOKPDFLG-ANAH
+           STATUS FS-dokpdflg.
