@@ -0,0 +1,6 @@
+*
+        SELECT olayhrk ASSIGN RANDOM,olayhrk-DOSYA
+           ORGANIZATION INDEXED
+           ACCESS MODE IS dynamic
+           RECORD KEY IS OLAYHRK-ANAH
+           STATUS FS-olayhrk.
