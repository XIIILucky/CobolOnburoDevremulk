@@ -0,0 +1,14 @@
+*
+ FD  islkilit.
+ 01  islkilit-REC.
+     02  islkilit-ANAH.
+         03  islkilit-NO              pic 9(08).
+     02  islkilit-ISYERI              pic x(04).
+     02  islkilit-TERMINAL            pic x(20).
+     02  islkilit-MACHINE             pic x(20).
+     02  islkilit-USER                pic x(20).
+     02  islkilit-STATION             pic x(10).
+     02  islkilit-KLLNC-KODU          pic x(10).
+     02  islkilit-SON-TARIH           pic 9(08).
+     02  islkilit-SON-ZAMAN           pic 9(08).
+     02  islkilit-PROCESS-ID          pic 9(10).
