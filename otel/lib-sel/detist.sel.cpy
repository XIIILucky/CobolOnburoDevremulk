@@ -0,0 +1,6 @@
+*
+        SELECT detist ASSIGN RANDOM,detist-DOSYA
+           ORGANIZATION INDEXED
+           ACCESS MODE IS dynamic
+           RECORD KEY IS DETIST-ANAH
+           STATUS FS-detist.
