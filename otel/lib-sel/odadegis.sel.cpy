@@ -0,0 +1,6 @@
+*
+        SELECT odadegis ASSIGN RANDOM,odadegis-DOSYA
+           ORGANIZATION INDEXED
+           ACCESS MODE IS dynamic
+           RECORD KEY IS odd-ANAH
+           STATUS FS-odadegis.
