@@ -0,0 +1,8 @@
+*
+        SELECT teldata ASSIGN RANDOM,teldata-DOSYA
+           ORGANIZATION INDEXED
+           ACCESS MODE IS dynamic
+           RECORD KEY IS TELDATA-ANAH
+           ALTERNATE RECORD KEY IS TELDATA-ODA-NO
+                 WITH DUPLICATES
+           STATUS FS-teldata.
