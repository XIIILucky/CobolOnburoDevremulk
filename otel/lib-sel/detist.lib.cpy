@@ -0,0 +1,10 @@
+*
+ FD  detist.
+ 01  DETIST-REC.
+     02  DETIST-ANAH.
+         03  DETIST-DONEM             pic 9(06).
+         03  DETIST-ULKE-KODU         pic x(03).
+     02  DETIST-ULKE-ADI              pic x(30).
+     02  DETIST-GELEN-KISI            pic 9(07).
+     02  DETIST-GECELEME              pic 9(08).
+     02  DETIST-KONAKLAMA-SAYISI      pic 9(07).
