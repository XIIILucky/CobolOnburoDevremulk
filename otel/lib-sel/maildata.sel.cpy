@@ -0,0 +1,8 @@
+*
+        SELECT maildata ASSIGN RANDOM,maildata-DOSYA
+           ORGANIZATION INDEXED
+           ACCESS MODE IS dynamic
+           RECORD KEY IS MAILDATA-ANAH
+           ALTERNATE RECORD KEY IS MAILDATA-MAIL-ID
+                 WITH DUPLICATES
+           STATUS FS-maildata.
