@@ -0,0 +1,12 @@
+*
+ FD  indblok.
+ 01  ibl-REC.
+     02  ibl-TIP                  pic x(02).
+         88  ibl-tip-cift-indirim     value "CI".
+         88  ibl-tip-uzun-geceleme    value "UG".
+         88  ibl-tip-early-booking    value "EB".
+     02  ibl-MOD                  pic x(01).
+         88  ibl-mod-blok             value "B".
+         88  ibl-mod-uyari            value "U".
+     02  ibl-OVERRIDE-SIFRE       pic x(10).
+     02  ibl-ACIKLAMA             pic x(30).
