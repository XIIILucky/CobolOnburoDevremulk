@@ -0,0 +1,6 @@
+*
+        SELECT viphrk ASSIGN RANDOM,viphrk-DOSYA
+           ORGANIZATION INDEXED
+           ACCESS MODE IS dynamic
+           RECORD KEY IS vph-ANAH
+           STATUS FS-viphrk.
