@@ -0,0 +1,6 @@
+*
+        SELECT aksiyon ASSIGN RANDOM,aksiyon-DOSYA
+           ORGANIZATION INDEXED
+           ACCESS MODE IS dynamic
+           RECORD KEY IS AKSIYON-KODU
+           STATUS FS-aksiyon.
