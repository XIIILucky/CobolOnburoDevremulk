@@ -0,0 +1,10 @@
+*
+ FD  olay.
+ 01  OLAY-REC.
+     02  OLAY-KODU                    pic x(04).
+     02  OLAY-ADI                     pic x(30).
+     02  OLAY-ONCELIK                 pic 9(01).
+     02  OLAY-ESKALASYON-DAKIKA       pic 9(05).
+     02  OLAY-AKTIF                   pic x(01).
+         88  OLAY-aktif                   value "E".
+         88  OLAY-pasif                   value "H".
