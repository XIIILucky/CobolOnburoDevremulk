@@ -0,0 +1,9 @@
+*
+ FD  turizm.
+ 01  TURIZM-REC.
+     02  TURIZM-ULKE-KODU             pic x(03).
+     02  TURIZM-ULKE-ADI              pic x(30).
+     02  TURIZM-BAKANLIK-KODU         pic x(03).
+     02  TURIZM-AKTIF                 pic x(01).
+         88  TURIZM-aktif                 value "E".
+         88  TURIZM-pasif                 value "H".
