@@ -0,0 +1,14 @@
+*
+ FD  soztar.
+ 01  szt-REC.
+     02  szt-ANAH.
+         03  szt-DEVREMULK-NO     pic 9(08).
+         03  szt-SIRA             pic 9(03).
+     02  szt-MUSTERI-ANAH.
+         03  szt-MUSTERI-NO       pic 9(08).
+     02  szt-IMZA-TARIHI          pic 9(08).
+     02  szt-CAYMA-SON-TARIH      pic 9(08).
+     02  szt-DURUM                pic x(01).
+         88  szt-cayma-suresinde      value "C".
+         88  szt-kesinlesti           value "K".
+         88  szt-cayildi              value "I".
