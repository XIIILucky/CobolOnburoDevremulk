@@ -0,0 +1,15 @@
+*
+ FD  kllnchrk.
+ 01  kllnchrk-REC.
+     02  kllnchrk-ANAH.
+         03  kllnchrk-KLLNC-KODU      pic x(10).
+         03  kllnchrk-TARIH           pic 9(08).
+         03  kllnchrk-SIRA            pic 9(05).
+     02  kllnchrk-SAAT                pic 9(06).
+     02  kllnchrk-MODUL               pic x(10).
+     02  kllnchrk-PROGRAM             pic x(10).
+     02  kllnchrk-KOLON-ADI           pic x(30).
+     02  kllnchrk-ISLEM-TIPI          pic x(01).
+         88  kllnchrk-goruntuleme         value "G".
+         88  kllnchrk-degistirme          value "D".
+     02  kllnchrk-KAYIT-ANAHTARI      pic x(10).
