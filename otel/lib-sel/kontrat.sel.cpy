@@ -0,0 +1,6 @@
+*
+        SELECT kontrat ASSIGN RANDOM,kontrat-DOSYA
+           ORGANIZATION INDEXED
+           ACCESS MODE IS dynamic
+           RECORD KEY IS KONTRAT-ANAH
+           STATUS FS-kontrat.
