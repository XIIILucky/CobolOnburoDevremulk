@@ -0,0 +1,6 @@
+*
+        SELECT kvkky ASSIGN RANDOM,kvkky-DOSYA
+           ORGANIZATION INDEXED
+           ACCESS MODE IS dynamic
+           RECORD KEY IS kvkky-ANAH
+           STATUS FS-kvkky.
