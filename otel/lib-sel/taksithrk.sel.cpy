@@ -0,0 +1,6 @@
+*
+        SELECT taksithrk ASSIGN RANDOM,taksithrk-DOSYA
+           ORGANIZATION INDEXED
+           ACCESS MODE IS dynamic
+           RECORD KEY IS tkh-ANAH
+           STATUS FS-taksithrk.
