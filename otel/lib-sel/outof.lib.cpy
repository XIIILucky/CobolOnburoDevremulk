@@ -0,0 +1,19 @@
+*
+ FD  outof.
+ 01  otf-REC.
+     02  otf-ANAH.
+         03  otf-SIRA             pic 9(08).
+     02  otf-ODA-ANAH.
+         03  otf-KAT              pic x(02).
+         03  otf-KONUM            pic x(02).
+         03  otf-ODA              pic x(06).
+     02  otf-BAS-TAR              pic 9(08).
+     02  otf-TAHMINI-DON-TAR      pic 9(08).
+     02  otf-TEKNIK-NO            pic 9(08).
+     02  otf-DURUM                pic x(01).
+         88  otf-durum-disi           value "D".
+         88  otf-durum-aktif          value "A".
+     02  otf-GECIKME-UYARI        pic x(01).
+         88  otf-gecikme-uyarildi     value "E".
+     02  otf-ACIKLAMA             pic x(40).
+     02  otf-SON-GUNCELLEME-TAR   pic 9(08).
