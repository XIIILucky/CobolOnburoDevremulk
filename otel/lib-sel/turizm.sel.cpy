@@ -0,0 +1,6 @@
+*
+        SELECT turizm ASSIGN RANDOM,turizm-DOSYA
+           ORGANIZATION INDEXED
+           ACCESS MODE IS dynamic
+           RECORD KEY IS TURIZM-ULKE-KODU
+           STATUS FS-turizm.
