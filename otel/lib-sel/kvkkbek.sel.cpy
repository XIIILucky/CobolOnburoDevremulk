@@ -0,0 +1,6 @@
+*
+        SELECT kvkkbek ASSIGN RANDOM,kvkkbek-DOSYA
+           ORGANIZATION INDEXED
+           ACCESS MODE IS dynamic
+           RECORD KEY IS bek-ANAH
+           STATUS FS-kvkkbek.
