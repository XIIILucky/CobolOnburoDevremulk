@@ -0,0 +1,30 @@
+*
+        SELECT bekleme ASSIGN RANDOM,bekleme-DOSYA
+           ORGANIZATION INDEXED
+           ACCESS MODE IS dynamic
+           RECORD KEY IS bkl-ANAH
+           ALTERNATE RECORD bkl-kat-konum = bkl-kat, bkl-konum, bkl-gir-tar DUPLICATES
+           STATUS FS-bekleme.
+*
+ FD  bekleme.
+ 01  bkl-REC.
+     02  bkl-ANAH.
+         03  bkl-SIRA                pic 9(08).
+     02  bkl-KAT                     pic x(02).
+     02  bkl-KONUM                   pic x(02).
+     02  bkl-GIR-TAR                 pic 9(08).
+     02  bkl-CIK-TAR                 pic 9(08).
+     02  bkl-MUSTERI-ADI             pic x(30).
+     02  bkl-MUSTERI-SOYADI          pic x(30).
+     02  bkl-TELEFON                 pic x(20).
+     02  bkl-ACENTA                  pic x(10).
+     02  bkl-KAYIT-TARIHI            pic 9(08).
+     02  bkl-KAYIT-SAAT              pic 9(06).
+     02  bkl-DURUM                   pic x(01).
+         88  bkl-DURUM-BEKLIYOR          value "B".
+         88  bkl-DURUM-HABER-VERILDI     value "H".
+         88  bkl-DURUM-IPTAL             value "I".
+         88  bkl-DURUM-DOLDU             value "D".
+     02  bkl-HABER-TARIHI            pic 9(08).
+     02  bkl-HABER-SAAT              pic 9(06).
+     02  bkl-REZ-ANAH                pic 9(08).
