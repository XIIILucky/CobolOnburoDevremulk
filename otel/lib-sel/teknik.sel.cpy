@@ -0,0 +1,8 @@
+*
+        SELECT teknik ASSIGN RANDOM,teknik-DOSYA
+           ORGANIZATION INDEXED
+           ACCESS MODE IS dynamic
+           RECORD KEY IS tek-ANAH
+           ALTERNATE RECORD KEY IS tek-ODA-ANAH
+              WITH DUPLICATES
+           STATUS FS-teknik.
