@@ -0,0 +1,12 @@
+*
+ FD  folioyzd.
+ 01  fyz-REC.
+     02  fyz-ANAH.
+         03  fyz-FAT-NO           pic 9(10).
+         03  fyz-SIRA             pic 9(03).
+     02  fyz-TARIH                pic 9(08).
+     02  fyz-SAAT                 pic 9(06).
+     02  fyz-KLLNC                pic x(10).
+     02  fyz-KOPYA-MI             pic x(01).
+         88  fyz-ilk-yazdirma         value "H".
+         88  fyz-kopya-yazdirma       value "E".
