@@ -0,0 +1,15 @@
+*
+ FD  makbuzno.
+ 01  mbn-REC.
+     02  mbn-ANAH.
+         03  mbn-TUR              pic x(03).
+             88  mbn-tur-makbuz       value "MAK".
+             88  mbn-tur-paid         value "PAI".
+             88  mbn-tur-devmkbz      value "DMK".
+         03  mbn-NO               pic 9(08).
+     02  mbn-TARIH                pic 9(08).
+     02  mbn-SAAT                 pic 9(06).
+     02  mbn-KLLNC                pic x(10).
+     02  mbn-IPTAL                pic x(01).
+         88  mbn-iptal-degil          value " ".
+         88  mbn-iptal-edildi         value "E".
