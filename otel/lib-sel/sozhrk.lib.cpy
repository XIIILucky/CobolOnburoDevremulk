@@ -0,0 +1,18 @@
+*
+ FD  sozhrk.
+ 01  shk-REC.
+     02  shk-ANAH.
+         03  shk-SIRA             pic 9(08).
+     02  shk-DEVREMULK-ANAH.
+         03  shk-DEVREMULK-NO     pic 9(08).
+     02  shk-MUSTERI-ANAH.
+         03  shk-MUSTERI-NO       pic 9(08).
+     02  shk-HAREKET-TARIHI       pic 9(08).
+     02  shk-HAREKET-TIPI         pic x(02).
+         88  shk-hareket-satis        value "SA".
+         88  shk-hareket-devir        value "DV".
+         88  shk-hareket-iptal        value "IP".
+     02  shk-ACIKLAMA             pic x(40).
+     02  shk-DURUM                pic x(01).
+         88  shk-acik                 value "A".
+         88  shk-kapandi              value "K".
