@@ -0,0 +1,10 @@
+*
+        SELECT karaliste ASSIGN RANDOM,karaliste-DOSYA
+           ORGANIZATION INDEXED
+           ACCESS MODE IS dynamic
+           RECORD KEY IS kara-ANAH
+           ALTERNATE RECORD KEY IS kara-KIMLIK-ANAH
+                 WITH DUPLICATES
+           ALTERNATE RECORD KEY IS kara-AD-SOYAD-ANAH
+                 WITH DUPLICATES
+           STATUS FS-karaliste.
