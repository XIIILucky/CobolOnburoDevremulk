@@ -0,0 +1,8 @@
+*
+        SELECT haftabank ASSIGN RANDOM,haftabank-DOSYA
+           ORGANIZATION INDEXED
+           ACCESS MODE IS dynamic
+           RECORD KEY IS hfb-ANAH
+           ALTERNATE RECORD KEY IS hfb-UYE-ANAH
+              WITH DUPLICATES
+           STATUS FS-haftabank.
