@@ -0,0 +1,8 @@
+*
+        SELECT soztar ASSIGN RANDOM,soztar-DOSYA
+           ORGANIZATION INDEXED
+           ACCESS MODE IS dynamic
+           RECORD KEY IS szt-ANAH
+           ALTERNATE RECORD KEY IS szt-MUSTERI-ANAH
+              WITH DUPLICATES
+           STATUS FS-soztar.
