@@ -0,0 +1,13 @@
+*
+ FD  istdata.
+ 01  ISTDATA-REC.
+     02  ISTDATA-DONEM                pic 9(06).
+     02  ISTDATA-TOPLAM-KONAKLAMA     pic 9(07).
+     02  ISTDATA-TOPLAM-KISI          pic 9(07).
+     02  ISTDATA-TOPLAM-GECELEME      pic 9(08).
+     02  ISTDATA-ULKE-SAYISI          pic 9(04).
+     02  ISTDATA-OLUSTURMA-TARIHI     pic 9(08).
+     02  ISTDATA-GONDERIM-DURUMU      pic x(01).
+         88  ISTDATA-bekliyor             value "B".
+         88  ISTDATA-gonderildi           value "G".
+     02  ISTDATA-GONDERIM-TARIHI      pic 9(08).
