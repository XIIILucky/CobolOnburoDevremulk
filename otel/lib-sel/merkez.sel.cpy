@@ -0,0 +1,6 @@
+*
+        SELECT merkez ASSIGN RANDOM,merkez-DOSYA
+           ORGANIZATION INDEXED
+           ACCESS MODE IS dynamic
+           RECORD KEY IS MERKEZ-KODU
+           STATUS FS-merkez.
