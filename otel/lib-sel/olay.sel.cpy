@@ -0,0 +1,6 @@
+*
+        SELECT olay ASSIGN RANDOM,olay-DOSYA
+           ORGANIZATION INDEXED
+           ACCESS MODE IS dynamic
+           RECORD KEY IS OLAY-KODU
+           STATUS FS-olay.
