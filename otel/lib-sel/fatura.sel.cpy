@@ -0,0 +1,8 @@
+*
+        SELECT fatura ASSIGN RANDOM,fatura-DOSYA
+           ORGANIZATION INDEXED
+           ACCESS MODE IS dynamic
+           RECORD KEY IS fat-ANAH
+           ALTERNATE RECORD KEY IS fat-REZ-ANAH
+              WITH DUPLICATES
+           STATUS FS-fatura.
