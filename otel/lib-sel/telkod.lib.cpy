@@ -0,0 +1,9 @@
+*
+ FD  telkod.
+ 01  TELKOD-REC.
+     02  TELKOD-KODU                  pic x(06).
+     02  TELKOD-ACIKLAMA              pic x(30).
+     02  TELKOD-DK-UCRETI             pic 9(05)v99 comp-3.
+     02  TELKOD-AKTIF                 pic x(01).
+         88  TELKOD-aktif-mi              value "E".
+         88  TELKOD-pasif-mi              value "H".
