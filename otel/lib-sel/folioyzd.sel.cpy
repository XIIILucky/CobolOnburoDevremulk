@@ -0,0 +1,6 @@
+*
+        SELECT folioyzd ASSIGN RANDOM,folioyzd-DOSYA
+           ORGANIZATION INDEXED
+           ACCESS MODE IS dynamic
+           RECORD KEY IS fyz-ANAH
+           STATUS FS-folioyzd.
