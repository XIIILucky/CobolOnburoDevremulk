@@ -0,0 +1,6 @@
+*
+        SELECT indbloklog ASSIGN RANDOM,indbloklog-DOSYA
+           ORGANIZATION INDEXED
+           ACCESS MODE IS dynamic
+           RECORD KEY IS ibg-ANAH
+           STATUS FS-indbloklog.
