@@ -0,0 +1,8 @@
+*
+        SELECT donhrk ASSIGN RANDOM,donhrk-DOSYA
+           ORGANIZATION INDEXED
+           ACCESS MODE IS dynamic
+           RECORD KEY IS dnh-ANAH
+           ALTERNATE RECORD KEY IS dnh-MUSTERI-ANAH
+              WITH DUPLICATES
+           STATUS FS-donhrk.
