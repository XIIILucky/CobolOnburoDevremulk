@@ -0,0 +1,6 @@
+*
+        SELECT telkim ASSIGN RANDOM,telkim-DOSYA
+           ORGANIZATION INDEXED
+           ACCESS MODE IS dynamic
+           RECORD KEY IS TELKIM-DAHILI-NO
+           STATUS FS-telkim.
