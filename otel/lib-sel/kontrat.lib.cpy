@@ -0,0 +1,10 @@
+*
+ FD  kontrat.
+ 01  KONTRAT-REC.
+     02  KONTRAT-ANAH.
+         03  KONTRAT-ACENTA-KODU      pic x(04).
+         03  KONTRAT-RATE-KODU        pic x(08).
+         03  KONTRAT-GECERLI-TARIH    pic 9(08).
+     02  KONTRAT-BITIS-TARIH          pic 9(08).
+     02  KONTRAT-ANLASMA-FIYAT        pic 9(10)v99 comp-3.
+     02  KONTRAT-TOLERANS-YUZDE       pic 9(03)v99 comp-3.
