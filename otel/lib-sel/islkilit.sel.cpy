@@ -0,0 +1,6 @@
+*
+        SELECT islkilit ASSIGN RANDOM,islkilit-DOSYA
+           ORGANIZATION INDEXED
+           ACCESS MODE IS dynamic
+           RECORD KEY IS islkilit-ANAH
+           STATUS FS-islkilit.
