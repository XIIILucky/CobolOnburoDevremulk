@@ -0,0 +1,6 @@
+*
+        SELECT reboshrk ASSIGN RANDOM,reboshrk-DOSYA
+           ORGANIZATION INDEXED
+           ACCESS MODE IS dynamic
+           RECORD KEY IS rbh-ANAH
+           STATUS FS-reboshrk.
