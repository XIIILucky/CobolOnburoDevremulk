@@ -0,0 +1,16 @@
+*
+ FD  donhrk.
+ 01  dnh-REC.
+     02  dnh-ANAH.
+         03  dnh-SIRA             pic 9(08).
+     02  dnh-MUSTERI-ANAH.
+         03  dnh-MUSTERI-NO       pic 9(08).
+     02  dnh-DEVREMULK-NO         pic 9(08).
+     02  dnh-DONEM-NO             pic 9(04).
+     02  dnh-HAFTA                pic 9(02).
+     02  dnh-YIL                  pic 9(04).
+     02  dnh-KULLANIM-SEKLI       pic x(01).
+         88  dnh-kullanildi           value "K".
+         88  dnh-kiraya-verildi       value "R".
+         88  dnh-bankaya-yatirildi    value "B".
+         88  dnh-bos                  value " ".
