@@ -0,0 +1,6 @@
+*
+        SELECT anket ASSIGN RANDOM,anket-DOSYA
+           ORGANIZATION INDEXED
+           ACCESS MODE IS dynamic
+           RECORD KEY IS ANKET-ANAH
+           STATUS FS-anket.
