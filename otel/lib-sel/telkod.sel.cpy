@@ -0,0 +1,6 @@
+*
+        SELECT telkod ASSIGN RANDOM,telkod-DOSYA
+           ORGANIZATION INDEXED
+           ACCESS MODE IS dynamic
+           RECORD KEY IS TELKOD-KODU
+           STATUS FS-telkod.
