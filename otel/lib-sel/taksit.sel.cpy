@@ -0,0 +1,6 @@
+*
+        SELECT taksit ASSIGN RANDOM,taksit-DOSYA
+           ORGANIZATION INDEXED
+           ACCESS MODE IS dynamic
+           RECORD KEY IS taksit-ANAH
+           STATUS FS-taksit.
