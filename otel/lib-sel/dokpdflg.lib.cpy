@@ -0,0 +1,11 @@
+*
+ FD  dokpdflg.
+ 01  DOKPDFLG-REC.
+     02  DOKPDFLG-ANAH.
+         03  DOKPDFLG-TARIH           pic 9(08).
+         03  DOKPDFLG-SIRA            pic 9(05).
+     02  DOKPDFLG-PDF-YOLU            pic x(200).
+     02  DOKPDFLG-SILINDI             pic x(01).
+         88  DOKPDFLG-silindi             value "E".
+         88  DOKPDFLG-silinmedi           value "H".
+     02  DOKPDFLG-SILINME-TARIHI      pic 9(08).
