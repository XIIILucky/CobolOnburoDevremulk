@@ -0,0 +1,11 @@
+*
+ FD  outofhrk.
+ 01  oth-REC.
+     02  oth-ANAH.
+         03  oth-OTF-SIRA         pic 9(08).
+         03  oth-SIRA             pic 9(05).
+     02  oth-TARIH                pic 9(08).
+     02  oth-SAAT                 pic 9(06).
+     02  oth-ESKI-DURUM           pic x(01).
+     02  oth-YENI-DURUM           pic x(01).
+     02  oth-ACIKLAMA             pic x(40).
