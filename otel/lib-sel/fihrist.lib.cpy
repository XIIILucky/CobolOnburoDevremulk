@@ -0,0 +1,13 @@
+*
+ FD  fihrist.
+ 01  fih-REC.
+     02  fih-TC-NO                pic x(11).
+     02  fih-ADI                  pic x(20).
+     02  fih-SOYADI               pic x(20).
+     02  fih-KONAKLAMA-SAYISI     pic 9(05).
+     02  fih-TOPLAM-FOLIO-TUTARI  pic 9(11)v99.
+     02  fih-SON-KONAKLAMA-TAR    pic 9(08).
+     02  fih-VIP-DURUM            pic x(01).
+         88  fih-vip-degil            value " ".
+         88  fih-vip-onayli           value "E".
+     02  fih-VIP-TARIH            pic 9(08).
