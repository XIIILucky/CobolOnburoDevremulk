@@ -0,0 +1,23 @@
+*
+ FD  odadegis.
+ 01  odd-REC.
+     02  odd-ANAH.
+         03  odd-SIRA             pic 9(08).
+     02  odd-TARIH                pic 9(08).
+     02  odd-SAAT                 pic 9(06).
+     02  odd-REZ-ANAH             pic 9(08).
+     02  odd-MUSTERI-ADI          pic x(30).
+     02  odd-MUSTERI-SOYADI       pic x(30).
+     02  odd-ESKI-KAT             pic x(02).
+     02  odd-ESKI-KONUM           pic x(02).
+     02  odd-ESKI-ODA             pic x(06).
+     02  odd-YENI-KAT             pic x(02).
+     02  odd-YENI-KONUM           pic x(02).
+     02  odd-YENI-ODA             pic x(06).
+     02  odd-ONAYLAYAN-KLLNC      pic x(10).
+     02  odd-GEREKCE-KODU         pic x(01).
+         88  odd-gerekce-bakim        value "1".
+         88  odd-gerekce-yukselt      value "2".
+         88  odd-gerekce-sikayet      value "3".
+         88  odd-gerekce-overbook     value "4".
+     02  odd-ACIKLAMA             pic x(60).
