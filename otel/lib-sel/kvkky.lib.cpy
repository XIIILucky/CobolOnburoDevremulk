@@ -0,0 +1,10 @@
+*
+ FD  kvkky.
+ 01  kvkky-REC.
+     02  kvkky-ANAH.
+         03  kvkky-MODUL          pic x(10).
+         03  kvkky-PROGRAM        pic x(10).
+         03  kvkky-KOLON-ADI      pic x(30).
+     02  kvkky-EH                 pic x(01).
+         88  kvkky-yetki-var          value "E".
+         88  kvkky-yetki-yok          value "H".
