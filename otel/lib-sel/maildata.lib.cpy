@@ -0,0 +1,21 @@
+*
+ FD  maildata.
+ 01  MAILDATA-REC.
+     02  MAILDATA-ANAH.
+         03  MAILDATA-TARIH           pic 9(08).
+         03  MAILDATA-SIRA            pic 9(06).
+     02  MAILDATA-MAIL-ID             pic x(20).
+     02  MAILDATA-KAYNAK-PROGRAM      pic x(08).
+     02  MAILDATA-GONDEREN            pic x(60).
+     02  MAILDATA-ALICI               pic x(60).
+     02  MAILDATA-KONU                pic x(60).
+     02  MAILDATA-GONDERIM-SAATI      pic 9(06).
+     02  MAILDATA-DURUM               pic x(01).
+         88  MAILDATA-beklemede           value "B".
+         88  MAILDATA-gonderildi          value "G".
+         88  MAILDATA-teslim-edildi       value "T".
+         88  MAILDATA-hatali              value "H".
+     02  MAILDATA-DENEME-SAYISI       pic 9(03).
+     02  MAILDATA-SON-DENEME-TARIH    pic 9(08).
+     02  MAILDATA-SON-DENEME-SAAT     pic 9(06).
+     02  MAILDATA-HATA-ACIKLAMA       pic x(80).
