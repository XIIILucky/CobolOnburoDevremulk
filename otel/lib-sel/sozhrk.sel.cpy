@@ -0,0 +1,10 @@
+*
+        SELECT sozhrk ASSIGN RANDOM,sozhrk-DOSYA
+           ORGANIZATION INDEXED
+           ACCESS MODE IS dynamic
+           RECORD KEY IS shk-ANAH
+           ALTERNATE RECORD KEY IS shk-DEVREMULK-ANAH
+              WITH DUPLICATES
+           ALTERNATE RECORD KEY IS shk-MUSTERI-ANAH
+              WITH DUPLICATES
+           STATUS FS-sozhrk.
