@@ -0,0 +1,6 @@
+*
+        SELECT istdata ASSIGN RANDOM,istdata-DOSYA
+           ORGANIZATION INDEXED
+           ACCESS MODE IS dynamic
+           RECORD KEY IS ISTDATA-DONEM
+           STATUS FS-istdata.
