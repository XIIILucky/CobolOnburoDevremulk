@@ -0,0 +1,14 @@
+*
+ FD  fatdetay.
+ 01  fdt-REC.
+     02  fdt-ANAH.
+         03  fdt-FAT-NO           pic 9(10).
+         03  fdt-SIRA             pic 9(05).
+     02  fdt-TARIH                pic 9(08).
+     02  fdt-ACIKLAMA             pic x(40).
+     02  fdt-MALZEME-KODU         pic x(03).
+     02  fdt-TUTAR                pic s9(10)v99 comp-3.
+     02  fdt-DOVIZ-CINSI          pic x(03).
+     02  fdt-KUR-ORANI            pic 9(04)v9999 comp-3.
+     02  fdt-KUR-TARIHI           pic 9(08).
+     02  fdt-TL-TUTAR             pic s9(10)v99 comp-3.
