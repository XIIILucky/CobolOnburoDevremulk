@@ -0,0 +1,14 @@
+*
+ FD  indbloklog.
+ 01  ibg-REC.
+     02  ibg-ANAH.
+         03  ibg-TARIH             pic 9(08).
+         03  ibg-SAAT              pic 9(06).
+         03  ibg-SIRA              pic 9(05).
+     02  ibg-TIP                   pic x(02).
+     02  ibg-REZ-NO                pic 9(08).
+     02  ibg-SONUC                 pic x(01).
+         88  ibg-sonuc-engellendi     value "E".
+         88  ibg-sonuc-serbest        value "H".
+     02  ibg-OVERRIDE-KULLANILDI   pic x(01).
+     02  ibg-KLLNC                 pic x(10).
