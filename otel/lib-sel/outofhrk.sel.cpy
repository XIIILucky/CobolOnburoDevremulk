@@ -0,0 +1,6 @@
+*
+        SELECT outofhrk ASSIGN RANDOM,outofhrk-DOSYA
+           ORGANIZATION INDEXED
+           ACCESS MODE IS dynamic
+           RECORD KEY IS oth-ANAH
+           STATUS FS-outofhrk.
