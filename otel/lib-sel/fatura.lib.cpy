@@ -0,0 +1,14 @@
+*
+ FD  fatura.
+ 01  fat-REC.
+     02  fat-ANAH                 pic 9(10).
+     02  fat-REZ-ANAH             pic 9(08).
+     02  fat-TARIH                pic 9(08).
+     02  fat-MUSTERI-ADI          pic x(40).
+     02  fat-DOVIZ-CINSI          pic x(03).
+     02  fat-GENEL-TOPLAM         pic s9(10)v99 comp-3.
+     02  fat-TL-GENEL-TOPLAM      pic s9(10)v99 comp-3.
+     02  fat-YAZDIRMA-SAYISI      pic 9(03).
+     02  fat-ILK-YAZDIRMA-TARIHI  pic 9(08).
+     02  fat-SON-YAZDIRMA-TARIHI  pic 9(08).
+     02  fat-SON-YAZDIRMA-SAATI   pic 9(06).
