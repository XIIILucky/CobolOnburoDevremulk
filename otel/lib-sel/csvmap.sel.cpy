@@ -0,0 +1,6 @@
+*
+        SELECT csvmap ASSIGN RANDOM,csvmap-DOSYA
+           ORGANIZATION INDEXED
+           ACCESS MODE IS dynamic
+           RECORD KEY IS CSVMAP-ANAH
+           STATUS FS-csvmap.
