@@ -0,0 +1,8 @@
+*
+ FD  runlog.
+ 01  RUNLOG-REC.
+     02  RUNLOG-RAPOR-ADI             pic x(08).
+     02  RUNLOG-SON-TARIH             pic 9(08).
+     02  RUNLOG-SON-SAAT              pic 9(06).
+     02  RUNLOG-SON-KAYIT-NO          pic 9(08).
+     02  RUNLOG-TOPLAM-CALISMA        pic 9(07).
