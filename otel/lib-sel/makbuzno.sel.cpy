@@ -0,0 +1,6 @@
+*
+        SELECT makbuzno ASSIGN RANDOM,makbuzno-DOSYA
+           ORGANIZATION INDEXED
+           ACCESS MODE IS dynamic
+           RECORD KEY IS mbn-ANAH
+           STATUS FS-makbuzno.
