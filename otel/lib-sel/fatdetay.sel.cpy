@@ -0,0 +1,6 @@
+*
+        SELECT fatdetay ASSIGN RANDOM,fatdetay-DOSYA
+           ORGANIZATION INDEXED
+           ACCESS MODE IS dynamic
+           RECORD KEY IS fdt-ANAH
+           STATUS FS-fatdetay.
