@@ -0,0 +1,16 @@
+*
+ FD  rebos.
+ 01  rbs-REC.
+     02  rbs-ANAH.
+         03  rbs-DEVREMULK-NO     pic 9(08).
+     02  rbs-MUSTERI-ANAH.
+         03  rbs-MUSTERI-NO       pic 9(08).
+     02  rbs-ACILIS-TARIHI        pic 9(08).
+     02  rbs-ASAMA                pic x(01).
+         88  rbs-temerrut-ihbari      value "1".
+         88  rbs-mehil-suresi         value "2".
+         88  rbs-geri-alindi          value "3".
+         88  rbs-yeniden-satisa-hazir value "4".
+         88  rbs-kapandi              value "9".
+     02  rbs-ASAMA-TARIHI         pic 9(08).
+     02  rbs-MEHIL-BITIS-TARIHI   pic 9(08).
