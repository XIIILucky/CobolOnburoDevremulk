@@ -0,0 +1,20 @@
+*
+ FD  taksithrk.
+ 01  tkh-REC.
+     02  tkh-ANAH.
+         03  tkh-DEVREMULK-NO      pic 9(08).
+         03  tkh-SIRA              pic 9(03).
+         03  tkh-KAYIT-SIRA        pic 9(05).
+     02  tkh-KAYIT-TARIHI          pic 9(08).
+     02  tkh-KAYIT-SAATI           pic 9(06).
+     02  tkh-VADE-TARIHI           pic 9(08).
+     02  tkh-ESKI-TUTAR            pic s9(09)v99 comp-3.
+     02  tkh-YENI-TUTAR            pic s9(09)v99 comp-3.
+     02  tkh-ESKI-ODENEN           pic s9(09)v99 comp-3.
+     02  tkh-YENI-ODENEN           pic s9(09)v99 comp-3.
+     02  tkh-ESKI-KALAN            pic s9(09)v99 comp-3.
+     02  tkh-YENI-KALAN            pic s9(09)v99 comp-3.
+     02  tkh-ESKI-KESIN-ODENEN     pic s9(09)v99 comp-3.
+     02  tkh-YENI-KESIN-ODENEN     pic s9(09)v99 comp-3.
+     02  tkh-ESKI-KESIN-KALAN      pic s9(09)v99 comp-3.
+     02  tkh-YENI-KESIN-KALAN      pic s9(09)v99 comp-3.
