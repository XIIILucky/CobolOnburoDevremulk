@@ -0,0 +1,15 @@
+*
+ FD  viphrk.
+ 01  vph-REC.
+     02  vph-ANAH.
+         03  vph-TC-NO            pic x(11).
+         03  vph-SIRA             pic 9(05).
+     02  vph-TARIH                pic 9(08).
+     02  vph-SAAT                 pic 9(06).
+     02  vph-ESKI-DURUM           pic x(01).
+     02  vph-YENI-DURUM           pic x(01).
+     02  vph-KAYNAK               pic x(01).
+         88  vph-kaynak-manuel        value "M".
+         88  vph-kaynak-otomatik-oneri value "O".
+     02  vph-ONAYLAYAN-KLLNC      pic x(10).
+     02  vph-SEBEP                pic x(40).
