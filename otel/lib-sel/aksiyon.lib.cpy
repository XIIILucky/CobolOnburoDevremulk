@@ -0,0 +1,11 @@
+*
+ FD  aksiyon.
+ 01  AKSIYON-REC.
+     02  AKSIYON-KODU                 pic 9(01).
+     02  AKSIYON-ADI                  pic x(30).
+     02  AKSIYON-BAS-TARIH            pic 9(08).
+     02  AKSIYON-BIT-TARIH            pic 9(08).
+     02  AKSIYON-INDIRIM-YUZDE        pic 9(03).
+     02  AKSIYON-AKTIF                pic x(01).
+         88  AKSIYON-aktif                value "E".
+         88  AKSIYON-pasif                value "H".
