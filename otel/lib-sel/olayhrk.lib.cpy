@@ -0,0 +1,21 @@
+*
+ FD  olayhrk.
+ 01  OLAYHRK-REC.
+     02  OLAYHRK-ANAH.
+         03  OLAYHRK-OLAY-KODU        pic x(04).
+         03  OLAYHRK-TARIH            pic 9(08).
+         03  OLAYHRK-SIRA             pic 9(05).
+     02  OLAYHRK-ODA-NO               pic x(04).
+     02  OLAYHRK-FOLIO                pic 9(08).
+     02  OLAYHRK-ACIKLAMA             pic x(60).
+     02  OLAYHRK-BILDIREN-KLLNC       pic x(10).
+     02  OLAYHRK-SAAT                 pic 9(06).
+     02  OLAYHRK-DURUM                pic x(01).
+         88  OLAYHRK-acik                 value "A".
+         88  OLAYHRK-eskale               value "E".
+         88  OLAYHRK-kapali               value "K".
+     02  OLAYHRK-ESKALE-TARIH         pic 9(08).
+     02  OLAYHRK-ESKALE-SAAT          pic 9(06).
+     02  OLAYHRK-ESKALE-KLLNC         pic x(10).
+     02  OLAYHRK-KAPANIS-TARIH        pic 9(08).
+     02  OLAYHRK-KAPANIS-SAAT         pic 9(06).
