@@ -0,0 +1,6 @@
+*
+        SELECT fihrist ASSIGN RANDOM,fihrist-DOSYA
+           ORGANIZATION INDEXED
+           ACCESS MODE IS dynamic
+           RECORD KEY IS fih-TC-NO
+           STATUS FS-fihrist.
