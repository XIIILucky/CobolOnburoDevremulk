@@ -0,0 +1,8 @@
+*
+        SELECT rebos ASSIGN RANDOM,rebos-DOSYA
+           ORGANIZATION INDEXED
+           ACCESS MODE IS dynamic
+           RECORD KEY IS rbs-ANAH
+           ALTERNATE RECORD KEY IS rbs-MUSTERI-ANAH
+              WITH DUPLICATES
+           STATUS FS-rebos.
