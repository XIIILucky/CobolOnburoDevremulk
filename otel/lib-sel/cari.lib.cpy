@@ -0,0 +1,7 @@
+*
+ FD  cari.
+ 01  cari-REC.
+     02  cari-KODU                 pic x(10).
+     02  cari-UNVAN                pic x(40).
+     02  c-VERGI-NO                pic x(11).
+     02  cari-BAKIYE               pic s9(11)v99 comp-3.
