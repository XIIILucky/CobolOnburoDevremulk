@@ -0,0 +1,6 @@
+*
+        SELECT webrez ASSIGN RANDOM,webrez-DOSYA
+           ORGANIZATION INDEXED
+           ACCESS MODE IS dynamic
+           RECORD KEY IS WEBREZ-SIPARIS-NO
+           STATUS FS-webrez.
