@@ -0,0 +1,15 @@
+*
+ FD  karthrk.
+ 01  karthrk-REC.
+     02  karthrk-ANAH.
+         03  karthrk-FOLIO            pic 9(08).
+         03  karthrk-SIRA             pic 9(05).
+     02  karthrk-KART-NO              pic x(07).
+     02  karthrk-ISLEM-TIPI           pic x(01).
+         88  karthrk-ilk-verilis          value "I".
+         88  karthrk-kayip-bildirimi      value "K".
+         88  karthrk-yeniden-verilis      value "Y".
+     02  karthrk-TARIH                pic 9(08).
+     02  karthrk-SAAT                 pic 9(06).
+     02  karthrk-KLLNC-KODU           pic x(10).
+     02  karthrk-SEBEP                pic x(40).
