@@ -0,0 +1,156 @@
+*> kvkkkap.cbl
+*> kvkky.cpy'deki kvkk-kontrol ve grid-baslik-kvkk-kontrol, bir KVKKY
+*> kaydi varsa ekrandaki ilgili grid kolonunu maskeler; ama KVKKY
+*> satiri hicbir zaman ekrana "kisisel veri" etiketi konulmadan kendi
+*> kendine olusmaz, sadece kvkk-tikle ile elle isaretlendiginde yazilir.
+*> Yani bir kolonun maskeli olup olmadigini gormek icin ekran ekran
+*> dolasmak gerekiyordu; TC kimlik no, telefon, adres gibi hassas
+*> alanlardan biri unutulup hic isaretlenmemisse bu sessizce kayboluyor.
+*> KVKKBEK, uyumluluk ekibinin "bu modul+program+kolon kisisel veri
+*> icerir, KVKKY'de karsiligi olmali" diye tuttugu beklenen kapsam
+*> listesidir (kvkky-yetki-yaz'in yazdigi KVKKY kaydiyla ayni anahtar
+*> kirilimini kullanir: modul+program+kolon-adi). Bu program KVKKBEK'i
+*> sirayla dolasip her beklenen kolon icin KVKKY'de bir kayit var mi
+*> diye bakar; kayit var ise o kolon en azindan bir kere yapilandirilmis
+*> demektir (o an "H"/"E" durumunda olmasi operatorun kvkk-tikle ile
+*> yaptigi secim, kapsam disi degil), kayit hic yoksa denetim
+*> acisindan "yapilandirilmamis" sayilir.
+program-id. kvkkkap is initial program.
+environment division.
+input-output section.
+file-control.
+     select kvkkbek assign to random
+            kvkkbek-dosya
+            organization indexed
+            access mode is dynamic
+            record key is bek-anah
+            file status is fs-kvkkbek.
+
+     select kvkky assign to random
+            kvkky-dosya
+            organization indexed
+            access mode is dynamic
+            record key is kvkky-anah
+            file status is fs-kvkky.
+
+     select kvkkkap-rapor assign to random
+            kvkkkap-rapor-dosya
+            organization line sequential.
+
+data division.
+file section.
+fd  kvkkbek.
+01  bek-rec.
+    02  bek-anah.
+        03  bek-modul            pic x(10).
+        03  bek-program          pic x(10).
+        03  bek-kolon-adi        pic x(30).
+    02  bek-aciklama             pic x(40).
+
+fd  kvkky.
+01  kvkky-rec.
+    02  kvkky-anah.
+        03  kvkky-modul          pic x(10).
+        03  kvkky-program        pic x(10).
+        03  kvkky-kolon-adi      pic x(30).
+    02  kvkky-eh                 pic x(01).
+        88  kvkky-yetki-var          value "E".
+        88  kvkky-yetki-yok          value "H".
+
+fd  kvkkkap-rapor.
+01  kvkkkap-rapor-satir          pic x(132).
+
+working-storage section.
+01  kvkkbek-dosya             pic x(200) value "kvkkbek.dat".
+01  kvkky-dosya               pic x(200) value "kvkky.dat".
+01  kvkkkap-rapor-dosya       pic x(200) value "kvkkkap.txt".
+01  fs-kvkkbek                pic xx.
+01  fs-kvkky                  pic xx.
+
+01  w-kapsamda-sayisi         pic 9(05) value 0.
+01  w-eksik-sayisi            pic 9(05) value 0.
+01  w-durum-aciklama          pic x(20).
+
+procedure division.
+ ana-islem.
+     open input kvkkbek
+     if fs-kvkkbek = "35"
+        display "KVKKBEK DOSYASI BOS - BEKLENEN KAPSAM LISTESI YOK"
+        stop run
+     end-if
+     open input kvkky
+     if fs-kvkky = "35"
+        close kvkky
+        open output kvkky
+        close kvkky
+        open input kvkky
+     end-if
+     open output kvkkkap-rapor
+     perform rapor-bas
+     perform kapsam-tara
+     perform rapor-ozet
+     close kvkkbek kvkky kvkkkap-rapor
+     goback.
+
+ kapsam-tara.
+     move low-values to bek-anah
+     start kvkkbek key is not less than bek-anah
+           invalid move "10" to fs-kvkkbek
+     end-start
+     perform until fs-kvkkbek = "10"
+        read kvkkbek next record
+             at end move "10" to fs-kvkkbek
+        end-read
+        if fs-kvkkbek = "00"
+           perform satir-degerlendir
+        end-if
+     end-perform
+     .
+
+ satir-degerlendir.
+     move bek-modul       to kvkky-modul
+     move bek-program     to kvkky-program
+     move bek-kolon-adi   to kvkky-kolon-adi
+     read kvkky
+          invalid
+             add 1 to w-eksik-sayisi
+             move "KAPSAM DISI" to w-durum-aciklama
+          not invalid
+             add 1 to w-kapsamda-sayisi
+             if kvkky-yetki-yok
+                move "KAPSAMDA - GIZLI" to w-durum-aciklama
+             else
+                move "KAPSAMDA - ACIK"  to w-durum-aciklama
+             end-if
+     end-read
+     move spaces to kvkkkap-rapor-satir
+     string bek-modul       " "
+            bek-program     " "
+            bek-kolon-adi   " "
+            w-durum-aciklama " "
+            bek-aciklama
+            delimited by size into kvkkkap-rapor-satir
+     write kvkkkap-rapor-satir
+     .
+
+ rapor-bas.
+     move spaces to kvkkkap-rapor-satir
+     string "KVKK MASKELEME KAPSAM DENETIM RAPORU"
+            delimited by size into kvkkkap-rapor-satir
+     write kvkkkap-rapor-satir
+     move spaces to kvkkkap-rapor-satir
+     write kvkkkap-rapor-satir
+     .
+
+ rapor-ozet.
+     move spaces to kvkkkap-rapor-satir
+     write kvkkkap-rapor-satir
+     move spaces to kvkkkap-rapor-satir
+     string "KAPSAMDA OLAN KOLON SAYISI : " w-kapsamda-sayisi
+            delimited by size into kvkkkap-rapor-satir
+     write kvkkkap-rapor-satir
+     move spaces to kvkkkap-rapor-satir
+     string "KAPSAM DISI (EKSIK) KOLON  : " w-eksik-sayisi
+            delimited by size into kvkkkap-rapor-satir
+     write kvkkkap-rapor-satir
+     .
