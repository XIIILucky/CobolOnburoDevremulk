@@ -0,0 +1,353 @@
+*> acenuyum.cbl
+*> acenprim.cbl, bir acentanin faturalarina donem bazinda komisyon
+*> oranini uygular ama REZ-LOG uzerindeki RATE-KODU/RATE-ACENTA ile
+*> eslesen sozlesme fiyatinin altinda satis yapilip yapilmadigini
+*> hicbir yerde kontrol etmez - acentanin yaptigi indirim anlasmanin
+*> disina cikmis olabilir ve kimse fark etmez. Bu program REZ-LOG'u
+*> tarar; RATE-KODU dolu olan her rezervasyon icin KONTRAT'tan (acenta
+*> +rate-kodu+gecerli-tarih anahtarli, acenprim.cbl'deki PRIM donem
+*> araligi sorgusuyla ayni yontem) o tarihte gecerli anlasma fiyatini
+*> bulur; REZ-LOG-FIYATI, anlasma fiyatinin tanimli toleransin
+*> altindaysa "ANLASMA DISI FIYAT - SOZLESME IHLALI" olarak raporlar.
+program-id. acenuyum is initial program.
+environment division.
+input-output section.
+file-control.
+     select rez-log assign to random
+            rez-log-dosya
+            organization indexed
+            access mode is dynamic
+            record key is rez-log-no
+            file status is fs-rez-log.
+
+     select kontrat assign to random
+            kontrat-dosya
+            organization indexed
+            access mode is dynamic
+            record key is kontrat-anah
+            file status is fs-kontrat.
+
+     select acenuyum-rapor assign to random
+            acenuyum-rapor-dosya
+            organization line sequential.
+
+data division.
+file section.
+fd  rez-log.
+01  rez-log-rec.
+          02 rez-log-anah.
+             03 rez-log-no             pic 9(08).
+          02 rez-log-tipi              pic 9.
+          02 rez-log-durumu            pic x.
+          02 rez-log-acen-anah.
+             03 rez-log-acenta         pic x(4).
+             03 rez-log-gir-tar.
+                04 rez-log-gir-yil     pic 9999.
+                04 rez-log-gir-ay      pic 99.
+                04 rez-log-gir-gun     pic 99.
+             03 rez-log-cik-tar.
+                04 rez-log-cik-yil     pic 9999.
+                04 rez-log-cik-ay      pic 99.
+                04 rez-log-cik-gun     pic 99.
+          02 rez-log-adi               pic x(20).
+          02 rez-log-soyadi            pic x(20).
+          02 rez-log-banka             pic 99.
+          02 rez-log-doviz             pic 99.
+          02 rez-log-anlasma           pic xx.
+          02 rez-log-odeme-tipi        pic xx.
+          02 rez-log-pan-tipi          pic xx.
+          02 rez-log-ulke              pic x(03).
+          02 rez-log-voucher           pic x(30).
+          02 rez-log-kur-aygun         pic x.
+          02 rez-log-k-g-b             pic x.
+          02 rez-log-vip               pic x.
+          02 rez-log-komisyon          pic 99.
+          02 rez-log-nor-indirim       pic 99v99.
+          02 rez-log-c-in              pic x.
+          02 rez-log-folio             pic 9(08).
+          02 rez-log-odano             pic x(04).
+
+          02 rez-log-s-d-t-g           pic 9.
+          02 rez-log-oda-konumu        pic 99.
+          02 rez-log-kisi.
+             03 rez-log-buyuk          pic 9(02).
+             03 rez-log-kucuk          pic 9(02).
+             03 rez-log-bebek          pic 9(01).
+             03 rez-log-free           pic 9(01).
+          02 rez-log-fiyati            pic 9(12)v99 comp-3.
+          02 rez-log-isl-tar.
+             03 rez-log-isl-yil        pic 9999.
+             03 rez-log-isl-ay         pic 99.
+             03 rez-log-isl-gun        pic 99.
+          02 rez-log-al-tar.
+             03 rez-log-al-yil         pic 9999.
+             03 rez-log-al-ay          pic 99.
+             03 rez-log-al-gun         pic 99.
+          02 rez-log-ops-tar.
+             03 rez-log-ops-yil        pic 9999.
+             03 rez-log-ops-ay         pic 99.
+             03 rez-log-ops-gun        pic 99.
+          02 rez-log-gel-zaman.
+             03 rez-log-gel-saat       pic 99.
+             03 rez-log-gel-dak        pic 99.
+          02 rez-log-git-zaman.
+             03 rez-log-git-saat       pic 99.
+             03 rez-log-git-dak        pic 99.
+          02 rez-log-genel-bilgi.
+             03 rez-log-grup-anah.
+                04 rez-log-grup-no     pic 9(06).
+                04 rez-log-grup-adi    pic x(13).
+             03 rez-log-adres1         pic x(20).
+             03 rez-log-adres2         pic x(14).
+             03 rez-log-aksiyon2-eh    pic 9.
+             03 rez-log-special2-eh     pic 9.
+             03 rez-log-statu          pic x.
+             03 rez-log-iptal          pic 9.
+             03 rez-log-sil-sebeb      pic x(2).
+             03 rez-log-not1           pic x(100).
+             03 rez-log-not2           pic x(100).
+             03 rez-log-eski-alan.
+               05 rez-log-bavel-eski  pic x(15).
+               05 filler      pic x.
+             03 rez-log-gel-sirket     pic x(02).
+             03 rez-log-git-sirket     pic x(02).
+             03 rez-log-operator       pic x(02).
+             03 rez-log-e-mail         pic x(01).
+             03 rez-log-gr-olabilir    pic 9.
+             03 rez-log-voucher-gir-tar.
+                04 rez-log-voucher-gir-yil     pic 9999.
+                04 rez-log-voucher-gir-ay      pic 99.
+                04 rez-log-voucher-gir-gun     pic 99.
+             03 rez-log-gr-status      pic x.
+             03 rez-log-kaynak-1       pic x(02).
+             03 rez-log-kaynak-2       pic x(02).
+             03 rez-log-kaynak-3       pic x(02).
+             03 rez-log-firma          pic x(05).
+             03 rez-log-extra-kart2    pic x(7).
+          02 rez-log-extra-kart        pic x(7).
+          02 rez-log-late-zaman.
+             03 rez-log-late-gel-saat  pic 99.
+             03 rez-log-late-gel-dak   pic 99.
+          02 rez-log-on-odeme          pic 9(12)v99 comp-3.
+          02 rez-log-on-doviz          pic 9(02).
+          02 rez-log-pazar             pic x(02).
+          02 rez-log-eb                pic x.
+          02 rez-log-fiyat-fix         pic x.
+          02 rez-log-fiyat-konumu      pic 99.
+          02 rez-log-aksiyon-eh        pic x.
+          02 rez-log-bilbord-eh        pic x.
+          02 rez-log-ug-ind            pic 9.
+          02 rez-log-cin-kuru          pic 999v99999.
+          02 rez-log-oda-tipi          pic xx.
+          02 rez-log-special-eh        pic 9.
+          02 rez-log-ozel-durum-car    pic 999v9999999.
+          02 rez-log-ozel-durum        pic 99.
+          02 rez-log-title             pic x(09).
+          02 rez-log-gec               pic 9.
+          02 rez-log-plan              pic 9.
+          02 rez-log-rehber            pic x(2).
+          02 rez-log-fiyat-flag.
+             05 rez-log-aksiyon-flag   pic 9.
+             05 rez-log-renk           pic 9.
+             05 rez-log-special-flag   pic 9.
+          02 rez-log-oda-tipi2         pic xx.
+          02 rez-log-oda-tipi3         pic xx.
+          02 rez-log-tikler.
+             05 rez-log-ozel-tip       pic x.
+             05 rez-log-tam-blok       pic 9.
+             05 rez-log-share          pic 9.
+          02 rez-log-staf-bos       pic x(04).
+          02 rez-log-sharenum       pic 9(8).
+          02 rez-log-sil-tar         pic x(8).
+          02 rez-log-rate-kodu       pic x(8).
+          02 rez-log-extra-ind       pic 999v99.
+          02 rez-log-no-post          pic 9.
+          02 rez-log-dev-uye-no      pic 9(8).
+          02 rez-log-rate-acenta     pic xxxx.
+          02 rez-log-room-kdv-yok    pic x.
+          02 rez-log-extra-kdv-yok   pic x.
+          02 rez-log-telefon-no      pic x(15).
+          02 rez-log-bavel           pic x(15).
+          02 rez-log-vip-turu        pic x.
+          02 rez-log-blok-tip        pic 9.
+          02 rez-log-onodeme-var     pic 9.
+          02 rez-log-cin-kur-tar.
+             03 rez-log-cin-kur-yil  pic 9(4).
+             03 rez-log-cin-kur-ay   pic 9(2).
+             03 rez-log-cin-kur-gun  pic 9(2).
+          02 rez-log-kredi-kart.
+             03 rez-log-kart-tipi     pic x.
+             03 rez-log-kart-no1      pic x(04).
+             03 rez-log-kart-no2      pic x(04).
+             03 rez-log-kart-no3      pic x(04).
+             03 rez-log-kart-no4      pic x(04).
+             03 rez-log-cvv-kodu      pic x(03).
+             03 rez-log-onay-kodu     pic x(15).
+             03 rez-log-onay-tutar    pic 9(7)v99.
+             03 rez-log-onay-doviz    pic x(02).
+             03 rez-log-kart-sahibi   pic x(50).
+             03 rez-log-kart-son-ay   pic 9(2).
+             03 rez-log-kart-son-yil  pic 9(2).
+             03 rez-log-provizyon-notu pic x(20).
+
+          02 rez-log-bosv9           pic x(811).
+          02 rez-log-staf              pic x(04).
+          02 rez-log-fis             pic 9(10).
+
+fd  kontrat.
+01  kontrat-rec.
+    02  kontrat-anah.
+        03  kontrat-acenta-kodu      pic x(04).
+        03  kontrat-rate-kodu        pic x(08).
+        03  kontrat-gecerli-tarih    pic 9(08).
+    02  kontrat-bitis-tarih          pic 9(08).
+    02  kontrat-anlasma-fiyat        pic 9(10)v99 comp-3.
+    02  kontrat-tolerans-yuzde       pic 9(03)v99 comp-3.
+
+fd  acenuyum-rapor.
+01  acenuyum-rapor-satir             pic x(132).
+
+working-storage section.
+01  rez-log-dosya                pic x(200) value "rez-log.dat".
+01  kontrat-dosya                pic x(200) value "kontrat.dat".
+01  acenuyum-rapor-dosya         pic x(200) value "acenuyum.txt".
+01  fs-rez-log                   pic xx.
+01  fs-kontrat                   pic xx.
+
+01  w-anlasma-fiyat              pic 9(10)v99 comp-3.
+01  w-tolerans                   pic 9(03)v99 comp-3.
+01  w-taban-fiyat                pic 9(12)v99 comp-3.
+01  w-kontrat-bulundu            pic x.
+    88  w-kontrat-var                value "E".
+01  w-kontrat-dosya-durum        pic xx value "00".
+
+01  w-taranan-sayisi             pic 9(07) value 0.
+01  w-kontratli-sayisi           pic 9(07) value 0.
+01  w-ihlal-sayisi               pic 9(07) value 0.
+
+01  w-b-no                       pic z(7)9.
+01  w-b-anlasma                  pic z(8)9.99-.
+01  w-b-fiyat                    pic z(8)9.99-.
+01  w-b-tarih                    pic 9(08).
+
+procedure division.
+ ana-islem.
+     open input rez-log
+     if fs-rez-log = "35"
+        display "REZ-LOG DOSYASI BOS - REZERVASYON YOK"
+        stop run
+     end-if
+     open input kontrat
+     move fs-kontrat to w-kontrat-dosya-durum
+     open output acenuyum-rapor
+     perform rapor-bas
+     perform rez-log-tara
+     perform rapor-ozet
+     close rez-log acenuyum-rapor kontrat
+     goback.
+
+ rez-log-tara.
+     move low-values to rez-log-no
+     start rez-log key is not less than rez-log-no
+           invalid move "10" to fs-rez-log
+     end-start
+     perform until fs-rez-log = "10"
+        read rez-log next record
+             at end move "10" to fs-rez-log
+        end-read
+        if fs-rez-log = "00"
+           add 1 to w-taranan-sayisi
+           if w-kontrat-dosya-durum not = "35"
+              and rez-log-rate-kodu not = spaces
+              and rez-log-rate-acenta not = spaces
+              perform kontrat-kontrol
+           end-if
+        end-if
+     end-perform
+     .
+
+ kontrat-kontrol.
+     add 1 to w-kontratli-sayisi
+     perform anlasma-fiyat-bul
+     if w-kontrat-var
+        compute w-taban-fiyat rounded =
+              w-anlasma-fiyat * (100 - w-tolerans) / 100
+        if rez-log-fiyati < w-taban-fiyat
+           add 1 to w-ihlal-sayisi
+           perform ihlal-satiri-yaz
+        end-if
+     end-if
+     .
+
+*> acenprim.cbl'deki prim-orani-bul ile ayni yontem: acenta+rate-kodu
+*> icin gecerli-tarihi rezervasyon tarihini gecmeyen en son kontrat
+*> satirini bulur, bitis tarihiyle (doldurulmussa) sinirlar.
+ anlasma-fiyat-bul.
+     move "H" to w-kontrat-bulundu
+     move low-values to kontrat-anah
+     move rez-log-rate-acenta to kontrat-acenta-kodu
+     move rez-log-rate-kodu   to kontrat-rate-kodu
+     move rez-log-isl-tar     to kontrat-gecerli-tarih
+     start kontrat key is less than or equal kontrat-anah
+           invalid move "10" to fs-kontrat
+     end-start
+     if fs-kontrat not = "10"
+        read kontrat previous record
+             at end move "10" to fs-kontrat
+        end-read
+        if fs-kontrat = "00"
+           if kontrat-acenta-kodu = rez-log-rate-acenta
+              and kontrat-rate-kodu = rez-log-rate-kodu
+              and rez-log-isl-tar >= kontrat-gecerli-tarih
+              and (kontrat-bitis-tarih = 0
+                   or rez-log-isl-tar <= kontrat-bitis-tarih)
+              move "E" to w-kontrat-bulundu
+              move kontrat-anlasma-fiyat  to w-anlasma-fiyat
+              move kontrat-tolerans-yuzde to w-tolerans
+           end-if
+        end-if
+     end-if
+     .
+
+ ihlal-satiri-yaz.
+     move rez-log-no      to w-b-no
+     move w-anlasma-fiyat to w-b-anlasma
+     move rez-log-fiyati  to w-b-fiyat
+     move rez-log-isl-tar to w-b-tarih
+     move spaces to acenuyum-rapor-satir
+     string "REZ-NO:" w-b-no
+            "  ACENTA:" rez-log-rate-acenta
+            "  RATE:" rez-log-rate-kodu
+            "  TARIH:" w-b-tarih
+            "  ANLASMA-FIYAT:" w-b-anlasma
+            "  SATIS-FIYAT:" w-b-fiyat
+            "  ANLASMA DISI FIYAT - SOZLESME IHLALI"
+            delimited by size into acenuyum-rapor-satir
+     write acenuyum-rapor-satir
+     .
+
+ rapor-bas.
+     move spaces to acenuyum-rapor-satir
+     string "ACENTA SOZLESME FIYAT UYUM TARAMASI"
+            delimited by size into acenuyum-rapor-satir
+     write acenuyum-rapor-satir
+     move spaces to acenuyum-rapor-satir
+     write acenuyum-rapor-satir
+     .
+
+ rapor-ozet.
+     move spaces to acenuyum-rapor-satir
+     write acenuyum-rapor-satir
+     move spaces to acenuyum-rapor-satir
+     string "TARANAN REZERVASYON SAYISI : " w-taranan-sayisi
+            delimited by size into acenuyum-rapor-satir
+     write acenuyum-rapor-satir
+     move spaces to acenuyum-rapor-satir
+     string "KONTRATLI REZERVASYON      : " w-kontratli-sayisi
+            delimited by size into acenuyum-rapor-satir
+     write acenuyum-rapor-satir
+     move spaces to acenuyum-rapor-satir
+     string "SOZLESME IHLALI SAYISI     : " w-ihlal-sayisi
+            delimited by size into acenuyum-rapor-satir
+     write acenuyum-rapor-satir
+     .
