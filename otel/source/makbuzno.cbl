@@ -0,0 +1,83 @@
+*> makbuzno.cbl
+*> maklzr.cbl (tahsilat makbuzu) ve paidlzr.cbl (paid makbuzu) bir
+*> makbuz bastiginda buradan sirali makbuz numarasi alir; her atanan
+*> numara tur (MAK/PAI) bazinda MAKBUZNO'ya yazilir. makbuzrap.cbl bu
+*> kaydi okuyup numara atlamalarini (kaybolan/siradisi bosaltilan
+*> makbuz numaralarini) raporlar.
+program-id. makbuzno is initial program.
+environment division.
+input-output section.
+file-control.
+     select makbuzno assign to random
+            makbuzno-dosya
+            organization indexed
+            access mode is dynamic
+            record key is mbn-anah
+            file status is fs-makbuzno.
+
+data division.
+file section.
+fd  makbuzno.
+01  mbn-rec.
+    02  mbn-anah.
+        03  mbn-tur              pic x(03).
+            88  mbn-tur-makbuz       value "MAK".
+            88  mbn-tur-paid         value "PAI".
+            88  mbn-tur-devmkbz      value "DMK".
+        03  mbn-no               pic 9(08).
+    02  mbn-tarih                pic 9(08).
+    02  mbn-saat                 pic 9(06).
+    02  mbn-kllnc                pic x(10).
+    02  mbn-iptal                pic x(01).
+        88  mbn-iptal-degil          value " ".
+        88  mbn-iptal-edildi         value "E".
+
+working-storage section.
+01  makbuzno-dosya               pic x(200) value "makbuzno.dat".
+01  fs-makbuzno                  pic xx.
+01  w-mbn-no-son                 pic 9(08).
+
+linkage section.
+01  makbuzno-link.
+    02  lk-tur                   pic x(03).
+    02  lk-kllnc                 pic x(10).
+    02  lk-no                    pic 9(08).
+
+procedure division using makbuzno-link.
+ ana-islem.
+     open i-o makbuzno
+     if fs-makbuzno = "35"
+        close makbuzno
+        open output makbuzno
+        close makbuzno
+        open i-o makbuzno
+     end-if
+     perform no-bul
+     initialize mbn-rec
+     move lk-tur              to mbn-tur
+     move w-mbn-no-son         to mbn-no
+     accept mbn-tarih          from date yyyymmdd
+     accept mbn-saat           from time
+     move lk-kllnc             to mbn-kllnc
+     write mbn-rec
+     move w-mbn-no-son         to lk-no
+     close makbuzno
+     goback.
+
+*> ayni tur icin kullanilan en son numarayi bulur ve bir arttirir;
+*> grpeklog.cbl'deki sira-bul paragrafiyla ayni START/READ PREVIOUS
+*> yontemidir.
+ no-bul.
+     move 1               to w-mbn-no-son
+     move lk-tur           to mbn-tur
+     move high-values      to mbn-no
+     start makbuzno key is less than mbn-anah
+           invalid continue
+     end-start
+     read makbuzno previous record
+          at end continue
+     end-read
+     if fs-makbuzno = "00" and mbn-tur = lk-tur
+        compute w-mbn-no-son = mbn-no + 1
+     end-if
+     .
