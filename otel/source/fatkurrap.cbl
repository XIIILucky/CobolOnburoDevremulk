@@ -0,0 +1,164 @@
+*> fatkurrap.cbl
+*> Fatura/folio uzerinde dovizli bir satirin hangi gunun KUR
+*> kurundan hesaplandigini gosteren dokum. trlog.cbl'in CAST-log
+*> dosyasi artik fiyhes.cpy'nin kur-bul paragrafinin hesapladigi
+*> kuru (CAST-LOG-kur-orani) ve o kurun gecerlilik tarihini
+*> (CAST-LOG-kur-tarihi) tasiyor; bu program secilen rezervasyon
+*> icin CAST-log satirlarini FATDETAY'a doker ve her satirin hangi
+*> tarihli, hangi oranli kurdan TL'ye cevrildigini basar, boylece
+*> yabanci misafirin itirazinda hangi gunun kurundan fatura
+*> kesildigi ispat edilebilir.
+program-id. fatkurrap is initial program.
+environment division.
+input-output section.
+file-control.
+     select cast-log assign to random
+            cast-log-dosya
+            organization indexed
+            access mode is dynamic
+            record key is cast-log-fis
+            alternate record key cast-log-alt = cast-log-anah,
+                  cast-log-fis with duplicates
+            file status is fs-cast-log.
+
+     select fatdetay assign to random
+            fatdetay-dosya
+            organization indexed
+            access mode is dynamic
+            record key is fdt-anah
+            file status is fs-fatdetay.
+
+     select fatkur-rapor assign to random
+            fatkur-rapor-dosya,
+            organization line sequential.
+
+data division.
+file section.
+fd  cast-log.
+01  cast-log-rec.
+    02  cast-log-anah.
+        03  cast-log-tarih.
+            04  cast-log-yil        pic 9(4).
+            04  cast-log-ay         pic 9(2).
+            04  cast-log-gun        pic 9(2).
+        03  cast-log-rez-no         pic 9(08).
+    02  cast-log-oda-no             pic x(04).
+    02  cast-log-kisi.
+        03  cast-log-buyuk          pic 9(02).
+        03  cast-log-kucuk          pic 9(02).
+        03  cast-log-bebek          pic 9(01).
+        03  cast-log-free           pic 9(01).
+    02  cast-log-fiyati             pic 9(10)v99 comp-3.
+    02  cast-log-anlasma-fiyati     pic 9(10)v99 comp-3.
+    02  cast-log-basilan-fiyat     pic s9(10)v99 comp-3.
+    02  cast-log-oda-konumu         pic 99.
+    02  cast-log-fiyat-konumu       pic 99.
+    02  cast-log-anlasma            pic xx.
+    02  cast-log-pan-tipi           pic xx.
+    02  cast-log-oda-adet           pic 9.
+    02  cast-log-share              pic 9.
+    02  cast-log-fiyat-yok          pic 9.
+    02  cast-log-duzeltme           pic s9(7)v99.
+    02  cast-log-sharenum           pic 9(8).
+    02  cast-log-break.
+        05  cast-log-break-kayit occurs 15 times.
+            10  cast-log-br-malzeme-kodu   pic x(3).
+            10  cast-log-br-malzeme-tut    pic s9(6)v99 comp-3.
+    02  cast-log-break-kodu         pic x(8).
+    02  cast-log-grup               pic 9(6).
+    02  cast-log-extradir           pic 9.
+    02  cast-log-rate-kodu          pic x(8).
+    02  cast-log-kur-orani          pic 9(04)v9999 comp-3.
+    02  cast-log-kur-tarihi         pic 9(08).
+    02  cast-log-bos9               pic x(264).
+    02  cast-log-fis                pic 9(10).
+
+fd  fatdetay.
+01  fdt-rec.
+    02  fdt-anah.
+        03  fdt-fat-no           pic 9(10).
+        03  fdt-sira             pic 9(05).
+    02  fdt-tarih                pic 9(08).
+    02  fdt-aciklama             pic x(40).
+    02  fdt-malzeme-kodu         pic x(03).
+    02  fdt-tutar                pic s9(10)v99 comp-3.
+    02  fdt-doviz-cinsi          pic x(03).
+    02  fdt-kur-orani            pic 9(04)v9999 comp-3.
+    02  fdt-kur-tarihi           pic 9(08).
+    02  fdt-tl-tutar             pic s9(10)v99 comp-3.
+
+fd  fatkur-rapor.
+01  fatkur-rapor-satir      pic x(132).
+
+working-storage section.
+01  cast-log-dosya          pic x(200) value "cast-log.dat".
+01  fatdetay-dosya          pic x(200) value "fatdetay.dat".
+01  fatkur-rapor-dosya      pic x(200) value "fatkurrap.txt".
+01  fs-cast-log             pic xx.
+01  fs-fatdetay             pic xx.
+
+01  w-rez-no                pic 9(08).
+01  w-sira                  pic 9(05) value 0.
+01  w-basilan-tutar         pic z(8)9.99-.
+01  w-basilan-kur           pic z(3)9.9999.
+
+procedure division.
+ ana-islem.
+     accept w-rez-no from command-line
+     open input cast-log
+     open output fatdetay
+     open output fatkur-rapor
+     perform rapor-bas
+     perform cast-log-oku
+     close cast-log fatdetay fatkur-rapor
+     goback.
+
+ cast-log-oku.
+     move low-values to cast-log-anah
+     move w-rez-no    to cast-log-rez-no of cast-log-anah
+     start cast-log key is not less than cast-log-alt
+           invalid move "10" to fs-cast-log
+     end-start
+     perform until fs-cast-log = "10"
+        read cast-log next record
+             at end move "10" to fs-cast-log
+        end-read
+        if fs-cast-log = "00"
+           if cast-log-rez-no not = w-rez-no
+              move "10" to fs-cast-log
+           else
+              perform satir-yaz
+           end-if
+        end-if
+     end-perform
+     .
+
+ satir-yaz.
+     add 1 to w-sira
+     initialize fdt-rec
+     move w-rez-no               to fdt-fat-no
+     move w-sira                 to fdt-sira
+     move cast-log-tarih         to fdt-tarih
+     move cast-log-rate-kodu     to fdt-aciklama
+     move cast-log-basilan-fiyat to fdt-tutar
+     move cast-log-kur-orani     to fdt-kur-orani
+     move cast-log-kur-tarihi    to fdt-kur-tarihi
+     compute fdt-tl-tutar rounded = cast-log-basilan-fiyat * cast-log-kur-orani
+     write fdt-rec invalid key continue end-write
+     move cast-log-basilan-fiyat to w-basilan-tutar
+     move cast-log-kur-orani     to w-basilan-kur
+     move spaces to fatkur-rapor-satir
+     string cast-log-tarih  " "
+            w-basilan-tutar " "
+            w-basilan-kur   " "
+            cast-log-kur-tarihi
+            delimited by size into fatkur-rapor-satir
+     write fatkur-rapor-satir
+     .
+
+ rapor-bas.
+     move spaces to fatkur-rapor-satir
+     string "TARIH     TUTAR          KUR ORANI   KUR TARIHI"
+            delimited by size into fatkur-rapor-satir
+     write fatkur-rapor-satir
+     .
