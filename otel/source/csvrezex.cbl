@@ -0,0 +1,472 @@
+*> csvrezex.cbl
+*> csvyap.cbl (Excel OLE/ActiveX otomasyonu kullanan genel disa
+*> aktarma ekrani) hangi DOKUMER kaydinin hangi sutunlarla disariya
+*> yazilacagini ekrandaki sabit duzenle
+*> belirler - yeni bir rapor icin sutun eklemek/cikarmak/sira
+*> degistirmek ekranin kendisini degistirmeyi gerektirir. Bu motor
+*> REZ-LOG'u CSV'ye aktarirken sutun kumesini CSVMAP'ten (rapor-adi+
+*> sira anahtarli, her satirda sembolik bir KOLON-ID ve basligi
+*> tutan) okur; sadece CSVMAP-AKTIF olan satirlar, CSVMAP-SIRA
+*> sirasinda basilir. Yeni bir sutun eklemek ya da sirasini
+*> degistirmek artik CSVMAP'e bir satir ekleyip kodu degistirmeden
+*> yapilabilir.
+*> RUNLOG, bu raporun gece sonu zamanlayicidan parametresiz ve
+*> tekrar tekrar calistirilabilmesini saglar: bir rapor-adi icin
+*> ilk calisma tum REZ-LOG'u aktarir ve en son aktarilan REZ-LOG-NO'yu
+*> RUNLOG'a isler; sonraki her calisma sadece o numaradan buyuk
+*> (aradan eklenen) rezervasyonlari ayni CSV dosyasinin sonuna ekler
+*> ve RUNLOG'u yeni uste gore gunceller - boylece Excel'in actigi
+*> tek bir dosya, her zamanlanmis calismadan sonra sadece yeni
+*> rezervasyonlarla buyuyerek guncel kalir.
+program-id. csvrezex is initial program.
+environment division.
+input-output section.
+file-control.
+     select rez-log assign to random
+            rez-log-dosya
+            organization indexed
+            access mode is dynamic
+            record key is rez-log-no
+            file status is fs-rez-log.
+
+     select csvmap assign to random
+            csvmap-dosya
+            organization indexed
+            access mode is dynamic
+            record key is csvmap-anah
+            file status is fs-csvmap.
+
+     select csvrezex-cikti assign to random
+            csvrezex-cikti-dosya
+            organization line sequential.
+
+     select runlog assign to random
+            runlog-dosya
+            organization indexed
+            access mode is dynamic
+            record key is runlog-rapor-adi
+            file status is fs-runlog.
+
+data division.
+file section.
+fd  rez-log.
+01  rez-log-rec.
+          02 rez-log-anah.
+             03 rez-log-no             pic 9(08).
+          02 rez-log-tipi              pic 9.
+          02 rez-log-durumu            pic x.
+          02 rez-log-acen-anah.
+             03 rez-log-acenta         pic x(4).
+             03 rez-log-gir-tar.
+                04 rez-log-gir-yil     pic 9999.
+                04 rez-log-gir-ay      pic 99.
+                04 rez-log-gir-gun     pic 99.
+             03 rez-log-cik-tar.
+                04 rez-log-cik-yil     pic 9999.
+                04 rez-log-cik-ay      pic 99.
+                04 rez-log-cik-gun     pic 99.
+          02 rez-log-adi               pic x(20).
+          02 rez-log-soyadi            pic x(20).
+          02 rez-log-banka             pic 99.
+          02 rez-log-doviz             pic 99.
+          02 rez-log-anlasma           pic xx.
+          02 rez-log-odeme-tipi        pic xx.
+          02 rez-log-pan-tipi          pic xx.
+          02 rez-log-ulke              pic x(03).
+          02 rez-log-voucher           pic x(30).
+          02 rez-log-kur-aygun         pic x.
+          02 rez-log-k-g-b             pic x.
+          02 rez-log-vip               pic x.
+          02 rez-log-komisyon          pic 99.
+          02 rez-log-nor-indirim       pic 99v99.
+          02 rez-log-c-in              pic x.
+          02 rez-log-folio             pic 9(08).
+          02 rez-log-odano             pic x(04).
+
+          02 rez-log-s-d-t-g           pic 9.
+          02 rez-log-oda-konumu        pic 99.
+          02 rez-log-kisi.
+             03 rez-log-buyuk          pic 9(02).
+             03 rez-log-kucuk          pic 9(02).
+             03 rez-log-bebek          pic 9(01).
+             03 rez-log-free           pic 9(01).
+          02 rez-log-fiyati            pic 9(12)v99 comp-3.
+          02 rez-log-isl-tar.
+             03 rez-log-isl-yil        pic 9999.
+             03 rez-log-isl-ay         pic 99.
+             03 rez-log-isl-gun        pic 99.
+          02 rez-log-al-tar.
+             03 rez-log-al-yil         pic 9999.
+             03 rez-log-al-ay          pic 99.
+             03 rez-log-al-gun         pic 99.
+          02 rez-log-ops-tar.
+             03 rez-log-ops-yil        pic 9999.
+             03 rez-log-ops-ay         pic 99.
+             03 rez-log-ops-gun        pic 99.
+          02 rez-log-gel-zaman.
+             03 rez-log-gel-saat       pic 99.
+             03 rez-log-gel-dak        pic 99.
+          02 rez-log-git-zaman.
+             03 rez-log-git-saat       pic 99.
+             03 rez-log-git-dak        pic 99.
+          02 rez-log-genel-bilgi.
+             03 rez-log-grup-anah.
+                04 rez-log-grup-no     pic 9(06).
+                04 rez-log-grup-adi    pic x(13).
+             03 rez-log-adres1         pic x(20).
+             03 rez-log-adres2         pic x(14).
+             03 rez-log-aksiyon2-eh    pic 9.
+             03 rez-log-special2-eh     pic 9.
+             03 rez-log-statu          pic x.
+             03 rez-log-iptal          pic 9.
+             03 rez-log-sil-sebeb      pic x(2).
+             03 rez-log-not1           pic x(100).
+             03 rez-log-not2           pic x(100).
+             03 rez-log-eski-alan.
+               05 rez-log-bavel-eski  pic x(15).
+               05 filler      pic x.
+             03 rez-log-gel-sirket     pic x(02).
+             03 rez-log-git-sirket     pic x(02).
+             03 rez-log-operator       pic x(02).
+             03 rez-log-e-mail         pic x(01).
+             03 rez-log-gr-olabilir    pic 9.
+             03 rez-log-voucher-gir-tar.
+                04 rez-log-voucher-gir-yil     pic 9999.
+                04 rez-log-voucher-gir-ay      pic 99.
+                04 rez-log-voucher-gir-gun     pic 99.
+             03 rez-log-gr-status      pic x.
+             03 rez-log-kaynak-1       pic x(02).
+             03 rez-log-kaynak-2       pic x(02).
+             03 rez-log-kaynak-3       pic x(02).
+             03 rez-log-firma          pic x(05).
+             03 rez-log-extra-kart2    pic x(7).
+          02 rez-log-extra-kart        pic x(7).
+          02 rez-log-late-zaman.
+             03 rez-log-late-gel-saat  pic 99.
+             03 rez-log-late-gel-dak   pic 99.
+          02 rez-log-on-odeme          pic 9(12)v99 comp-3.
+          02 rez-log-on-doviz          pic 9(02).
+          02 rez-log-pazar             pic x(02).
+          02 rez-log-eb                pic x.
+          02 rez-log-fiyat-fix         pic x.
+          02 rez-log-fiyat-konumu      pic 99.
+          02 rez-log-aksiyon-eh        pic x.
+          02 rez-log-bilbord-eh        pic x.
+          02 rez-log-ug-ind            pic 9.
+          02 rez-log-cin-kuru          pic 999v99999.
+          02 rez-log-oda-tipi          pic xx.
+          02 rez-log-special-eh        pic 9.
+          02 rez-log-ozel-durum-car    pic 999v9999999.
+          02 rez-log-ozel-durum        pic 99.
+          02 rez-log-title             pic x(09).
+          02 rez-log-gec               pic 9.
+          02 rez-log-plan              pic 9.
+          02 rez-log-rehber            pic x(2).
+          02 rez-log-fiyat-flag.
+             05 rez-log-aksiyon-flag   pic 9.
+             05 rez-log-renk           pic 9.
+             05 rez-log-special-flag   pic 9.
+          02 rez-log-oda-tipi2         pic xx.
+          02 rez-log-oda-tipi3         pic xx.
+          02 rez-log-tikler.
+             05 rez-log-ozel-tip       pic x.
+             05 rez-log-tam-blok       pic 9.
+             05 rez-log-share          pic 9.
+          02 rez-log-staf-bos       pic x(04).
+          02 rez-log-sharenum       pic 9(8).
+          02 rez-log-sil-tar         pic x(8).
+          02 rez-log-rate-kodu       pic x(8).
+          02 rez-log-extra-ind       pic 999v99.
+          02 rez-log-no-post          pic 9.
+          02 rez-log-dev-uye-no      pic 9(8).
+          02 rez-log-rate-acenta     pic xxxx.
+          02 rez-log-room-kdv-yok    pic x.
+          02 rez-log-extra-kdv-yok   pic x.
+          02 rez-log-telefon-no      pic x(15).
+          02 rez-log-bavel           pic x(15).
+          02 rez-log-vip-turu        pic x.
+          02 rez-log-blok-tip        pic 9.
+          02 rez-log-onodeme-var     pic 9.
+          02 rez-log-cin-kur-tar.
+             03 rez-log-cin-kur-yil  pic 9(4).
+             03 rez-log-cin-kur-ay   pic 9(2).
+             03 rez-log-cin-kur-gun  pic 9(2).
+          02 rez-log-kredi-kart.
+             03 rez-log-kart-tipi     pic x.
+             03 rez-log-kart-no1      pic x(04).
+             03 rez-log-kart-no2      pic x(04).
+             03 rez-log-kart-no3      pic x(04).
+             03 rez-log-kart-no4      pic x(04).
+             03 rez-log-cvv-kodu      pic x(03).
+             03 rez-log-onay-kodu     pic x(15).
+             03 rez-log-onay-tutar    pic 9(7)v99.
+             03 rez-log-onay-doviz    pic x(02).
+             03 rez-log-kart-sahibi   pic x(50).
+             03 rez-log-kart-son-ay   pic 9(2).
+             03 rez-log-kart-son-yil  pic 9(2).
+             03 rez-log-provizyon-notu pic x(20).
+
+          02 rez-log-bosv9           pic x(811).
+          02 rez-log-staf              pic x(04).
+          02 rez-log-fis             pic 9(10).
+
+fd  csvmap.
+01  csvmap-rec.
+    02  csvmap-anah.
+        03  csvmap-rapor-adi         pic x(08).
+        03  csvmap-sira              pic 9(03).
+    02  csvmap-kolon-id              pic x(15).
+    02  csvmap-baslik                pic x(30).
+    02  csvmap-aktif                 pic x(01).
+        88  csvmap-aktif-mi              value "E".
+        88  csvmap-pasif-mi              value "H".
+
+fd  csvrezex-cikti.
+01  csvrezex-cikti-satir             pic x(400).
+
+fd  runlog.
+01  runlog-rec.
+    02  runlog-rapor-adi             pic x(08).
+    02  runlog-son-tarih             pic 9(08).
+    02  runlog-son-saat              pic 9(06).
+    02  runlog-son-kayit-no          pic 9(08).
+    02  runlog-toplam-calisma        pic 9(07).
+
+working-storage section.
+01  rez-log-dosya                pic x(200) value "rez-log.dat".
+01  csvmap-dosya                 pic x(200) value "csvmap.dat".
+01  csvrezex-cikti-dosya         pic x(200) value "csvrezex.csv".
+01  runlog-dosya                 pic x(200) value "runlog.dat".
+01  fs-rez-log                   pic xx.
+01  fs-csvmap                    pic xx.
+01  fs-runlog                    pic xx.
+
+01  w-rapor-adi                  pic x(08) value "REZLOG".
+01  w-kolon-sayisi               pic 9(03) value 0.
+
+01  w-ilk-calisma                pic x value "E".
+01  w-baslangic-no               pic 9(08) value 0.
+01  w-son-kayit-no-bu-calisma    pic 9(08) value 0.
+01  w-bugun                      pic 9(08).
+01  w-simdi                      pic 9(08).
+
+01  w-kolon-tablo.
+    02  w-kolon-kayit occurs 40 times.
+        03  w-kolon-id           pic x(15).
+        03  w-kolon-baslik       pic x(30).
+
+01  w-k                          pic 9(03).
+01  w-alan                       pic x(30).
+01  w-satir                      pic x(400).
+01  w-satir-uzunluk              pic 9(04).
+
+01  w-fiyat-ed                   pic z(9)9.99.
+01  w-tarih-ed                   pic 9999/99/99.
+
+01  w-yazilan-sayisi             pic 9(07) value 0.
+
+procedure division.
+ ana-islem.
+     accept w-bugun from date yyyymmdd
+     accept w-simdi from time
+     accept w-rapor-adi from command-line
+     if w-rapor-adi = spaces
+        move "REZLOG" to w-rapor-adi
+     end-if
+     open input csvmap
+     if fs-csvmap = "35"
+        display "CSVMAP DOSYASI BOS - SUTUN TANIMI YOK"
+        stop run
+     end-if
+     perform kolon-tablo-oku
+     close csvmap
+     if w-kolon-sayisi = 0
+        display "CSVMAP ICINDE " w-rapor-adi " ICIN AKTIF SUTUN YOK"
+        stop run
+     end-if
+     open input rez-log
+     if fs-rez-log = "35"
+        display "REZ-LOG DOSYASI BOS - REZERVASYON YOK"
+        stop run
+     end-if
+     perform runlog-durum-bul
+     if w-ilk-calisma = "E"
+        open output csvrezex-cikti
+        perform baslik-satiri-yaz
+     else
+        open extend csvrezex-cikti
+     end-if
+     perform rez-log-tara
+     close rez-log csvrezex-cikti
+     perform runlog-guncelle
+     close runlog
+     display "YAZILAN SATIR SAYISI: " w-yazilan-sayisi
+     goback.
+
+*> RUNLOG'ta bu rapor-adi icin daha once bir calisma kaydi var mi
+*> diye bakar; yoksa (ilk calisma) full aktarim yapilacak, varsa
+*> son aktarilan REZ-LOG-NO'dan sonrasi (zamanlanmis/tekrarlanan
+*> calisma) aktarilacak demektir.
+ runlog-durum-bul.
+     open i-o runlog
+     if fs-runlog = "35"
+        close runlog
+        open output runlog
+        close runlog
+        open i-o runlog
+     end-if
+     move w-rapor-adi to runlog-rapor-adi
+     read runlog
+          invalid
+             move "E" to w-ilk-calisma
+             move 0   to w-baslangic-no
+          not invalid
+             move "H" to w-ilk-calisma
+             move runlog-son-kayit-no to w-baslangic-no
+     end-read
+     .
+
+ runlog-guncelle.
+     move w-rapor-adi to runlog-rapor-adi
+     if w-son-kayit-no-bu-calisma = 0
+        move w-baslangic-no to w-son-kayit-no-bu-calisma
+     end-if
+     if w-ilk-calisma = "E"
+        move w-bugun                  to runlog-son-tarih
+        move w-simdi(1:6)             to runlog-son-saat
+        move w-son-kayit-no-bu-calisma to runlog-son-kayit-no
+        move 1                        to runlog-toplam-calisma
+        write runlog-rec invalid continue end-write
+     else
+        read runlog invalid continue end-read
+        move w-bugun                  to runlog-son-tarih
+        move w-simdi(1:6)             to runlog-son-saat
+        move w-son-kayit-no-bu-calisma to runlog-son-kayit-no
+        add 1                         to runlog-toplam-calisma
+        rewrite runlog-rec invalid continue end-rewrite
+     end-if
+     .
+
+ kolon-tablo-oku.
+     move w-rapor-adi to csvmap-rapor-adi
+     move 0           to csvmap-sira
+     start csvmap key is not less than csvmap-anah
+           invalid move "10" to fs-csvmap
+     end-start
+     perform until fs-csvmap = "10"
+        read csvmap next record
+             at end move "10" to fs-csvmap
+        end-read
+        if fs-csvmap = "00"
+           if csvmap-rapor-adi not = w-rapor-adi
+              move "10" to fs-csvmap
+           else
+              if csvmap-aktif-mi
+                 add 1 to w-kolon-sayisi
+                 move csvmap-kolon-id to w-kolon-id(w-kolon-sayisi)
+                 move csvmap-baslik  to w-kolon-baslik(w-kolon-sayisi)
+              end-if
+           end-if
+        end-if
+     end-perform
+     .
+
+ baslik-satiri-yaz.
+     move spaces to w-satir
+     move 0      to w-satir-uzunluk
+     perform varying w-k from 1 by 1 until w-k > w-kolon-sayisi
+        if w-k > 1
+           string w-satir(1:w-satir-uzunluk) ","
+                  delimited by size into w-satir
+           add 1 to w-satir-uzunluk
+        end-if
+        move w-kolon-baslik(w-k) to w-alan
+        perform alan-ekle
+     end-perform
+     move w-satir to csvrezex-cikti-satir
+     write csvrezex-cikti-satir
+     .
+
+ alan-ekle.
+     inspect w-alan replacing trailing spaces by low-values
+     string w-satir(1:w-satir-uzunluk) delimited by size
+            w-alan delimited by low-values
+            into w-satir
+     inspect w-alan replacing trailing low-values by spaces
+     inspect w-satir tallying w-satir-uzunluk for characters
+            before initial spaces
+     .
+
+ rez-log-tara.
+     if w-ilk-calisma = "E"
+        move low-values to rez-log-no
+        start rez-log key is not less than rez-log-no
+              invalid move "10" to fs-rez-log
+        end-start
+     else
+        move w-baslangic-no to rez-log-no
+        start rez-log key is greater than rez-log-no
+              invalid move "10" to fs-rez-log
+        end-start
+     end-if
+     perform until fs-rez-log = "10"
+        read rez-log next record
+             at end move "10" to fs-rez-log
+        end-read
+        if fs-rez-log = "00"
+           perform rez-satiri-yaz
+        end-if
+     end-perform
+     .
+
+ rez-satiri-yaz.
+     add 1 to w-yazilan-sayisi
+     move rez-log-no to w-son-kayit-no-bu-calisma
+     move spaces to w-satir
+     move 0      to w-satir-uzunluk
+     perform varying w-k from 1 by 1 until w-k > w-kolon-sayisi
+        if w-k > 1
+           string w-satir(1:w-satir-uzunluk) ","
+                  delimited by size into w-satir
+           add 1 to w-satir-uzunluk
+        end-if
+        perform kolon-deger-bul
+        perform alan-ekle
+     end-perform
+     move w-satir to csvrezex-cikti-satir
+     write csvrezex-cikti-satir
+     .
+
+*> w-kolon-id(w-k) rez-log uzerindeki alanlardan birini sembolik
+*> olarak adlandirir; csvmap'e yeni bir kolon eklemek isteniyorsa
+*> buraya karsilik gelen bir when eklenir.
+ kolon-deger-bul.
+     move spaces to w-alan
+     evaluate w-kolon-id(w-k)
+        when "REZ-NO"
+             move rez-log-no to w-alan
+        when "ADI"
+             move rez-log-adi to w-alan
+        when "SOYADI"
+             move rez-log-soyadi to w-alan
+        when "ACENTA"
+             move rez-log-acenta to w-alan
+        when "ULKE"
+             move rez-log-ulke to w-alan
+        when "ODA-NO"
+             move rez-log-odano to w-alan
+        when "GIRIS-TARIHI"
+             move rez-log-gir-tar to w-tarih-ed
+             move w-tarih-ed to w-alan
+        when "CIKIS-TARIHI"
+             move rez-log-cik-tar to w-tarih-ed
+             move w-tarih-ed to w-alan
+        when "FIYAT"
+             move rez-log-fiyati to w-fiyat-ed
+             move w-fiyat-ed to w-alan
+        when "RATE-KODU"
+             move rez-log-rate-kodu to w-alan
+        when other
+             move "?" to w-alan
+     end-evaluate
+     .
