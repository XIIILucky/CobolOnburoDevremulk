@@ -0,0 +1,90 @@
+*> karthrk.cbl
+*> kart.cbl, bir foliodaki oda kartini/bilekligini (LINK-KARTNO)
+*> kart.tfd'nin sakladigi KONUK-KARTNO alanina yazar ama kartin
+*> kaybedildigini bildirme ya da yenisini basma hicbir yerde
+*> kaydedilmez - bir misafir ayni kalis icinde arka arkaya "kartimi
+*> kaybettim" derse bunu gorecek hicbir iz yoktur. Bu motor her kart
+*> olayini (ilk verilis/kayip bildirimi/yeniden verilis) KARTHRK'e
+*> folio+sira ile tek satir olarak yazar; ayni foliodaki art arda
+*> kayip bildirimlerini yakalamak icin gereken veri burada birikir,
+*> sahtecilik oruntusu tespiti kartfrd.cbl raporunda yapilir.
+program-id. karthrk is initial program.
+environment division.
+input-output section.
+file-control.
+     select karthrk assign to random
+            karthrk-dosya
+            organization indexed
+            access mode is dynamic
+            record key is karthrk-anah
+            file status is fs-karthrk.
+
+data division.
+file section.
+fd  karthrk.
+01  karthrk-rec.
+    02  karthrk-anah.
+        03  karthrk-folio            pic 9(08).
+        03  karthrk-sira             pic 9(05).
+    02  karthrk-kart-no              pic x(07).
+    02  karthrk-islem-tipi           pic x(01).
+        88  karthrk-ilk-verilis          value "I".
+        88  karthrk-kayip-bildirimi      value "K".
+        88  karthrk-yeniden-verilis      value "Y".
+    02  karthrk-tarih                pic 9(08).
+    02  karthrk-saat                 pic 9(06).
+    02  karthrk-kllnc-kodu           pic x(10).
+    02  karthrk-sebep                pic x(40).
+
+working-storage section.
+01  karthrk-dosya                pic x(200) value "karthrk.dat".
+01  fs-karthrk                   pic xx.
+01  w-hrk-sira-son                pic 9(05).
+
+linkage section.
+01  karthrk-link.
+    02  lk-folio                 pic 9(08).
+    02  lk-kart-no               pic x(07).
+    02  lk-islem-tipi            pic x(01).
+    02  lk-kllnc-kodu            pic x(10).
+    02  lk-sebep                 pic x(40).
+
+procedure division using karthrk-link.
+ ana-islem.
+     open i-o karthrk
+     if fs-karthrk = "35"
+        close karthrk
+        open output karthrk
+        close karthrk
+        open i-o karthrk
+     end-if
+     perform sira-bul
+     initialize karthrk-rec
+     move lk-folio              to karthrk-folio
+     move w-hrk-sira-son        to karthrk-sira
+     move lk-kart-no            to karthrk-kart-no
+     move lk-islem-tipi         to karthrk-islem-tipi
+     accept karthrk-tarih       from date yyyymmdd
+     accept karthrk-saat        from time
+     move lk-kllnc-kodu         to karthrk-kllnc-kodu
+     move lk-sebep              to karthrk-sebep
+     write karthrk-rec
+     close karthrk
+     goback.
+
+*> ayni folio icinde bir sonraki sira numarasini bulur; grpeklog.cbl'
+*> deki sira-bul ile ayni yontem.
+ sira-bul.
+     move 1            to w-hrk-sira-son
+     move lk-folio      to karthrk-folio
+     move high-values   to karthrk-sira
+     start karthrk key is less than karthrk-anah
+           invalid continue
+     end-start
+     read karthrk previous record
+          at end continue
+     end-read
+     if fs-karthrk = "00" and karthrk-folio = lk-folio
+        compute w-hrk-sira-son = karthrk-sira + 1
+     end-if
+     .
