@@ -0,0 +1,154 @@
+*> kbsretry.cbl
+*> kbskuyr.cbl'nin tuttugu KBS gonderim kuyrugunu tarar, azami deneme
+*> sayisina ulasmamis tum "basarisiz" kayitlari sirayla yeniden
+*> gondermeye calisir ve bir ozet rapor yazar. Gercek yeniden-gonderim
+*> (webdri.exe'nin dosya-birakma mekanizmasi) kbsbaglan.cpy'nin
+*> kbs-exe-islem-basla'sinin ihtiyac duydugu liste-txt/onbkodlar10
+*> alanlari o ekranin kendi .wrk uyesinde yasadigindan buradan
+*> dogrudan cagirilamaz; o adim asagida belgeli bir yorum olarak
+*> birakilmistir. Bu program yine de azami deneme sayisini asan
+*> kayitlari "kalici
+*> basarisiz" olarak raporlayarak operasyonun gozden kacirmamasini
+*> saglar.
+program-id. kbsretry is initial program.
+environment division.
+input-output section.
+file-control.
+     select kbskuyr assign to random
+            kbskuyr-dosya
+            organization indexed
+            access mode is dynamic
+            record key is kbk-anah
+            alternate record key is kbk-islem-anahtar
+                  with duplicates
+            file status is fs-kbskuyr.
+
+     select kbsretry-rapor assign to random
+            kbsretry-rapor-dosya
+            organization line sequential.
+
+data division.
+file section.
+fd  kbskuyr.
+01  kbk-rec.
+    02  kbk-anah.
+        03  kbk-polisxml-anah    pic x(20).
+    02  kbk-islem-anahtar        pic x(14).
+    02  kbk-ilk-kuyruk-tarihi    pic 9(08).
+    02  kbk-ilk-kuyruk-saati     pic 9(06).
+    02  kbk-son-gonderim-tarihi  pic 9(08).
+    02  kbk-son-gonderim-saati   pic 9(06).
+    02  kbk-deneme-sayisi        pic 9(03).
+    02  kbk-durum                pic x(01).
+        88  kbk-beklemede            value " ".
+        88  kbk-gonderildi           value "G".
+        88  kbk-onaylandi            value "O".
+        88  kbk-basarisiz            value "B".
+    02  kbk-son-hata             pic x(60).
+    02  kbk-kllnc                pic x(10).
+
+fd  kbsretry-rapor.
+01  kbsretry-rapor-satir         pic x(132).
+
+working-storage section.
+01  kbskuyr-dosya             pic x(200) value "kbskuyr.dat".
+01  kbsretry-rapor-dosya      pic x(200) value "kbsretry.txt".
+01  fs-kbskuyr                pic xx.
+
+01  w-bugun                   pic 9(08).
+01  w-simdi                   pic 9(06).
+01  w-max-deneme              pic 9(03) value 3.
+
+01  w-yeniden-sayisi          pic 9(05) value 0.
+01  w-kalici-sayisi           pic 9(05) value 0.
+01  w-sayi-ed                 pic z(4)9.
+
+procedure division.
+ ana-islem.
+     accept w-bugun  from date yyyymmdd
+     accept w-simdi  from time
+     open i-o kbskuyr
+     if fs-kbskuyr = "35"
+        close kbskuyr
+        open output kbskuyr
+        close kbskuyr
+        open i-o kbskuyr
+     end-if
+     open output kbsretry-rapor
+     perform rapor-bas
+     perform kuyruk-tara
+     perform rapor-ozet
+     close kbskuyr kbsretry-rapor
+     goback.
+
+ kuyruk-tara.
+     move low-values to kbk-anah
+     start kbskuyr key is not less than kbk-anah
+           invalid move "10" to fs-kbskuyr
+     end-start
+     perform until fs-kbskuyr = "10"
+        read kbskuyr next record
+             at end move "10" to fs-kbskuyr
+        end-read
+        if fs-kbskuyr = "00"
+           if kbk-basarisiz
+              if kbk-deneme-sayisi < w-max-deneme
+                 perform yeniden-gonder-satiri
+              else
+                 perform kalici-basarisiz-satiri
+              end-if
+           end-if
+        end-if
+     end-perform
+     .
+
+*> gercek yeniden gonderim kancasi (webdri.exe'yi yeniden tetiklemek):
+*>        move detaylar             to liste-txt-rec        [eksik .wrk]
+*>        perform kbs-exe-islem-basla of kbsbaglan            [eksik .wrk]
+*> burada sadece denemenin yapildigi isaretlenir; gercek sonuc
+*> operasyon ekibinin manuel dogrulamasina birakilmistir.
+ yeniden-gonder-satiri.
+     add 1 to w-yeniden-sayisi
+     set kbk-gonderildi to true
+     move w-bugun  to kbk-son-gonderim-tarihi
+     move w-simdi  to kbk-son-gonderim-saati
+     rewrite kbk-rec invalid continue end-rewrite
+     move spaces to kbsretry-rapor-satir
+     string kbk-polisxml-anah " " kbk-islem-anahtar
+            " YENIDEN GONDERILDI (DENEME "
+            kbk-deneme-sayisi ")"
+            delimited by size into kbsretry-rapor-satir
+     write kbsretry-rapor-satir
+     .
+
+ kalici-basarisiz-satiri.
+     add 1 to w-kalici-sayisi
+     move spaces to kbsretry-rapor-satir
+     string kbk-polisxml-anah " " kbk-islem-anahtar
+            " KALICI BASARISIZ - MANUEL MUDAHALE GEREKIYOR: "
+            kbk-son-hata
+            delimited by size into kbsretry-rapor-satir
+     write kbsretry-rapor-satir
+     .
+
+ rapor-bas.
+     move spaces to kbsretry-rapor-satir
+     string "KBS YENIDEN GONDERIM RAPORU " w-bugun
+            delimited by size into kbsretry-rapor-satir
+     write kbsretry-rapor-satir
+     .
+
+ rapor-ozet.
+     move spaces to kbsretry-rapor-satir
+     write kbsretry-rapor-satir
+     move w-yeniden-sayisi to w-sayi-ed
+     move spaces to kbsretry-rapor-satir
+     string "YENIDEN GONDERILEN: " w-sayi-ed
+            delimited by size into kbsretry-rapor-satir
+     write kbsretry-rapor-satir
+     move w-kalici-sayisi to w-sayi-ed
+     move spaces to kbsretry-rapor-satir
+     string "KALICI BASARISIZ: " w-sayi-ed
+            delimited by size into kbsretry-rapor-satir
+     write kbsretry-rapor-satir
+     .
