@@ -0,0 +1,139 @@
+*> aidatage.cbl
+*> DONEM-AIDAT (donem bakim ucreti) tahakkuklarinin vade tarihine
+*> gore yaslandirma raporu. devaidgt.cbl tahakkuk kaydeder,
+*> devaiisl.cbl tahsilati isler; ikisi de ayni donem-aidat
+*> dosyasini kullanir ama kim ne kadar geciktirdigini gosteren bir
+*> goruntu yok. Bu program her MUSTERI/DONEM-HAFTA icin acik
+*> bakiyeyi carisal (0-30/31-60/61-90/90+) gun kovalarina dagitir.
+program-id. aidatage is initial program.
+environment division.
+input-output section.
+file-control.
+     select donem-aidat assign to random
+            donem-aidat-dosya
+            organization indexed
+            access mode is dynamic
+            record key is dna-anah
+            file status is fs-donem-aidat.
+
+     select aidatage-rapor assign to random
+            aidatage-rapor-dosya
+            organization line sequential.
+
+data division.
+file section.
+fd  donem-aidat.
+01  dna-rec.
+    02  dna-anah.
+        03  dna-musteri-no        pic 9(08).
+        03  dna-donem-no          pic 9(04).
+        03  dna-donem-hafta       pic 9(02).
+    02  dna-vade-tarih            pic 9(08).
+    02  dna-tutar                 pic s9(09)v99 comp-3.
+    02  dna-odenen-tutar          pic s9(09)v99 comp-3.
+    02  dna-durum                 pic x(01).
+        88  dna-acik                 value "A".
+        88  dna-kapandi               value "K".
+
+fd  aidatage-rapor.
+01  aidatage-rapor-satir          pic x(132).
+
+working-storage section.
+01  donem-aidat-dosya         pic x(200) value "donem-aidat.dat".
+01  aidatage-rapor-dosya      pic x(200) value "aidatage.txt".
+01  fs-donem-aidat            pic xx.
+
+01  w-bugun                   pic 9(08).
+01  w-gun-sayisi              pic s9(05).
+01  w-bakiye                  pic s9(09)v99 comp-3.
+
+01  w-kova-0-30               pic s9(09)v99 comp-3.
+01  w-kova-31-60              pic s9(09)v99 comp-3.
+01  w-kova-61-90              pic s9(09)v99 comp-3.
+01  w-kova-90-ustu            pic s9(09)v99 comp-3.
+
+01  w-bakiye-ed               pic z(7)9.99-.
+01  w-gun-ed                  pic z(4)9-.
+
+procedure division.
+ ana-islem.
+     accept w-bugun from command-line
+     open input donem-aidat
+     open output aidatage-rapor
+     perform rapor-bas
+     move low-values to dna-anah
+     start donem-aidat key is not less than dna-anah
+           invalid move "10" to fs-donem-aidat
+     end-start
+     perform until fs-donem-aidat = "10"
+        read donem-aidat next record
+             at end move "10" to fs-donem-aidat
+        end-read
+        if fs-donem-aidat = "00"
+           compute w-bakiye = dna-tutar - dna-odenen-tutar
+           if dna-acik and w-bakiye > 0
+              perform yaslandir-ve-yaz
+           end-if
+        end-if
+     end-perform
+     perform ozet-yaz
+     close donem-aidat aidatage-rapor
+     goback.
+
+ yaslandir-ve-yaz.
+     compute w-gun-sayisi = function integer-of-date(w-bugun)
+                            - function integer-of-date(dna-vade-tarih)
+     move w-bakiye to w-bakiye-ed
+     move w-gun-sayisi to w-gun-ed
+     move spaces to aidatage-rapor-satir
+     string dna-musteri-no  " "
+            dna-donem-no    " "
+            dna-donem-hafta " "
+            dna-vade-tarih  " "
+            w-gun-ed        " "
+            w-bakiye-ed
+            delimited by size into aidatage-rapor-satir
+     write aidatage-rapor-satir
+     evaluate true
+        when w-gun-sayisi <= 30
+           add w-bakiye to w-kova-0-30
+        when w-gun-sayisi <= 60
+           add w-bakiye to w-kova-31-60
+        when w-gun-sayisi <= 90
+           add w-bakiye to w-kova-61-90
+        when other
+           add w-bakiye to w-kova-90-ustu
+     end-evaluate
+     .
+
+ ozet-yaz.
+     move spaces to aidatage-rapor-satir
+     write aidatage-rapor-satir
+     move w-kova-0-30   to w-bakiye-ed
+     move spaces to aidatage-rapor-satir
+     string "0-30 GUN     " w-bakiye-ed delimited by size
+            into aidatage-rapor-satir
+     write aidatage-rapor-satir
+     move w-kova-31-60  to w-bakiye-ed
+     move spaces to aidatage-rapor-satir
+     string "31-60 GUN    " w-bakiye-ed delimited by size
+            into aidatage-rapor-satir
+     write aidatage-rapor-satir
+     move w-kova-61-90  to w-bakiye-ed
+     move spaces to aidatage-rapor-satir
+     string "61-90 GUN    " w-bakiye-ed delimited by size
+            into aidatage-rapor-satir
+     write aidatage-rapor-satir
+     move w-kova-90-ustu to w-bakiye-ed
+     move spaces to aidatage-rapor-satir
+     string "90+ GUN      " w-bakiye-ed delimited by size
+            into aidatage-rapor-satir
+     write aidatage-rapor-satir
+     .
+
+ rapor-bas.
+     move spaces to aidatage-rapor-satir
+     string "MUSTERI  DONEM HAFTA VADE-TARIH  GECIKME-GUN  BAKIYE"
+            delimited by size into aidatage-rapor-satir
+     write aidatage-rapor-satir
+     .
