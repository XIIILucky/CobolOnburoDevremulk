@@ -0,0 +1,196 @@
+*> kbskuyr.cbl
+*> kbsbaglan.cpy'nin kbs-exe-baglan'i her polis bildirimini liste-txt
+*> satirina yaziyor, kbs-exe-islem-basla da webdri.exe'yi bir dosya
+*> birakarak (c$copy + @[DISPLAY] ... \bin\) tetikliyordu, ama hicbir
+*> yerde "bu polisxml kaydi gonderildi mi, onaylandi mi, basarisiz mi"
+*> diye bir iz tutulmuyordu. webdri.exe sessizce patladiginda misafir
+*> hic bildirilmemis oluyor ve bu ancak bir denetimde ortaya cikiyordu.
+*> Bu alt program o kuyruğu tutar: her polisxml-anah icin tek bir
+*> KBSKUYR kaydi (ayni anahtarla yeniden kuyruga alinirsa beklemede'ye
+*> donup deneme-sayisi korunur), ayni islem-anahtar (webdri.exe'nin
+*> kisibilgi.txt/kisidonus.txt dosya adindaki toplu gonderim anahtari)
+*> altindaki tum satirlar tek seferde gonderildi/onaylandi/basarisiz
+*> isaretlenir. kbsbaglan.cpy'deki gercek cagri noktalari, o prosedurun
+*> ihtiyac duydugu polisxml/liste-txt/onbkodlar10 alan tanimlarinin
+*> (ve dolayisiyla bu kuyruga aktarilacak linkage grubunun) hala
+*> uretilen .wrk uyelerinde yasamasi nedeniyle, asagidaki CALL'lar
+*> birer yorum olarak belgelenmistir (maklzr.cbl'deki makbuzno CALL'i
+*> ile ayni yontem).
+program-id. kbskuyr is initial program.
+environment division.
+input-output section.
+file-control.
+     select kbskuyr assign to random
+            kbskuyr-dosya
+            organization indexed
+            access mode is dynamic
+            record key is kbk-anah
+            alternate record key is kbk-islem-anahtar
+                  with duplicates
+            file status is fs-kbskuyr.
+
+data division.
+file section.
+fd  kbskuyr.
+01  kbk-rec.
+    02  kbk-anah.
+        03  kbk-polisxml-anah    pic x(20).
+    02  kbk-islem-anahtar        pic x(14).
+    02  kbk-ilk-kuyruk-tarihi    pic 9(08).
+    02  kbk-ilk-kuyruk-saati     pic 9(06).
+    02  kbk-son-gonderim-tarihi  pic 9(08).
+    02  kbk-son-gonderim-saati   pic 9(06).
+    02  kbk-deneme-sayisi        pic 9(03).
+    02  kbk-durum                pic x(01).
+        88  kbk-beklemede            value " ".
+        88  kbk-gonderildi           value "G".
+        88  kbk-onaylandi            value "O".
+        88  kbk-basarisiz            value "B".
+    02  kbk-son-hata             pic x(60).
+    02  kbk-kllnc                pic x(10).
+
+working-storage section.
+01  kbskuyr-dosya             pic x(200) value "kbskuyr.dat".
+01  fs-kbskuyr                pic xx.
+
+linkage section.
+01  kbk-lk-mod                pic x(01).
+    88  kbk-mod-kuyruga-al        value "K".
+    88  kbk-mod-gonderildi-isaretle value "G".
+    88  kbk-mod-onayla            value "O".
+    88  kbk-mod-basarisiz-isaretle value "B".
+    88  kbk-mod-yeniden-dene-getir value "Y".
+01  kbk-lk-polisxml-anah      pic x(20).
+01  kbk-lk-islem-anahtar      pic x(14).
+01  kbk-lk-tarih              pic 9(08).
+01  kbk-lk-saat               pic 9(06).
+01  kbk-lk-kllnc              pic x(10).
+01  kbk-lk-hata               pic x(60).
+01  kbk-lk-max-deneme         pic 9(03).
+01  kbk-lk-sonuc              pic x(01).
+    88  kbk-lk-basarili           value "E".
+    88  kbk-lk-basarisiz-sonuc    value "H".
+
+procedure division using kbk-lk-mod, kbk-lk-polisxml-anah,
+                          kbk-lk-islem-anahtar, kbk-lk-tarih,
+                          kbk-lk-saat, kbk-lk-kllnc, kbk-lk-hata,
+                          kbk-lk-max-deneme, kbk-lk-sonuc.
+ ana-islem.
+     move "H" to kbk-lk-sonuc
+     open i-o kbskuyr
+     if fs-kbskuyr = "35"
+        close kbskuyr
+        open output kbskuyr
+        close kbskuyr
+        open i-o kbskuyr
+     end-if
+     evaluate true
+        when kbk-mod-kuyruga-al          perform kuyruga-al
+        when kbk-mod-gonderildi-isaretle perform toplu-durum-guncelle
+        when kbk-mod-onayla              perform toplu-durum-guncelle
+        when kbk-mod-basarisiz-isaretle  perform toplu-durum-guncelle
+        when kbk-mod-yeniden-dene-getir  perform yeniden-dene-getir
+     end-evaluate
+     close kbskuyr
+     goback.
+
+*> bir polisxml kaydini kuyruga ekler; ayni anahtar zaten varsa
+*> (ayni misafir yeniden bildiriliyorsa, orn. oda degisikligi sonrasi)
+*> deneme-sayisi korunarak beklemede durumuna geri dondurulur.
+ kuyruga-al.
+     move kbk-lk-polisxml-anah to kbk-polisxml-anah
+     read kbskuyr
+          invalid
+             initialize kbk-rec
+             move kbk-lk-polisxml-anah to kbk-polisxml-anah
+             move kbk-lk-islem-anahtar to kbk-islem-anahtar
+             move kbk-lk-tarih         to kbk-ilk-kuyruk-tarihi
+             move kbk-lk-saat          to kbk-ilk-kuyruk-saati
+             move kbk-lk-kllnc         to kbk-kllnc
+             set kbk-beklemede to true
+             write kbk-rec
+                   invalid continue
+                   not invalid move "E" to kbk-lk-sonuc
+             end-write
+          not invalid
+             move kbk-lk-islem-anahtar to kbk-islem-anahtar
+             set kbk-beklemede to true
+             rewrite kbk-rec
+                     invalid continue
+                     not invalid move "E" to kbk-lk-sonuc
+             end-rewrite
+     end-read
+     .
+
+*> ayni islem-anahtar (tek webdri.exe gonderimi) altinda beklemede/
+*> gonderildi olan tum satirlari tek hamlede gonderildi, onaylandi
+*> veya basarisiz durumuna tasir; basarisiz olanin deneme-sayisi
+*> bir arttirilir ki yeniden-dene-getir onu atlamasin gerekirse.
+ toplu-durum-guncelle.
+     move kbk-lk-islem-anahtar to kbk-islem-anahtar
+     start kbskuyr key is not less than kbk-islem-anahtar
+           invalid continue
+     end-start
+     perform until fs-kbskuyr = "10"
+        read kbskuyr next record
+             at end move "10" to fs-kbskuyr
+        end-read
+        if fs-kbskuyr = "00"
+           if kbk-islem-anahtar not = kbk-lk-islem-anahtar
+              move "10" to fs-kbskuyr
+           else
+              perform durum-satiri-guncelle
+           end-if
+        end-if
+     end-perform
+     .
+
+ durum-satiri-guncelle.
+     evaluate true
+        when kbk-mod-gonderildi-isaretle
+           if kbk-beklemede
+              set kbk-gonderildi to true
+              move kbk-lk-tarih to kbk-son-gonderim-tarihi
+              move kbk-lk-saat  to kbk-son-gonderim-saati
+              rewrite kbk-rec invalid continue end-rewrite
+              move "E" to kbk-lk-sonuc
+           end-if
+        when kbk-mod-onayla
+           if kbk-gonderildi
+              set kbk-onaylandi to true
+              rewrite kbk-rec invalid continue end-rewrite
+              move "E" to kbk-lk-sonuc
+           end-if
+        when kbk-mod-basarisiz-isaretle
+           if kbk-gonderildi
+              set kbk-basarisiz to true
+              add 1 to kbk-deneme-sayisi
+              move kbk-lk-hata to kbk-son-hata
+              rewrite kbk-rec invalid continue end-rewrite
+              move "E" to kbk-lk-sonuc
+           end-if
+     end-evaluate
+     .
+
+*> basarisiz ve deneme-sayisi henuz sinira ulasmamis ilk kaydi
+*> getirir; cagiran program (kbsretry.cbl) bunu bulamayana kadar
+*> dongude cagirir.
+ yeniden-dene-getir.
+     move low-values to kbk-anah
+     start kbskuyr key is not less than kbk-anah
+           invalid move "10" to fs-kbskuyr
+     end-start
+     perform until fs-kbskuyr = "10"
+        read kbskuyr next record
+             at end move "10" to fs-kbskuyr
+        end-read
+        if fs-kbskuyr = "00"
+           if kbk-basarisiz and kbk-deneme-sayisi < kbk-lk-max-deneme
+              move kbk-polisxml-anah to kbk-lk-polisxml-anah
+              move kbk-islem-anahtar to kbk-lk-islem-anahtar
+              move "E" to kbk-lk-sonuc
+              move "10" to fs-kbskuyr
+           end-if
+        end-if
+     end-perform
+     .
