@@ -0,0 +1,166 @@
+*> islkcont.cbl
+*> copylib/kilit.cpy'nin dosya-kilit-kontrol/islkilit-yaz paragraflari
+*> bir islem (rez-no) uzerinde calisan her ekran icin ISLKILIT'e tek
+*> satirlik bir kilit kaydi yazar (terminal/machine/user/station/
+*> kllnc-kodu ve son-tarih/son-zaman ile); islkilit-kontrol ise ayni
+*> rez-no uzerinde baskasi calisirken "cakisma" donup ekrani engeller.
+*> Kilit normalde islem bitince kilit-aft-routine ile silinir, ama bir
+*> istasyon cokerse satir ISLKILIT'te kalip o rez-no'yu surekli
+*> "mesgul" gosterebilir - operasyon bunu ekran ekran degil bu raporla
+*> gorsun diye yazildi. Rapor su an ISLKILIT'te bekleyen her kilidi, ne
+*> kadar suredir tutuldugunu ve kimde oldugunu listeler; esik suresini
+*> (dakika) asan kilitler "CAKISMA RISKI - UZUN SURELI KILIT" olarak
+*> isaretlenir.
+program-id. islkcont is initial program.
+environment division.
+input-output section.
+file-control.
+     select islkilit assign to random
+            islkilit-dosya
+            organization indexed
+            access mode is dynamic
+            record key is islkilit-anah
+            file status is fs-islkilit.
+
+     select islkcont-rapor assign to random
+            islkcont-rapor-dosya
+            organization line sequential.
+
+data division.
+file section.
+fd  islkilit.
+01  islkilit-rec.
+    02  islkilit-anah.
+        03  islkilit-no              pic 9(08).
+    02  islkilit-isyeri              pic x(04).
+    02  islkilit-terminal            pic x(20).
+    02  islkilit-machine             pic x(20).
+    02  islkilit-user                pic x(20).
+    02  islkilit-station             pic x(10).
+    02  islkilit-kllnc-kodu          pic x(10).
+    02  islkilit-son-tarih           pic 9(08).
+    02  islkilit-son-zaman           pic 9(08).
+    02  islkilit-process-id          pic 9(10).
+
+fd  islkcont-rapor.
+01  islkcont-rapor-satir             pic x(132).
+
+working-storage section.
+01  islkilit-dosya            pic x(200) value "islkilit.dat".
+01  islkcont-rapor-dosya      pic x(200) value "islkcont.txt".
+01  fs-islkilit               pic xx.
+
+01  w-bugun                   pic 9(08).
+01  w-simdi                   pic 9(08).
+01  w-esik-dakika             pic 9(05) value 30.
+
+01  w-gecen-dakika            pic s9(07).
+01  w-gecen-ed                pic z(6)9.
+01  w-kilit-sayisi            pic 9(05) value 0.
+01  w-cakisma-sayisi          pic 9(05) value 0.
+01  w-durum                   pic x(30).
+
+01  w-simdi-saat              pic 9(02).
+01  w-simdi-dakika            pic 9(02).
+01  w-son-saat                pic 9(02).
+01  w-son-dakika              pic 9(02).
+
+procedure division.
+ ana-islem.
+     accept w-esik-dakika from command-line
+     if w-esik-dakika = 0
+        move 30 to w-esik-dakika
+     end-if
+     accept w-bugun from date yyyymmdd
+     accept w-simdi from time
+     open input islkilit
+     if fs-islkilit = "35"
+        display "ISLKILIT DOSYASI BOS - BEKLEYEN KILIT YOK"
+        stop run
+     end-if
+     open output islkcont-rapor
+     perform rapor-bas
+     perform kilit-tara
+     perform rapor-ozet
+     close islkilit islkcont-rapor
+     goback.
+
+ kilit-tara.
+     move low-values to islkilit-anah
+     start islkilit key is not less than islkilit-anah
+           invalid move "10" to fs-islkilit
+     end-start
+     perform until fs-islkilit = "10"
+        read islkilit next record
+             at end move "10" to fs-islkilit
+        end-read
+        if fs-islkilit = "00"
+           perform kilit-satiri-yaz
+        end-if
+     end-perform
+     .
+
+ kilit-satiri-yaz.
+     add 1 to w-kilit-sayisi
+     perform gecen-dakika-hesapla
+     if w-gecen-dakika not < w-esik-dakika
+        add 1 to w-cakisma-sayisi
+        move "CAKISMA RISKI - UZUN SURELI KILIT" to w-durum
+     else
+        move "NORMAL"                            to w-durum
+     end-if
+     move w-gecen-dakika to w-gecen-ed
+     move spaces to islkcont-rapor-satir
+     string "REZ:" islkilit-no           " "
+            islkilit-kllnc-kodu          " "
+            islkilit-user                " "
+            islkilit-machine             " "
+            w-gecen-ed " DK  "
+            w-durum
+            delimited by size into islkcont-rapor-satir
+     write islkcont-rapor-satir
+     .
+
+*> islkilit-son-tarih/son-zaman ayri tutuldugundan (gun degisimi
+*> mumkun), gecen sure sadece bugunku kilitler icin saat:dakika
+*> farkindan, dunden kalan kilitler icin ise dogrudan esik uzerinde
+*> sayilarak hesaplanir; gun sinirini asan SLA takibi bu raporun
+*> kapsami disidir.
+ gecen-dakika-hesapla.
+     if islkilit-son-tarih < w-bugun
+        move w-esik-dakika to w-gecen-dakika
+     else
+        move w-simdi(1:2)            to w-simdi-saat
+        move w-simdi(3:2)            to w-simdi-dakika
+        move islkilit-son-zaman(1:2) to w-son-saat
+        move islkilit-son-zaman(3:2) to w-son-dakika
+        compute w-gecen-dakika =
+              (w-simdi-saat - w-son-saat) * 60
+            + (w-simdi-dakika - w-son-dakika)
+     end-if
+     if w-gecen-dakika < 0
+        move 0 to w-gecen-dakika
+     end-if
+     .
+
+ rapor-bas.
+     move spaces to islkcont-rapor-satir
+     string "ISLEM KILIT CAKISMA RAPORU - ESIK: " w-esik-dakika " DK"
+            delimited by size into islkcont-rapor-satir
+     write islkcont-rapor-satir
+     move spaces to islkcont-rapor-satir
+     write islkcont-rapor-satir
+     .
+
+ rapor-ozet.
+     move spaces to islkcont-rapor-satir
+     write islkcont-rapor-satir
+     move spaces to islkcont-rapor-satir
+     string "TOPLAM BEKLEYEN KILIT   : " w-kilit-sayisi
+            delimited by size into islkcont-rapor-satir
+     write islkcont-rapor-satir
+     move spaces to islkcont-rapor-satir
+     string "CAKISMA RISKI TASIYAN   : " w-cakisma-sayisi
+            delimited by size into islkcont-rapor-satir
+     write islkcont-rapor-satir
+     .
