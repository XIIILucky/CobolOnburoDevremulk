@@ -0,0 +1,146 @@
+*> devcayma.cbl
+*> Yeni bir donemli mulkiyet sozlesmesi imzalandiginda, tuketicinin
+*> yasal cayma (rescission) hakki suresi boyunca o sozlesme uzerinden
+*> aidat tahakkuku ya da devir islemi baslatilmamasi gerekir. SOZTAR
+*> imza hareketlerini tasir; bu program devtkst.cbl'in sozlesme kayit
+*> olayindan iki modda cagrilir: "H" modu imza tarihinden itibaren
+*> yasal cayma suresini (14 gun) hesaplayip szt-cayma-son-tarih'i
+*> kurar, "K" modu ise verilen bir sozlesmenin o an hala cayma
+*> suresi icinde olup olmadigini (ve varsa hala suredeki tum acik
+*> sozlesmelerin bir listesini) doner.
+program-id. devcayma is initial program.
+environment division.
+input-output section.
+file-control.
+     select soztar assign to random
+            soztar-dosya
+            organization indexed
+            access mode is dynamic
+            record key is szt-anah
+            alternate record key is szt-musteri-anah
+                  with duplicates
+            file status is fs-soztar.
+
+     select devcayma-rapor assign to random
+            devcayma-rapor-dosya
+            organization line sequential.
+
+data division.
+file section.
+fd  soztar.
+01  szt-rec.
+    02  szt-anah.
+        03  szt-devremulk-no      pic 9(08).
+        03  szt-sira              pic 9(03).
+    02  szt-musteri-anah.
+        03  szt-musteri-no        pic 9(08).
+    02  szt-imza-tarihi           pic 9(08).
+    02  szt-cayma-son-tarih       pic 9(08).
+    02  szt-durum                 pic x(01).
+        88  szt-cayma-suresinde       value "C".
+        88  szt-kesinlesti            value "K".
+        88  szt-cayildi               value "I".
+
+fd  devcayma-rapor.
+01  devcayma-rapor-satir          pic x(132).
+
+working-storage section.
+01  soztar-dosya              pic x(200) value "soztar.dat".
+01  devcayma-rapor-dosya      pic x(200) value "devcayma.txt".
+01  fs-soztar                 pic xx.
+
+01  w-cayma-gun-sayisi        pic 9(02) value 14.
+01  w-bugun                   pic 9(08).
+
+linkage section.
+01  cyma-mod                  pic x(01).
+    88  cyma-mod-hesapla          value "H".
+    88  cyma-mod-kontrol-et       value "K".
+    88  cyma-mod-rapor            value "R".
+01  cyma-devremulk-no         pic 9(08).
+01  cyma-sira                 pic 9(03).
+01  cyma-bugun                pic 9(08).
+01  cyma-hala-cayma-suresinde pic x(01).
+    88  cyma-suresi-devam-ediyor  value "E".
+    88  cyma-suresi-doldu         value "H".
+
+procedure division using cyma-mod, cyma-devremulk-no, cyma-sira,
+                          cyma-bugun, cyma-hala-cayma-suresinde.
+ ana-islem.
+     move cyma-bugun to w-bugun
+     open i-o soztar
+     if fs-soztar = "35"
+        close soztar
+        open output soztar
+        close soztar
+        open i-o soztar
+     end-if
+     evaluate true
+        when cyma-mod-hesapla
+           perform cayma-tarihi-hesapla
+        when cyma-mod-kontrol-et
+           perform cayma-suresini-kontrol-et
+        when cyma-mod-rapor
+           open output devcayma-rapor
+           perform acik-cayma-rapor-yaz
+           close devcayma-rapor
+     end-evaluate
+     close soztar
+     goback.
+
+ cayma-tarihi-hesapla.
+     move cyma-devremulk-no to szt-devremulk-no
+     move cyma-sira         to szt-sira
+     read soztar
+          invalid continue
+          not invalid
+            compute szt-cayma-son-tarih =
+                    function integer-of-date(szt-imza-tarihi)
+                    + w-cayma-gun-sayisi
+            compute szt-cayma-son-tarih =
+                    function date-of-integer(szt-cayma-son-tarih)
+            set szt-cayma-suresinde to true
+            rewrite szt-rec invalid continue end-rewrite
+     end-read
+     .
+
+ cayma-suresini-kontrol-et.
+     set cyma-suresi-doldu to true
+     move cyma-devremulk-no to szt-devremulk-no
+     move cyma-sira         to szt-sira
+     read soztar
+          invalid continue
+          not invalid
+            if szt-cayma-suresinde and w-bugun <= szt-cayma-son-tarih
+               set cyma-suresi-devam-ediyor to true
+            end-if
+     end-read
+     .
+
+ acik-cayma-rapor-yaz.
+     move spaces to devcayma-rapor-satir
+     string "DEVREMULK  SIRA  MUSTERI   IMZA-TAR  CAYMA-SON-TAR"
+            delimited by size into devcayma-rapor-satir
+     write devcayma-rapor-satir
+     move low-values to szt-anah
+     start soztar key is not less than szt-anah
+           invalid move "10" to fs-soztar
+     end-start
+     perform until fs-soztar = "10"
+        read soztar next record
+             at end move "10" to fs-soztar
+        end-read
+        if fs-soztar = "00"
+           if szt-cayma-suresinde and w-bugun <= szt-cayma-son-tarih
+              move spaces to devcayma-rapor-satir
+              string szt-devremulk-no " "
+                     szt-sira         " "
+                     szt-musteri-no   " "
+                     szt-imza-tarihi  " "
+                     szt-cayma-son-tarih
+                     delimited by size into devcayma-rapor-satir
+              write devcayma-rapor-satir
+           end-if
+        end-if
+     end-perform
+     .
