@@ -44,6 +44,7 @@
  copy "modahes.wrk".
  copy "aksiler.wrk".
  copy "link-oda.lnk".
+ copy "grpeklink.cpy".
 
 *{Bench}copy-working
  COPY "sirkar.wrk".
