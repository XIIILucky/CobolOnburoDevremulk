@@ -40,8 +40,8 @@
              leading "donhrk" by "donhrk2".
          copy "gruplar.sel".
          copy "rez.sel".
-         copy "hesap.sel"  of "..\..\muhB\lib-sel".
-         copy "cari.sel"  of "..\..\muhB\lib-sel".
+         copy "hesap.sel"  of "..\..\muha\lib-sel".
+         copy "cari.sel"  of "..\..\muha\lib-sel".
          copy "cek.sel".
          copy "mgenelfis.sel".
          copy "taksit.sel".
@@ -92,8 +92,8 @@ $XFD FILE =soztar
          copy "soztar.lib".
          copy "gruplar.lib".
          copy "rez.lib". 
-         copy "hesap.lib"  of "..\..\muhB\lib-sel".
-         copy "cari.lib"  of "..\..\muhB\lib-sel".
+         copy "hesap.lib"  of "..\..\muha\lib-sel".
+         copy "cari.lib"  of "..\..\muha\lib-sel".
 
 $XFD FILE =cek
          copy "cek.lib".
