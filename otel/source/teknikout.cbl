@@ -0,0 +1,220 @@
+*> teknikout.cbl
+*> teknik.cbl'in (teknik.sel) kayit-kaydet/kapat olaylarindan
+*> cagrilmasi gereken alt program. tek-onem-kodu "oda disi birakir"
+*> (3) olarak acilan ve henuz bir OUTOF blogu ile iliskilendirilmemis
+*> bir kayit icin otomatik olarak OUTOF'a "D" durumunda bir satir
+*> acar (otf-teknik-no ile tek-sira'yi baglar) ve outofhrk'ye bir
+*> "teknik ariza nedeniyle disi birakildi" izi dusurur. Bilet
+*> kapatildiginda (tek-durum = kapali) iliskili OUTOF kaydini tekrar
+*> aktif ("A") durumuna cevirir ve bunu da outofhrk'ye yazar; boylece
+*> acik bir teknik ariza artik sessizce satilabilir gibi gorunmez ve
+*> bilet kapaninca oda otomatik olarak tekrar envantere doner.
+program-id. teknikout is initial program.
+environment division.
+input-output section.
+file-control.
+     select teknik assign to random
+            teknik-dosya
+            organization indexed
+            access mode is dynamic
+            record key is tek-anah
+            file status is fs-teknik.
+
+     select outof assign to random
+            outof-dosya
+            organization indexed
+            access mode is dynamic
+            record key is otf-anah
+            alternate record key is otf-oda-anah
+                 with duplicates
+            file status is fs-outof.
+
+     select outofhrk assign to random
+            outofhrk-dosya
+            organization indexed
+            access mode is dynamic
+            record key is oth-anah
+            file status is fs-outofhrk.
+
+data division.
+file section.
+fd  teknik.
+01  tek-rec.
+    02  tek-anah.
+        03  tek-sira             pic 9(08).
+    02  tek-oda-anah.
+        03  tek-kat              pic x(02).
+        03  tek-konum            pic x(02).
+        03  tek-oda              pic x(06).
+    02  tek-acilis-tar           pic 9(08).
+    02  tek-acilis-saat          pic 9(06).
+    02  tek-onem-kodu            pic x(01).
+        88  tek-onem-disi-birakir    value "3".
+    02  tek-konu                 pic x(60).
+    02  tek-durum                pic x(01).
+        88  tek-acik                 value "A".
+        88  tek-kapali               value "K".
+    02  tek-kapanis-tar          pic 9(08).
+    02  tek-otf-sira             pic 9(08).
+
+fd  outof.
+01  otf-rec.
+    02  otf-anah.
+        03  otf-sira             pic 9(08).
+    02  otf-oda-anah.
+        03  otf-kat              pic x(02).
+        03  otf-konum            pic x(02).
+        03  otf-oda              pic x(06).
+    02  otf-bas-tar              pic 9(08).
+    02  otf-tahmini-don-tar      pic 9(08).
+    02  otf-teknik-no            pic 9(08).
+    02  otf-durum                pic x(01).
+        88  otf-durum-disi           value "D".
+        88  otf-durum-aktif          value "A".
+    02  otf-gecikme-uyari        pic x(01).
+    02  otf-aciklama             pic x(40).
+    02  otf-son-guncelleme-tar   pic 9(08).
+
+fd  outofhrk.
+01  oth-rec.
+    02  oth-anah.
+        03  oth-otf-sira         pic 9(08).
+        03  oth-sira             pic 9(05).
+    02  oth-tarih                pic 9(08).
+    02  oth-saat                 pic 9(06).
+    02  oth-eski-durum           pic x(01).
+    02  oth-yeni-durum           pic x(01).
+    02  oth-aciklama             pic x(40).
+
+working-storage section.
+01  teknik-dosya                 pic x(200) value "teknik.dat".
+01  outof-dosya                  pic x(200) value "outof.dat".
+01  outofhrk-dosya               pic x(200) value "outofhrk.dat".
+01  fs-teknik                    pic xx.
+01  fs-outof                     pic xx.
+01  fs-outofhrk                  pic xx.
+01  w-otf-sira-son               pic 9(08).
+01  w-oth-sira-son               pic 9(05).
+01  w-bugun                      pic 9(08).
+01  w-tip                        pic x(01).
+
+linkage section.
+01  teknikout-link.
+    02  lk-tek-sira              pic 9(08).
+    02  lk-sonuc                 pic x(01).
+        88  lk-sonuc-otf-acildi      value "A".
+        88  lk-sonuc-otf-kapandi     value "K".
+        88  lk-sonuc-islem-yok       value "H".
+
+procedure division using teknikout-link.
+ ana-islem.
+     move "H" to lk-sonuc
+     accept w-bugun from date yyyymmdd
+     open i-o teknik
+     open i-o outof
+     open i-o outofhrk
+     if fs-outofhrk = "35"
+        close outofhrk
+        open output outofhrk
+        close outofhrk
+        open i-o outofhrk
+     end-if
+     move lk-tek-sira to tek-sira
+     read teknik
+          invalid continue
+          not invalid
+              if tek-onem-disi-birakir and tek-acik and tek-otf-sira = 0
+                 perform otf-blok-ac
+              end-if
+              if tek-kapali and tek-otf-sira not = 0
+                 perform otf-blok-kapat
+              end-if
+     end-read
+     close teknik outof outofhrk
+     goback.
+
+*> yeni bir OUTOF kaydi acar, tek-sira'yi baglar ve tek-rec'i
+*> rewrite eder.
+ otf-blok-ac.
+     perform otf-sira-bul
+     initialize otf-rec
+     move w-otf-sira-son  to otf-sira
+     move tek-kat         to otf-kat
+     move tek-konum       to otf-konum
+     move tek-oda         to otf-oda
+     move w-bugun         to otf-bas-tar
+     move 0                to otf-tahmini-don-tar
+     move tek-sira         to otf-teknik-no
+     move "D"               to otf-durum
+     move spaces            to otf-gecikme-uyari
+     string "teknik ariza - " tek-konu delimited by size
+            into otf-aciklama
+     move w-bugun          to otf-son-guncelleme-tar
+     write otf-rec
+     move w-otf-sira-son   to tek-otf-sira
+     rewrite tek-rec
+     move "A" to w-tip
+     perform otofhrk-iz-yaz
+     move "A" to lk-sonuc
+     .
+
+*> tek-otf-sira ile baglanan OUTOF kaydini tekrar aktife ceker.
+ otf-blok-kapat.
+     move tek-otf-sira to otf-sira
+     read outof
+          invalid continue
+          not invalid
+              move "A"     to otf-durum
+              move spaces  to otf-gecikme-uyari
+              move w-bugun to otf-son-guncelleme-tar
+              rewrite otf-rec
+              move "K" to w-tip
+              perform otofhrk-iz-yaz
+              move "K" to lk-sonuc
+     end-read
+     .
+
+ otf-sira-bul.
+     move 1 to w-otf-sira-son
+     move high-values to otf-anah
+     start outof key is less than otf-anah
+           invalid continue
+     end-start
+     read outof previous record
+          at end continue
+     end-read
+     if fs-outof = "00"
+        compute w-otf-sira-son = otf-sira + 1
+     end-if
+     .
+
+ otofhrk-iz-yaz.
+     move 1 to w-oth-sira-son
+     move otf-sira     to oth-otf-sira
+     move high-values  to oth-sira
+     start outofhrk key is less than oth-anah
+           invalid continue
+     end-start
+     read outofhrk previous record
+          at end continue
+     end-read
+     if fs-outofhrk = "00" and oth-otf-sira = otf-sira
+        compute w-oth-sira-son = oth-sira + 1
+     end-if
+     initialize oth-rec
+     move otf-sira      to oth-otf-sira
+     move w-oth-sira-son to oth-sira
+     move w-bugun        to oth-tarih
+     move 0               to oth-saat
+     move otf-durum       to oth-yeni-durum
+     if w-tip = "A"
+        move "A"        to oth-eski-durum
+        string "teknik ariza nedeniyle disi birakildi - tek-sira="
+               tek-sira delimited by size into oth-aciklama
+     else
+        move "D"        to oth-eski-durum
+        string "teknik ariza kapatildi - tek-sira="
+               tek-sira delimited by size into oth-aciklama
+     end-if
+     write oth-rec
+     .
