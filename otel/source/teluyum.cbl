@@ -0,0 +1,318 @@
+*> teluyum.cbl
+*> ototelas.cbl (santral/PBX'ten gelen gorusmeleri otomatik olarak
+*> odaya/folyoya aktaran santral ekrani) ve minigir.cbl (minibar/
+*> telefon manuel giris ekrani) her ikisi de TELDATA (gorusme detay
+*> kaydi), TELKOD (sehir/yurtdisi/cep telefon kodu ucret tablosu) ve
+*> TELKIM (santral dahili numarasinin hangi odaya bagli oldugunu
+*> gosteren tablo) uzerinden calisir ama hicbir
+*> yerde TELDATA'ya dusen bir gorusmenin dogru ucretle ve gercekten bir
+*> odaya/folyoya faturalandigini dogrulamaz. Bu program TELDATA'nin
+*> verilen tarih araligindaki her satirini tarar: dahili numarayi
+*> TELKIM'den odaya cozer (cozemezse "DAHILI TANIMSIZ" olarak isaretler),
+*> TELKOD'dan dakika ucretini bulup sureye gore ucreti yeniden hesaplar
+*> ve TELDATA'da saklanan tutarla karsilastirir, hala faturalanmamis
+*> eski gorusmeleri ayri basliklar altinda raporlar.
+program-id. teluyum is initial program.
+environment division.
+input-output section.
+file-control.
+     select teldata assign to random
+            teldata-dosya
+            organization indexed
+            access mode is dynamic
+            record key is teldata-anah
+            alternate record key is teldata-oda-no
+                  with duplicates
+            file status is fs-teldata.
+
+     select telkod assign to random
+            telkod-dosya
+            organization indexed
+            access mode is dynamic
+            record key is telkod-kodu
+            file status is fs-telkod.
+
+     select telkim assign to random
+            telkim-dosya
+            organization indexed
+            access mode is dynamic
+            record key is telkim-dahili-no
+            file status is fs-telkim.
+
+     select teluyum-rapor assign to random
+            teluyum-rapor-dosya
+            organization line sequential.
+
+data division.
+file section.
+fd  teldata.
+01  teldata-rec.
+    02  teldata-anah.
+        03  teldata-tarih            pic 9(08).
+        03  teldata-saat             pic 9(06).
+        03  teldata-dahili-no        pic x(06).
+        03  teldata-sira             pic 9(04).
+    02  teldata-oda-no               pic x(04).
+    02  teldata-aranan-no            pic x(20).
+    02  teldata-telkod-kodu          pic x(06).
+    02  teldata-sure-sn              pic 9(06).
+    02  teldata-tutar                pic 9(07)v99 comp-3.
+    02  teldata-folio-no             pic 9(08).
+    02  teldata-durum                pic x(01).
+        88  teldata-bekliyor             value "B".
+        88  teldata-faturalandi          value "F".
+        88  teldata-hatali               value "H".
+
+fd  telkod.
+01  telkod-rec.
+    02  telkod-kodu                  pic x(06).
+    02  telkod-aciklama              pic x(30).
+    02  telkod-dk-ucreti             pic 9(05)v99 comp-3.
+    02  telkod-aktif                 pic x(01).
+        88  telkod-aktif-mi              value "E".
+        88  telkod-pasif-mi              value "H".
+
+fd  telkim.
+01  telkim-rec.
+    02  telkim-dahili-no             pic x(06).
+    02  telkim-oda-no                pic x(04).
+    02  telkim-baslama-tarihi        pic 9(08).
+
+fd  teluyum-rapor.
+01  teluyum-rapor-satir          pic x(132).
+
+working-storage section.
+01  teldata-dosya                pic x(200) value "teldata.dat".
+01  telkod-dosya                 pic x(200) value "telkod.dat".
+01  telkim-dosya                 pic x(200) value "telkim.dat".
+01  teluyum-rapor-dosya          pic x(200) value "teluyum.txt".
+01  fs-teldata                   pic xx.
+01  fs-telkod                    pic xx.
+01  fs-telkim                    pic xx.
+
+01  w-bas-tarih                  pic 9(08).
+01  w-bugun                      pic 9(08).
+01  w-eski-gorusme-sinir-gun     pic 9(03) value 2.
+01  w-gun-farki                  pic s9(07).
+
+01  w-telkod-bulundu             pic x value "H".
+01  w-telkim-bulundu             pic x value "H".
+01  w-dk-sayisi                  pic 9(05).
+01  w-hesap-tutar                pic s9(09)v99 comp-3.
+01  w-tutar-farki                pic s9(09)v99 comp-3.
+01  w-tutar-tolerans             pic 9(03)v99 value 0.50.
+
+01  w-saklanan-tutar-ed          pic z(6)9.99.
+01  w-hesap-tutar-ed             pic z(6)9.99.
+01  w-gun-farki-ed               pic z(6)9.
+
+01  w-toplam-gorusme-sayisi      pic 9(07) value 0.
+01  w-dahili-tanimsiz-sayisi     pic 9(07) value 0.
+01  w-kod-tanimsiz-sayisi        pic 9(07) value 0.
+01  w-tutar-uyusmayan-sayisi     pic 9(07) value 0.
+01  w-faturalanmamis-sayisi      pic 9(07) value 0.
+01  w-hatali-sayisi              pic 9(07) value 0.
+
+procedure division.
+ ana-islem.
+     accept w-bugun from date yyyymmdd
+     accept w-bas-tarih from command-line
+     if w-bas-tarih = 0
+        compute w-bas-tarih =
+              function date-of-integer(
+                 function integer-of-date(w-bugun) - 1)
+     end-if
+     open input teldata
+     if fs-teldata = "35"
+        display "TELDATA DOSYASI BOS - GORUSME KAYDI YOK"
+        stop run
+     end-if
+     open input telkod
+     if fs-telkod = "35"
+        display "TELKOD DOSYASI BOS - UCRET TABLOSU YOK"
+        stop run
+     end-if
+     open input telkim
+     open output teluyum-rapor
+     perform rapor-bas
+     perform teldata-tara
+     perform rapor-sonuc-yaz
+     close teldata telkod telkim teluyum-rapor
+     display "TOPLAM GORUSME: "      w-toplam-gorusme-sayisi
+             "  DAHILI TANIMSIZ: "  w-dahili-tanimsiz-sayisi
+             "  KOD TANIMSIZ: "     w-kod-tanimsiz-sayisi
+             "  TUTAR UYUSMAYAN: "  w-tutar-uyusmayan-sayisi
+             "  FATURALANMAMIS: "   w-faturalanmamis-sayisi
+             "  HATALI: "           w-hatali-sayisi
+     goback.
+
+ teldata-tara.
+     move w-bas-tarih to teldata-tarih
+     move low-values  to teldata-saat teldata-dahili-no teldata-sira
+     start teldata key is not less than teldata-anah
+           invalid move "10" to fs-teldata
+     end-start
+     perform until fs-teldata = "10"
+        read teldata next record
+             at end move "10" to fs-teldata
+        end-read
+        if fs-teldata = "00"
+           if teldata-tarih > w-bugun
+              move "10" to fs-teldata
+           else
+              add 1 to w-toplam-gorusme-sayisi
+              perform gorusme-kontrol
+           end-if
+        end-if
+     end-perform
+     .
+
+ gorusme-kontrol.
+     evaluate true
+        when teldata-hatali
+             perform hatali-yaz
+        when teldata-bekliyor
+             perform bekleyen-kontrol
+        when teldata-faturalandi
+             perform faturalandi-dogrula
+     end-evaluate
+     .
+
+ hatali-yaz.
+     add 1 to w-hatali-sayisi
+     move spaces to teluyum-rapor-satir
+     string "AKTARIM HATASI    DAHILI:" teldata-dahili-no
+            "  TARIH:" teldata-tarih
+            "  SAAT:" teldata-saat
+            delimited by size into teluyum-rapor-satir
+     write teluyum-rapor-satir
+     .
+
+ bekleyen-kontrol.
+     compute w-gun-farki =
+           function integer-of-date(w-bugun)
+         - function integer-of-date(teldata-tarih)
+     if w-gun-farki >= w-eski-gorusme-sinir-gun
+        add 1 to w-faturalanmamis-sayisi
+        move spaces to teluyum-rapor-satir
+        move w-gun-farki to w-gun-farki-ed
+        string "FATURALANMAMIS    DAHILI:" teldata-dahili-no
+               "  TARIH:" teldata-tarih
+               "  GUN:" w-gun-farki-ed
+               delimited by size into teluyum-rapor-satir
+        write teluyum-rapor-satir
+     end-if
+     .
+
+ faturalandi-dogrula.
+     perform dahili-oda-kontrol
+     perform ucret-kontrol
+     .
+
+ dahili-oda-kontrol.
+     move "H" to w-telkim-bulundu
+     move teldata-dahili-no to telkim-dahili-no
+     read telkim
+          invalid continue
+          not invalid move "E" to w-telkim-bulundu
+     end-read
+     if w-telkim-bulundu = "H"
+        add 1 to w-dahili-tanimsiz-sayisi
+        move spaces to teluyum-rapor-satir
+        string "DAHILI TANIMSIZ   DAHILI:" teldata-dahili-no
+               "  ODA:" teldata-oda-no
+               "  FOLIO:" teldata-folio-no
+               delimited by size into teluyum-rapor-satir
+        write teluyum-rapor-satir
+     else
+        if telkim-oda-no not = teldata-oda-no
+           add 1 to w-tutar-uyusmayan-sayisi
+           move spaces to teluyum-rapor-satir
+           string "ODA UYUSMUYOR     DAHILI:" teldata-dahili-no
+                  "  FATURA-ODA:" teldata-oda-no
+                  "  TELKIM-ODA:" telkim-oda-no
+                  delimited by size into teluyum-rapor-satir
+           write teluyum-rapor-satir
+        end-if
+     end-if
+     .
+
+ ucret-kontrol.
+     move "H" to w-telkod-bulundu
+     move teldata-telkod-kodu to telkod-kodu
+     read telkod
+          invalid continue
+          not invalid move "E" to w-telkod-bulundu
+     end-read
+     if w-telkod-bulundu = "H"
+        add 1 to w-kod-tanimsiz-sayisi
+        move spaces to teluyum-rapor-satir
+        string "TELKOD TANIMSIZ   DAHILI:" teldata-dahili-no
+               "  KOD:" teldata-telkod-kodu
+               delimited by size into teluyum-rapor-satir
+        write teluyum-rapor-satir
+     else
+        divide teldata-sure-sn by 60 giving w-dk-sayisi
+               remainder w-gun-farki
+        if w-gun-farki > 0
+           add 1 to w-dk-sayisi
+        end-if
+        compute w-hesap-tutar = w-dk-sayisi * telkod-dk-ucreti
+        compute w-tutar-farki = teldata-tutar - w-hesap-tutar
+        if (w-tutar-farki > w-tutar-tolerans)
+           or (w-tutar-farki < (0 - w-tutar-tolerans))
+           add 1 to w-tutar-uyusmayan-sayisi
+           move teldata-tutar  to w-saklanan-tutar-ed
+           move w-hesap-tutar  to w-hesap-tutar-ed
+           move spaces to teluyum-rapor-satir
+           string "TUTAR UYUSMUYOR   DAHILI:" teldata-dahili-no
+                  "  FOLIO:" teldata-folio-no
+                  "  KAYITLI:" w-saklanan-tutar-ed
+                  "  HESAP:" w-hesap-tutar-ed
+                  delimited by size into teluyum-rapor-satir
+           write teluyum-rapor-satir
+        end-if
+     end-if
+     .
+
+ rapor-bas.
+     move spaces to teluyum-rapor-satir
+     string "TELEFON GORUSME FATURA UYUM RAPORU  " w-bugun
+            delimited by size into teluyum-rapor-satir
+     write teluyum-rapor-satir
+     move spaces to teluyum-rapor-satir
+     string "BASLANGIC TARIHI: " w-bas-tarih
+            delimited by size into teluyum-rapor-satir
+     write teluyum-rapor-satir
+     move spaces to teluyum-rapor-satir
+     write teluyum-rapor-satir
+     .
+
+ rapor-sonuc-yaz.
+     move spaces to teluyum-rapor-satir
+     write teluyum-rapor-satir
+     move spaces to teluyum-rapor-satir
+     string "TOPLAM GORUSME SAYISI      : " w-toplam-gorusme-sayisi
+            delimited by size into teluyum-rapor-satir
+     write teluyum-rapor-satir
+     move spaces to teluyum-rapor-satir
+     string "DAHILI/ODA TANIMSIZ        : " w-dahili-tanimsiz-sayisi
+            delimited by size into teluyum-rapor-satir
+     write teluyum-rapor-satir
+     move spaces to teluyum-rapor-satir
+     string "TELKOD TANIMSIZ            : " w-kod-tanimsiz-sayisi
+            delimited by size into teluyum-rapor-satir
+     write teluyum-rapor-satir
+     move spaces to teluyum-rapor-satir
+     string "TUTAR/ODA UYUSMAYAN        : " w-tutar-uyusmayan-sayisi
+            delimited by size into teluyum-rapor-satir
+     write teluyum-rapor-satir
+     move spaces to teluyum-rapor-satir
+     string "HENUZ FATURALANMAMIS       : " w-faturalanmamis-sayisi
+            delimited by size into teluyum-rapor-satir
+     write teluyum-rapor-satir
+     move spaces to teluyum-rapor-satir
+     string "AKTARIM HATALI GORUSME     : " w-hatali-sayisi
+            delimited by size into teluyum-rapor-satir
+     write teluyum-rapor-satir
+     .
