@@ -0,0 +1,100 @@
+*> olayhrk.cbl
+*> olay.cbl ekrani (Bench'de yalnizca link-olay-tar ile tarih bazinda
+*> olay goruntuleyen ekran) OLAY tanim kodlarini yonetir;
+*> dataac.cbl/dataac1.cbl OLAYHRK dosyasini acar ama hicbir
+*> yerde bir olay bildirimi yazan bir motor yoktur. Bu motor her olay
+*> bildirimini OLAY-KODU+TARIH+SIRA ile OLAYHRK'e "ACIK" durumunda tek
+*> satir olarak yazar (sira-bul, grpeklog.cbl ile ayni yontem);
+*> eskalasyon ve kapanis islemleri olayesk.cbl/olaykapa.cbl'de yapilir.
+program-id. olayhrk is initial program.
+environment division.
+input-output section.
+file-control.
+     select olayhrk assign to random
+            olayhrk-dosya
+            organization indexed
+            access mode is dynamic
+            record key is olayhrk-anah
+            file status is fs-olayhrk.
+
+data division.
+file section.
+fd  olayhrk.
+01  olayhrk-rec.
+    02  olayhrk-anah.
+        03  olayhrk-olay-kodu        pic x(04).
+        03  olayhrk-tarih            pic 9(08).
+        03  olayhrk-sira             pic 9(05).
+    02  olayhrk-oda-no               pic x(04).
+    02  olayhrk-folio                pic 9(08).
+    02  olayhrk-aciklama             pic x(60).
+    02  olayhrk-bildiren-kllnc       pic x(10).
+    02  olayhrk-saat                 pic 9(06).
+    02  olayhrk-durum                pic x(01).
+        88  olayhrk-acik                 value "A".
+        88  olayhrk-eskale               value "E".
+        88  olayhrk-kapali               value "K".
+    02  olayhrk-eskale-tarih         pic 9(08).
+    02  olayhrk-eskale-saat          pic 9(06).
+    02  olayhrk-eskale-kllnc         pic x(10).
+    02  olayhrk-kapanis-tarih        pic 9(08).
+    02  olayhrk-kapanis-saat         pic 9(06).
+
+working-storage section.
+01  olayhrk-dosya                pic x(200) value "olayhrk.dat".
+01  fs-olayhrk                   pic xx.
+01  w-hrk-sira-son                pic 9(05).
+01  w-bugun                      pic 9(08).
+
+linkage section.
+01  olayhrk-link.
+    02  lk-olay-kodu             pic x(04).
+    02  lk-oda-no                pic x(04).
+    02  lk-folio                 pic 9(08).
+    02  lk-aciklama              pic x(60).
+    02  lk-bildiren-kllnc        pic x(10).
+
+procedure division using olayhrk-link.
+ ana-islem.
+     open i-o olayhrk
+     if fs-olayhrk = "35"
+        close olayhrk
+        open output olayhrk
+        close olayhrk
+        open i-o olayhrk
+     end-if
+     perform sira-bul
+     initialize olayhrk-rec
+     move lk-olay-kodu          to olayhrk-olay-kodu
+     accept olayhrk-tarih       from date yyyymmdd
+     move w-hrk-sira-son        to olayhrk-sira
+     move lk-oda-no             to olayhrk-oda-no
+     move lk-folio              to olayhrk-folio
+     move lk-aciklama           to olayhrk-aciklama
+     move lk-bildiren-kllnc     to olayhrk-bildiren-kllnc
+     accept olayhrk-saat        from time
+     set olayhrk-acik           to true
+     write olayhrk-rec
+     close olayhrk
+     goback.
+
+*> ayni olay kodu+gun icinde bir sonraki sira numarasini bulur;
+*> grpeklog.cbl'deki sira-bul ile ayni yontem.
+ sira-bul.
+     move 1              to w-hrk-sira-son
+     accept w-bugun       from date yyyymmdd
+     move lk-olay-kodu    to olayhrk-olay-kodu
+     move w-bugun         to olayhrk-tarih
+     move high-values     to olayhrk-sira
+     start olayhrk key is less than olayhrk-anah
+           invalid continue
+     end-start
+     read olayhrk previous record
+          at end continue
+     end-read
+     if fs-olayhrk = "00"
+        and olayhrk-olay-kodu = lk-olay-kodu
+        and olayhrk-tarih = w-bugun
+        compute w-hrk-sira-son = olayhrk-sira + 1
+     end-if
+     .
