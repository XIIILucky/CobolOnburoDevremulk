@@ -0,0 +1,137 @@
+*> shrsplit.cbl
+*> Paylasimli (share) rezervasyonlarda checkout ani icin otomatik
+*> hesap bolusturme. Bir rezervasyon numarasina bagli CAST
+*> kayitlarini okuyup, sharenum grubundaki her misafir icin esit
+*> veya yuzde bazli ayri bir folyo (pay-folyo) uretir.
+*> Cagri noktasi: share grubunun gercek checkout/cikis islemini
+*> yapan ekran olay kodudur (bu agacta degil). share.cpy'nin
+*> share-koy-kont2/share-sil-kont2 paragraflari checkout degil,
+*> bir misafirin share grubuna eklenmesi/cikarilmasi sirasindaki
+*> acast-share tutarliligini korur; bu yuzden buradan cagrilmaz.
+*> Cagiran, lk-misafir-rez-no/lk-misafir-yuzde tablosunu (hangi
+*> rezervasyonlarin payina dusecegini ve yuzde dagilimini) UI
+*> uzerinden doldurup shrsplit-link ile gecirmelidir.
+program-id. shrsplit is initial program.
+environment division.
+input-output section.
+file-control.
+     select acast assign to random
+            acast-dosya
+            organization indexed
+            access mode is dynamic
+            record key is acast-anah
+            alternate record key is acast-anah6
+                 with duplicates
+            file status is fs-acast.
+
+     select payfolyo assign to random
+            payfolyo-dosya,
+            organization line sequential.
+
+data division.
+file section.
+fd  acast.
+01  acast-rec.
+    02  acast-anah          pic 9(08).
+    02  acast-anah6.
+        03  acast-sharenum  pic 9(08).
+        03  acast-tarih     pic 9(08).
+    02  acast-rez-no        pic 9(08).
+    02  acast-fiyati        pic s9(09)v99.
+
+fd  payfolyo.
+01  payfolyo-satir          pic x(132).
+
+working-storage section.
+01  acast-dosya             pic x(200) value "acast.dat".
+01  payfolyo-dosya          pic x(200) value "shrsplit.txt".
+01  fs-acast                pic xx.
+
+01  w-toplam                pic s9(11)v99 value 0.
+01  w-misafir-sayi          pic 9(03) value 0.
+01  w-pay-tutar             pic s9(09)v99.
+01  w-misafir-tablo.
+    02  w-misafir-kayit occurs 50.
+        03  w-misafir-rez-no    pic 9(08).
+        03  w-misafir-yuzde     pic 9(03)v99.
+        03  w-misafir-tutar     pic s9(09)v99.
+01  w-i                     pic 9(03).
+01  w-mod                   pic x(01) value "E".
+    88  w-mod-esit              value "E".
+    88  w-mod-yuzde             value "Y".
+
+linkage section.
+01  shrsplit-link.
+    02  lk-sharenum         pic 9(08).
+    02  lk-mod              pic x(01).
+    02  lk-misafir-sayi     pic 9(03).
+    02  lk-misafir-rez-no   pic 9(08) occurs 50.
+    02  lk-misafir-yuzde    pic 9(03)v99 occurs 50.
+
+procedure division using shrsplit-link.
+ ana-islem.
+     move lk-mod         to w-mod
+     move lk-misafir-sayi to w-misafir-sayi
+     perform varying w-i from 1 by 1 until w-i > w-misafir-sayi
+        move lk-misafir-rez-no(w-i) to w-misafir-rez-no(w-i)
+        move lk-misafir-yuzde(w-i)  to w-misafir-yuzde(w-i)
+        move 0 to w-misafir-tutar(w-i)
+     end-perform
+
+     open input acast
+     open output payfolyo
+     perform toplam-topla
+     if w-mod-esit
+        perform esit-bolustur
+     else
+        perform yuzde-bolustur
+     end-if
+     perform folyo-yaz
+     close acast payfolyo
+     goback.
+
+ toplam-topla.
+     move 0 to w-toplam
+     move lk-sharenum to acast-sharenum
+     start acast key is equal acast-anah6
+           invalid move "10" to fs-acast
+     end-start
+     perform until fs-acast = "10"
+        read acast next record
+             at end move "10" to fs-acast
+        end-read
+        if fs-acast = "00"
+           if acast-sharenum not = lk-sharenum
+              move "10" to fs-acast
+           else
+              add acast-fiyati to w-toplam
+           end-if
+        end-if
+     end-perform
+     .
+
+ esit-bolustur.
+     if w-misafir-sayi > 0
+        compute w-pay-tutar rounded = w-toplam / w-misafir-sayi
+        perform varying w-i from 1 by 1 until w-i > w-misafir-sayi
+           move w-pay-tutar to w-misafir-tutar(w-i)
+        end-perform
+     end-if
+     .
+
+ yuzde-bolustur.
+     perform varying w-i from 1 by 1 until w-i > w-misafir-sayi
+        compute w-misafir-tutar(w-i) rounded =
+                w-toplam * w-misafir-yuzde(w-i) / 100
+     end-perform
+     .
+
+ folyo-yaz.
+     perform varying w-i from 1 by 1 until w-i > w-misafir-sayi
+        move spaces to payfolyo-satir
+        string "REZ=" w-misafir-rez-no(w-i)
+               " TUTAR=" w-misafir-tutar(w-i)
+               delimited by size into payfolyo-satir
+        write payfolyo-satir
+     end-perform
+     .
