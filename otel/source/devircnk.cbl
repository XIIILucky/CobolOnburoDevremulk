@@ -0,0 +1,211 @@
+*> devircnk.cbl
+*> devirint.cbl'in devir (sahiplik transferi) ekranindan transfer
+*> onaylanmadan once cagrilmasi gereken kontrol listesi alt
+*> programi: devredilen devremulk-no icin acik TAKSIT bakiyesi,
+*> acik DONEM-AIDAT borcu ve bekleyen SOZHRK (sozlesme hareketi)
+*> yukumlulugu olup olmadigina bakar. Ucu de temizse devir serbest
+*> birakilir; biri bile acikta ise amir sifresi (override) girilmeden
+*> devir engellenir, cunku yeni sahibin beklenmedik bir borc
+*> devralmasi onceden boyle onleniyor.
+program-id. devircnk is initial program.
+environment division.
+input-output section.
+file-control.
+     select taksit assign to random
+            taksit-dosya
+            organization indexed
+            access mode is dynamic
+            record key is taksit-anah
+            file status is fs-taksit.
+
+     select donem-aidat assign to random
+            donem-aidat-dosya
+            organization indexed
+            access mode is dynamic
+            record key is dna-anah
+            file status is fs-donem-aidat.
+
+     select sozhrk assign to random
+            sozhrk-dosya
+            organization indexed
+            access mode is dynamic
+            record key is shk-anah
+            alternate record key is shk-devremulk-anah
+                  with duplicates
+            alternate record key is shk-musteri-anah
+                  with duplicates
+            file status is fs-sozhrk.
+
+data division.
+file section.
+fd  taksit.
+01  taksit-rec.
+    02  taksit-anah.
+        03  taksit-devremulk-no   pic 9(08).
+        03  taksit-sira           pic 9(03).
+    02  taksit-vade-tarihi        pic 9(08).
+    02  taksit-tutar              pic s9(09)v99 comp-3.
+    02  taksit-odenen             pic s9(09)v99 comp-3.
+    02  taksit-kalan              pic s9(09)v99 comp-3.
+    02  taksit-kesin-odenen       pic s9(09)v99 comp-3.
+    02  taksit-kesin-kalan        pic s9(09)v99 comp-3.
+
+fd  donem-aidat.
+01  dna-rec.
+    02  dna-anah.
+        03  dna-musteri-no        pic 9(08).
+        03  dna-donem-no          pic 9(04).
+        03  dna-donem-hafta       pic 9(02).
+    02  dna-vade-tarih            pic 9(08).
+    02  dna-tutar                 pic s9(09)v99 comp-3.
+    02  dna-odenen-tutar          pic s9(09)v99 comp-3.
+    02  dna-durum                 pic x(01).
+        88  dna-acik                 value "A".
+        88  dna-kapandi               value "K".
+
+fd  sozhrk.
+01  shk-rec.
+    02  shk-anah.
+        03  shk-sira              pic 9(08).
+    02  shk-devremulk-anah.
+        03  shk-devremulk-no      pic 9(08).
+    02  shk-musteri-anah.
+        03  shk-musteri-no        pic 9(08).
+    02  shk-hareket-tarihi        pic 9(08).
+    02  shk-hareket-tipi          pic x(02).
+    02  shk-aciklama              pic x(40).
+    02  shk-durum                 pic x(01).
+        88  shk-acik                 value "A".
+        88  shk-kapandi              value "K".
+
+working-storage section.
+01  taksit-dosya              pic x(200) value "taksit.dat".
+01  donem-aidat-dosya         pic x(200) value "donem-aidat.dat".
+01  sozhrk-dosya              pic x(200) value "sozhrk.dat".
+01  fs-taksit                 pic xx.
+01  fs-donem-aidat            pic xx.
+01  fs-sozhrk                 pic xx.
+
+01  w-taksit-acik-var         pic x(01) value "H".
+01  w-aidat-acik-var          pic x(01) value "H".
+01  w-sozhrk-acik-var         pic x(01) value "H".
+01  w-nedeni-ptr              pic 9(03).
+
+linkage section.
+01  dcnk-devremulk-no         pic 9(08).
+01  dcnk-musteri-no           pic 9(08).
+01  dcnk-override-sifre       pic x(10).
+01  dcnk-gecerli-amir-sifre   pic x(10).
+01  dcnk-sonuc                pic x(01).
+    88  dcnk-devir-serbest        value "S".
+    88  dcnk-devir-engelli        value "E".
+01  dcnk-engel-nedeni         pic x(60).
+
+procedure division using dcnk-devremulk-no, dcnk-musteri-no,
+                          dcnk-override-sifre, dcnk-gecerli-amir-sifre,
+                          dcnk-sonuc, dcnk-engel-nedeni.
+ ana-islem.
+     open input taksit
+     open input donem-aidat
+     open input sozhrk
+     move spaces to dcnk-engel-nedeni
+     move 1 to w-nedeni-ptr
+     set dcnk-devir-serbest to true
+     perform taksit-kontrol
+     perform aidat-kontrol
+     perform sozhrk-kontrol
+     if w-taksit-acik-var = "E" or w-aidat-acik-var = "E"
+        or w-sozhrk-acik-var = "E"
+        if dcnk-override-sifre = dcnk-gecerli-amir-sifre
+           and dcnk-override-sifre not = spaces
+           set dcnk-devir-serbest to true
+        else
+           set dcnk-devir-engelli to true
+        end-if
+     end-if
+     close taksit donem-aidat sozhrk
+     goback.
+
+ taksit-kontrol.
+     move low-values to taksit-anah
+     move dcnk-devremulk-no to taksit-devremulk-no
+     start taksit key is not less than taksit-anah
+           invalid move "10" to fs-taksit
+     end-start
+     perform until fs-taksit = "10"
+        read taksit next record
+             at end move "10" to fs-taksit
+        end-read
+        if fs-taksit = "00"
+           if taksit-devremulk-no not = dcnk-devremulk-no
+              move "10" to fs-taksit
+           else
+              if taksit-kalan > 0
+                 move "E" to w-taksit-acik-var
+                 move "10" to fs-taksit
+              end-if
+           end-if
+        end-if
+     end-perform
+     if w-taksit-acik-var = "E"
+        string "ACIK TAKSIT BAKIYESI VAR. " delimited by size
+               into dcnk-engel-nedeni
+               with pointer w-nedeni-ptr
+     end-if
+     .
+
+ aidat-kontrol.
+     move low-values to dna-anah
+     move dcnk-musteri-no to dna-musteri-no
+     start donem-aidat key is not less than dna-anah
+           invalid move "10" to fs-donem-aidat
+     end-start
+     perform until fs-donem-aidat = "10"
+        read donem-aidat next record
+             at end move "10" to fs-donem-aidat
+        end-read
+        if fs-donem-aidat = "00"
+           if dna-musteri-no not = dcnk-musteri-no
+              move "10" to fs-donem-aidat
+           else
+              if dna-acik and (dna-tutar - dna-odenen-tutar) > 0
+                 move "E" to w-aidat-acik-var
+                 move "10" to fs-donem-aidat
+              end-if
+           end-if
+        end-if
+     end-perform
+     if w-aidat-acik-var = "E"
+        string "ACIK AIDAT BORCU VAR. " delimited by size
+               into dcnk-engel-nedeni
+               with pointer w-nedeni-ptr
+     end-if
+     .
+
+ sozhrk-kontrol.
+     move low-values to shk-anah
+     move dcnk-devremulk-no to shk-devremulk-no
+     start sozhrk key is = shk-devremulk-anah
+           invalid move "10" to fs-sozhrk
+     end-start
+     perform until fs-sozhrk = "10"
+        read sozhrk next record
+             at end move "10" to fs-sozhrk
+        end-read
+        if fs-sozhrk = "00"
+           if shk-devremulk-no not = dcnk-devremulk-no
+              move "10" to fs-sozhrk
+           else
+              if shk-acik
+                 move "E" to w-sozhrk-acik-var
+                 move "10" to fs-sozhrk
+              end-if
+           end-if
+        end-if
+     end-perform
+     if w-sozhrk-acik-var = "E"
+        string "BEKLEYEN SOZHRK YUKUMLULUGU VAR. " delimited by size
+               into dcnk-engel-nedeni
+               with pointer w-nedeni-ptr
+     end-if
+     .
