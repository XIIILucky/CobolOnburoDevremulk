@@ -0,0 +1,861 @@
+*> gunkarsi.cbl
+*> GENEL-LOG, isletmenin her gun sonu (night audit) kapanisinda o anki
+*> CALISMA-LOG-TARIHI'ni (calisma gunu) bir fis numarasiyla sabitleyerek
+*> yeni bir satir olarak biriktirir; yani GENEL-LOG'daki ardisik fis'ler
+*> isletmenin sirayla calistigi gunlerin bir tutanagidir (trlog.cbl).
+*> Bu rapor GENEL-LOG'u fis sirasina gore tarayip her calisma gunu icin
+*> REZ-LOG'da o gune ait islem (REZ-LOG-ISL-TAR) ve KONUK-LOG'da o gune
+*> ait gelis/gidis (KONUK-LOG-GEL-TAR/GIT-TAR) hareketi olup olmadigini
+*> sayar; REZ-LOG ve KONUK-LOG'un ikisinde de hic hareketi bulunmayan
+*> bir calisma gunu, gun sonunun hareketsiz gectigini ya da ilgili
+*> loglarin o gun icin eksik kaldigini gosterebileceginden "HAREKETSIZ
+*> GUN - KONTROL EDILMELI" olarak isaretlenir.
+program-id. gunkarsi is initial program.
+environment division.
+input-output section.
+file-control.
+     select genel-log assign to random
+            genel-log-dosya
+            organization indexed
+            access mode is dynamic
+            record key is genel-log-fis
+            file status is fs-genel-log.
+
+     select rez-log assign to random
+            rez-log-dosya
+            organization indexed
+            access mode is dynamic
+            record key is rez-log-no
+            file status is fs-rez-log.
+
+     select konuk-log assign to random
+            konuk-log-dosya
+            organization indexed
+            access mode is dynamic
+            record key is konuk-log-folio
+            file status is fs-konuk-log.
+
+     select gunkarsi-rapor assign to random
+            gunkarsi-rapor-dosya
+            organization line sequential.
+
+data division.
+file section.
+fd  genel-log.
+01  genel-log-rec.
+              
+              02 genel-log-anahtar        pic 9.
+    
+              02 donem-log-basi.
+                 03 donem-log-basi-yil    pic 9(04).
+                 03 donem-log-basi-ay     pic 9(02).
+                 03 donem-log-basi-gun    pic 9(02).
+              02 donem-log-sonu.
+                 03 donem-log-sonu-yil    pic 9(04).
+                 03 donem-log-sonu-ay     pic 9(02).
+                 03 donem-log-sonu-gun    pic 9(02).
+              02 bakim-log-basi-tarih.
+                 03 bakim-log-basi-yil    pic 9(04).
+                 03 bakim-log-basi-ay     pic 9(02).
+                 03 bakim-log-basi-gun    pic 9(02).
+              02 bakim-log-sonu-tarih.
+                 03 bakim-log-sonu-yil    pic 9(04).
+                 03 bakim-log-sonu-ay     pic 9(02).
+                 03 bakim-log-sonu-gun    pic 9(02).
+              02 calisma-log-tarihi.
+                 03 calis-log-yil         pic 9(04).
+                 03 calis-log-ay          pic 9(02).
+                 03 calis-log-gun         pic 9(02).
+              02 sirket-log-adreskeri.
+                 03 otel-log-sirketi      pic x(08).
+                 03 muha-log-sirketi      pic x(08).
+                 03 stok-log-sirketi      pic x(08).
+                 03 cost-log-sirketi      pic x(08).
+                 03 pers-log-sirketi      pic x(08).
+                 03 posa-log-sirketi      pic x(08).
+                 03 xxx1-log-sirketi      pic x(08).
+                 03 xxx2-log-sirketi      pic x(08).
+                 03 xxx3-log-sirketi      pic x(08).
+              02 scrsaver-log             pic x.
+    *>    02 scr-zaman            pic 9(10).
+    *>    02 text-adres           pic x(30).
+              02 genel-log-max-sifre-ara   pic 9(3).
+              02 genel-log-max-dok-ara     pic 9(3).
+              02 genel-log-max-rez-kat     pic 9.
+              02 genel-log-max-dok-ara2    pic 9(3).
+              02 genel-log-aktif-sifre     pic 9.
+              02 genel-log-netsis-earsiv   pic 9.
+              02 genel-log-depozit-oto-sil  pic 9.
+              02 genel-log-eski-on-odeme-devrede pic 9 .
+              02 genel-log-oda-kirletme-devrede pic 9.
+              02 genel-log-filler-bos2 pic x(05).
+              02 genel-log-filler-bos3 pic x(10).
+              02 genel-log-online-onek  pic x(7).
+              02 genel-log-konum-upgrade-devrede pic 9.
+              02 genel-log-fiks-yok   pic 9.
+              02 genel-log-dusuk-yok   pic 9.
+    
+              02 ekran-log-sekme-sayisi   pic 9(02).
+              02 genel-log-ajanda-calis   pic x(01).
+              02 genel-log-printer-filtre pic x.
+              02 genel-log-hist-oz-fih    pic 9.
+                 88 hist-log-oz-fih-cok   value is 0.
+                 88 hist-log-oz-fih-tek   value is 1.
+              02 genel-log-tesis-kodu     pic x(05).
+              02 genel-log-mali-esas      pic 9.
+              02 genel-log-log            pic 9.
+                 88 genel-log-log-var     value 1.
+              02 genel-log-log-seviye     pic 9.
+              02 genel-log-oto-peryot     pic x.
+              02 genel-log-sirket-grup    pic 9(02). 
+              02 genel-log-dil            pic x(01).
+                 88 genel-log-turkce    value " ","t".
+              02 genel-log-onodeme-odano pic xxxx.
+              02 genel-log-proformali-calisma          pic 9.
+              02 genel-log-rezpara.
+                 03 rezpara-log-banka             pic 99.
+                 03 rezpara-log-doviz             pic 99.
+                 03 rezpara-log-pan-tipi          pic xx.
+                 03 rezpara-log-odeme-tipi        pic xx.
+                 03 rezpara-log-ulke              pic xxx.
+                 03 rezpara-log-aygun             pic x.
+                 03 rezpara-log-k-g-b             pic x.
+                 03 rezpara-log-adi-bosgec        pic x.
+                 03 rezpara-log-soyadi-bosgec     pic x.
+                 03 rezpara-log-short-uyari       pic x.
+                 03 rezpara-log-short-gecsin      pic x.
+                 03 rezpara-log-stops-uyari       pic x.
+                 03 rezpara-log-stops-gecsin      pic x.
+                 03 rezpara-log-eskimus-ara       pic x.
+                 03 rezpara-log-mukerrer-ara      pic x.
+                 03 rezpara-log-mukerrer-nasil    pic x.
+                    88 rezpara-log-voucherden-ara value "v".
+                    88 rezpara-log-isimden-ara    value "i".
+                    88 rezpara-log-tumunde-ara    value "t".
+                 03 rezpara-log-mukerrer-gecsin   pic x.
+                 03 rezpara-log-detay-alsin       pic x.
+                 03 rezpara-log-blokaj            pic x.
+                 03 rezpara-log-fis-sor           pic x.
+                 03 rezpara-log-duz-fis           pic x.
+                 03 rezpara-log-blokaj-farkli     pic x.
+                 03 rezpara-log-cifte-blokaj      pic x.
+                 03 rezpara-log-anlasma           pic xx.
+                 03 rezpara-log-kont-uyari        pic x.
+                 03 rezpara-log-kont-gecsin       pic x.
+                 03 rezpara-log-kont-tipi         pic 9.
+                 03 rezpara-log-pazar             pic x(02).
+                 03 rez-para-isl-sistemden    pic 9.
+                 03 rezpara-log-trace             pic 9.
+    *>********* rezpara-log-trace = 1 ise kisi sayilari ve fiyatlari rezden degil
+    *>*********                 cast tan alinacak demektir.
+                 03 rezpara-log-eskimus-soyad     pic 9.
+                 03 rezpara-log-sifir-pax         pic 9.
+                 03 rezpara-log-ortak-profil      pic 9.
+                 03 rez-para-profil-yok       pic 9.
+                 03 rez-para-share-yok        pic 9.
+                 03 rezpara-log-web-ulke          pic xxx.
+                 03 genel-log-muha-refk           pic 9(3).
+    *>***********/antalya source birlesmede kullanildi             
+    *>/***********  03 genel-log-rez-bos             pic x(06).
+              02 genel-log-cinpara.
+                 03 cinpara-log-log-ext-folio.
+    *>********c-in esnasinda extra foliolar icin bu bolum uygulanacak ise extra folio
+    *>********aciksin mi? acilaceksa kac adet acilsin ve bunlara ait bilgiler.....
+    *>********ayni durum telefon foliosu icin de gecerlidir.......................
+    *>********breakdown uygulamasi yapilacakmi? yapilacak ise rez fiyati dagilimdan
+    *>********kucuk olursa c-ine devam etsin mi programdan mi ciksin?
+    *>********dolu odaya c-in yapsin mi..musteri listesi koduna ne atsin...?
+                    04 cinpara-log-ext-uygula    pic x.
+                    04 cinpara-log-ext-fol-ac    pic x.
+                    04 cinpara-log-ext-fol-adet  pic 9.
+                    04 cinpara-log-ext-fol-banka pic 99.
+                    04 cinpara-log-ext-fol-doviz pic 99.
+                    04 cinpara-log-ext-fol-pan   pic xx.
+                    04 cinpara-log-ext-fol-ode   pic xx.
+                    04 cinpara-log-ext-fol-ulke  pic xxx.
+                    04 cinpara-log-ext-fol-aygun pic x.
+                 03 cinpara-log-tel-folio.
+                    04 cinpara-log-tel-uygula    pic x.
+                    04 cinpara-log-tel-fol-ac    pic x.
+                    04 cinpara-log-tel-fol-adet  pic 9.
+                    04 cinpara-log-tel-fol-banka pic 99.
+                    04 cinpara-log-tel-fol-doviz pic 99.
+                 03 onkpara-log-log-duzeltme-dep   pic xxx.
+                 03 genel-log-peryot-ayirma   pic 9.
+                 03 onkpara-log-log-oda-post-dep  pic xxx.
+                 03 genel-log-trace-acik             pic 9.
+                 03 cinpara-log-breakdown        pic x.
+                 03 cinpara-log-breakdown-cik    pic x.
+                 03 cinpara-log-dolu-odaya       pic x.
+                 03 cinpara-log-musteri-kodu     pic x.
+                 03 cinpara-log-farkli-konuma-cin pic x.
+                 03 cinpara-log-oto-slip          pic x.
+                 03 cinpara-log-mus-kdv           pic 99.
+                 03 cinpara-log-banka             pic 99.
+                 03 cinpara-log-dolu-oda-chg      pic x.
+                 03 cinpara-log-farkli-konum-chg  pic x.
+                 03 cinpara-log-shortta-uzat      pic x.
+                 03 cinpara-log-tumtar-uzat       pic x.
+                 03 cinpara-log-cin-house         pic xx.
+                 03 cinpara-log-kur-duzelt        pic x.
+                 03 cinpara-log-peryot-kuru       pic x.
+                 03 cinpara-log-reg-varmi         pic x.
+                 03 cinpara-log-reg-fis           pic x.
+                 03 cinpara-log-pax-degis         pic x.
+                 03 cinpara-log-bos-odalar-ciksin pic x.
+                 03 cinpara-log-dag-komisyondan   pic x.
+                 03 cinpara-log-extra-manuel      pic x.
+                 03 cinpara-log-tastikli-bas-bos  pic 9(2).
+                 03 cinpara-log-tastikli-kayit-sayi pic 9(2).
+                 03 cinpara-log-tastikli-acenta-unvan pic 9.
+                 03 cinpara-log-sifir-pax-olsun   pic 9. 
+                 03 cinpara-log-tastikli-sagdan-sayi  pic 99. 
+                 03 cinpara-log-kartsiz-pos        pic 9.
+                 03 cinpara-log-tastikli-0-ciksin  pic 9.
+                 03 genel-log-devremulk           pic 9.
+                 03 genel-log-oto-kapi             pic 9.
+            
+              02 genel-log-onkpara.
+                 03 onkpara-log-banka             pic 99.
+                 03 onkpara-log-doviz             pic 99.
+                 03 onkpara-log-d-e               pic x.
+                 03 onkpara-log-a-s               pic x.
+                 03 onkpara-log-reopen            pic x.
+                 03 onkpara-log-ipt-post-yaz      pic x.
+                 03 onkpara-log-corr-arti         pic 999.
+                 03 onkpara-log-corr-eksi         pic 999.
+                 03 onkpara-log-paid-out          pic 999.
+                 03 onkpara-log-guest-refund      pic 999.
+                 03 onkpara-log-outlet-cash       pic 999.
+                 03 onkpara-log-depozit           pic 999.
+                 03 onkpara-log-discount          pic 999.
+                 03 onkpara-log-muhtelif          pic 999.
+                 03 onkpara-log-kredi-karti       pic 999.
+                 03 onkpara-log-city-ledger       pic 999.
+                 03 onkpara-log-diger1            pic 999.
+                 03 onkpara-log-diger2            pic 999.
+                 03 onkpara-log-cot-house         pic xx.
+    *>/
+                 03 onkpara-log-mail-dep          pic 9(03).
+                 03 onkpara-log-mail-bol          pic 9.
+                 03 onkpara-log-mail-fis          pic x.
+                 03 onkpara-log-mail-gun          pic 99.
+                 03 onkpara-log-mail-dov          pic xx.
+    *>/
+                 03 onkpara-log-kart-odenmez-yarat  pic x.
+                 03 onkpara-log-dov-boz-tlden       pic x.
+                 03 onkpara-log-folio-dep-toplam    pic x.
+                 03 onkasa-log-sifir-geceleme-liste pic 9.
+                 03 onkpara-log-referans-var        pic 9.
+                 03 onkpara-log-merkez-banka-kodu   pic 99.
+                 03 onkpara-log-fatura-tahsilatda   pic 9.
+                 03 fatura-log-tahsilden-hesapla    pic 9.
+                 03 onkpara-log-referans-nerden     pic 9.
+                 03 onkpara-log-folio-kdv-toplam    pic 9.
+              02 genel-log-house-teknik.
+                 03 genel-log-house-teknik-kayit-belirle-bp   pic 9(3).
+                 03 genel-log-house-teknik-kayit-belirle-au   pic 9(3).
+                 03 genel-log-house-teknik-kayit-sabit-kosul  pic x(4).
+                 03 genel-log-house-teknik-oda-no-bp          pic 9(3).
+                 03 genel-log-house-teknik-oda-no-au          pic 9(3).
+                 03 genel-log-house-teknik-oda-durum-kodu-bp  pic 9(3).
+                 03 genel-log-house-teknik-oda-durum-kodu-au  pic 9(3).
+                 03 genel-log-house-teknik-maid-kodu-bp       pic 9(3).
+                 03 genel-log-house-teknik-maid-kodu-au       pic 9(3).
+                 03 genel-log-muha-uzak-ip                    pic x(15).
+                 03 genel-log-muha-ref                        pic 9(03).
+                 03 onkpara-log-kredi-kilit                  pic 9.
+    
+              02 genel-log-telpara.
+                 03 telpara-log-c-maliyet      pic 9(12)v99.
+                 03 telpara-log-c-satis        pic 9(12)v99.
+                 03 telpara-log-depkod         pic 999.
+                 03 telpara-log-fol-tipi       pic x.
+                 03 telpara-log-oda.
+                    04 telpara-log-oda-bas     pic 999.
+                    04 telpara-log-oda-hane    pic 9.
+                 03 telpara-log-kontur.
+                    04 telpara-log-kon-bas     pic 999.
+                    04 telpara-log-kon-hane    pic 9.
+                 03 telpara-log-telno.
+                    04 telpara-log-tel-bas     pic 999.
+                    04 telpara-log-tel-hane    pic 99.
+                 03 telpara-log-fis            pic x.
+                 03 telpara-log-dakika         pic 99.
+                 03 telpara-log-aktar-engelle  pic 9.
+                 03 telpara-log-kontursuz-cik  pic 9.
+                 03 telpara-log-oda-okey-eh    pic x.
+                 03 telpara-log-lock-kontrol            pic x(01).
+              02 house-log-param.
+                 03 house-log-bt            pic x(02).
+                 03 house-log-bk            pic x(02).
+                 03 house-log-dt            pic x(02).
+                 03 house-log-dk            pic x(02).
+                 03 house-log-ci            pic x(02).
+                 03 house-log-co            pic x(02).
+                 03 house-log-ao            pic x(02).
+                 03 house-log-re            pic x(02).
+                 03 house-log-ps            pic x(02).
+                 03 house-log-so            pic x(02).
+              02 genel-log-excel            pic x(06).
+              02 genel-log-filler-bos4  pic x(10).
+              02 genel-log-filler-bos5  pic x(7).
+              02 genel-log-extrapos-coutbos  pic 9.
+              02 genel-log-folfatta-def-arsiv  pic 9.
+              02 genel-log-dis-cikmasin   pic 9.
+              02 genel-log-konum-upgrade-sifresi  pic x(10).  
+              02 genel-log-e-arsiv-gecis-tarihi.  
+                 03 genel-log-e-arsiv-yil   pic 9(4).
+                 03 genel-log-e-arsiv-ay    pic 9(2).
+                 03 genel-log-e-arsiv-gun   pic 9(2).
+              02 genel-log-br-ayir-cikma    pic 9.
+              02 genel-log-bavel-fat-kes-tar pic 9.
+              02 genel-log-oda-disi-fatura-aciklama  pic x(12).
+               02 genel-log-resmi-muha   pic x(8).
+               02 genel-log-resmi-ref    pic 999.
+               02 house-log-ok           pic x(02).
+              02 onkpara-log-eski-folio-lst pic 9.
+              02 onkpara-log-dovboz-elle    pic 9.
+              02 genel-log-bavel-adres      pic x(20).
+              02 onkpara-log-dovboz-komisyon-bas    pic 9.
+              02 onkpara-log-dovboz-kom-dep         pic 9(3).
+              02 onkpara-log-dovboz-kom-tah-dep     pic 9(3).
+              02 genel-log-minibar.
+                 03 genel-log-minibar-kayit-belirle-bp   pic 9(3).
+                 03 genel-log-minibar-kayit-belirle-au   pic 9(3).
+                 03 genel-log-minibar-kayit-sabit-kosul  pic x(4).
+                 03 genel-log-minibar-oda-no-bp          pic 9(3).
+                 03 genel-log-minibar-oda-no-au          pic 9(3).
+                 03 genel-log-minibar-ucret-bp           pic 9(3).
+                 03 genel-log-minibar-ucret-au           pic 9(3).
+                 03 genel-log-minibar-devrede            pic x.
+                 03 genel-log-minibar-onb-dep            pic x(3).
+                 03 genel-log-minibar-cost-ana-dep       pic x(2).
+                 03 genel-log-minibar-cost-alt-dep       pic x(3).
+                 03 genel-log-minibar-doviz-tl           pic x(1).
+                 03 genel-log-minibar-pos-dep            pic x(2).
+                 03 genel-log-minibar-kont               pic x(2).
+                
+    
+              02 genel-log-word             pic x(9).
+              02 genel-log-devre-tatil-aktif   pic 9.
+              02 genel-log-devremulk-cakisma-yok  pic 9. 
+              02 genel-log-profil-gonder      pic 9 .
+              02 genel-log-efat2onb-okuma   pic 9.
+              02 genel-log-netsis-cari-al   pic 9.
+              02 genel-log-onburo-temizlemez pic 9.
+              02 genel-log-paylas-oda    pic 9.
+              02 genel-log-dosya-kilit-devrede pic 9.
+              02 genel-log-fatura-oto-cari  pic 9.
+              02 genel-log-folfat-kdv-yuvarlama pic 9.
+              02 genel-log-voucher-zorunlu    pic 9.
+              02 genel-log-dolu-pm-cin-kontrol pic 9.
+              02 genel-log-oto-sant-kapat    pic 9.
+              02 genel-log-4ipnet-devrede   pic 9.
+              02 genel-log-acik-hesap-aktif pic 9.
+              02 genel-log-akbs-adres       pic x(39).
+              02 telpara-log-dishat-ac-kapa-dahili pic 9.
+              02 genel-log-taksilattan-muhasebe  pic 9.
+              02 genel-log-res-adres        pic x(38).
+    
+               02 genel-log-fol-fat-no2           pic 9(06) .
+               02 genel-log-fol-fat-no3           pic 9(06) .
+               02 genel-log-fol-fat-no4           pic 9(06) .
+               02 genel-log-fol-fat-no5           pic 9(06) .
+    
+               02 genel-log-efol-fat-no           pic 9(06) .
+               02 genel-log-acen-fat-no           pic 9(06). 
+               02 genel-log-eacen-fat-no          pic 9(06). 
+    
+              02 genel-log-karsi-muha       pic x(8).
+              02 genel-log-kom-uygula       pic 9.
+              02 genel-log-bas-tar          pic x(8).
+              02 genel-log-rezde-profil-gec pic 9.
+              02 genel-log-rezidance        pic 9.
+              02 genel-log-digpara.
+                 03 telpara-log-ger-zaman.
+                    04 telpara-log-ger-saat-bas  pic 999.
+                    04 telpara-log-ger-saat-hane pic 99.
+                 03 genel-log-yilbasi               pic x. 
+                 03 genel-log-y-cash              pic 9(3).
+                 03 genel-log-nokta-virgul        pic x.
+                 03 genel-log-fol-fat-no            pic 9(08) comp-3.
+                 03 telpara-log-dishat-ac-kapa    pic 9.
+                 03 telpar-log-sure-bas          pic 999.
+                 03 telpara-log-sure-hane         pic 9.
+                 03 tel-log-para-kontrollu        pic 9.
+                 03 onkpara-log-dolar             pic 99.
+                 03 onkpara-log-cift              pic 9.
+                 03 grupda-log-share-yok          pic 9.
+                 03 onkpara-log-yeni-fatura       pic 9.
+                 03 genel-log-transfer-kopya      pic 9.
+                 03 telpara-log-dishat-ac-kapa-ignore    pic 9.
+                
+                 03 genel-log-def-var             pic 9.
+                 03 onkpara-log-cout-kuru         pic 9.
+              02 genel-log-staf                   pic x(04).
+              02 genel-log-fis                pic 9(10).
+
+fd  rez-log.
+01  rez-log-rec.
+              02 rez-log-anah.
+                 03 rez-log-no             pic 9(08).
+              02 rez-log-tipi              pic 9.
+              02 rez-log-durumu            pic x.
+              02 rez-log-acen-anah.
+                 03 rez-log-acenta         pic x(4).
+                 03 rez-log-gir-tar.
+                    04 rez-log-gir-yil     pic 9999.
+                    04 rez-log-gir-ay      pic 99.
+                    04 rez-log-gir-gun     pic 99.
+                 03 rez-log-cik-tar.
+                    04 rez-log-cik-yil     pic 9999.
+                    04 rez-log-cik-ay      pic 99.
+                    04 rez-log-cik-gun     pic 99.
+              02 rez-log-adi               pic x(20).
+              02 rez-log-soyadi            pic x(20).
+              02 rez-log-banka             pic 99.
+              02 rez-log-doviz             pic 99.
+              02 rez-log-anlasma           pic xx.
+              02 rez-log-odeme-tipi        pic xx.
+              02 rez-log-pan-tipi          pic xx.
+              02 rez-log-ulke              pic x(03).
+              02 rez-log-voucher           pic x(30).
+              02 rez-log-kur-aygun         pic x.
+              02 rez-log-k-g-b             pic x.
+              02 rez-log-vip               pic x.
+              02 rez-log-komisyon          pic 99.
+              02 rez-log-nor-indirim       pic 99v99.
+              02 rez-log-c-in              pic x.
+              02 rez-log-folio             pic 9(08).
+              02 rez-log-odano             pic x(04).
+    
+              02 rez-log-s-d-t-g           pic 9.
+              02 rez-log-oda-konumu        pic 99.
+              02 rez-log-kisi.
+                 03 rez-log-buyuk          pic 9(02).
+                 03 rez-log-kucuk          pic 9(02).
+                 03 rez-log-bebek          pic 9(01).
+                 03 rez-log-free           pic 9(01).
+              02 rez-log-fiyati            pic 9(12)v99 comp-3.
+              02 rez-log-isl-tar.
+                 03 rez-log-isl-yil        pic 9999.
+                 03 rez-log-isl-ay         pic 99.
+                 03 rez-log-isl-gun        pic 99.
+              02 rez-log-al-tar.
+                 03 rez-log-al-yil         pic 9999.
+                 03 rez-log-al-ay          pic 99.
+                 03 rez-log-al-gun         pic 99.
+              02 rez-log-ops-tar.
+                 03 rez-log-ops-yil        pic 9999.
+                 03 rez-log-ops-ay         pic 99.
+                 03 rez-log-ops-gun        pic 99.
+              02 rez-log-gel-zaman.
+                 03 rez-log-gel-saat       pic 99.
+                 03 rez-log-gel-dak        pic 99.
+              02 rez-log-git-zaman.
+                 03 rez-log-git-saat       pic 99.
+                 03 rez-log-git-dak        pic 99.
+              02 rez-log-genel-bilgi.
+                 03 rez-log-grup-anah.
+                    04 rez-log-grup-no     pic 9(06).
+                    04 rez-log-grup-adi    pic x(13).
+                 03 rez-log-adres1         pic x(20).
+                 03 rez-log-adres2         pic x(14).
+                 03 rez-log-aksiyon2-eh    pic 9.
+                 03 rez-log-special2-eh     pic 9.
+                 03 rez-log-statu          pic x.
+                 03 rez-log-iptal          pic 9.
+                 03 rez-log-sil-sebeb      pic x(2).
+                 03 rez-log-not1           pic x(100).
+                 03 rez-log-not2           pic x(100).
+                 03 rez-log-eski-alan.
+                   05 rez-log-bavel-eski  pic x(15).
+                   05 filler      pic x.
+                 03 rez-log-gel-sirket     pic x(02).
+                 03 rez-log-git-sirket     pic x(02).
+                 03 rez-log-operator       pic x(02).
+                 03 rez-log-e-mail         pic x(01).
+                 03 rez-log-gr-olabilir    pic 9.
+                 03 rez-log-voucher-gir-tar.
+                    04 rez-log-voucher-gir-yil     pic 9999.
+                    04 rez-log-voucher-gir-ay      pic 99.
+                    04 rez-log-voucher-gir-gun     pic 99.
+                 03 rez-log-gr-status      pic x.
+                 03 rez-log-kaynak-1       pic x(02).
+                 03 rez-log-kaynak-2       pic x(02).
+                 03 rez-log-kaynak-3       pic x(02).
+                 03 rez-log-firma          pic x(05).
+                 03 rez-log-extra-kart2    pic x(7).
+              02 rez-log-extra-kart        pic x(7).
+              02 rez-log-late-zaman.
+                 03 rez-log-late-gel-saat  pic 99.
+                 03 rez-log-late-gel-dak   pic 99.
+              02 rez-log-on-odeme          pic 9(12)v99 comp-3.
+              02 rez-log-on-doviz          pic 9(02).
+              02 rez-log-pazar             pic x(02).
+              02 rez-log-eb                pic x.
+              02 rez-log-fiyat-fix         pic x.  
+              02 rez-log-fiyat-konumu      pic 99.
+              02 rez-log-aksiyon-eh        pic x.
+              02 rez-log-bilbord-eh        pic x.
+              02 rez-log-ug-ind            pic 9.
+              02 rez-log-cin-kuru          pic 999v99999.
+              02 rez-log-oda-tipi          pic xx.
+              02 rez-log-special-eh        pic 9.
+              02 rez-log-ozel-durum-car    pic 999v9999999.
+              02 rez-log-ozel-durum        pic 99.
+              02 rez-log-title             pic x(09).
+              02 rez-log-gec               pic 9.
+              02 rez-log-plan              pic 9.
+              02 rez-log-rehber            pic x(2).
+              02 rez-log-fiyat-flag.
+                 05 rez-log-aksiyon-flag   pic 9.
+                 05 rez-log-renk           pic 9.
+                 05 rez-log-special-flag   pic 9.
+              02 rez-log-oda-tipi2         pic xx.
+              02 rez-log-oda-tipi3         pic xx.
+              02 rez-log-tikler.
+                 05 rez-log-ozel-tip       pic x.
+                 05 rez-log-tam-blok       pic 9.
+                 05 rez-log-share          pic 9.
+              02 rez-log-staf-bos       pic x(04).
+              02 rez-log-sharenum       pic 9(8).
+              02 rez-log-sil-tar         pic x(8).
+              02 rez-log-rate-kodu       pic x(8).
+              02 rez-log-extra-ind       pic 999v99.
+              02 rez-log-no-post          pic 9.
+              02 rez-log-dev-uye-no      pic 9(8).
+              02 rez-log-rate-acenta     pic xxxx.
+              02 rez-log-room-kdv-yok    pic x.
+              02 rez-log-extra-kdv-yok   pic x.
+              02 rez-log-telefon-no      pic x(15).
+              02 rez-log-bavel           pic x(15).
+              02 rez-log-vip-turu        pic x.
+              02 rez-log-blok-tip        pic 9.
+              02 rez-log-onodeme-var     pic 9. 
+              02 rez-log-cin-kur-tar.
+                 03 rez-log-cin-kur-yil  pic 9(4).
+                 03 rez-log-cin-kur-ay   pic 9(2).
+                 03 rez-log-cin-kur-gun  pic 9(2).
+              02 rez-log-kredi-kart.
+                 03 rez-log-kart-tipi     pic x.
+                 03 rez-log-kart-no1      pic x(04).
+                 03 rez-log-kart-no2      pic x(04).
+                 03 rez-log-kart-no3      pic x(04).
+                 03 rez-log-kart-no4      pic x(04).
+                 03 rez-log-cvv-kodu      pic x(03).
+                 03 rez-log-onay-kodu     pic x(15).
+                 03 rez-log-onay-tutar    pic 9(7)v99.
+                 03 rez-log-onay-doviz    pic x(02).
+                 03 rez-log-kart-sahibi   pic x(50).
+                 03 rez-log-kart-son-ay   pic 9(2).
+                 03 rez-log-kart-son-yil  pic 9(2).
+                 03 rez-log-provizyon-notu pic x(20).
+    
+              02 rez-log-bosv9           pic x(811). 
+              02 rez-log-staf              pic x(04).
+              02 rez-log-fis             pic 9(10).
+    
+
+fd  konuk-log.
+01  konuk-log-rec.
+              02 konuk-log-anah.
+                 03 konuk-log-folio         pic 9(08).
+              02 konuk-log-durumu           pic x.
+              02 konuk-log-fol-kodu         pic x.
+              02 konuk-log-adi              pic x(20).
+              02 konuk-log-soyadi           pic x(20).
+              02 konuk-log-s-d-t-g          pic 9.
+              02 konuk-log-oda-konumu       pic 99.
+              02 konuk-log-odeme-tipi       pic xx.
+              02 konuk-log-odano            pic x(04).
+              02 konuk-log-rez-no           pic 9(08).
+              02 konuk-log-ulke             pic xxx.
+              02 konuk-log-kisi.
+                 03 konuk-log-buyuk         pic 9(02).
+                 03 konuk-log-kucuk         pic 9(02).
+                 03 konuk-log-bebek         pic 9(01).
+                 03 konuk-log-free          pic 9(01).
+              02 konuk-log-acenta           pic x(04).
+              02 konuk-log-mini-ok          pic 9.
+              02 konuk-log-plan             pic 9.
+              02 konuk-log-duzeltme         pic 9.
+              02 konuk-log-bos3             pic x(01).
+              02 konuk-log-voucher          pic x(30).
+              02 konuk-log-nor-indirim      pic 99v99.
+              02 konuk-log-pan-tipi         pic xx.
+              02 konuk-log-rez-tipi         pic 9.
+              02 konuk-log-banka            pic 99.
+              02 konuk-log-doviz            pic 99.
+              02 konuk-log-anlasma          pic xx.
+              02 konuk-log-kur-aygun        pic x.
+              02 konuk-log-fatura           pic x.
+              02 konuk-log-cik-cikma        pic x.
+              02 konuk-log-erken-cik        pic x.
+              02 konuk-log-uzatma           pic x.
+              02 konuk-log-posting          pic x.
+              02 konuk-log-vip              pic x.
+              02 konuk-log-odadegis         pic x.
+              02 konuk-log-acik-kapali      pic x.
+              02 konuk-log-gel-tar.
+                 03 konuk-log-gel-yil       pic 9999.
+                 03 konuk-log-gel-ay        pic 99.
+                 03 konuk-log-gel-gun       pic 99.
+              02 konuk-log-git-tar.
+                 03 konuk-log-git-yil       pic 9999.
+                 03 konuk-log-git-ay        pic 99.
+                 03 konuk-log-git-gun       pic 99.
+              02 konuk-log-gel-zaman.
+                 03 konuk-log-gel-saat      pic 99.
+                 03 konuk-log-gel-dakika    pic 99.
+                 03 konuk-log-gel-saniye    pic 99.
+              02 konuk-log-git-zaman.
+                 03 konuk-log-git-saat      pic 99.
+                 03 konuk-log-git-dakika    pic 99.
+                 03 konuk-log-git-saniye    pic 99.
+              02 konuk-log-oda-tutar        pic s9(12)v99   comp-3.
+              02 konuk-log-extbed-tutar     pic s9(12)v99   comp-3.
+              02 konuk-log-kahvalti-tutar   pic s9(12)v99   comp-3.
+              02 konuk-log-ogle-tutar       pic s9(12)v99   comp-3.
+              02 konuk-log-aksam-tutar      pic s9(12)v99   comp-3.
+              02 konuk-log-icecek-tutar     pic s9(12)v99   comp-3.
+              02 konuk-log-extra-tutar      pic s9(12)v99   comp-3.
+    
+              02 konuk-log-top-borc         pic s9(12)v99  comp-3.
+              02 konuk-log-top-alac         pic s9(12)v99  comp-3.
+              02 konuk-log-kur-degeri       pic 9(9)v9(05) comp-3.
+              02 konuk-log-dv-degeri        pic 9(12)v99   comp-3.
+    
+              02 konuk-log-acik.
+                 03 konuk-log-acik-1        pic x(100).
+                 03 konuk-log-acik-2        pic x(100).
+              02 konuk-log-kartno           pic x(07).
+              02 konuk-log-reopen           pic x.
+              02 konuk-log-operator         pic x(02).
+              02 konuk-log-grup-no          pic 9(06).
+              02 konuk-log-al-tar.
+                 05 konuk-log-al-yil        pic 99.
+                 05 konuk-log-al-ay         pic 99.
+                 05 konuk-log-al-gun        pic 99.
+              02 konuk-log-pazar            pic x(02).
+              02 konuk-log-eb               pic x.
+              02 konuk-log-fiyat-fix        pic x.
+              02 konuk-log-gelis-sayisi     pic 9(2).
+              02 konuk-log-fiyat-konumu     pic 99.
+              02 konuk-log-gec-giris        pic 9.
+              02 konuk-log-fat-no           pic 9(06).
+              02 konuk-log-ug-indirimi      pic 9.
+              02 konuk-log-bilbord-eh       pic x.
+              02 konuk-log-extra-rez-no     pic 9(08).
+              02 konuk-log-title            pic x(3).
+              02 konuk-log-profil-no        pic 9(8).
+              02 konuk-log-rehber           pic x(2).
+              02 konuk-log-safe             pic 9.
+              02 konuk-log-anahtar          pic 9.
+              02 konuk-log-late-zaman.
+                03 konuk-log-late-gel-saat  pic 99.
+                03 konuk-log-late-gel-dak   pic 99.
+              02 konuk-log-aksiyon-eh       pic x.
+              02 konuk-log-share            pic 9.
+              02 konuk-log-special-eh         pic 9.
+              02 konuk-log-sehir            pic xxx.
+              02 konuk-log-firma            pic x(05).
+              02 konuk-log-stafbos          pic x(4).
+              02 konuk-log-sharenum         pic 9(8).
+              02 konuk-log-acik-hesap       pic 9.
+              02 konuk-log-kapat-tarih.
+                  05 konuk-log-kapat-yil    pic 9999.
+                  05 konuk-log-kapat-ay     pic 99.
+                  05 konuk-log-kapat-gun    pic 99.
+              02 konuk-log-kapat-zaman. 
+                 05 konuk-log-kapat-saat    pic 99.
+                 05 konuk-log-kapat-dak    pic 99.
+                 05 konuk-log-kapat-san    pic 99.
+              02 konuk-log-cout-staf         pic xxxx.
+              02 konuk-log-acik-hesap-staf   pic xxxx.
+              02 konuk-log-kapat-staf        pic xxxx.
+              02 konuk-log-cin-staf          pic xxxx.
+              02 konuk-log-gunsonu-cout      pic 9.
+              02 konuk-log-kredi-kart.
+                 03 konuk-log-kart-tipi     pic x.
+                 03 konuk-log-kart-no1      pic x(04).
+                 03 konuk-log-kart-no2      pic x(04).
+                 03 konuk-log-kart-no3      pic x(04).
+                 03 konuk-log-kart-no4      pic x(04).
+                 03 konuk-log-cvv-kodu      pic x(03).
+                 03 konuk-log-onay-kodu     pic x(15).
+                 03 konuk-log-onay-tutar    pic 9(7)v99.
+                 03 konuk-log-onay-doviz    pic x(02).
+                 03 konuk-log-kart-sahibi   pic x(50).
+                 03 konuk-log-kart-son-ay   pic 9(2).
+                 03 konuk-log-kart-son-yil  pic 9(2).
+                 03 konuk-log-provizyon-notu pic x(20).
+              02 konuk-log-room-kdv-yok     pic x.
+              02 konuk-log-extra-kdv-yok    pic x.
+              02 konuk-log-kaynak-1       pic x(02).
+              02 konuk-log-kaynak-2       pic x(02).
+              02 konuk-log-kaynak-3       pic x(02).
+              02 konuk-log-telefon-no     pic x(15).
+              02 konuk-log-vip-turu       pic x.
+              02 konuk-log-bos9             pic x(824).
+              02 konuk-log-staf             pic x(04).
+              02 konuk-log-fis             pic 9(10).
+    
+    
+
+fd  gunkarsi-rapor.
+01  gunkarsi-rapor-satir              pic x(132).
+
+working-storage section.
+01  genel-log-dosya           pic x(200) value "genel-log.dat".
+01  rez-log-dosya             pic x(200) value "rez-log.dat".
+01  konuk-log-dosya           pic x(200) value "konuk-log.dat".
+01  gunkarsi-rapor-dosya      pic x(200) value "gunkarsi.txt".
+01  fs-genel-log              pic xx.
+01  fs-rez-log                pic xx.
+01  fs-konuk-log              pic xx.
+
+01  w-calisma-tarihi          pic 9(08).
+01  w-rez-sayisi              pic 9(05).
+01  w-konuk-gel-sayisi        pic 9(05).
+01  w-konuk-git-sayisi        pic 9(05).
+01  w-durum                   pic x(35).
+
+01  w-gun-sayisi              pic 9(05) value 0.
+01  w-hareketsiz-sayisi       pic 9(05) value 0.
+
+procedure division.
+ ana-islem.
+     open input genel-log
+     if fs-genel-log = "35"
+        display "GENEL-LOG DOSYASI BOS - KARSILASTIRMA YAPILAMADI"
+        stop run
+     end-if
+     open input rez-log
+     if fs-rez-log = "35"
+        display "REZ-LOG DOSYASI BOS - KARSILASTIRMA YAPILAMADI"
+        close genel-log
+        stop run
+     end-if
+     open input konuk-log
+     if fs-konuk-log = "35"
+        display "KONUK-LOG DOSYASI BOS - KARSILASTIRMA YAPILAMADI"
+        close genel-log rez-log
+        stop run
+     end-if
+     open output gunkarsi-rapor
+     perform rapor-bas
+     perform genel-log-tara
+     perform rapor-ozet
+     close genel-log rez-log konuk-log gunkarsi-rapor
+     goback.
+
+ genel-log-tara.
+     move low-values to genel-log-fis
+     start genel-log key is not less than genel-log-fis
+           invalid move "10" to fs-genel-log
+     end-start
+     perform until fs-genel-log = "10"
+        read genel-log next record
+             at end move "10" to fs-genel-log
+        end-read
+        if fs-genel-log = "00"
+           perform gun-karsilastir
+        end-if
+     end-perform
+     .
+
+ gun-karsilastir.
+     add 1 to w-gun-sayisi
+     move calisma-log-tarihi to w-calisma-tarihi
+     perform rez-log-sayisi-bul
+     perform konuk-log-sayisi-bul
+     if w-rez-sayisi = 0 and w-konuk-gel-sayisi = 0
+                         and w-konuk-git-sayisi = 0
+        add 1 to w-hareketsiz-sayisi
+        move "HAREKETSIZ GUN - KONTROL EDILMELI" to w-durum
+     else
+        move "NORMAL"                           to w-durum
+     end-if
+     perform gun-satiri-yaz
+     .
+
+*> REZ-LOG, rez-log-no sirasiyla (RECORD KEY) degil REZ-LOG-ISL-TAR
+*> tarihine gore sorgulandigindan, her calisma gunu icin tum dosya
+*> bastan taranir; bu rapor gece sonu kapanisinda gun basina bir kez
+*> calistigindan tam tarama kabul edilebilir maliyettedir - REZ-LOG
+*> hacmi buyudukce ISL-TAR uzerinde bir alternate key eklenmesi
+*> degerlendirilebilir.
+ rez-log-sayisi-bul.
+     move 0 to w-rez-sayisi
+     move low-values to rez-log-no
+     start rez-log key is not less than rez-log-no
+           invalid move "10" to fs-rez-log
+     end-start
+     perform until fs-rez-log = "10"
+        read rez-log next record
+             at end move "10" to fs-rez-log
+        end-read
+        if fs-rez-log = "00"
+           if rez-log-isl-tar = w-calisma-tarihi
+              add 1 to w-rez-sayisi
+           end-if
+        end-if
+     end-perform
+     .
+
+ konuk-log-sayisi-bul.
+     move 0 to w-konuk-gel-sayisi
+     move 0 to w-konuk-git-sayisi
+     move low-values to konuk-log-folio
+     start konuk-log key is not less than konuk-log-folio
+           invalid move "10" to fs-konuk-log
+     end-start
+     perform until fs-konuk-log = "10"
+        read konuk-log next record
+             at end move "10" to fs-konuk-log
+        end-read
+        if fs-konuk-log = "00"
+           if konuk-log-gel-tar = w-calisma-tarihi
+              add 1 to w-konuk-gel-sayisi
+           end-if
+           if konuk-log-git-tar = w-calisma-tarihi
+              add 1 to w-konuk-git-sayisi
+           end-if
+        end-if
+     end-perform
+     .
+
+ gun-satiri-yaz.
+     move spaces to gunkarsi-rapor-satir
+     string "CALISMA GUNU: " w-calisma-tarihi
+            "  REZ:" w-rez-sayisi
+            "  KONUK-GEL:" w-konuk-gel-sayisi
+            "  KONUK-GIT:" w-konuk-git-sayisi
+            "  " w-durum
+            delimited by size into gunkarsi-rapor-satir
+     write gunkarsi-rapor-satir
+     .
+
+ rapor-bas.
+     move spaces to gunkarsi-rapor-satir
+     string "GENEL-LOG / REZ-LOG / KONUK-LOG GUN KARSILASTIRMA RAPORU"
+            delimited by size into gunkarsi-rapor-satir
+     write gunkarsi-rapor-satir
+     move spaces to gunkarsi-rapor-satir
+     write gunkarsi-rapor-satir
+     .
+
+ rapor-ozet.
+     move spaces to gunkarsi-rapor-satir
+     write gunkarsi-rapor-satir
+     move spaces to gunkarsi-rapor-satir
+     string "TOPLAM CALISMA GUNU     : " w-gun-sayisi
+            delimited by size into gunkarsi-rapor-satir
+     write gunkarsi-rapor-satir
+     move spaces to gunkarsi-rapor-satir
+     string "HAREKETSIZ GUN SAYISI   : " w-hareketsiz-sayisi
+            delimited by size into gunkarsi-rapor-satir
+     write gunkarsi-rapor-satir
+     .
