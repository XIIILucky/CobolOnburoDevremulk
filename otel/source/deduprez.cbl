@@ -0,0 +1,146 @@
+*> deduprez.cbl
+*> reffilt.cpy'nin birlesik-ref-bul/hazir-bul-ref mantigi, farkli
+*> kanal referans kodlarinin (kodlar02 "r" tipi) ayni kategori
+*> altinda birlestigini kabul eder; gercek zamanli eslestirme sadece
+*> ayni kanaldaki tekrar rezervasyonu yakalar. Bu gece yarisi raporu
+*> REZ icinde ayni misafir adi/soyadi ile giris-cikis araliklari
+*> cakisan, fakat ayri rez-anah ve farkli rez-kaynak-1 (kanal) tasiyan
+*> kayitlari olasi cift rezervasyon olarak listeler; boylece OTA/
+*> acenta uzerinden ayni misafir icin iki kez acilmis bir rezervasyon,
+*> varis gununden once resepsiyonda degil, bu raporda yakalanir.
+program-id. deduprez is initial program.
+environment division.
+input-output section.
+file-control.
+     select rez assign to random
+            rez-dosya
+            organization indexed
+            access mode is dynamic
+            record key is rez-anah
+            alternate record key is rez-adi-anah
+                 with duplicates
+            file status is fs-rez.
+
+     select rez2 assign to random
+            rez-dosya
+            organization indexed
+            access mode is dynamic
+            record key is rez2-anah
+            alternate record key is rez2-adi-anah
+                 with duplicates
+            file status is fs-rez2.
+
+     select dedup-rapor assign to random
+            dedup-rapor-dosya, organization line sequential.
+
+data division.
+file section.
+fd  rez.
+01  rez-rec.
+    02  rez-anah            pic 9(08).
+    02  rez-adi-anah.
+        03  rez-adi         pic x(20).
+        03  rez-soyadi      pic x(20).
+    02  rez-gir-tar         pic 9(08).
+    02  rez-cik-tar         pic 9(08).
+    02  rez-acenta          pic 9(05).
+    02  rez-kaynak-1        pic x(02).
+    02  rez-durum           pic x(01).
+        88  rez-onayli          value "O".
+        88  rez-iptal           value "I".
+
+fd  rez2.
+01  rez2-rec.
+    02  rez2-anah           pic 9(08).
+    02  rez2-adi-anah.
+        03  rez2-adi        pic x(20).
+        03  rez2-soyadi     pic x(20).
+    02  rez2-gir-tar        pic 9(08).
+    02  rez2-cik-tar        pic 9(08).
+    02  rez2-acenta         pic 9(05).
+    02  rez2-kaynak-1       pic x(02).
+    02  rez2-durum          pic x(01).
+        88  rez2-onayli         value "O".
+
+fd  dedup-rapor.
+01  ded-rapor-satir          pic x(132).
+
+working-storage section.
+01  rez-dosya                pic x(200) value "rez.dat".
+01  dedup-rapor-dosya        pic x(200) value "deduprez.txt".
+01  fs-rez                   pic xx.
+01  fs-rez2                  pic xx.
+01  w-cift-sayisi            pic 9(05) value 0.
+
+procedure division.
+ ana-islem.
+     open input rez
+     open input rez2
+     open output dedup-rapor
+     perform basligi-yaz
+     move low-values to rez-adi-anah
+     start rez key is not less than rez-adi-anah
+           invalid move "10" to fs-rez
+     end-start
+     perform until fs-rez = "10"
+        read rez next record
+             at end move "10" to fs-rez
+        end-read
+        if fs-rez = "00" and rez-onayli
+           perform ayni-adli-tara
+        end-if
+     end-perform
+     if w-cift-sayisi = 0
+        move spaces to ded-rapor-satir
+        string "OLASI CIFT REZERVASYON BULUNAMADI" delimited by size
+               into ded-rapor-satir
+        write ded-rapor-satir
+     end-if
+     close rez rez2 dedup-rapor
+     goback.
+
+ basligi-yaz.
+     move spaces to ded-rapor-satir
+     string "GECE YARISI CIFT REZERVASYON RAPORU" delimited by size
+            into ded-rapor-satir
+     write ded-rapor-satir
+     .
+
+*> ayni ad/soyadla acilmis baska onayli rezervasyonlari arar; tarih
+*> araligi cakisiyor ve kanal/rez-anah farkliysa olasi cift olarak
+*> raporlar. Her cift bir kez yazilsin diye sadece rez2-anah >
+*> rez-anah olan eslesmeler yazilir.
+ ayni-adli-tara.
+     move rez-adi-anah to rez2-adi-anah
+     start rez2 key is equal rez2-adi-anah
+           invalid move "10" to fs-rez2
+     end-start
+     perform until fs-rez2 = "10"
+        read rez2 next record
+             at end move "10" to fs-rez2
+        end-read
+        if fs-rez2 = "00"
+           if rez2-adi-anah not = rez-adi-anah
+              move "10" to fs-rez2
+           else
+              if rez2-anah > rez-anah
+              and rez2-onayli
+              and rez2-gir-tar <= rez-cik-tar
+              and rez2-cik-tar >= rez-gir-tar
+              and rez2-kaynak-1 not = rez-kaynak-1
+                 perform cift-yaz
+              end-if
+           end-if
+        end-if
+     end-perform
+     .
+
+ cift-yaz.
+     move spaces to ded-rapor-satir
+     string "REZ1=" rez-anah  " KANAL1=" rez-kaynak-1
+            " REZ2=" rez2-anah " KANAL2=" rez2-kaynak-1
+            " AD=" rez-adi " SOYAD=" rez-soyadi
+            delimited by size into ded-rapor-satir
+     write ded-rapor-satir
+     add 1 to w-cift-sayisi
+     .
