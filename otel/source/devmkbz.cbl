@@ -125,6 +125,13 @@
 
 *{Bench}Report1-masterprintpara
  Acu-RPT-Report1-MASTER-PRINT-LOOP.
+*    Basilan her devremulk makbuzu icin sirali numara makbuzno.cbl'den
+*    alinmali (asil alan adi makbuz-cagir'in linkage kaydindan
+*    (.lks) teyit edilmeli, asagida makbuz-no olarak varsayilmistir):
+*        move "DMK"            to lk-tur of makbuzno-link
+*        move oper-kllnc-kodu  to lk-kllnc of makbuzno-link
+*        call "makbuzno" using makbuzno-link
+*        move lk-no of makbuzno-link to makbuz-no
      .
 *{Bench}end
 
