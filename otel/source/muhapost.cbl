@@ -0,0 +1,159 @@
+*> muhapost.cbl
+*> devmulk.cbl, devodeme.cbl ve acenakis.cbl "muhB"/"muhb" yoluyla,
+*> devoder.cbl/devoder1.cbl/dys.cbl/hesapara.cbl/islkilit.cbl ise
+*> "muha" yoluyla ayni harici muhasebe modulunun hesap.sel/cari.sel
+*> kopyalarini cekiyordu; ikisi de ayni yere (..\..\muha) isaret
+*> etmesi gerekirken farkli dizin adlariydi. O uc programdaki COPY
+*> yollari "muha" altinda birlestirildi (bkz. takcari.cpy'nin de
+*> kullandigi CARI duzeni). Bu program ise o koprunun gercekten
+*> calistigini dogrular: ODEMELER'deki her tahsilat, muhasebe
+*> tarafinda takcari.cpy'nin "12" on-ekiyle uretilen cari-kodu'na
+*> karsilik gelen bir CARI kaydina ulasmis mi? Ulasmamissa tahsilat
+*> "entegre" gorunup sessizce muhasebeye dusmemis demektir; bu rapor
+*> o sapmayi erken yakalar. HESAP tarafi (fatura/fis kirilimi) harici
+*> muhasebe modulunun kendi dosyasi oldugundan (hesap.sel/hesap.lib
+*> sadece ..\..\muha\lib-sel'den COPY ediliyor, alan adlari orada
+*> tanimli) taksitcari.cbl'deki gibi kapsam disi birakildi.
+program-id. muhapost is initial program.
+environment division.
+input-output section.
+file-control.
+     select odemeler assign to random
+            odemeler-dosya
+            organization indexed
+            access mode is dynamic
+            record key is odm-anah
+            file status is fs-odemeler.
+
+     select cari assign to random
+            cari-dosya
+            organization indexed
+            access mode is dynamic
+            record key is cari-kodu
+            file status is fs-cari.
+
+     select muhapost-rapor assign to random
+            muhapost-rapor-dosya
+            organization line sequential.
+
+data division.
+file section.
+fd  odemeler.
+01  odm-rec.
+    02  odm-anah.
+        03  odm-musteri-no        pic 9(08).
+        03  odm-donem-no          pic 9(04).
+        03  odm-sira              pic 9(05).
+    02  odm-tarih                 pic 9(08).
+    02  odm-tutar                 pic s9(09)v99 comp-3.
+
+fd  cari.
+01  cari-rec.
+    02  cari-kodu                 pic x(10).
+    02  cari-unvan                pic x(40).
+    02  cari-bakiye               pic s9(11)v99 comp-3.
+
+fd  muhapost-rapor.
+01  muhapost-rapor-satir          pic x(132).
+
+working-storage section.
+01  odemeler-dosya             pic x(200) value "odemeler.dat".
+01  cari-dosya                 pic x(200) value "cari.dat".
+01  muhapost-rapor-dosya       pic x(200) value "muhapost.txt".
+01  fs-odemeler                pic xx.
+01  fs-cari                    pic xx.
+
+01  w-onceki-musteri-no        pic 9(08) value 0.
+01  w-ilk-kayit                pic 9     value 0.
+01  w-grup-toplam              pic s9(11)v99 comp-3.
+01  w-grup-toplam-ed           pic z(8)9.99-.
+01  w-cari-bakiye-ed           pic z(8)9.99-.
+
+01  w-musteri-sayisi           pic 9(06) value 0.
+01  w-kopuk-sayisi             pic 9(06) value 0.
+01  w-sayi-ed                  pic z(5)9.
+
+procedure division.
+ ana-islem.
+     open input odemeler
+     open input cari
+     open output muhapost-rapor
+     perform rapor-bas
+     perform odemeler-oku
+     if w-ilk-kayit = 1
+        perform grup-kontrol-et
+     end-if
+     perform rapor-ozet
+     close odemeler cari muhapost-rapor
+     goback.
+
+ odemeler-oku.
+     move low-values to odm-anah
+     start odemeler key is not less than odm-anah
+           invalid move "10" to fs-odemeler
+     end-start
+     perform until fs-odemeler = "10"
+        read odemeler next record
+             at end move "10" to fs-odemeler
+        end-read
+        if fs-odemeler = "00"
+           if w-ilk-kayit = 1 and odm-musteri-no not = w-onceki-musteri-no
+              perform grup-kontrol-et
+              move 0 to w-grup-toplam
+           end-if
+           if w-ilk-kayit = 0
+              move 1 to w-ilk-kayit
+              move 0 to w-grup-toplam
+           end-if
+           add odm-tutar         to w-grup-toplam
+           move odm-musteri-no   to w-onceki-musteri-no
+        end-if
+     end-perform
+     .
+
+ grup-kontrol-et.
+     add 1 to w-musteri-sayisi
+     move spaces to cari-kodu
+     string "12" w-onceki-musteri-no delimited by size into cari-kodu
+     read cari invalid continue end-read
+     move w-grup-toplam to w-grup-toplam-ed
+     if fs-cari not = "00"
+        add 1 to w-kopuk-sayisi
+        move spaces to muhapost-rapor-satir
+        string w-onceki-musteri-no " " cari-kodu
+               " TAHSILAT=" w-grup-toplam-ed
+               " CARI KAYDI YOK - MUHASEBEYE ULASMAMIS"
+               delimited by size into muhapost-rapor-satir
+        write muhapost-rapor-satir
+     else
+        move cari-bakiye to w-cari-bakiye-ed
+        move spaces to muhapost-rapor-satir
+        string w-onceki-musteri-no " " cari-kodu
+               " TAHSILAT=" w-grup-toplam-ed
+               " CARI-BAKIYE=" w-cari-bakiye-ed " OK"
+               delimited by size into muhapost-rapor-satir
+        write muhapost-rapor-satir
+     end-if
+     .
+
+ rapor-bas.
+     move spaces to muhapost-rapor-satir
+     string "MUSTERI  CARI-KODU   TAHSILAT/BAKIYE DURUM"
+            delimited by size into muhapost-rapor-satir
+     write muhapost-rapor-satir
+     .
+
+ rapor-ozet.
+     move spaces to muhapost-rapor-satir
+     write muhapost-rapor-satir
+     move w-musteri-sayisi to w-sayi-ed
+     move spaces to muhapost-rapor-satir
+     string "TOPLAM MUSTERI: " w-sayi-ed
+            delimited by size into muhapost-rapor-satir
+     write muhapost-rapor-satir
+     move w-kopuk-sayisi to w-sayi-ed
+     move spaces to muhapost-rapor-satir
+     string "CARI KAYDI BULUNAMAYAN: " w-sayi-ed
+            delimited by size into muhapost-rapor-satir
+     write muhapost-rapor-satir
+     .
