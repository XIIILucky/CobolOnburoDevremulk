@@ -100,6 +100,17 @@
      destroy Form1-Handle.
 *{Bench}Report1-masterprintpara
  Acu-RPT-Report1-MASTER-PRINT-LOOP.
+*    Her satir basilmadan once folio fatura no'su (asil alan adi
+*    folio-cagir'in linkage kaydindan (.lks) teyit edilmeli,
+*    asagida fat-no olarak varsayilmistir) ile folioyzd cagrilip
+*    lk-kopya-mi = "E" donerse sayfaya "KOPYADIR" filigrani
+*    basilmalidir:
+*        move fat-no           to lk-fat-no of folioyzd-link
+*        move oper-kllnc-kodu  to lk-kllnc of folioyzd-link
+*        call "folioyzd" using folioyzd-link
+*        if lk-kopya-mi of folioyzd-link = "E"
+*           move "KOPYADIR" to (basilan sayfanin filigran alani)
+*        end-if
      .
 *{Bench}end
 
