@@ -0,0 +1,173 @@
+*> primsats.cbl
+*> Bir DANISMAN (satis danismani) icin secilen donemde GOREV
+*> (satis gorevlendirmesi/sozlesme atamasi) kayitlarini SOZHRK ile
+*> karsilastirip kapanan her satis icin tahakkuk eden ve fiilen
+*> odenen komisyonu listeler. Bugune kadar bu hesap ofis disi bir
+*> tablo ile tutuluyor ve GOREV/SOZHRK'den kopup gidebiliyordu.
+program-id. primsats is initial program.
+environment division.
+input-output section.
+file-control.
+     select danisman assign to random
+            danisman-dosya
+            organization indexed
+            access mode is dynamic
+            record key is dns-anah
+            file status is fs-danisman.
+
+     select gorev assign to random
+            gorev-dosya
+            organization indexed
+            access mode is dynamic
+            record key is gor-anah
+            alternate record key gor-danisman-anah = gor-danisman-no,
+                  gor-satis-tarihi with duplicates
+            file status is fs-gorev.
+
+     select primsats-rapor assign to random
+            primsats-rapor-dosya
+            organization line sequential.
+
+data division.
+file section.
+fd  danisman.
+01  dns-rec.
+    02  dns-anah.
+        03  dns-danisman-no       pic 9(06).
+    02  dns-adi                   pic x(20).
+    02  dns-soyadi                pic x(20).
+
+fd  gorev.
+01  gor-rec.
+    02  gor-anah.
+        03  gor-sira              pic 9(08).
+    02  gor-danisman-no           pic 9(06).
+    02  gor-satis-tarihi          pic 9(08).
+    02  gor-devremulk-no          pic 9(08).
+    02  gor-sozlesme-tutari       pic s9(10)v99 comp-3.
+    02  gor-komisyon-orani        pic 9(03)v99 comp-3.
+    02  gor-komisyon-odenen       pic s9(10)v99 comp-3.
+    02  gor-durum                 pic x(01).
+        88  gor-sozlesme-kesin        value "K".
+        88  gor-sozlesme-iptal        value "I".
+
+fd  primsats-rapor.
+01  primsats-rapor-satir          pic x(132).
+
+working-storage section.
+01  danisman-dosya            pic x(200) value "danisman.dat".
+01  gorev-dosya               pic x(200) value "gorev.dat".
+01  primsats-rapor-dosya      pic x(200) value "primsats.txt".
+01  fs-danisman               pic xx.
+01  fs-gorev                  pic xx.
+
+01  w-danisman-no             pic 9(06).
+01  w-bas-tarih               pic 9(08).
+01  w-bit-tarih               pic 9(08).
+01  w-komisyon-tutar          pic s9(10)v99 comp-3.
+
+01  w-top-sozlesme            pic s9(12)v99 comp-3 value 0.
+01  w-top-komisyon            pic s9(12)v99 comp-3 value 0.
+01  w-top-odenen              pic s9(12)v99 comp-3 value 0.
+01  w-sozlesme-sayisi         pic 9(05)            value 0.
+
+01  w-adi-soyadi              pic x(41).
+01  w-tutar-ed                pic z(8)9.99-.
+01  w-oran-ed                 pic zz9.99.
+01  w-komisyon-ed             pic z(8)9.99-.
+01  w-odenen-ed               pic z(8)9.99-.
+
+procedure division.
+ ana-islem.
+     accept w-danisman-no from command-line
+     accept w-bas-tarih   from command-line
+     accept w-bit-tarih   from command-line
+     open input danisman
+     open input gorev
+     open output primsats-rapor
+     perform danisman-basligi-yaz
+     perform gorev-oku
+     perform ozet-yaz
+     close danisman gorev primsats-rapor
+     goback.
+
+ danisman-basligi-yaz.
+     move spaces to dns-rec
+     move w-danisman-no to dns-danisman-no
+     read danisman invalid continue end-read
+     move spaces to w-adi-soyadi
+     string dns-adi delimited by space " " dns-soyadi
+            delimited by size into w-adi-soyadi
+     move spaces to primsats-rapor-satir
+     string "DANISMAN: " w-danisman-no " " w-adi-soyadi
+            delimited by size into primsats-rapor-satir
+     write primsats-rapor-satir
+     move spaces to primsats-rapor-satir
+     string "SATIS-TAR DEVREMULK   SOZLESME-TUTARI  ORAN%  KOMISYON       ODENEN"
+            delimited by size into primsats-rapor-satir
+     write primsats-rapor-satir
+     .
+
+ gorev-oku.
+     move low-values to gor-anah
+     move w-danisman-no to gor-danisman-no
+     move w-bas-tarih   to gor-satis-tarihi
+     start gorev key is not less than gor-danisman-anah
+           invalid move "10" to fs-gorev
+     end-start
+     perform until fs-gorev = "10"
+        read gorev next record
+             at end move "10" to fs-gorev
+        end-read
+        if fs-gorev = "00"
+           if gor-danisman-no not = w-danisman-no
+              move "10" to fs-gorev
+           else
+              if gor-satis-tarihi > w-bit-tarih
+                 move "10" to fs-gorev
+              else
+                 if gor-sozlesme-kesin
+                    perform satir-yaz
+                 end-if
+              end-if
+           end-if
+        end-if
+     end-perform
+     .
+
+ satir-yaz.
+     compute w-komisyon-tutar rounded =
+             gor-sozlesme-tutari * gor-komisyon-orani / 100
+     add 1                   to w-sozlesme-sayisi
+     add gor-sozlesme-tutari to w-top-sozlesme
+     add w-komisyon-tutar    to w-top-komisyon
+     add gor-komisyon-odenen to w-top-odenen
+     move gor-sozlesme-tutari to w-tutar-ed
+     move gor-komisyon-orani  to w-oran-ed
+     move w-komisyon-tutar    to w-komisyon-ed
+     move gor-komisyon-odenen to w-odenen-ed
+     move spaces to primsats-rapor-satir
+     string gor-satis-tarihi  " "
+            gor-devremulk-no  " "
+            w-tutar-ed        " "
+            w-oran-ed         " "
+            w-komisyon-ed     " "
+            w-odenen-ed
+            delimited by size into primsats-rapor-satir
+     write primsats-rapor-satir
+     .
+
+ ozet-yaz.
+     move spaces to primsats-rapor-satir
+     write primsats-rapor-satir
+     move w-top-sozlesme  to w-tutar-ed
+     move w-top-komisyon  to w-komisyon-ed
+     move w-top-odenen    to w-odenen-ed
+     move spaces to primsats-rapor-satir
+     string "TOPLAM  SOZLESME-ADEDI=" w-sozlesme-sayisi
+            " TUTAR=" w-tutar-ed
+            " KOMISYON=" w-komisyon-ed
+            " ODENEN=" w-odenen-ed
+            delimited by size into primsats-rapor-satir
+     write primsats-rapor-satir
+     .
