@@ -0,0 +1,129 @@
+*> uzatcnk.cbl
+*> uzatma.cbl tarafindan cagrilan konaklama uzatma kontrol alt
+*> programi. Yeni konuk-git-tar tarihine kadar ayni oda icin baska
+*> bir rezervasyonun girmis olup olmadigini REZ uzerinden kontrol
+*> eder (oda-cakisma-var) ve uzatilan araligin fiyat donemi
+*> sinirini gecip gecmedigini FIYATANA uzerinden tespit ederek
+*> (donem-degisti) cagiranin yeniden fiyat teklifi almasini saglar.
+program-id. uzatcnk is initial program.
+environment division.
+input-output section.
+file-control.
+     select rez assign to random
+            rez-dosya
+            organization indexed
+            access mode is dynamic
+            record key is rez-anah
+            alternate record key is rez-oda-anah
+                 with duplicates
+            file status is fs-rez.
+
+     select fiyatana assign to random
+            fiyatana-dosya
+            organization indexed
+            access mode is dynamic
+            record key is fiy-anah
+            file status is fs-fiyatana.
+
+data division.
+file section.
+fd  rez.
+01  rez-rec.
+    02  rez-anah            pic 9(08).
+    02  rez-oda-anah.
+        03  rez-kat         pic x(02).
+        03  rez-konum       pic x(02).
+        03  rez-oda         pic x(06).
+    02  rez-gir-tar         pic 9(08).
+    02  rez-cik-tar         pic 9(08).
+    02  rez-durum           pic x(01).
+        88  rez-onayli          value "O".
+
+fd  fiyatana.
+01  fiy-rec.
+    02  fiy-anah.
+        03  fiy-bas-tar     pic 9(08).
+    02  fiy-bit-tar         pic 9(08).
+    02  fiy-pan-kodu        pic x(02).
+
+working-storage section.
+01  rez-dosya               pic x(200) value "rez.dat".
+01  fiyatana-dosya          pic x(200) value "fiyatana.dat".
+01  fs-rez                  pic xx.
+01  fs-fiyatana             pic xx.
+
+linkage section.
+01  uzatcnk-link.
+    02  lk-rez-anah-disi    pic 9(08).
+    02  lk-kat              pic x(02).
+    02  lk-konum            pic x(02).
+    02  lk-oda              pic x(06).
+    02  lk-eski-cik-tar     pic 9(08).
+    02  lk-yeni-cik-tar     pic 9(08).
+    02  lk-oda-cakisma-var  pic x(01).
+    02  lk-donem-degisti    pic x(01).
+
+procedure division using uzatcnk-link.
+ ana-islem.
+     move "H" to lk-oda-cakisma-var
+     move "H" to lk-donem-degisti
+     open input rez
+     open input fiyatana
+     perform cakisma-kontrol
+     perform donem-kontrol
+     close rez fiyatana
+     goback.
+
+*> eski cikis ile yeni cikis arasinda ayni odaya girmis baska bir
+*> onayli rezervasyon var mi diye bakar.
+ cakisma-kontrol.
+     move lk-kat   to rez-kat
+     move lk-konum to rez-konum
+     move lk-oda   to rez-oda
+     start rez key is equal rez-oda-anah
+           invalid move "10" to fs-rez
+     end-start
+     perform until fs-rez = "10"
+        read rez next record
+             at end move "10" to fs-rez
+        end-read
+        if fs-rez = "00"
+           if rez-kat not = lk-kat or rez-konum not = lk-konum
+           or rez-oda not = lk-oda
+              move "10" to fs-rez
+           else
+              if rez-anah not = lk-rez-anah-disi
+              and rez-onayli
+              and rez-gir-tar <= lk-yeni-cik-tar
+              and rez-cik-tar >= lk-eski-cik-tar
+                 move "E" to lk-oda-cakisma-var
+              end-if
+           end-if
+        end-if
+     end-perform
+     .
+
+*> eski cikis tarihi ile yeni cikis tarihi farkli fiyat donemlerine
+*> dusuyorsa donem-degisti "E" olarak doner; cagiran yeniden fiyat
+*> teklifi (peryot-fiyat-bul) calistirmalidir.
+ donem-kontrol.
+     move 0 to fiy-bas-tar
+     start fiyatana key is less than fiy-anah
+           invalid continue
+     end-start
+     move low-values to fiy-anah
+     start fiyatana key is not less than fiy-anah
+           invalid move "10" to fs-fiyatana
+     end-start
+     perform until fs-fiyatana = "10"
+        read fiyatana next record
+             at end move "10" to fs-fiyatana
+        end-read
+        if fs-fiyatana = "00"
+           if lk-eski-cik-tar >= fiy-bas-tar and lk-eski-cik-tar <= fiy-bit-tar
+           and not (lk-yeni-cik-tar >= fiy-bas-tar and lk-yeni-cik-tar <= fiy-bit-tar)
+              move "E" to lk-donem-degisti
+           end-if
+        end-if
+     end-perform
+     .
