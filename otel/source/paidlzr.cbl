@@ -96,6 +96,13 @@
      destroy Form1-Handle.
 *{Bench}Report1-masterprintpara
  Acu-RPT-Report1-MASTER-PRINT-LOOP.
+*    Basilan her paid makbuzu icin sirali numara makbuzno.cbl'den
+*    alinmali (asil alan adi link-paid-cagir'in linkage kaydindan
+*    (.lks) teyit edilmeli, asagida paid-no olarak varsayilmistir):
+*        move "PAI"            to lk-tur of makbuzno-link
+*        move oper-kllnc-kodu  to lk-kllnc of makbuzno-link
+*        call "makbuzno" using makbuzno-link
+*        move lk-no of makbuzno-link to paid-no
      .
 *{Bench}end
 
