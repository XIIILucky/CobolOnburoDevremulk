@@ -0,0 +1,183 @@
+*> acenprim.cbl
+*> Secilen ACENTA ve tarih araligi icin PRIM oranlarini ACENFAT
+*> acenta faturalarina uygulayarak basilabilir bir komisyon
+*> ekstresi uretir (brut oda geliri, komisyon orani, tahakkuk
+*> eden komisyon, daha once odenen tutar, kalan bakiye). Su ana
+*> kadar bu hesap her donem sonunda elle bir tabloya cikariliyordu.
+program-id. acenprim is initial program.
+environment division.
+input-output section.
+file-control.
+     select prim assign to random
+            prim-dosya
+            organization indexed
+            access mode is dynamic
+            record key is prm-anah
+            file status is fs-prim.
+
+     select acenfat assign to random
+            acenfat-dosya
+            organization indexed
+            access mode is dynamic
+            record key is acf-anah
+            alternate record key acf-acenta-anah = acf-acenta-kodu,
+                  acf-tarih with duplicates
+            file status is fs-acenfat.
+
+     select acenprim-rapor assign to random
+            acenprim-rapor-dosya
+            organization line sequential.
+
+data division.
+file section.
+fd  prim.
+01  prm-rec.
+    02  prm-anah.
+        03  prm-acenta-kodu       pic x(06).
+        03  prm-gecerli-tarih     pic 9(08).
+    02  prm-bitis-tarih           pic 9(08).
+    02  prm-komisyon-orani        pic 9(03)v99 comp-3.
+
+fd  acenfat.
+01  acf-rec.
+    02  acf-anah.
+        03  acf-fatura-no         pic 9(10).
+    02  acf-acenta-kodu           pic x(06).
+    02  acf-tarih                 pic 9(08).
+    02  acf-oda-geliri            pic s9(10)v99 comp-3.
+    02  acf-komisyon-odenen       pic s9(10)v99 comp-3.
+
+fd  acenprim-rapor.
+01  acenprim-rapor-satir          pic x(132).
+
+working-storage section.
+01  prim-dosya                pic x(200) value "prim.dat".
+01  acenfat-dosya             pic x(200) value "acenfat.dat".
+01  acenprim-rapor-dosya      pic x(200) value "acenprim.txt".
+01  fs-prim                   pic xx.
+01  fs-acenfat                pic xx.
+
+01  w-acenta-kodu             pic x(06).
+01  w-bas-tarih               pic 9(08).
+01  w-bit-tarih               pic 9(08).
+
+01  w-oran                    pic 9(03)v99 comp-3.
+01  w-komisyon                pic s9(10)v99 comp-3.
+
+01  w-top-gelir               pic s9(12)v99 comp-3 value 0.
+01  w-top-komisyon            pic s9(12)v99 comp-3 value 0.
+01  w-top-odenen              pic s9(12)v99 comp-3 value 0.
+01  w-bakiye                  pic s9(12)v99 comp-3.
+
+01  w-gelir-ed                pic z(9)9.99-.
+01  w-oran-ed                 pic zz9.99.
+01  w-komisyon-ed             pic z(9)9.99-.
+01  w-odenen-ed               pic z(9)9.99-.
+01  w-bakiye-ed               pic z(9)9.99-.
+
+procedure division.
+ ana-islem.
+     accept w-acenta-kodu from command-line
+     accept w-bas-tarih   from command-line
+     accept w-bit-tarih   from command-line
+     open input prim
+     open input acenfat
+     open output acenprim-rapor
+     perform rapor-bas
+     perform acenfat-oku
+     perform rapor-sonuc-yaz
+     close prim acenfat acenprim-rapor
+     goback.
+
+ acenfat-oku.
+     move low-values to acf-anah
+     move w-acenta-kodu to acf-acenta-kodu
+     move w-bas-tarih   to acf-tarih
+     start acenfat key is not less than acf-acenta-anah
+           invalid move "10" to fs-acenfat
+     end-start
+     perform until fs-acenfat = "10"
+        read acenfat next record
+             at end move "10" to fs-acenfat
+        end-read
+        if fs-acenfat = "00"
+           if acf-acenta-kodu not = w-acenta-kodu
+              move "10" to fs-acenfat
+           else
+              if acf-tarih > w-bit-tarih
+                 move "10" to fs-acenfat
+              else
+                 perform prim-orani-bul
+                 perform satir-yaz
+              end-if
+           end-if
+        end-if
+     end-perform
+     .
+
+ prim-orani-bul.
+     move 1 to w-oran
+     move low-values to prm-anah
+     move w-acenta-kodu to prm-acenta-kodu
+     move acf-tarih     to prm-gecerli-tarih
+     move "00" to fs-prim
+     start prim key is less than or equal prm-anah
+           invalid move "10" to fs-prim
+     end-start
+     if fs-prim = "00"
+        read prim previous record
+             invalid move "10" to fs-prim
+        end-read
+        if fs-prim = "00"
+           if prm-acenta-kodu = w-acenta-kodu
+              and acf-tarih >= prm-gecerli-tarih
+              and (prm-bitis-tarih = 0 or acf-tarih <= prm-bitis-tarih)
+              move prm-komisyon-orani to w-oran
+           end-if
+        end-if
+     end-if
+     compute w-komisyon rounded = acf-oda-geliri * w-oran / 100
+     .
+
+ satir-yaz.
+     add acf-oda-geliri      to w-top-gelir
+     add w-komisyon          to w-top-komisyon
+     add acf-komisyon-odenen to w-top-odenen
+     move acf-oda-geliri      to w-gelir-ed
+     move w-oran               to w-oran-ed
+     move w-komisyon           to w-komisyon-ed
+     move acf-komisyon-odenen to w-odenen-ed
+     move spaces to acenprim-rapor-satir
+     string acf-fatura-no   " "
+            acf-tarih       " "
+            w-gelir-ed      " "
+            w-oran-ed       " "
+            w-komisyon-ed   " "
+            w-odenen-ed
+            delimited by size into acenprim-rapor-satir
+     write acenprim-rapor-satir
+     .
+
+ rapor-sonuc-yaz.
+     compute w-bakiye = w-top-komisyon - w-top-odenen
+     move w-top-gelir    to w-gelir-ed
+     move w-top-komisyon to w-komisyon-ed
+     move w-top-odenen   to w-odenen-ed
+     move w-bakiye       to w-bakiye-ed
+     move spaces to acenprim-rapor-satir
+     write acenprim-rapor-satir
+     move spaces to acenprim-rapor-satir
+     string "TOPLAM   GELIR=" w-gelir-ed
+            " KOMISYON=" w-komisyon-ed
+            " ODENEN=" w-odenen-ed
+            " BAKIYE=" w-bakiye-ed
+            delimited by size into acenprim-rapor-satir
+     write acenprim-rapor-satir
+     .
+
+ rapor-bas.
+     move spaces to acenprim-rapor-satir
+     string "FATURA-NO  TARIH     ODA-GELIRI    ORAN%  KOMISYON       ODENEN"
+            delimited by size into acenprim-rapor-satir
+     write acenprim-rapor-satir
+     .
