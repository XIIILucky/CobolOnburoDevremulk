@@ -0,0 +1,100 @@
+*> grpeklog.cbl
+*> grekle2.cpy/grekle.cpy'deki esitlemeler2/konum-esitle2/tek-gun-
+*> esitle2 ve arez-dus2 paragraflari, satilan bir grup blok icinde
+*> oda tahsisini (takas-blok-ayrilan-oda) degistirdiginde veya bir
+*> rezervasyonu bloktan dustugunde cagirir. Her cagri, hangi grup ve
+*> gunde, hangi rezervasyonun/konumun nasil degistigini gek-dosya'ya
+*> tek satir olarak yazar; bir tur operatorunun "misafirim odasindan
+*> cikarildi" itirazinda degisikligin tam olarak ne zaman ve nasil
+*> oldugunu gostermek icin kullanilir.
+program-id. grpeklog is initial program.
+environment division.
+input-output section.
+file-control.
+     select gek assign to random
+            gek-dosya
+            organization indexed
+            access mode is dynamic
+            record key is gek-anah
+            file status is fs-gek.
+
+data division.
+file section.
+fd  gek.
+01  gek-rec.
+    02  gek-anah.
+        03  gek-grup-kodu       pic 9(05).
+        03  gek-tarih           pic 9(08).
+        03  gek-sira            pic 9(05).
+    02  gek-konum               pic x(02).
+    02  gek-rez-no              pic 9(08).
+    02  gek-islem-tipi          pic x(01).
+        88  gek-islem-dusme         value "D".
+        88  gek-islem-esitleme      value "E".
+    02  gek-eski-ayrilan-oda    pic 9(05).
+    02  gek-yeni-ayrilan-oda    pic 9(05).
+    02  gek-kayit-tarihi        pic 9(08).
+    02  gek-kayit-saati         pic 9(06).
+    02  gek-aciklama            pic x(40).
+
+working-storage section.
+01  gek-dosya                   pic x(200) value "grpeklog.dat".
+01  fs-gek                      pic xx.
+01  w-gek-sira-son              pic 9(05).
+
+linkage section.
+01  grpeklog-link.
+    02  lk-grup-kodu            pic 9(05).
+    02  lk-tarih                pic 9(08).
+    02  lk-konum                pic x(02).
+    02  lk-rez-no               pic 9(08).
+    02  lk-islem-tipi           pic x(01).
+    02  lk-eski-ayrilan-oda     pic 9(05).
+    02  lk-yeni-ayrilan-oda     pic 9(05).
+    02  lk-aciklama             pic x(40).
+
+procedure division using grpeklog-link.
+ ana-islem.
+     open i-o gek
+     if fs-gek = "35"
+        close gek
+        open output gek
+        close gek
+        open i-o gek
+     end-if
+     perform sira-bul
+     initialize gek-rec
+     move lk-grup-kodu          to gek-grup-kodu
+     move lk-tarih              to gek-tarih
+     move w-gek-sira-son        to gek-sira
+     move lk-konum              to gek-konum
+     move lk-rez-no             to gek-rez-no
+     move lk-islem-tipi         to gek-islem-tipi
+     move lk-eski-ayrilan-oda   to gek-eski-ayrilan-oda
+     move lk-yeni-ayrilan-oda   to gek-yeni-ayrilan-oda
+     accept gek-kayit-tarihi    from date yyyymmdd
+     accept gek-kayit-saati     from time
+     move lk-aciklama           to gek-aciklama
+     write gek-rec
+     close gek
+     goback.
+
+*> ayni grup/gun icinde bir sonraki sira numarasini bulur; gek-anah
+*> grup+tarih+sira oldugundan ayni gun icinde birden fazla
+*> degisiklik ayri satirlar olarak tutulur.
+ sira-bul.
+     move 1 to w-gek-sira-son
+     move lk-grup-kodu to gek-grup-kodu
+     move lk-tarih     to gek-tarih
+     move high-values  to gek-sira
+     start gek key is less than gek-anah
+           invalid continue
+     end-start
+     read gek previous record
+          at end continue
+     end-read
+     if fs-gek = "00" and gek-grup-kodu = lk-grup-kodu
+                      and gek-tarih = lk-tarih
+        compute w-gek-sira-son = gek-sira + 1
+     end-if
+     .
