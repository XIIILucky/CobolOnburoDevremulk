@@ -0,0 +1,184 @@
+*> odemerek.cbl
+*> devbakim.cbl (ve devaidgt.cbl/devaiisl.cbl) "copy odemeler.sel
+*> replacing leading odemeler by odemeler2" ile ayni kayit
+*> duzenini tasiyan ikinci bir odeme dosyasini (ODEMELER2) asil
+*> ODEMELER'in yaninda acar, ama ikisini karsilastiran bir rapor
+*> yoktu. Bu program her DONEM/MUSTERI kirilimi icin ODEMELER ve
+*> ODEMELER2 toplamlarini karsilastirip uyusmayanlari listeler,
+*> boylece ikinci defter asil deftere sessizce sapma gosterdiginde
+*> bu artik gorunur olur.
+program-id. odemerek is initial program.
+environment division.
+input-output section.
+file-control.
+     select odemeler assign to random
+            odemeler-dosya
+            organization indexed
+            access mode is dynamic
+            record key is odm-anah
+            file status is fs-odemeler.
+
+     select odemeler2 assign to random
+            odemeler2-dosya
+            organization indexed
+            access mode is dynamic
+            record key is odm2-anah
+            file status is fs-odemeler2.
+
+     select odemerek-rapor assign to random
+            odemerek-rapor-dosya
+            organization line sequential.
+
+data division.
+file section.
+fd  odemeler.
+01  odm-rec.
+    02  odm-anah.
+        03  odm-musteri-no        pic 9(08).
+        03  odm-donem-no          pic 9(04).
+        03  odm-sira              pic 9(05).
+    02  odm-tarih                 pic 9(08).
+    02  odm-tutar                 pic s9(09)v99 comp-3.
+
+fd  odemeler2.
+01  odm2-rec.
+    02  odm2-anah.
+        03  odm2-musteri-no       pic 9(08).
+        03  odm2-donem-no         pic 9(04).
+        03  odm2-sira             pic 9(05).
+    02  odm2-tarih                pic 9(08).
+    02  odm2-tutar                pic s9(09)v99 comp-3.
+
+fd  odemerek-rapor.
+01  odemerek-rapor-satir          pic x(132).
+
+working-storage section.
+01  odemeler-dosya            pic x(200) value "odemeler.dat".
+01  odemeler2-dosya           pic x(200) value "odemeler2.dat".
+01  odemerek-rapor-dosya      pic x(200) value "odemerek.txt".
+01  fs-odemeler               pic xx.
+01  fs-odemeler2              pic xx.
+
+01  w-grup-musteri-no         pic 9(08).
+01  w-grup-donem-no           pic 9(04).
+01  w-anah-odemeler           pic 9(12).
+01  w-anah-odemeler2          pic 9(12).
+01  w-anah-grup               pic 9(12).
+01  w-top-odemeler            pic s9(11)v99 comp-3.
+01  w-top-odemeler2           pic s9(11)v99 comp-3.
+01  w-fark                    pic s9(11)v99 comp-3.
+
+01  w-odm-ed                  pic z(9)9.99-.
+01  w-odm2-ed                 pic z(9)9.99-.
+01  w-fark-ed                 pic z(9)9.99-.
+
+procedure division.
+ ana-islem.
+     open input odemeler
+     open input odemeler2
+     open output odemerek-rapor
+     perform rapor-bas
+     perform odemeler-ilk-oku
+     perform odemeler2-ilk-oku
+     perform until fs-odemeler = "10" and fs-odemeler2 = "10"
+        perform grup-anahtari-bul
+        move 0 to w-top-odemeler w-top-odemeler2
+        perform odemeler-grup-topla
+        perform odemeler2-grup-topla
+        compute w-fark = w-top-odemeler - w-top-odemeler2
+        if w-fark not = 0
+           perform satir-yaz
+        end-if
+     end-perform
+     close odemeler odemeler2 odemerek-rapor
+     goback.
+
+ odemeler-ilk-oku.
+     move low-values to odm-anah
+     start odemeler key is not less than odm-anah
+           invalid move "10" to fs-odemeler
+     end-start
+     if fs-odemeler not = "10"
+        read odemeler next record
+             at end move "10" to fs-odemeler
+        end-read
+     end-if
+     .
+
+ odemeler2-ilk-oku.
+     move low-values to odm2-anah
+     start odemeler2 key is not less than odm2-anah
+           invalid move "10" to fs-odemeler2
+     end-start
+     if fs-odemeler2 not = "10"
+        read odemeler2 next record
+             at end move "10" to fs-odemeler2
+        end-read
+     end-if
+     .
+
+ grup-anahtari-bul.
+     move 999999999999 to w-anah-odemeler w-anah-odemeler2
+     if fs-odemeler not = "10"
+        compute w-anah-odemeler =
+                odm-musteri-no * 10000 + odm-donem-no
+     end-if
+     if fs-odemeler2 not = "10"
+        compute w-anah-odemeler2 =
+                odm2-musteri-no * 10000 + odm2-donem-no
+     end-if
+     if w-anah-odemeler <= w-anah-odemeler2
+        move w-anah-odemeler to w-anah-grup
+     else
+        move w-anah-odemeler2 to w-anah-grup
+     end-if
+     compute w-grup-musteri-no = w-anah-grup / 10000
+     compute w-grup-donem-no   = w-anah-grup - (w-grup-musteri-no * 10000)
+     .
+
+ odemeler-grup-topla.
+     perform until fs-odemeler = "10" or w-anah-odemeler not = w-anah-grup
+        add odm-tutar to w-top-odemeler
+        read odemeler next record
+             at end move "10" to fs-odemeler
+        end-read
+        if fs-odemeler not = "10"
+           compute w-anah-odemeler =
+                   odm-musteri-no * 10000 + odm-donem-no
+        end-if
+     end-perform
+     .
+
+ odemeler2-grup-topla.
+     perform until fs-odemeler2 = "10" or w-anah-odemeler2 not = w-anah-grup
+        add odm2-tutar to w-top-odemeler2
+        read odemeler2 next record
+             at end move "10" to fs-odemeler2
+        end-read
+        if fs-odemeler2 not = "10"
+           compute w-anah-odemeler2 =
+                   odm2-musteri-no * 10000 + odm2-donem-no
+        end-if
+     end-perform
+     .
+
+ satir-yaz.
+     move w-top-odemeler  to w-odm-ed
+     move w-top-odemeler2 to w-odm2-ed
+     move w-fark          to w-fark-ed
+     move spaces to odemerek-rapor-satir
+     string w-grup-musteri-no " "
+            w-grup-donem-no   " "
+            w-odm-ed     " "
+            w-odm2-ed    " "
+            w-fark-ed
+            delimited by size into odemerek-rapor-satir
+     write odemerek-rapor-satir
+     .
+
+ rapor-bas.
+     move spaces to odemerek-rapor-satir
+     string "MUSTERI  DONEM  ODEMELER-TOPLAM  ODEMELER2-TOPLAM  FARK"
+            delimited by size into odemerek-rapor-satir
+     write odemerek-rapor-satir
+     .
