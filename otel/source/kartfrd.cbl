@@ -0,0 +1,146 @@
+*> kartfrd.cbl
+*> karthrk.cbl'nin biriktirdigi kart olaylarini (ilk verilis/kayip
+*> bildirimi/yeniden verilis) KARTHRK-ANAH (folio+sira) sirasinda
+*> tarar; ayni anahtar icinde folio alani birincil oldugundan ayni
+*> foliodaki tum olaylar ardisik gelir (makbuzrap.cbl'deki w-onceki
+*> kontrol-kirilimi ile ayni yontem). Bir folio icinde esik sayida
+*> (varsayilan 2) ya da daha fazla kayip bildirimi birikmisse, bu
+*> foliodaki misafir icin "SAHTECILIK SUPHESI - COK SAYIDA KART KAYIP
+*> BILDIRIMI" olarak isaretlenir; tek seferlik bir kayip normal kabul
+*> edilir.
+program-id. kartfrd is initial program.
+environment division.
+input-output section.
+file-control.
+     select karthrk assign to random
+            karthrk-dosya
+            organization indexed
+            access mode is dynamic
+            record key is karthrk-anah
+            file status is fs-karthrk.
+
+     select kartfrd-rapor assign to random
+            kartfrd-rapor-dosya
+            organization line sequential.
+
+data division.
+file section.
+fd  karthrk.
+01  karthrk-rec.
+    02  karthrk-anah.
+        03  karthrk-folio            pic 9(08).
+        03  karthrk-sira             pic 9(05).
+    02  karthrk-kart-no              pic x(07).
+    02  karthrk-islem-tipi           pic x(01).
+        88  karthrk-ilk-verilis          value "I".
+        88  karthrk-kayip-bildirimi      value "K".
+        88  karthrk-yeniden-verilis      value "Y".
+    02  karthrk-tarih                pic 9(08).
+    02  karthrk-saat                 pic 9(06).
+    02  karthrk-kllnc-kodu           pic x(10).
+    02  karthrk-sebep                pic x(40).
+
+fd  kartfrd-rapor.
+01  kartfrd-rapor-satir              pic x(132).
+
+working-storage section.
+01  karthrk-dosya                pic x(200) value "karthrk.dat".
+01  kartfrd-rapor-dosya          pic x(200) value "kartfrd.txt".
+01  fs-karthrk                   pic xx.
+
+01  w-esik-kayip                 pic 9(03) value 2.
+01  w-onceki-folio               pic 9(08).
+01  w-ilk-kayit                  pic 9 value 0.
+01  w-kayip-sayaci               pic 9(05) value 0.
+01  w-son-sebep                  pic x(40).
+01  w-son-tarih                  pic 9(08).
+
+01  w-folio-sayisi               pic 9(06) value 0.
+01  w-supheli-sayisi             pic 9(06) value 0.
+
+procedure division.
+ ana-islem.
+     accept w-esik-kayip from command-line
+     if w-esik-kayip = 0
+        move 2 to w-esik-kayip
+     end-if
+     open input karthrk
+     if fs-karthrk = "35"
+        display "KARTHRK DOSYASI BOS - KART OLAYI YOK"
+        stop run
+     end-if
+     open output kartfrd-rapor
+     perform rapor-bas
+     perform karthrk-tara
+     perform folio-sonucu-degerlendir
+     perform rapor-ozet
+     close karthrk kartfrd-rapor
+     goback.
+
+ karthrk-tara.
+     move low-values to karthrk-anah
+     start karthrk key is not less than karthrk-anah
+           invalid move "10" to fs-karthrk
+     end-start
+     perform until fs-karthrk = "10"
+        read karthrk next record
+             at end move "10" to fs-karthrk
+        end-read
+        if fs-karthrk = "00"
+           perform folio-kontrol
+        end-if
+     end-perform
+     .
+
+ folio-kontrol.
+     if w-ilk-kayit = 0 or karthrk-folio not = w-onceki-folio
+        if w-ilk-kayit not = 0
+           perform folio-sonucu-degerlendir
+        end-if
+        move 1            to w-ilk-kayit
+        move 0            to w-kayip-sayaci
+        add 1              to w-folio-sayisi
+     end-if
+     move karthrk-folio   to w-onceki-folio
+     if karthrk-kayip-bildirimi
+        add 1 to w-kayip-sayaci
+        move karthrk-sebep  to w-son-sebep
+        move karthrk-tarih  to w-son-tarih
+     end-if
+     .
+
+ folio-sonucu-degerlendir.
+     if w-kayip-sayaci not < w-esik-kayip
+        add 1 to w-supheli-sayisi
+        move spaces to kartfrd-rapor-satir
+        string "FOLIO:" w-onceki-folio
+               "  KAYIP BILDIRIM SAYISI:" w-kayip-sayaci
+               "  SON TARIH:" w-son-tarih
+               "  SAHTECILIK SUPHESI - COK SAYIDA KART KAYIP BILDIRIMI"
+               delimited by size into kartfrd-rapor-satir
+        write kartfrd-rapor-satir
+     end-if
+     .
+
+ rapor-bas.
+     move spaces to kartfrd-rapor-satir
+     string "KART/BILEKLIK KAYIP-YENIDEN VERME SAHTECILIK TARAMASI"
+            "  ESIK: " w-esik-kayip
+            delimited by size into kartfrd-rapor-satir
+     write kartfrd-rapor-satir
+     move spaces to kartfrd-rapor-satir
+     write kartfrd-rapor-satir
+     .
+
+ rapor-ozet.
+     move spaces to kartfrd-rapor-satir
+     write kartfrd-rapor-satir
+     move spaces to kartfrd-rapor-satir
+     string "TARANAN FOLIO SAYISI       : " w-folio-sayisi
+            delimited by size into kartfrd-rapor-satir
+     write kartfrd-rapor-satir
+     move spaces to kartfrd-rapor-satir
+     string "SUPHELI FOLIO SAYISI       : " w-supheli-sayisi
+            delimited by size into kartfrd-rapor-satir
+     write kartfrd-rapor-satir
+     .
