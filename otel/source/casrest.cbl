@@ -0,0 +1,271 @@
+*> casrest.cbl
+*> trlog.cbl bir CAST-log satiri sonradan duzeltildiginde (fiyat
+*> duzeltmesi, oda degisikligi vb.) eski halini ayni anahtarla
+*> (tarih+rez-no) ama kendi fis numarasiyla eCAST-log'a tasiyor; canli
+*> CAST-log ise her zaman son/guncel halini tutuyor. Ikisi birlikte bir
+*> rezervasyonun oda-ucret donem hattinin tum versiyon gecmisini
+*> olusturuyor, ama o gecmisi "belirli bir fis sinirina kadar ne
+*> goruluyordu" seklinde birlestiren bir yer yoktu. Bu rapor, verilen
+*> rez-no ve sinir-fis icin CAST-log+eCAST-log satirlarini tarih+oda-no
+*> bazinda gruplar, her grupta sinir-fis'i asmayan en buyuk fis'e sahip
+*> satiri "o andaki gecerli hal" kabul eder ve folio'yu o noktaya geri
+*> sarar. Not: CAST-log/eCAST-log satirlari bir duzeltme-zamani alani
+*> tasimiyor, sadece atanma sirasina gore artan fis numarasi tasiyor;
+*> bu yuzden "nokta" gercek bir tarih/saat degil, fis sirasidir -
+*> operasyon ekibi ilgili olayin fis numarasini baska bir dokumden
+*> (orn. genel-log) bulup buraya sinir olarak verir.
+program-id. casrest is initial program.
+environment division.
+input-output section.
+file-control.
+     select cast-log assign to random
+            cast-log-dosya
+            organization indexed
+            access mode is dynamic
+            record key is cast-log-fis
+            alternate record key cast-log-alt = cast-log-anah,
+                  cast-log-fis with duplicates
+            file status is fs-cast-log.
+
+     select ecast-log assign to random
+            ecast-log-dosya
+            organization indexed
+            access mode is dynamic
+            record key is ecast-log-fis
+            alternate record key ecast-log-alt = ecast-log-anah,
+                  ecast-log-fis with duplicates
+            file status is fs-ecast-log.
+
+     select casrest-rapor assign to random
+            casrest-rapor-dosya
+            organization line sequential.
+
+data division.
+file section.
+fd  cast-log.
+01  cast-log-rec.
+    02  cast-log-anah.
+        03  cast-log-tarih.
+            04  cast-log-yil        pic 9(4).
+            04  cast-log-ay         pic 9(2).
+            04  cast-log-gun        pic 9(2).
+        03  cast-log-rez-no         pic 9(08).
+    02  cast-log-oda-no             pic x(04).
+    02  cast-log-kisi.
+        03  cast-log-buyuk          pic 9(02).
+        03  cast-log-kucuk          pic 9(02).
+        03  cast-log-bebek          pic 9(01).
+        03  cast-log-free           pic 9(01).
+    02  cast-log-fiyati             pic 9(10)v99 comp-3.
+    02  cast-log-anlasma-fiyati     pic 9(10)v99 comp-3.
+    02  cast-log-basilan-fiyat     pic s9(10)v99 comp-3.
+    02  cast-log-oda-konumu         pic 99.
+    02  cast-log-fiyat-konumu       pic 99.
+    02  cast-log-anlasma            pic xx.
+    02  cast-log-pan-tipi           pic xx.
+    02  cast-log-oda-adet           pic 9.
+    02  cast-log-share              pic 9.
+    02  cast-log-fiyat-yok          pic 9.
+    02  cast-log-duzeltme           pic s9(7)v99.
+    02  cast-log-sharenum           pic 9(8).
+    02  cast-log-break.
+        05  cast-log-break-kayit occurs 15 times.
+            10  cast-log-br-malzeme-kodu   pic x(3).
+            10  cast-log-br-malzeme-tut    pic s9(6)v99 comp-3.
+    02  cast-log-break-kodu         pic x(8).
+    02  cast-log-grup               pic 9(6).
+    02  cast-log-extradir           pic 9.
+    02  cast-log-rate-kodu          pic x(8).
+    02  cast-log-bos9               pic x(277).
+    02  cast-log-fis                pic 9(10).
+
+fd  ecast-log.
+01  ecast-log-rec.
+    02  ecast-log-anah.
+        03  ecast-log-tarih.
+            04  ecast-log-yil       pic 9(4).
+            04  ecast-log-ay        pic 9(2).
+            04  ecast-log-gun       pic 9(2).
+        03  ecast-log-rez-no        pic 9(08).
+    02  ecast-log-oda-no            pic x(04).
+    02  ecast-log-kisi.
+        03  ecast-log-buyuk         pic 9(02).
+        03  ecast-log-kucuk         pic 9(02).
+        03  ecast-log-bebek         pic 9(01).
+        03  ecast-log-free          pic 9(01).
+    02  ecast-log-fiyati            pic 9(10)v99 comp-3.
+    02  ecast-log-anlasma-fiyati    pic 9(10)v99 comp-3.
+    02  ecast-log-basilan-fiyat     pic s9(10)v99 comp-3.
+    02  ecast-log-oda-konumu        pic 99.
+    02  ecast-log-fiyat-konumu      pic 99.
+    02  ecast-log-anlasma           pic xx.
+    02  ecast-log-pan-tipi          pic xx.
+    02  ecast-log-oda-adet          pic 9.
+    02  ecast-log-share             pic 9.
+    02  ecast-log-fiyat-yok         pic 9.
+    02  ecast-log-duzeltme          pic s9(7)v99.
+    02  ecast-log-fis               pic 9(10).
+
+fd  casrest-rapor.
+01  casrest-rapor-satir             pic x(132).
+
+working-storage section.
+01  cast-log-dosya            pic x(200) value "cast-log.dat".
+01  ecast-log-dosya           pic x(200) value "ecast-log.dat".
+01  casrest-rapor-dosya       pic x(200) value "casrest.txt".
+01  fs-cast-log               pic xx.
+01  fs-ecast-log              pic xx.
+
+01  w-rez-no                  pic 9(08).
+01  w-sinir-fis                pic 9(10).
+
+01  w-satir-tablo.
+    02  w-satir-kayit occurs 500.
+        03  w-s-tarih          pic 9(08).
+        03  w-s-oda-no         pic x(04).
+        03  w-s-fis            pic 9(10).
+        03  w-s-basilan        pic s9(10)v99 comp-3.
+        03  w-s-kaynak         pic x(09).
+01  w-satir-sayac             pic 9(05) value 0.
+
+01  w-i                       pic 9(05).
+01  w-tarih-ed                pic 9(08).
+01  w-folio-toplam            pic s9(12)v99 comp-3 value 0.
+01  w-basilan-ed              pic z(9)9.99-.
+01  w-toplam-ed               pic z(10)9.99-.
+
+01  w-grup-bulundu            pic x value "N".
+01  w-grup-oda-no             pic x(04).
+01  w-grup-fis                pic 9(10).
+01  w-grup-basilan            pic s9(10)v99 comp-3.
+01  w-grup-kaynak             pic x(09).
+
+procedure division.
+ ana-islem.
+     accept w-rez-no    from command-line
+     accept w-sinir-fis from command-line
+     open input cast-log
+     open input ecast-log
+     open output casrest-rapor
+     perform rapor-bas
+     perform cast-log-topla
+     perform ecast-log-topla
+     perform rapor-yaz
+     close cast-log ecast-log casrest-rapor
+     goback.
+
+ cast-log-topla.
+     move w-rez-no to cast-log-rez-no
+     move low-values to cast-log-tarih
+     start cast-log key is not less than cast-log-anah
+           invalid move "10" to fs-cast-log
+     end-start
+     perform until fs-cast-log = "10"
+        read cast-log next record
+             at end move "10" to fs-cast-log
+        end-read
+        if fs-cast-log = "00"
+           if cast-log-rez-no not = w-rez-no
+              move "10" to fs-cast-log
+           else
+              if cast-log-fis not > w-sinir-fis
+                 perform satir-ekle-cast
+              end-if
+           end-if
+        end-if
+     end-perform
+     .
+
+ satir-ekle-cast.
+     move cast-log-tarih         to w-tarih-ed
+     move cast-log-oda-no        to w-grup-oda-no
+     move cast-log-fis           to w-grup-fis
+     move cast-log-basilan-fiyat to w-grup-basilan
+     move "CAST-LOG"             to w-grup-kaynak
+     perform grup-guncelle
+     .
+
+ ecast-log-topla.
+     move w-rez-no to ecast-log-rez-no
+     move low-values to ecast-log-tarih
+     start ecast-log key is not less than ecast-log-anah
+           invalid move "10" to fs-ecast-log
+     end-start
+     perform until fs-ecast-log = "10"
+        read ecast-log next record
+             at end move "10" to fs-ecast-log
+        end-read
+        if fs-ecast-log = "00"
+           if ecast-log-rez-no not = w-rez-no
+              move "10" to fs-ecast-log
+           else
+              if ecast-log-fis not > w-sinir-fis
+                 perform satir-ekle-ecast
+              end-if
+           end-if
+        end-if
+     end-perform
+     .
+
+ satir-ekle-ecast.
+     move ecast-log-tarih          to w-tarih-ed
+     move ecast-log-oda-no         to w-grup-oda-no
+     move ecast-log-fis            to w-grup-fis
+     move ecast-log-basilan-fiyat  to w-grup-basilan
+     move "ECAST-LOG"              to w-grup-kaynak
+     perform grup-guncelle
+     .
+
+ grup-guncelle.
+     move "N" to w-grup-bulundu
+     perform varying w-i from 1 by 1 until w-i > w-satir-sayac
+        if w-s-tarih(w-i) = w-tarih-ed and w-s-oda-no(w-i) = w-grup-oda-no
+           move "E" to w-grup-bulundu
+           if w-grup-fis > w-s-fis(w-i)
+              move w-grup-fis     to w-s-fis(w-i)
+              move w-grup-basilan to w-s-basilan(w-i)
+              move w-grup-kaynak  to w-s-kaynak(w-i)
+           end-if
+        end-if
+     end-perform
+     if w-grup-bulundu = "N"
+        add 1 to w-satir-sayac
+        move w-tarih-ed     to w-s-tarih(w-satir-sayac)
+        move w-grup-oda-no  to w-s-oda-no(w-satir-sayac)
+        move w-grup-fis     to w-s-fis(w-satir-sayac)
+        move w-grup-basilan to w-s-basilan(w-satir-sayac)
+        move w-grup-kaynak  to w-s-kaynak(w-satir-sayac)
+     end-if
+     .
+
+ rapor-bas.
+     move spaces to casrest-rapor-satir
+     string "FOLIO GERI SARMA RAPORU - REZ NO: " w-rez-no
+            "  SINIR FIS: " w-sinir-fis
+            delimited by size into casrest-rapor-satir
+     write casrest-rapor-satir
+     move spaces to casrest-rapor-satir
+     write casrest-rapor-satir
+     .
+
+ rapor-yaz.
+     perform varying w-i from 1 by 1 until w-i > w-satir-sayac
+        move w-s-basilan(w-i) to w-basilan-ed
+        add w-s-basilan(w-i) to w-folio-toplam
+        move spaces to casrest-rapor-satir
+        string w-s-tarih(w-i)    " "
+               w-s-oda-no(w-i)   " "
+               "FIS:" w-s-fis(w-i) " "
+               w-basilan-ed      " "
+               w-s-kaynak(w-i)
+               delimited by size into casrest-rapor-satir
+        write casrest-rapor-satir
+     end-perform
+     move w-folio-toplam to w-toplam-ed
+     move spaces to casrest-rapor-satir
+     write casrest-rapor-satir
+     move spaces to casrest-rapor-satir
+     string "O ANDAKI FOLIO TOPLAMI: " w-toplam-ed
+            delimited by size into casrest-rapor-satir
+     write casrest-rapor-satir
+     .
