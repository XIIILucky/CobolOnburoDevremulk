@@ -9,15 +9,37 @@ file-control.
      select yaz assign to output
             yaz-dosya
      organization line sequential.
+
+     select dokpdflg assign random,dokpdflg-dosya
+            organization indexed
+            access mode is dynamic
+            record key is dokpdflg-anah
+            file status is fs-dokpdflg.
 data division.
 file section.
 fd oku.
 01 oku-rec       pic x(1000).
 fd yaz.
 01 yaz-rec       pic x(1000).
+
+fd  dokpdflg.
+01  dokpdflg-rec.
+    02  dokpdflg-anah.
+        03  dokpdflg-tarih           pic 9(08).
+        03  dokpdflg-sira            pic 9(05).
+    02  dokpdflg-pdf-yolu            pic x(200).
+    02  dokpdflg-silindi             pic x(01).
+        88  dokpdflg-silindi-mi          value "E".
+        88  dokpdflg-silinmedi-mi        value "H".
+    02  dokpdflg-silinme-tarihi      pic 9(08).
+
 working-storage section.
 01 oku-dosya     pic x(200).|| value "/tmp/dokumer".
-01 yaz-dosya     pic x(200).|| value "/tmp/a.html".  
+01 yaz-dosya     pic x(200).|| value "/tmp/a.html".
+01 dokpdflg-dosya pic x(200) value "dokpdflg.dat".
+01 fs-dokpdflg    pic xx.
+01 w-pdflog-bugun pic 9(08).
+01 w-pdflog-sira  pic 9(05).
 01 ardpdf.
    02 filler pic x(25) value "wkhtmltopdf".
    02 html    pic x(50).
@@ -165,6 +187,38 @@ ard2pdf.
 **   move "/tmp/a.pdf"          to pdf.
 || pdf dosyasýnýn çýktý adresi
     call "c$system" using ardpdf.
+    perform pdf-uretim-kaydet.
+
+*  uretilen her pdf'i, pdfarsiv.cbl'in daha sonra saklama suresi
+*  dolanlari silebilmesi icin DOKPDFLG'ye isler
+pdf-uretim-kaydet.
+    accept w-pdflog-bugun from date yyyymmdd
+    open i-o dokpdflg
+    if fs-dokpdflg = "35"
+       close dokpdflg
+       open output dokpdflg
+       close dokpdflg
+       open i-o dokpdflg
+    end-if
+    move w-pdflog-bugun to dokpdflg-tarih
+    move high-values    to dokpdflg-sira
+    start dokpdflg key is less than dokpdflg-anah
+          invalid continue
+    end-start
+    read dokpdflg previous record
+         at end continue
+    end-read
+    move 1 to w-pdflog-sira
+    if fs-dokpdflg = "00" and dokpdflg-tarih = w-pdflog-bugun
+       compute w-pdflog-sira = dokpdflg-sira + 1
+    end-if
+    move w-pdflog-bugun  to dokpdflg-tarih
+    move w-pdflog-sira   to dokpdflg-sira
+    move pdf             to dokpdflg-pdf-yolu
+    set dokpdflg-silinmedi-mi to true
+    move 0                to dokpdflg-silinme-tarihi
+    write dokpdflg-rec invalid continue end-write
+    close dokpdflg.
 
 baslik-islem.
     move all low-values to yaz-rec
