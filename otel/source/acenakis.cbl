@@ -26,9 +26,9 @@
          copy "dokumer.sel".
          copy "odalar.sel".
          copy "logindex.sel".
-          copy "hesap.sel"  of "..\..\muhb\lib-sel".                
-          copy "cari.sel"   of "..\..\muhb\lib-sel".                
-            copy "mahsup.sel"  of "..\..\muhb\lib-sel"
+          copy "hesap.sel"  of "..\..\muha\lib-sel".                
+          copy "cari.sel"   of "..\..\muha\lib-sel".                
+            copy "mahsup.sel"  of "..\..\muha\lib-sel"
               REPLACING =='MAHSUP'== BY ==MAHSUP==.
          select takas assign to random , takas-adres
              organization indexed,
@@ -46,9 +46,9 @@
          copy "dokumer.lib".
          copy "odalar.lib".
          copy "logindex.lib".
-          copy "hesap.lib"  of "..\..\muhb\lib-sel".                
-          copy "cari.lib"   of "..\..\muhb\lib-sel".                
-            copy "mahsup.lib"  of "..\..\muhb\lib-sel"
+          copy "hesap.lib"  of "..\..\muha\lib-sel".                
+          copy "cari.lib"   of "..\..\muha\lib-sel".                
+            copy "mahsup.lib"  of "..\..\muha\lib-sel"
               REPLACING =='MAHSUP'== BY ==MAHSUP==.
 
  fd takas label record standard.
