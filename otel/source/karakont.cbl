@@ -0,0 +1,166 @@
+*> karakont.cbl
+*> Rezervasyon (booking) ve giris (check-in) asamalarinda misafiri
+*> KARALISTE'ye karsi kontrol eden paylasilan motor. Misafirin TC
+*> kimlik no'su biliniyorsa (ornegin kbsbaglan.cpy'nin polisxml-
+*> tckimlikno'su ile giris aninda) kimlik no ile, rezervasyon aninda
+*> henuz kimlik no girilmemisse ad+soyad ile sorgulanir. Kayit bulunup
+*> kara-aktif ise lk-bulundu "E" doner ve lk-sebep doldurulur; cagiran
+*> ekran bunu gosterip islemi engelleyip engellememeye kendi karar
+*> verir (bu motor sadece sorgu/bakim yapar, akisi durdurmaz).
+program-id. karakont is initial program.
+environment division.
+input-output section.
+file-control.
+     select karaliste assign to random
+            karaliste-dosya
+            organization indexed
+            access mode is dynamic
+            record key is kara-anah
+            alternate record key is kara-kimlik-anah
+                  with duplicates
+            alternate record key is kara-ad-soyad-anah
+                  with duplicates
+            file status is fs-karaliste.
+
+data division.
+file section.
+fd  karaliste.
+01  kara-rec.
+    02  kara-anah.
+        03  kara-sira                pic 9(08).
+    02  kara-kimlik-anah.
+        03  kara-kimlik-no           pic 9(11).
+    02  kara-ad-soyad-anah.
+        03  kara-adi                 pic x(20).
+        03  kara-soyadi              pic x(20).
+    02  kara-sebep                   pic x(60).
+    02  kara-ekleme-tarihi           pic 9(08).
+    02  kara-ekleyen-kllnc           pic x(10).
+    02  kara-durum                   pic x(01).
+        88  kara-aktif                   value "A".
+        88  kara-pasif                   value "P".
+
+working-storage section.
+01  karaliste-dosya           pic x(200) value "karaliste.dat".
+01  fs-karaliste              pic xx.
+
+01  w-son-sira                pic 9(08) value 0.
+01  w-bugun                   pic 9(08).
+
+linkage section.
+01  kara-lk-mod               pic x(01).
+    88  kara-mod-kimlik-sorgu     value "K".
+    88  kara-mod-ad-sorgu         value "A".
+    88  kara-mod-ekle             value "E".
+    88  kara-mod-cikar            value "C".
+01  kara-lk-kimlik-no         pic 9(11).
+01  kara-lk-adi               pic x(20).
+01  kara-lk-soyadi            pic x(20).
+01  kara-lk-sebep             pic x(60).
+01  kara-lk-kllnc             pic x(10).
+01  kara-lk-bulundu           pic x(01).
+    88  kara-lk-hit               value "E".
+    88  kara-lk-hit-yok           value "H".
+
+procedure division using kara-lk-mod kara-lk-kimlik-no kara-lk-adi
+      kara-lk-soyadi kara-lk-sebep kara-lk-kllnc kara-lk-bulundu.
+ ana-islem.
+     accept w-bugun from date yyyymmdd
+     open i-o karaliste
+     if fs-karaliste = "35"
+        close karaliste
+        open output karaliste
+        close karaliste
+        open i-o karaliste
+     end-if
+     set kara-lk-hit-yok to true
+     move spaces to kara-lk-sebep
+     evaluate true
+        when kara-mod-kimlik-sorgu perform kimlik-sorgula
+        when kara-mod-ad-sorgu     perform ad-sorgula
+        when kara-mod-ekle         perform karaliste-ekle
+        when kara-mod-cikar        perform karaliste-cikar
+     end-evaluate
+     close karaliste
+     goback.
+
+ kimlik-sorgula.
+     if kara-lk-kimlik-no = 0
+        exit paragraph
+     end-if
+     move kara-lk-kimlik-no to kara-kimlik-no
+     read karaliste key is kara-kimlik-anah
+          invalid continue
+          not invalid
+             if kara-aktif
+                set kara-lk-hit to true
+                move kara-sebep to kara-lk-sebep
+             end-if
+     end-read
+     .
+
+ ad-sorgula.
+     move kara-lk-adi    to kara-adi
+     move kara-lk-soyadi to kara-soyadi
+     read karaliste key is kara-ad-soyad-anah
+          invalid continue
+          not invalid
+             if kara-aktif
+                set kara-lk-hit to true
+                move kara-sebep to kara-lk-sebep
+             end-if
+     end-read
+     .
+
+ karaliste-ekle.
+     perform son-sira-bul
+     add 1 to w-son-sira
+     initialize kara-rec
+     move w-son-sira       to kara-sira
+     move kara-lk-kimlik-no to kara-kimlik-no
+     move kara-lk-adi      to kara-adi
+     move kara-lk-soyadi   to kara-soyadi
+     move kara-lk-sebep    to kara-sebep
+     move w-bugun          to kara-ekleme-tarihi
+     move kara-lk-kllnc    to kara-ekleyen-kllnc
+     set kara-aktif        to true
+     write kara-rec invalid continue end-write
+     .
+
+*> ayni tur icin kullanilan en son sira numarasini bulur; makbuzno.cbl
+*> ve grpeklog.cbl'deki sira-bul paragraflariyla ayni START/READ
+*> PREVIOUS yontemidir.
+ son-sira-bul.
+     move 0            to w-son-sira
+     move high-values   to kara-anah
+     start karaliste key is less than kara-anah
+           invalid continue
+     end-start
+     read karaliste previous record
+          at end continue
+     end-read
+     if fs-karaliste = "00"
+        move kara-sira to w-son-sira
+     end-if
+     .
+
+ karaliste-cikar.
+     if kara-lk-kimlik-no not = 0
+        move kara-lk-kimlik-no to kara-kimlik-no
+        read karaliste key is kara-kimlik-anah
+             invalid continue
+             not invalid
+                set kara-pasif to true
+                rewrite kara-rec invalid continue end-rewrite
+        end-read
+     else
+        move kara-lk-adi    to kara-adi
+        move kara-lk-soyadi to kara-soyadi
+        read karaliste key is kara-ad-soyad-anah
+             invalid continue
+             not invalid
+                set kara-pasif to true
+                rewrite kara-rec invalid continue end-rewrite
+        end-read
+     end-if
+     .
