@@ -0,0 +1,188 @@
+*> mailstat.cbl
+*> mailtran.cbl ve mailtrans.cbl (Bench tarafindan uretilmis mail
+*> gonderim ekranlari) MAILDATA'yi acarlar ama teslim durumunu hicbir
+*> yerde izlemezler - bir mail gonderildikten sonra karsi tarafa
+*> ulasip ulasmadigi hic bilinmez. MAILDATA'nin layoutu burada, her
+*> gonderilen mail icin bir durum satiri (beklemede/
+*> gonderildi/teslim edildi/hatali, deneme sayisi, son deneme zamani,
+*> hata aciklamasi) tutacak sekilde tanimlanir. Bu program, posta
+*> sunucusunun urettigi bir teslim raporunu (mail-id + sonuc kodu +
+*> aciklama, satir bazli) okuyup MAILDATA'daki ilgili satiri gunceller
+*> ve hala beklemede/hatali kalan gonderileri ayrica bir takip
+*> raporunda listeler.
+program-id. mailstat is initial program.
+environment division.
+input-output section.
+file-control.
+     select maildata assign to random
+            maildata-dosya
+            organization indexed
+            access mode is dynamic
+            record key is maildata-anah
+            alternate record key is maildata-mail-id
+                  with duplicates
+            file status is fs-maildata.
+
+     select teslim-raporu assign to random
+            teslim-raporu-dosya
+            organization line sequential
+            file status is fs-teslim-raporu.
+
+     select mailstat-rapor assign to random
+            mailstat-rapor-dosya
+            organization line sequential.
+
+data division.
+file section.
+fd  maildata.
+01  maildata-rec.
+    02  maildata-anah.
+        03  maildata-tarih           pic 9(08).
+        03  maildata-sira            pic 9(06).
+    02  maildata-mail-id             pic x(20).
+    02  maildata-kaynak-program      pic x(08).
+    02  maildata-gonderen            pic x(60).
+    02  maildata-alici               pic x(60).
+    02  maildata-konu                pic x(60).
+    02  maildata-gonderim-saati      pic 9(06).
+    02  maildata-durum               pic x(01).
+        88  maildata-beklemede           value "B".
+        88  maildata-gonderildi          value "G".
+        88  maildata-teslim-edildi       value "T".
+        88  maildata-hatali              value "H".
+    02  maildata-deneme-sayisi       pic 9(03).
+    02  maildata-son-deneme-tarih    pic 9(08).
+    02  maildata-son-deneme-saat     pic 9(06).
+    02  maildata-hata-aciklama       pic x(80).
+
+fd  teslim-raporu.
+01  teslim-raporu-satir              pic x(120).
+
+fd  mailstat-rapor.
+01  mailstat-rapor-satir             pic x(132).
+
+working-storage section.
+01  maildata-dosya               pic x(200) value "maildata.dat".
+01  teslim-raporu-dosya          pic x(200) value "teslim.txt".
+01  mailstat-rapor-dosya         pic x(200) value "mailstat.txt".
+01  fs-maildata                  pic xx.
+01  fs-teslim-raporu             pic xx.
+
+01  w-bugun                      pic 9(08).
+01  w-simdi                      pic 9(08).
+
+01  w-gelen-mail-id               pic x(20).
+01  w-gelen-kod                   pic x(01).
+01  w-gelen-aciklama              pic x(80).
+
+01  w-guncellenen-sayisi         pic 9(07) value 0.
+01  w-bulunamayan-sayisi         pic 9(07) value 0.
+01  w-takipte-sayisi             pic 9(07) value 0.
+
+01  w-bas-adet                   pic z(6)9.
+
+procedure division.
+ ana-islem.
+     accept w-bugun from date yyyymmdd
+     accept w-simdi from time
+     open i-o maildata
+     if fs-maildata = "35"
+        display "MAILDATA DOSYASI BOS - GONDERILMIS MAIL YOK"
+        stop run
+     end-if
+     open input teslim-raporu
+     if fs-teslim-raporu = "35"
+        display "TESLIM RAPORU DOSYASI BOS - GUNCELLENECEK KAYIT YOK"
+     else
+        perform teslim-raporu-isle
+     end-if
+     close teslim-raporu
+     open output mailstat-rapor
+     perform takip-rapor-bas
+     perform takipte-kalanlari-yaz
+     close maildata mailstat-rapor
+     display "GUNCELLENEN: " w-guncellenen-sayisi
+             "  BULUNAMAYAN: " w-bulunamayan-sayisi
+             "  TAKIPTE: " w-takipte-sayisi
+     goback.
+
+ teslim-raporu-isle.
+     perform until fs-teslim-raporu = "10"
+        read teslim-raporu next record
+             at end move "10" to fs-teslim-raporu
+        end-read
+        if fs-teslim-raporu = "00"
+           move teslim-raporu-satir(1:20)  to w-gelen-mail-id
+           move teslim-raporu-satir(21:1)  to w-gelen-kod
+           move teslim-raporu-satir(22:80) to w-gelen-aciklama
+           perform maildata-guncelle
+        end-if
+     end-perform
+     .
+
+ maildata-guncelle.
+     move w-gelen-mail-id to maildata-mail-id
+     start maildata key is equal maildata-mail-id
+           invalid move "23" to fs-maildata
+     end-start
+     if fs-maildata not = "23"
+        read maildata next record
+             at end move "23" to fs-maildata
+        end-read
+     end-if
+     if fs-maildata = "00" and maildata-mail-id = w-gelen-mail-id
+        add 1 to w-guncellenen-sayisi
+        move w-bugun        to maildata-son-deneme-tarih
+        move w-simdi(1:6)   to maildata-son-deneme-saat
+        evaluate w-gelen-kod
+           when "T"
+                set maildata-teslim-edildi to true
+                move spaces to maildata-hata-aciklama
+           when "H"
+                set maildata-hatali to true
+                add 1 to maildata-deneme-sayisi
+                move w-gelen-aciklama to maildata-hata-aciklama
+           when other
+                set maildata-gonderildi to true
+        end-evaluate
+        rewrite maildata-rec invalid continue end-rewrite
+     else
+        add 1 to w-bulunamayan-sayisi
+     end-if
+     .
+
+ takip-rapor-bas.
+     move spaces to mailstat-rapor-satir
+     string "TESLIM DURUMU TAKIP EDILEN MAIL GONDERIMLERI  "
+            w-bugun
+            delimited by size into mailstat-rapor-satir
+     write mailstat-rapor-satir
+     move spaces to mailstat-rapor-satir
+     write mailstat-rapor-satir
+     .
+
+ takipte-kalanlari-yaz.
+     move low-values to maildata-anah
+     start maildata key is not less than maildata-anah
+           invalid move "10" to fs-maildata
+     end-start
+     perform until fs-maildata = "10"
+        read maildata next record
+             at end move "10" to fs-maildata
+        end-read
+        if fs-maildata = "00"
+           and (maildata-beklemede or maildata-gonderildi
+                or maildata-hatali)
+           perform takip-satiri-yaz
+        end-if
+     end-perform
+     .
+
+ takip-satiri-yaz.
+     add 1 to w-takipte-sayisi
+     move spaces to mailstat-rapor-satir
+     string maildata-mail-id "  " maildata-durum "  "
+            maildata-alici "  " maildata-hata-aciklama
+            delimited by size into mailstat-rapor-satir
+     write mailstat-rapor-satir
+     .
