@@ -0,0 +1,242 @@
+*> devownxp.cbl
+*> devodrp.cbl'in ekranda gosterdigi sahip (musteri) donem/aidat
+*> goruntusunu, secilen bir MUSTERI-NO icin DONEM kullanim
+*> gecmisi (DONHRK), aidat bakiyesi (DONEM-AIDAT) ve sozlesme
+*> sartlarini (SOZHRK) tek bir disa-aktarim dosyasina doken
+*> uretici. Cikti, kendi kendine hizmet portaline gonderilecek ya
+*> da e-postayla iletilecek sekilde satir-sira bir ekstre
+*> formatindadir; boylece sahip, bakiyesini ogrenmek icin her
+*> seferinde ofisi aramak zorunda kalmaz.
+program-id. devownxp is initial program.
+environment division.
+input-output section.
+file-control.
+     select donhrk assign to random
+            donhrk-dosya
+            organization indexed
+            access mode is dynamic
+            record key is dnh-anah
+            alternate record key is dnh-musteri-anah
+                  with duplicates
+            file status is fs-donhrk.
+
+     select donem-aidat assign to random
+            donem-aidat-dosya
+            organization indexed
+            access mode is dynamic
+            record key is dna-anah
+            file status is fs-donem-aidat.
+
+     select sozhrk assign to random
+            sozhrk-dosya
+            organization indexed
+            access mode is dynamic
+            record key is shk-anah
+            alternate record key is shk-devremulk-anah
+                  with duplicates
+            alternate record key is shk-musteri-anah
+                  with duplicates
+            file status is fs-sozhrk.
+
+     select devownxp-ekstre assign to random
+            devownxp-ekstre-dosya
+            organization line sequential.
+
+data division.
+file section.
+fd  donhrk.
+01  dnh-rec.
+    02  dnh-anah.
+        03  dnh-sira              pic 9(08).
+    02  dnh-musteri-anah.
+        03  dnh-musteri-no        pic 9(08).
+    02  dnh-devremulk-no          pic 9(08).
+    02  dnh-donem-no              pic 9(04).
+    02  dnh-hafta                 pic 9(02).
+    02  dnh-yil                   pic 9(04).
+    02  dnh-kullanim-sekli        pic x(01).
+        88  dnh-kullanildi            value "K".
+        88  dnh-kiraya-verildi        value "R".
+        88  dnh-bankaya-yatirildi     value "B".
+        88  dnh-bos                   value " ".
+
+fd  donem-aidat.
+01  dna-rec.
+    02  dna-anah.
+        03  dna-musteri-no        pic 9(08).
+        03  dna-donem-no          pic 9(04).
+        03  dna-donem-hafta       pic 9(02).
+    02  dna-vade-tarih            pic 9(08).
+    02  dna-tutar                 pic s9(09)v99 comp-3.
+    02  dna-odenen-tutar          pic s9(09)v99 comp-3.
+    02  dna-durum                 pic x(01).
+        88  dna-acik                 value "A".
+        88  dna-kapandi               value "K".
+
+fd  sozhrk.
+01  shk-rec.
+    02  shk-anah.
+        03  shk-sira              pic 9(08).
+    02  shk-devremulk-anah.
+        03  shk-devremulk-no      pic 9(08).
+    02  shk-musteri-anah.
+        03  shk-musteri-no        pic 9(08).
+    02  shk-hareket-tarihi        pic 9(08).
+    02  shk-hareket-tipi          pic x(02).
+    02  shk-aciklama              pic x(40).
+    02  shk-durum                 pic x(01).
+        88  shk-acik                 value "A".
+        88  shk-kapandi              value "K".
+
+fd  devownxp-ekstre.
+01  devownxp-ekstre-satir         pic x(132).
+
+working-storage section.
+01  donhrk-dosya              pic x(200) value "donhrk.dat".
+01  donem-aidat-dosya         pic x(200) value "donem-aidat.dat".
+01  sozhrk-dosya              pic x(200) value "sozhrk.dat".
+01  devownxp-ekstre-dosya     pic x(200).
+01  fs-donhrk                 pic xx.
+01  fs-donem-aidat            pic xx.
+01  fs-sozhrk                 pic xx.
+
+01  w-musteri-no              pic 9(08).
+01  w-dosya-adi               pic x(40).
+01  w-bakiye                  pic s9(09)v99 comp-3.
+01  w-toplam-bakiye           pic s9(11)v99 comp-3 value 0.
+
+01  w-tutar-ed                pic z(7)9.99-.
+01  w-bakiye-ed               pic z(7)9.99-.
+01  w-toplam-ed               pic z(9)9.99-.
+
+procedure division.
+ ana-islem.
+     accept w-musteri-no from command-line
+     move spaces to w-dosya-adi
+     string "devownxp" w-musteri-no ".txt"
+            delimited by size into w-dosya-adi
+     move w-dosya-adi to devownxp-ekstre-dosya
+     open input donhrk
+     open input donem-aidat
+     open input sozhrk
+     open output devownxp-ekstre
+     perform baslik-yaz
+     perform donhrk-yaz
+     perform aidat-yaz
+     perform sozhrk-yaz
+     close donhrk donem-aidat sozhrk devownxp-ekstre
+     goback.
+
+ baslik-yaz.
+     move spaces to devownxp-ekstre-satir
+     string "DONEMLI MULKIYET SAHIP EKSTRESI - MUSTERI NO: "
+            w-musteri-no
+            delimited by size into devownxp-ekstre-satir
+     write devownxp-ekstre-satir
+     .
+
+ donhrk-yaz.
+     move spaces to devownxp-ekstre-satir
+     write devownxp-ekstre-satir
+     move spaces to devownxp-ekstre-satir
+     string "--- DONEM KULLANIM GECMISI ---" delimited by size
+            into devownxp-ekstre-satir
+     write devownxp-ekstre-satir
+     move low-values to dnh-anah
+     move w-musteri-no to dnh-musteri-no
+     start donhrk key is = dnh-musteri-anah
+           invalid move "10" to fs-donhrk
+     end-start
+     perform until fs-donhrk = "10"
+        read donhrk next record
+             at end move "10" to fs-donhrk
+        end-read
+        if fs-donhrk = "00"
+           if dnh-musteri-no not = w-musteri-no
+              move "10" to fs-donhrk
+           else
+              move spaces to devownxp-ekstre-satir
+              string dnh-devremulk-no " "
+                     dnh-donem-no     " "
+                     dnh-hafta        " "
+                     dnh-yil          " "
+                     dnh-kullanim-sekli
+                     delimited by size into devownxp-ekstre-satir
+              write devownxp-ekstre-satir
+           end-if
+        end-if
+     end-perform
+     .
+
+ aidat-yaz.
+     move spaces to devownxp-ekstre-satir
+     write devownxp-ekstre-satir
+     move spaces to devownxp-ekstre-satir
+     string "--- AIDAT BAKIYESI ---" delimited by size
+            into devownxp-ekstre-satir
+     write devownxp-ekstre-satir
+     move low-values to dna-anah
+     move w-musteri-no to dna-musteri-no
+     start donem-aidat key is not less than dna-anah
+           invalid move "10" to fs-donem-aidat
+     end-start
+     perform until fs-donem-aidat = "10"
+        read donem-aidat next record
+             at end move "10" to fs-donem-aidat
+        end-read
+        if fs-donem-aidat = "00"
+           if dna-musteri-no not = w-musteri-no
+              move "10" to fs-donem-aidat
+           else
+              compute w-bakiye = dna-tutar - dna-odenen-tutar
+              add w-bakiye to w-toplam-bakiye
+              move dna-tutar to w-tutar-ed
+              move w-bakiye  to w-bakiye-ed
+              move spaces to devownxp-ekstre-satir
+              string dna-donem-no    " "
+                     dna-donem-hafta " "
+                     dna-vade-tarih  " "
+                     w-tutar-ed      " "
+                     w-bakiye-ed
+                     delimited by size into devownxp-ekstre-satir
+              write devownxp-ekstre-satir
+           end-if
+        end-if
+     end-perform
+     move w-toplam-bakiye to w-toplam-ed
+     move spaces to devownxp-ekstre-satir
+     string "TOPLAM ACIK BAKIYE: " w-toplam-ed
+            delimited by size into devownxp-ekstre-satir
+     write devownxp-ekstre-satir
+     .
+
+ sozhrk-yaz.
+     move spaces to devownxp-ekstre-satir
+     write devownxp-ekstre-satir
+     move spaces to devownxp-ekstre-satir
+     string "--- SOZLESME HAREKETLERI ---" delimited by size
+            into devownxp-ekstre-satir
+     write devownxp-ekstre-satir
+     move low-values to shk-anah
+     move w-musteri-no to shk-musteri-no
+     start sozhrk key is = shk-musteri-anah
+           invalid move "10" to fs-sozhrk
+     end-start
+     perform until fs-sozhrk = "10"
+        read sozhrk next record
+             at end move "10" to fs-sozhrk
+        end-read
+        if fs-sozhrk = "00"
+           if shk-musteri-no not = w-musteri-no
+              move "10" to fs-sozhrk
+           else
+              move spaces to devownxp-ekstre-satir
+              string shk-hareket-tarihi " "
+                     shk-hareket-tipi   " "
+                     shk-aciklama
+                     delimited by size into devownxp-ekstre-satir
+              write devownxp-ekstre-satir
+           end-if
+        end-if
+     end-perform
+     .
