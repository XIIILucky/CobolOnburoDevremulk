@@ -0,0 +1,100 @@
+*> odadghr.cbl
+*> Oda Degisim (room change history) raporu. odadegis.sel
+*> icindeki her kayit gerekce kodu ile birlikte tarih/oda/misafir
+*> bazinda listelenir; tarih araligi ve oda/misafir filtresi ile
+*> calisir.
+program-id. odadghr is initial program.
+environment division.
+input-output section.
+file-control.
+     select odadegis assign to random
+            odadegis-dosya
+            organization indexed
+            access mode is dynamic
+            record key is odd-anah
+            file status is fs-odadegis.
+
+     select odd-rapor assign to random
+            odd-rapor-dosya,
+            organization line sequential.
+
+data division.
+file section.
+fd  odadegis.
+01  odd-rec.
+    02  odd-anah.
+        03  odd-sira             pic 9(08).
+    02  odd-tarih                pic 9(08).
+    02  odd-saat                 pic 9(06).
+    02  odd-rez-anah             pic 9(08).
+    02  odd-musteri-adi          pic x(30).
+    02  odd-musteri-soyadi       pic x(30).
+    02  odd-eski-kat             pic x(02).
+    02  odd-eski-konum           pic x(02).
+    02  odd-eski-oda             pic x(06).
+    02  odd-yeni-kat             pic x(02).
+    02  odd-yeni-konum           pic x(02).
+    02  odd-yeni-oda             pic x(06).
+    02  odd-onaylayan-kllnc      pic x(10).
+    02  odd-gerekce-kodu         pic x(01).
+    02  odd-aciklama             pic x(60).
+
+fd  odd-rapor.
+01  odd-rapor-satir              pic x(160).
+
+working-storage section.
+01  odadegis-dosya               pic x(200) value "odadegis.dat".
+01  odd-rapor-dosya              pic x(200) value "odadghr.txt".
+01  fs-odadegis                  pic xx.
+01  w-bas-tarih                  pic 9(08) value 0.
+01  w-bit-tarih                  pic 9(08) value 99999999.
+01  w-gerekce-adi                pic x(12).
+
+procedure division.
+ ana-islem.
+     open input odadegis
+     open output odd-rapor
+     perform basligi-yaz
+     move low-values to odd-anah
+     start odadegis key is not less than odd-anah
+           invalid move "10" to fs-odadegis
+     end-start
+     perform until fs-odadegis = "10"
+        read odadegis next record
+             at end move "10" to fs-odadegis
+        end-read
+        if fs-odadegis = "00"
+        and odd-tarih >= w-bas-tarih
+        and odd-tarih <= w-bit-tarih
+           perform satir-yaz
+        end-if
+     end-perform
+     close odadegis odd-rapor
+     goback.
+
+ basligi-yaz.
+     move spaces to odd-rapor-satir
+     string "TARIH    MUSTERI                  ESKI-ODA  YENI-ODA  ONAYLAYAN  GEREKCE"
+            delimited by size into odd-rapor-satir
+     write odd-rapor-satir
+     .
+
+ satir-yaz.
+     evaluate true
+        when odd-gerekce-kodu = "1" move "BAKIM"      to w-gerekce-adi
+        when odd-gerekce-kodu = "2" move "YUKSELTME"  to w-gerekce-adi
+        when odd-gerekce-kodu = "3" move "SIKAYET"    to w-gerekce-adi
+        when odd-gerekce-kodu = "4" move "OVERBOOK"   to w-gerekce-adi
+        when other                  move "BELIRSIZ"   to w-gerekce-adi
+     end-evaluate
+     move spaces to odd-rapor-satir
+     string odd-tarih            " "
+            odd-musteri-adi      " "
+            odd-musteri-soyadi   " "
+            odd-eski-kat odd-eski-konum odd-eski-oda "  "
+            odd-yeni-kat odd-yeni-konum odd-yeni-oda "  "
+            odd-onaylayan-kllnc  " "
+            w-gerekce-adi
+            delimited by size into odd-rapor-satir
+     write odd-rapor-satir
+     .
