@@ -0,0 +1,153 @@
+*> pdfarsiv.cbl
+*> dok2pdf.cbl'in her calismasinda ardpdf.pdf olarak urettigi dosyalar
+*> diskte hic silinmeden birikir. dok2pdf.cbl artik uretilen her pdf'in
+*> yolunu ve tarihini DOKPDFLG'ye isliyor; bu is de DOKPDFLG'yi tarayip
+*> saklama suresini (varsayilan 365 gun, parametre ile degistirilebilir)
+*> asan ve henuz silinmemis pdf'leri diskten siler, DOKPDFLG satirini
+*> silinme tarihiyle isaretler. Boylece arsiv politikasi veri uzerinde
+*> (DOKPDFLG) calisir, dok2pdf.cbl'in urettigi dosya adi kuralina
+*> dokunmadan.
+program-id. pdfarsiv is initial program.
+environment division.
+input-output section.
+file-control.
+     select dokpdflg assign to random
+            dokpdflg-dosya
+            organization indexed
+            access mode is dynamic
+            record key is dokpdflg-anah
+            file status is fs-dokpdflg.
+
+     select pdfarsiv-rapor assign to random
+            pdfarsiv-rapor-dosya
+            organization line sequential.
+
+data division.
+file section.
+fd  dokpdflg.
+01  dokpdflg-rec.
+    02  dokpdflg-anah.
+        03  dokpdflg-tarih           pic 9(08).
+        03  dokpdflg-sira            pic 9(05).
+    02  dokpdflg-pdf-yolu            pic x(200).
+    02  dokpdflg-silindi             pic x(01).
+        88  dokpdflg-silindi-mi          value "E".
+        88  dokpdflg-silinmedi-mi        value "H".
+    02  dokpdflg-silinme-tarihi      pic 9(08).
+
+fd  pdfarsiv-rapor.
+01  pdfarsiv-rapor-satir         pic x(200).
+
+working-storage section.
+01  dokpdflg-dosya               pic x(200) value "dokpdflg.dat".
+01  pdfarsiv-rapor-dosya         pic x(200) value "pdfarsiv.txt".
+01  fs-dokpdflg                  pic xx.
+
+01  w-bugun                      pic 9(08).
+01  w-saklama-gun                pic 9(05) value 365.
+01  w-sinir-tarih                pic 9(08).
+
+01  w-silinen-sayisi             pic 9(07) value 0.
+01  w-hata-sayisi                pic 9(07) value 0.
+01  w-taranan-sayisi             pic 9(07) value 0.
+
+01  w-silme-sonucu               pic s9(9) comp-5.
+
+01  w-bas-adet                   pic z(6)9.
+
+procedure division.
+ ana-islem.
+     accept w-bugun from date yyyymmdd
+     accept w-saklama-gun from command-line
+     if w-saklama-gun = 0
+        move 365 to w-saklama-gun
+     end-if
+     compute w-sinir-tarih =
+           function date-of-integer(
+              function integer-of-date(w-bugun) - w-saklama-gun)
+     open i-o dokpdflg
+     if fs-dokpdflg = "35"
+        display "DOKPDFLG DOSYASI BOS - ARSIVLENECEK PDF YOK"
+        stop run
+     end-if
+     open output pdfarsiv-rapor
+     perform rapor-bas
+     perform dokpdflg-tara
+     perform rapor-sonuc-yaz
+     close dokpdflg pdfarsiv-rapor
+     display "TARANAN: " w-taranan-sayisi
+             "  SILINEN: " w-silinen-sayisi
+             "  HATALI: " w-hata-sayisi
+     goback.
+
+ dokpdflg-tara.
+     move low-values to dokpdflg-anah
+     start dokpdflg key is not less than dokpdflg-anah
+           invalid move "10" to fs-dokpdflg
+     end-start
+     perform until fs-dokpdflg = "10"
+        read dokpdflg next record
+             at end move "10" to fs-dokpdflg
+        end-read
+        if fs-dokpdflg = "00"
+           and dokpdflg-silinmedi-mi
+           and dokpdflg-tarih < w-sinir-tarih
+           perform pdf-sil
+        end-if
+     end-perform
+     .
+
+*> CBL_DELETE_FILE, diskteki pdf dosyasini gercekten siler; GnuCOBOL
+*> ve Micro Focus/ACUCOBOL ortamlarinin ortak kutuphane rutinidir.
+ pdf-sil.
+     add 1 to w-taranan-sayisi
+     call "CBL_DELETE_FILE" using dokpdflg-pdf-yolu
+          returning w-silme-sonucu
+     end-call
+     if w-silme-sonucu = 0
+        add 1 to w-silinen-sayisi
+        set dokpdflg-silindi-mi to true
+        move w-bugun            to dokpdflg-silinme-tarihi
+        rewrite dokpdflg-rec invalid continue end-rewrite
+        move spaces to pdfarsiv-rapor-satir
+        string "SILINDI  : " dokpdflg-pdf-yolu
+               delimited by size into pdfarsiv-rapor-satir
+        write pdfarsiv-rapor-satir
+     else
+        add 1 to w-hata-sayisi
+        move spaces to pdfarsiv-rapor-satir
+        string "SILINEMEDI: " dokpdflg-pdf-yolu
+               delimited by size into pdfarsiv-rapor-satir
+        write pdfarsiv-rapor-satir
+     end-if
+     .
+
+ rapor-bas.
+     move spaces to pdfarsiv-rapor-satir
+     string "PDF ARSIV SAKLAMA RAPORU  SINIR TARIH: " w-sinir-tarih
+            "  SAKLAMA SURESI (GUN): " w-saklama-gun
+            delimited by size into pdfarsiv-rapor-satir
+     write pdfarsiv-rapor-satir
+     move spaces to pdfarsiv-rapor-satir
+     write pdfarsiv-rapor-satir
+     .
+
+ rapor-sonuc-yaz.
+     move spaces to pdfarsiv-rapor-satir
+     write pdfarsiv-rapor-satir
+     move w-taranan-sayisi to w-bas-adet
+     move spaces to pdfarsiv-rapor-satir
+     string "TARANAN SURESI GECMIS KAYIT : " w-bas-adet
+            delimited by size into pdfarsiv-rapor-satir
+     write pdfarsiv-rapor-satir
+     move w-silinen-sayisi to w-bas-adet
+     move spaces to pdfarsiv-rapor-satir
+     string "SILINEN PDF SAYISI          : " w-bas-adet
+            delimited by size into pdfarsiv-rapor-satir
+     write pdfarsiv-rapor-satir
+     move w-hata-sayisi to w-bas-adet
+     move spaces to pdfarsiv-rapor-satir
+     string "SILINEMEYEN (HATALI) SAYISI : " w-bas-adet
+            delimited by size into pdfarsiv-rapor-satir
+     write pdfarsiv-rapor-satir
+     .
