@@ -0,0 +1,400 @@
+*> webuyum.cbl
+*> webrez.cbl/webrez2.cbl/rezweb.cbl (Bench'in urettigi web
+*> rezervasyon ekranlari) internet uzerinden gelen siparisleri REZ'e
+*> aktarir, ama aktarimin gercekten REZ-LOG'a dustugunu, fiyatinin
+*> tutarli kaldigini ya da hic aktarilmadan kalan siparis olup
+*> olmadigini hicbir yerde karsilastirmaz. Bu is WEBREZ'in (web siparis
+*> kuyrugu/gunlugu, yeni bir master) her satirini REZ-LOG ile
+*> karsilastirir: aktarildi olarak isaretli ama REZ-LOG'da bulunamayan
+*> ya da fiyati/tarihleri uyusmayan siparhisleri, hala bekleyen eski
+*> siparisleri ve aktarim hatasi almis siparisleri ayri basliklar
+*> altinda raporlar.
+program-id. webuyum is initial program.
+environment division.
+input-output section.
+file-control.
+     select webrez assign to random
+            webrez-dosya
+            organization indexed
+            access mode is dynamic
+            record key is webrez-siparis-no
+            file status is fs-webrez.
+
+     select rez-log assign to random
+            rez-log-dosya
+            organization indexed
+            access mode is dynamic
+            record key is rez-log-no
+            file status is fs-rez-log.
+
+     select webuyum-rapor assign to random
+            webuyum-rapor-dosya
+            organization line sequential.
+
+data division.
+file section.
+fd  webrez.
+01  webrez-rec.
+    02  webrez-siparis-no            pic 9(10).
+    02  webrez-siparis-tarihi        pic 9(08).
+    02  webrez-acenta                pic x(04).
+    02  webrez-giris-tarih           pic 9(08).
+    02  webrez-cikis-tarih           pic 9(08).
+    02  webrez-fiyati                pic 9(12)v99 comp-3.
+    02  webrez-durum                 pic 9(01).
+        88  webrez-bekliyor              value 0.
+        88  webrez-aktarildi             value 1.
+        88  webrez-hatali                value 2.
+    02  webrez-rez-log-no            pic 9(08).
+    02  webrez-aktarilma-tarihi      pic 9(08).
+    02  webrez-hata-aciklama         pic x(60).
+
+fd  rez-log.
+01  rez-log-rec.
+          02 rez-log-anah.
+             03 rez-log-no             pic 9(08).
+          02 rez-log-tipi              pic 9.
+          02 rez-log-durumu            pic x.
+          02 rez-log-acen-anah.
+             03 rez-log-acenta         pic x(4).
+             03 rez-log-gir-tar.
+                04 rez-log-gir-yil     pic 9999.
+                04 rez-log-gir-ay      pic 99.
+                04 rez-log-gir-gun     pic 99.
+             03 rez-log-cik-tar.
+                04 rez-log-cik-yil     pic 9999.
+                04 rez-log-cik-ay      pic 99.
+                04 rez-log-cik-gun     pic 99.
+          02 rez-log-adi               pic x(20).
+          02 rez-log-soyadi            pic x(20).
+          02 rez-log-banka             pic 99.
+          02 rez-log-doviz             pic 99.
+          02 rez-log-anlasma           pic xx.
+          02 rez-log-odeme-tipi        pic xx.
+          02 rez-log-pan-tipi          pic xx.
+          02 rez-log-ulke              pic x(03).
+          02 rez-log-voucher           pic x(30).
+          02 rez-log-kur-aygun         pic x.
+          02 rez-log-k-g-b             pic x.
+          02 rez-log-vip               pic x.
+          02 rez-log-komisyon          pic 99.
+          02 rez-log-nor-indirim       pic 99v99.
+          02 rez-log-c-in              pic x.
+          02 rez-log-folio             pic 9(08).
+          02 rez-log-odano             pic x(04).
+          02 rez-log-s-d-t-g           pic 9.
+          02 rez-log-oda-konumu        pic 99.
+          02 rez-log-kisi.
+             03 rez-log-buyuk          pic 9(02).
+             03 rez-log-kucuk          pic 9(02).
+             03 rez-log-bebek          pic 9(01).
+             03 rez-log-free           pic 9(01).
+          02 rez-log-fiyati            pic 9(12)v99 comp-3.
+          02 rez-log-isl-tar.
+             03 rez-log-isl-yil        pic 9999.
+             03 rez-log-isl-ay         pic 99.
+             03 rez-log-isl-gun        pic 99.
+          02 rez-log-al-tar.
+             03 rez-log-al-yil         pic 9999.
+             03 rez-log-al-ay          pic 99.
+             03 rez-log-al-gun         pic 99.
+          02 rez-log-ops-tar.
+             03 rez-log-ops-yil        pic 9999.
+             03 rez-log-ops-ay         pic 99.
+             03 rez-log-ops-gun        pic 99.
+          02 rez-log-gel-zaman.
+             03 rez-log-gel-saat       pic 99.
+             03 rez-log-gel-dak        pic 99.
+          02 rez-log-git-zaman.
+             03 rez-log-git-saat       pic 99.
+             03 rez-log-git-dak        pic 99.
+          02 rez-log-genel-bilgi.
+             03 rez-log-grup-anah.
+                04 rez-log-grup-no     pic 9(06).
+                04 rez-log-grup-adi    pic x(13).
+             03 rez-log-adres1         pic x(20).
+             03 rez-log-adres2         pic x(14).
+             03 rez-log-aksiyon2-eh    pic 9.
+             03 rez-log-special2-eh     pic 9.
+             03 rez-log-statu          pic x.
+             03 rez-log-iptal          pic 9.
+             03 rez-log-sil-sebeb      pic x(2).
+             03 rez-log-not1           pic x(100).
+             03 rez-log-not2           pic x(100).
+             03 rez-log-eski-alan.
+               05 rez-log-bavel-eski  pic x(15).
+               05 filler      pic x.
+             03 rez-log-gel-sirket     pic x(02).
+             03 rez-log-git-sirket     pic x(02).
+             03 rez-log-operator       pic x(02).
+             03 rez-log-e-mail         pic x(01).
+             03 rez-log-gr-olabilir    pic 9.
+             03 rez-log-voucher-gir-tar.
+                04 rez-log-voucher-gir-yil     pic 9999.
+                04 rez-log-voucher-gir-ay      pic 99.
+                04 rez-log-voucher-gir-gun     pic 99.
+             03 rez-log-gr-status      pic x.
+             03 rez-log-kaynak-1       pic x(02).
+             03 rez-log-kaynak-2       pic x(02).
+             03 rez-log-kaynak-3       pic x(02).
+             03 rez-log-firma          pic x(05).
+             03 rez-log-extra-kart2    pic x(7).
+          02 rez-log-extra-kart        pic x(7).
+          02 rez-log-late-zaman.
+             03 rez-log-late-gel-saat  pic 99.
+             03 rez-log-late-gel-dak   pic 99.
+          02 rez-log-on-odeme          pic 9(12)v99 comp-3.
+          02 rez-log-on-doviz          pic 9(02).
+          02 rez-log-pazar             pic x(02).
+          02 rez-log-eb                pic x.
+          02 rez-log-fiyat-fix         pic x.
+          02 rez-log-fiyat-konumu      pic 99.
+          02 rez-log-aksiyon-eh        pic x.
+          02 rez-log-bilbord-eh        pic x.
+          02 rez-log-ug-ind            pic 9.
+          02 rez-log-cin-kuru          pic 999v99999.
+          02 rez-log-oda-tipi          pic xx.
+          02 rez-log-special-eh        pic 9.
+          02 rez-log-ozel-durum-car    pic 999v9999999.
+          02 rez-log-ozel-durum        pic 99.
+          02 rez-log-title             pic x(09).
+          02 rez-log-gec               pic 9.
+          02 rez-log-plan              pic 9.
+          02 rez-log-rehber            pic x(2).
+          02 rez-log-fiyat-flag.
+             05 rez-log-aksiyon-flag   pic 9.
+             05 rez-log-renk           pic 9.
+             05 rez-log-special-flag   pic 9.
+          02 rez-log-oda-tipi2         pic xx.
+          02 rez-log-oda-tipi3         pic xx.
+          02 rez-log-tikler.
+             05 rez-log-ozel-tip       pic x.
+             05 rez-log-tam-blok       pic 9.
+             05 rez-log-share          pic 9.
+          02 rez-log-staf-bos       pic x(04).
+          02 rez-log-sharenum       pic 9(8).
+          02 rez-log-sil-tar         pic x(8).
+          02 rez-log-rate-kodu       pic x(8).
+          02 rez-log-extra-ind       pic 999v99.
+          02 rez-log-no-post          pic 9.
+          02 rez-log-dev-uye-no      pic 9(8).
+          02 rez-log-rate-acenta     pic xxxx.
+          02 rez-log-room-kdv-yok    pic x.
+          02 rez-log-extra-kdv-yok   pic x.
+          02 rez-log-telefon-no      pic x(15).
+          02 rez-log-bavel           pic x(15).
+          02 rez-log-vip-turu        pic x.
+          02 rez-log-blok-tip        pic 9.
+          02 rez-log-onodeme-var     pic 9.
+          02 rez-log-cin-kur-tar.
+             03 rez-log-cin-kur-yil  pic 9(4).
+             03 rez-log-cin-kur-ay   pic 9(2).
+             03 rez-log-cin-kur-gun  pic 9(2).
+          02 rez-log-kredi-kart.
+             03 rez-log-kart-tipi     pic x.
+             03 rez-log-kart-no1      pic x(04).
+             03 rez-log-kart-no2      pic x(04).
+             03 rez-log-kart-no3      pic x(04).
+             03 rez-log-kart-no4      pic x(04).
+             03 rez-log-cvv-kodu      pic x(03).
+             03 rez-log-onay-kodu     pic x(15).
+             03 rez-log-onay-tutar    pic 9(7)v99.
+             03 rez-log-onay-doviz    pic x(02).
+             03 rez-log-kart-sahibi   pic x(50).
+             03 rez-log-kart-son-ay   pic 9(2).
+             03 rez-log-kart-son-yil  pic 9(2).
+             03 rez-log-provizyon-notu pic x(20).
+
+          02 rez-log-bosv9           pic x(811).
+          02 rez-log-staf              pic x(04).
+          02 rez-log-fis             pic 9(10).
+
+fd  webuyum-rapor.
+01  webuyum-rapor-satir          pic x(132).
+
+working-storage section.
+01  webrez-dosya                 pic x(200) value "webrez.dat".
+01  rez-log-dosya                pic x(200) value "rez-log.dat".
+01  webuyum-rapor-dosya          pic x(200) value "webuyum.txt".
+01  fs-webrez                    pic xx.
+01  fs-rez-log                   pic xx.
+
+01  w-bugun                      pic 9(08).
+01  w-eski-siparis-sinir-gun     pic 9(03) value 2.
+01  w-gun-farki                  pic s9(07).
+
+01  w-rez-log-bulundu            pic x value "H".
+01  w-fiyat-farki                pic s9(12)v99 comp-3.
+01  w-fiyat-tolerans             pic 9(04)v99 value 1.00.
+
+01  w-web-fiyat-ed               pic z(9)9.99.
+01  w-rez-fiyat-ed               pic z(9)9.99.
+01  w-gun-farki-ed               pic z(6)9.
+
+01  w-aktarilmamis-sayisi        pic 9(07) value 0.
+01  w-bulunamayan-sayisi         pic 9(07) value 0.
+01  w-uyusmayan-sayisi           pic 9(07) value 0.
+01  w-hatali-sayisi              pic 9(07) value 0.
+01  w-toplam-siparis-sayisi      pic 9(07) value 0.
+
+procedure division.
+ ana-islem.
+     accept w-bugun from date yyyymmdd
+     open input webrez
+     if fs-webrez = "35"
+        display "WEBREZ DOSYASI BOS - WEB SIPARISI YOK"
+        stop run
+     end-if
+     open input rez-log
+     if fs-rez-log = "35"
+        display "REZ-LOG DOSYASI BOS - REZERVASYON YOK"
+        stop run
+     end-if
+     open output webuyum-rapor
+     perform rapor-bas
+     perform webrez-tara
+     perform rapor-sonuc-yaz
+     close webrez rez-log webuyum-rapor
+     display "TOPLAM SIPARIS: "     w-toplam-siparis-sayisi
+             "  AKTARILMAMIS: "    w-aktarilmamis-sayisi
+             "  BULUNAMAYAN: "     w-bulunamayan-sayisi
+             "  UYUSMAYAN: "       w-uyusmayan-sayisi
+             "  HATALI: "          w-hatali-sayisi
+     goback.
+
+ webrez-tara.
+     move low-values to webrez-siparis-no
+     start webrez key is not less than webrez-siparis-no
+           invalid move "10" to fs-webrez
+     end-start
+     perform until fs-webrez = "10"
+        read webrez next record
+             at end move "10" to fs-webrez
+        end-read
+        if fs-webrez = "00"
+           add 1 to w-toplam-siparis-sayisi
+           perform siparis-kontrol
+        end-if
+     end-perform
+     .
+
+ siparis-kontrol.
+     evaluate true
+        when webrez-bekliyor
+             perform bekleyen-kontrol
+        when webrez-hatali
+             perform hatali-yaz
+        when webrez-aktarildi
+             perform aktarilani-dogrula
+     end-evaluate
+     .
+
+ bekleyen-kontrol.
+     compute w-gun-farki =
+           function integer-of-date(w-bugun)
+         - function integer-of-date(webrez-siparis-tarihi)
+     if w-gun-farki >= w-eski-siparis-sinir-gun
+        add 1 to w-aktarilmamis-sayisi
+        move spaces to webuyum-rapor-satir
+        move w-gun-farki to w-gun-farki-ed
+        string "AKTARILMAMIS SIPARIS   NO:" webrez-siparis-no
+               "  SIPARIS TAR:" webrez-siparis-tarihi
+               "  GUN:" w-gun-farki-ed
+               delimited by size into webuyum-rapor-satir
+        write webuyum-rapor-satir
+     end-if
+     .
+
+ hatali-yaz.
+     add 1 to w-hatali-sayisi
+     move spaces to webuyum-rapor-satir
+     string "AKTARIM HATASI         NO:" webrez-siparis-no
+            "  ACIKLAMA:" webrez-hata-aciklama
+            delimited by size into webuyum-rapor-satir
+     write webuyum-rapor-satir
+     .
+
+ aktarilani-dogrula.
+     move "H" to w-rez-log-bulundu
+     move webrez-rez-log-no to rez-log-no
+     read rez-log
+          invalid continue
+          not invalid move "E" to w-rez-log-bulundu
+     end-read
+     if w-rez-log-bulundu = "H"
+        add 1 to w-bulunamayan-sayisi
+        move spaces to webuyum-rapor-satir
+        string "REZ-LOG'DA BULUNAMADI  NO:" webrez-siparis-no
+               "  REZ-LOG-NO:" webrez-rez-log-no
+               delimited by size into webuyum-rapor-satir
+        write webuyum-rapor-satir
+     else
+        if rez-log-iptal = 1
+           add 1 to w-uyusmayan-sayisi
+           move spaces to webuyum-rapor-satir
+           string "REZ-LOG'DA IPTAL       NO:" webrez-siparis-no
+                  "  REZ-LOG-NO:" webrez-rez-log-no
+                  delimited by size into webuyum-rapor-satir
+           write webuyum-rapor-satir
+        else
+           compute w-fiyat-farki =
+                 webrez-fiyati - rez-log-fiyati
+           if (w-fiyat-farki > w-fiyat-tolerans)
+              or (w-fiyat-farki < (0 - w-fiyat-tolerans))
+              add 1 to w-uyusmayan-sayisi
+              move webrez-fiyati  to w-web-fiyat-ed
+              move rez-log-fiyati to w-rez-fiyat-ed
+              move spaces to webuyum-rapor-satir
+              string "FIYAT UYUSMUYOR        NO:" webrez-siparis-no
+                     "  WEB:" w-web-fiyat-ed
+                     "  REZ-LOG:" w-rez-fiyat-ed
+                     delimited by size into webuyum-rapor-satir
+              write webuyum-rapor-satir
+           else
+              if rez-log-gir-tar not = webrez-giris-tarih
+                 or rez-log-cik-tar not = webrez-cikis-tarih
+                 add 1 to w-uyusmayan-sayisi
+                 move spaces to webuyum-rapor-satir
+                 string "TARIH UYUSMUYOR        NO:" webrez-siparis-no
+                        "  REZ-LOG-NO:" webrez-rez-log-no
+                        delimited by size into webuyum-rapor-satir
+                 write webuyum-rapor-satir
+              end-if
+           end-if
+        end-if
+     end-if
+     .
+
+ rapor-bas.
+     move spaces to webuyum-rapor-satir
+     string "WEB REZERVASYON - REZ-LOG UYUM RAPORU  " w-bugun
+            delimited by size into webuyum-rapor-satir
+     write webuyum-rapor-satir
+     move spaces to webuyum-rapor-satir
+     write webuyum-rapor-satir
+     .
+
+ rapor-sonuc-yaz.
+     move spaces to webuyum-rapor-satir
+     write webuyum-rapor-satir
+     move spaces to webuyum-rapor-satir
+     string "TOPLAM SIPARIS SAYISI      : " w-toplam-siparis-sayisi
+            delimited by size into webuyum-rapor-satir
+     write webuyum-rapor-satir
+     move spaces to webuyum-rapor-satir
+     string "AKTARILMAMIS (ESKI) SIPARIS: " w-aktarilmamis-sayisi
+            delimited by size into webuyum-rapor-satir
+     write webuyum-rapor-satir
+     move spaces to webuyum-rapor-satir
+     string "REZ-LOG'DA BULUNAMAYAN     : " w-bulunamayan-sayisi
+            delimited by size into webuyum-rapor-satir
+     write webuyum-rapor-satir
+     move spaces to webuyum-rapor-satir
+     string "UYUSMAYAN (FIYAT/TARIH/IPTAL): " w-uyusmayan-sayisi
+            delimited by size into webuyum-rapor-satir
+     write webuyum-rapor-satir
+     move spaces to webuyum-rapor-satir
+     string "AKTARIM HATALI SIPARIS     : " w-hatali-sayisi
+            delimited by size into webuyum-rapor-satir
+     write webuyum-rapor-satir
+     .
