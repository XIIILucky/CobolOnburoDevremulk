@@ -0,0 +1,196 @@
+*> olayesk.cbl
+*> olayhrk.cbl bir olay bildirimini "ACIK" durumunda kaydeder ama
+*> kimse zamaninda ilgilenmezse bunu kimseye hatirlatan yoktur. Bu
+*> toplu is, her ACIK OLAYHRK kaydinin uzerinden gecen dakikayi
+*> (gunler arasi INTEGER-OF-DATE farki + saat/dakika farki, puanbat.
+*> cbl'deki gun farki hesabi ile ayni yontem) OLAY tanimindaki
+*> OLAY-ESKALASYON-DAKIKA esigiyle karsilastirir; esik asilmissa
+*> kaydi "ESKALE" durumuna cevirir ve eskalasyon zamanini/kullanicisini
+*> isler, boylece nobetci ekran bir sonraki girisinde hangi olaylarin
+*> beklemede oldugunu gorur.
+program-id. olayesk is initial program.
+environment division.
+input-output section.
+file-control.
+     select olayhrk assign to random
+            olayhrk-dosya
+            organization indexed
+            access mode is dynamic
+            record key is olayhrk-anah
+            file status is fs-olayhrk.
+
+     select olay assign to random
+            olay-dosya
+            organization indexed
+            access mode is dynamic
+            record key is olay-kodu
+            file status is fs-olay.
+
+     select olayesk-rapor assign to random
+            olayesk-rapor-dosya
+            organization line sequential.
+
+data division.
+file section.
+fd  olayhrk.
+01  olayhrk-rec.
+    02  olayhrk-anah.
+        03  olayhrk-olay-kodu        pic x(04).
+        03  olayhrk-tarih            pic 9(08).
+        03  olayhrk-sira             pic 9(05).
+    02  olayhrk-oda-no               pic x(04).
+    02  olayhrk-folio                pic 9(08).
+    02  olayhrk-aciklama             pic x(60).
+    02  olayhrk-bildiren-kllnc       pic x(10).
+    02  olayhrk-saat                 pic 9(06).
+    02  olayhrk-durum                pic x(01).
+        88  olayhrk-acik                 value "A".
+        88  olayhrk-eskale               value "E".
+        88  olayhrk-kapali               value "K".
+    02  olayhrk-eskale-tarih         pic 9(08).
+    02  olayhrk-eskale-saat          pic 9(06).
+    02  olayhrk-eskale-kllnc         pic x(10).
+    02  olayhrk-kapanis-tarih        pic 9(08).
+    02  olayhrk-kapanis-saat         pic 9(06).
+
+fd  olay.
+01  olay-rec.
+    02  olay-kodu                    pic x(04).
+    02  olay-adi                     pic x(30).
+    02  olay-oncelik                 pic 9(01).
+    02  olay-eskalasyon-dakika       pic 9(05).
+    02  olay-aktif                   pic x(01).
+        88  olay-aktif-mi                value "E".
+        88  olay-pasif-mi                value "H".
+
+fd  olayesk-rapor.
+01  olayesk-rapor-satir              pic x(132).
+
+working-storage section.
+01  olayhrk-dosya                pic x(200) value "olayhrk.dat".
+01  olay-dosya                   pic x(200) value "olay.dat".
+01  olayesk-rapor-dosya          pic x(200) value "olayesk.txt".
+01  fs-olayhrk                   pic xx.
+01  fs-olay                      pic xx.
+
+01  w-bugun                      pic 9(08).
+01  w-simdi                      pic 9(08).
+01  w-simdi-saat                 pic 9(02).
+01  w-simdi-dakika                pic 9(02).
+01  w-olay-saat                  pic 9(02).
+01  w-olay-dakika                 pic 9(02).
+01  w-gun-farki                  pic s9(07).
+01  w-dakika-farki               pic s9(09).
+01  w-esik-dakika                pic 9(05).
+
+01  w-taranan-sayisi             pic 9(07) value 0.
+01  w-eskale-sayisi              pic 9(07) value 0.
+
+01  w-b-olay                     pic x(04).
+01  w-b-oda                      pic x(04).
+01  w-b-dakika                   pic z(8)9.
+
+procedure division.
+ ana-islem.
+     accept w-bugun  from date yyyymmdd
+     accept w-simdi  from time
+     move w-simdi(1:2) to w-simdi-saat
+     move w-simdi(3:2) to w-simdi-dakika
+     open input olayhrk
+     if fs-olayhrk = "35"
+        display "OLAYHRK DOSYASI BOS - OLAY BILDIRIMI YOK"
+        stop run
+     end-if
+     close olayhrk
+     open i-o olayhrk
+     open input olay
+     open output olayesk-rapor
+     perform rapor-bas
+     perform olayhrk-tara
+     perform rapor-ozet
+     close olayhrk olay olayesk-rapor
+     goback.
+
+ olayhrk-tara.
+     move low-values to olayhrk-anah
+     start olayhrk key is not less than olayhrk-anah
+           invalid move "10" to fs-olayhrk
+     end-start
+     perform until fs-olayhrk = "10"
+        read olayhrk next record
+             at end move "10" to fs-olayhrk
+        end-read
+        if fs-olayhrk = "00"
+           if olayhrk-acik
+              add 1 to w-taranan-sayisi
+              perform olay-suresi-kontrol
+           end-if
+        end-if
+     end-perform
+     .
+
+ olay-suresi-kontrol.
+     perform esik-dakika-bul
+     compute w-gun-farki =
+           function integer-of-date(w-bugun)
+         - function integer-of-date(olayhrk-tarih)
+     move olayhrk-saat(1:2) to w-olay-saat
+     move olayhrk-saat(3:2) to w-olay-dakika
+     compute w-dakika-farki =
+           w-gun-farki * 1440
+         + (w-simdi-saat * 60 + w-simdi-dakika)
+         - (w-olay-saat  * 60 + w-olay-dakika)
+     if w-dakika-farki >= w-esik-dakika
+        perform olay-eskale-et
+     end-if
+     .
+
+ esik-dakika-bul.
+     move 30 to w-esik-dakika
+     move olayhrk-olay-kodu to olay-kodu
+     read olay
+          invalid continue
+          not invalid move olay-eskalasyon-dakika to w-esik-dakika
+     end-read
+     .
+
+ olay-eskale-et.
+     add 1 to w-eskale-sayisi
+     set olayhrk-eskale  to true
+     move w-bugun         to olayhrk-eskale-tarih
+     move w-simdi(1:6)    to olayhrk-eskale-saat
+     move "OTOMATIK"      to olayhrk-eskale-kllnc
+     rewrite olayhrk-rec invalid continue end-rewrite
+     move olayhrk-olay-kodu to w-b-olay
+     move olayhrk-oda-no    to w-b-oda
+     move w-dakika-farki    to w-b-dakika
+     move spaces to olayesk-rapor-satir
+     string "OLAY:" w-b-olay
+            "  ODA:" w-b-oda
+            "  BEKLEME(DK):" w-b-dakika
+            "  ESKALE EDILDI"
+            delimited by size into olayesk-rapor-satir
+     write olayesk-rapor-satir
+     .
+
+ rapor-bas.
+     move spaces to olayesk-rapor-satir
+     string "OLAY ESKALASYON TARAMASI"
+            delimited by size into olayesk-rapor-satir
+     write olayesk-rapor-satir
+     move spaces to olayesk-rapor-satir
+     write olayesk-rapor-satir
+     .
+
+ rapor-ozet.
+     move spaces to olayesk-rapor-satir
+     write olayesk-rapor-satir
+     move spaces to olayesk-rapor-satir
+     string "TARANAN ACIK OLAY SAYISI : " w-taranan-sayisi
+            delimited by size into olayesk-rapor-satir
+     write olayesk-rapor-satir
+     move spaces to olayesk-rapor-satir
+     string "ESKALE EDILEN SAYISI     : " w-eskale-sayisi
+            delimited by size into olayesk-rapor-satir
+     write olayesk-rapor-satir
+     .
