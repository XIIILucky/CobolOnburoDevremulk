@@ -0,0 +1,153 @@
+*> vipauto.cbl
+*> checkin isleminden (girisislem.cbl ve benzeri) cagrilir. fihrist.sel
+*> uzerinden misafirin konaklama sayisini ve toplam folio tutarini
+*> esik degerleriyle karsilastirir; esik asildiysa ve misafir zaten
+*> VIP degilse lk-oneri-var "E" ile doner, boylece resepsiyon
+*> gorevlisi onayi istenir. Gorevli onaylarsa (lk-mod = "O" ile tekrar
+*> cagrilir) fihrist-vip-durum guncellenir ve viphrk.sel'e bir
+*> onay/ret kaydi dusulur; VIP programi artik personelin misafiri
+*> hatirlamasina bagli kalmaz.
+program-id. vipauto is initial program.
+environment division.
+input-output section.
+file-control.
+     select fihrist assign to random
+            fihrist-dosya
+            organization indexed
+            access mode is dynamic
+            record key is fih-tc-no
+            file status is fs-fihrist.
+
+     select viphrk assign to random
+            viphrk-dosya
+            organization indexed
+            access mode is dynamic
+            record key is vph-anah
+            file status is fs-viphrk.
+
+data division.
+file section.
+fd  fihrist.
+01  fih-rec.
+    02  fih-tc-no                pic x(11).
+    02  fih-adi                  pic x(20).
+    02  fih-soyadi               pic x(20).
+    02  fih-konaklama-sayisi     pic 9(05).
+    02  fih-toplam-folio-tutari  pic 9(11)v99.
+    02  fih-son-konaklama-tar    pic 9(08).
+    02  fih-vip-durum            pic x(01).
+        88  fih-vip-onayli           value "E".
+    02  fih-vip-tarih            pic 9(08).
+
+fd  viphrk.
+01  vph-rec.
+    02  vph-anah.
+        03  vph-tc-no            pic x(11).
+        03  vph-sira             pic 9(05).
+    02  vph-tarih                pic 9(08).
+    02  vph-saat                 pic 9(06).
+    02  vph-eski-durum           pic x(01).
+    02  vph-yeni-durum           pic x(01).
+    02  vph-kaynak               pic x(01).
+    02  vph-onaylayan-kllnc      pic x(10).
+    02  vph-sebep                pic x(40).
+
+working-storage section.
+01  fihrist-dosya                pic x(200) value "fihrist.dat".
+01  viphrk-dosya                 pic x(200) value "viphrk.dat".
+01  fs-fihrist                   pic xx.
+01  fs-viphrk                    pic xx.
+01  w-bugun                      pic 9(08).
+01  w-vph-sira-son               pic 9(05).
+
+*> esik degerleri: 3 veya daha fazla konaklama, veya toplam folio
+*> 50.000 TL (veya sistemin para birimi) uzerinde ise VIP onerilir.
+01  w-esik-konaklama             pic 9(05) value 3.
+01  w-esik-tutar                 pic 9(11)v99 value 50000.
+
+linkage section.
+01  vipauto-link.
+    02  lk-tc-no                 pic x(11).
+    02  lk-mod                   pic x(01).
+        88  lk-mod-kontrol-et        value "K".
+        88  lk-mod-onay-isle         value "O".
+    02  lk-onay                  pic x(01).
+    02  lk-kllnc-kodu            pic x(10).
+    02  lk-oneri-var             pic x(01).
+        88  lk-oneri-var-evet        value "E".
+
+procedure division using vipauto-link.
+ ana-islem.
+     move "H" to lk-oneri-var
+     accept w-bugun from date yyyymmdd
+     open i-o fihrist
+     open i-o viphrk
+     if fs-viphrk = "35"
+        close viphrk
+        open output viphrk
+        close viphrk
+        open i-o viphrk
+     end-if
+     move lk-tc-no to fih-tc-no
+     read fihrist
+          invalid continue
+          not invalid
+              if lk-mod-kontrol-et
+                 perform esik-kontrol-et
+              else
+                 if lk-mod-onay-isle
+                    perform onay-isle
+                 end-if
+              end-if
+     end-read
+     close fihrist viphrk
+     goback.
+
+*> zaten VIP degilse ve esik asildiysa oneri bayragini kaldirir.
+ esik-kontrol-et.
+     if not fih-vip-onayli
+     and (fih-konaklama-sayisi >= w-esik-konaklama
+          or fih-toplam-folio-tutari >= w-esik-tutar)
+        move "E" to lk-oneri-var
+     end-if
+     .
+
+*> resepsiyon gorevlisinin onay/ret karari fihrist'e ve viphrk
+*> gecmisine isleniyor.
+ onay-isle.
+     move fih-vip-durum to vph-eski-durum
+     if lk-onay = "E"
+        move "E" to fih-vip-durum
+        move w-bugun to fih-vip-tarih
+     else
+        move spaces to fih-vip-durum
+     end-if
+     rewrite fih-rec
+     perform viphrk-sira-bul
+     initialize vph-rec
+     move fih-tc-no       to vph-tc-no
+     move w-vph-sira-son  to vph-sira
+     move w-bugun         to vph-tarih
+     move 0                to vph-saat
+     move fih-vip-durum    to vph-yeni-durum
+     move "O"               to vph-kaynak
+     move lk-kllnc-kodu     to vph-onaylayan-kllnc
+     string "tekrarlanan konaklama/ciro esigi ile otomatik VIP onerisi"
+            delimited by size into vph-sebep
+     write vph-rec
+     .
+
+ viphrk-sira-bul.
+     move 1 to w-vph-sira-son
+     move fih-tc-no     to vph-tc-no
+     move high-values   to vph-sira
+     start viphrk key is less than vph-anah
+           invalid continue
+     end-start
+     read viphrk previous record
+          at end continue
+     end-read
+     if fs-viphrk = "00" and vph-tc-no = fih-tc-no
+        compute w-vph-sira-son = vph-sira + 1
+     end-if
+     .
