@@ -0,0 +1,196 @@
+*> anktrend.cbl
+*> pagiris.cbl, check-in sirasinda misafire bir memnuniyet anketi
+*> doldurtup PALINK-ANKET-NO ile bir anket kaydina baglar, ama bu
+*> tekil kayitlarin zaman icinde nasil seyrettigini goren hicbir
+*> rapor yoktur. Anket kayitlari ANKET-ANAH'ta tarih basta oldugu
+*> icin ascending taramada dogal olarak ay ay gruplanir (makbuzrap.
+*> cbl'deki w-onceki kontrol-kirilimi ile ayni yontem); bu program
+*> her ayin puan ortalamalarini hesaplar ve bir onceki aya gore genel
+*> memnuniyet ortalamasi esik degerden fazla dustugunde ayi "DUSUS
+*> TRENDI - INCELENMELI" olarak isaretler.
+program-id. anktrend is initial program.
+environment division.
+input-output section.
+file-control.
+     select anket assign to random
+            anket-dosya
+            organization indexed
+            access mode is dynamic
+            record key is anket-anah
+            file status is fs-anket.
+
+     select anktrend-rapor assign to random
+            anktrend-rapor-dosya
+            organization line sequential.
+
+data division.
+file section.
+fd  anket.
+01  anket-rec.
+    02  anket-anah.
+        03  anket-tarih              pic 9(08).
+        03  anket-no                 pic 9(08).
+    02  anket-profil-sirket          pic x(08).
+    02  anket-profil-no              pic 9(08).
+    02  anket-oda-no                 pic x(04).
+    02  anket-puan-oda               pic 9(01).
+    02  anket-puan-servis            pic 9(01).
+    02  anket-puan-yemek             pic 9(01).
+    02  anket-puan-temizlik          pic 9(01).
+    02  anket-puan-genel             pic 9(01).
+    02  anket-yorum                  pic x(100).
+
+fd  anktrend-rapor.
+01  anktrend-rapor-satir             pic x(132).
+
+working-storage section.
+01  anket-dosya                  pic x(200) value "anket.dat".
+01  anktrend-rapor-dosya         pic x(200) value "anktrend.txt".
+01  fs-anket                     pic xx.
+
+01  w-esik-dusus                 pic 9v9 value 0.5.
+
+01  w-rec-ay                     pic 9(06).
+01  w-grup-ay                    pic 9(06).
+01  w-ilk-kayit                  pic 9 value 0.
+
+01  w-ay-adet                    pic 9(07) value 0.
+01  w-ay-toplam-oda              pic 9(09) value 0.
+01  w-ay-toplam-servis           pic 9(09) value 0.
+01  w-ay-toplam-yemek            pic 9(09) value 0.
+01  w-ay-toplam-temizlik         pic 9(09) value 0.
+01  w-ay-toplam-genel            pic 9(09) value 0.
+
+01  w-ay-ort-genel                pic 9v99.
+01  w-onceki-ort-genel            pic 9v99 value 0.
+01  w-onceki-ort-var              pic x value "H".
+    88  w-onceki-ort-bulundu          value "E".
+
+01  w-ay-sayisi                  pic 9(05) value 0.
+01  w-toplam-anket-sayisi        pic 9(07) value 0.
+
+01  w-b-yil                      pic 9(04).
+01  w-b-ay                       pic 99.
+01  w-b-adet                     pic z(6)9.
+01  w-b-oda                      pic 9v99.
+01  w-b-servis                   pic 9v99.
+01  w-b-yemek                    pic 9v99.
+01  w-b-temizlik                 pic 9v99.
+01  w-b-genel                    pic 9v99.
+
+procedure division.
+ ana-islem.
+     accept w-esik-dusus from command-line
+     if w-esik-dusus = 0
+        move 0.5 to w-esik-dusus
+     end-if
+     open input anket
+     if fs-anket = "35"
+        display "ANKET DOSYASI BOS - ANKET KAYDI YOK"
+        stop run
+     end-if
+     open output anktrend-rapor
+     perform rapor-bas
+     perform anket-tara
+     if w-ilk-kayit not = 0
+        perform ay-sonucu-yaz
+     end-if
+     perform rapor-ozet
+     close anket anktrend-rapor
+     goback.
+
+ anket-tara.
+     move low-values to anket-anah
+     start anket key is not less than anket-anah
+           invalid move "10" to fs-anket
+     end-start
+     perform until fs-anket = "10"
+        read anket next record
+             at end move "10" to fs-anket
+        end-read
+        if fs-anket = "00"
+           perform anket-degerlendir
+        end-if
+     end-perform
+     .
+
+ anket-degerlendir.
+     add 1 to w-toplam-anket-sayisi
+     divide anket-tarih by 100 giving w-rec-ay
+     if w-ilk-kayit = 0 or w-rec-ay not = w-grup-ay
+        if w-ilk-kayit not = 0
+           perform ay-sonucu-yaz
+        end-if
+        move 1            to w-ilk-kayit
+        move 0            to w-ay-adet
+        move 0            to w-ay-toplam-oda
+        move 0            to w-ay-toplam-servis
+        move 0            to w-ay-toplam-yemek
+        move 0            to w-ay-toplam-temizlik
+        move 0            to w-ay-toplam-genel
+     end-if
+     move w-rec-ay              to w-grup-ay
+     add 1                      to w-ay-adet
+     add anket-puan-oda         to w-ay-toplam-oda
+     add anket-puan-servis      to w-ay-toplam-servis
+     add anket-puan-yemek       to w-ay-toplam-yemek
+     add anket-puan-temizlik    to w-ay-toplam-temizlik
+     add anket-puan-genel       to w-ay-toplam-genel
+     .
+
+ ay-sonucu-yaz.
+     add 1 to w-ay-sayisi
+     compute w-b-oda       rounded = w-ay-toplam-oda       / w-ay-adet
+     compute w-b-servis    rounded = w-ay-toplam-servis    / w-ay-adet
+     compute w-b-yemek     rounded = w-ay-toplam-yemek     / w-ay-adet
+     compute w-b-temizlik  rounded = w-ay-toplam-temizlik  / w-ay-adet
+     compute w-ay-ort-genel rounded = w-ay-toplam-genel    / w-ay-adet
+     move w-ay-ort-genel to w-b-genel
+     move w-ay-adet      to w-b-adet
+     divide w-grup-ay by 100 giving w-b-yil
+     compute w-b-ay = w-grup-ay - (w-b-yil * 100)
+     move spaces to anktrend-rapor-satir
+     string w-b-yil "-" w-b-ay
+            "   ADET:" w-b-adet
+            "   ODA:" w-b-oda
+            "  SERVIS:" w-b-servis
+            "  YEMEK:" w-b-yemek
+            "  TEMIZLIK:" w-b-temizlik
+            "  GENEL:" w-b-genel
+            delimited by size into anktrend-rapor-satir
+     write anktrend-rapor-satir
+     if w-onceki-ort-bulundu
+        if w-onceki-ort-genel - w-ay-ort-genel > w-esik-dusus
+           move spaces to anktrend-rapor-satir
+           string "        *** DUSUS TRENDI - INCELENMELI "
+                  "(ONCEKI AY: " w-onceki-ort-genel ") ***"
+                  delimited by size into anktrend-rapor-satir
+           write anktrend-rapor-satir
+        end-if
+     end-if
+     move w-ay-ort-genel     to w-onceki-ort-genel
+     set w-onceki-ort-bulundu to true
+     .
+
+ rapor-bas.
+     move spaces to anktrend-rapor-satir
+     string "MISAFIR MEMNUNIYET ANKETI - AYLIK TREND RAPORU"
+            "  DUSUS ESIGI: " w-esik-dusus
+            delimited by size into anktrend-rapor-satir
+     write anktrend-rapor-satir
+     move spaces to anktrend-rapor-satir
+     write anktrend-rapor-satir
+     .
+
+ rapor-ozet.
+     move spaces to anktrend-rapor-satir
+     write anktrend-rapor-satir
+     move spaces to anktrend-rapor-satir
+     string "TOPLAM ANKET SAYISI  : " w-toplam-anket-sayisi
+            delimited by size into anktrend-rapor-satir
+     write anktrend-rapor-satir
+     move spaces to anktrend-rapor-satir
+     string "TOPLAM AY SAYISI     : " w-ay-sayisi
+            delimited by size into anktrend-rapor-satir
+     write anktrend-rapor-satir
+     .
