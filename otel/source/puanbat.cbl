@@ -0,0 +1,509 @@
+*> puanbat.cbl
+*> xfd.cbl'deki MUSTERI kaydi, konaklama basina MUSTERI-kazanilan-puan
+*> ve MUSTERI-kullanilan-puan'i biriktirir ve MUSTERI-hak-edilen-tip
+*> alaniyla bir sadakat kademesi tutar, ama ne puanin bir son kullanma
+*> tarihi ne de kademenin otomatik yeniden hesaplanmasi icin bir batch
+*> vardir. MUSTERI'de ayri bir "son konaklama tarihi" alani
+*> bulunmadigindan, bu batch musteriyi KONUK-LOG'a MUSTERI-no =
+*> KONUK-LOG-PROFIL-NO ile baglayip en son KONUK-LOG-GIT-TAR'ini bulur;
+*> bu tarih esik sureden (varsayilan 730 gun) daha eskiyse musterinin
+*> kullanilmayan puan bakiyesi (kazanilan-kullanilan) hareketsizlik
+*> nedeniyle sifirlanir. Ardindan (sifirlama sonrasi) net puan
+*> bakiyesine gore kademe yeniden hesaplanir (BRONZ/GUMUS/ALTIN) ve
+*> MUSTERI-hak-edilen-tip guncellenir. Hic konaklamasi olmayan (yeni
+*> kayitli) musteriler esik disinda tutulur, puanlari sifirlanmaz.
+program-id. puanbat is initial program.
+environment division.
+input-output section.
+file-control.
+     select musteri assign to random
+            musteri-dosya
+            organization indexed
+            access mode is dynamic
+            record key is musteri-anah
+            file status is fs-musteri.
+
+     select konuk-log assign to random
+            konuk-log-dosya
+            organization indexed
+            access mode is dynamic
+            record key is konuk-log-folio
+            file status is fs-konuk-log.
+
+     select puanbat-rapor assign to random
+            puanbat-rapor-dosya
+            organization line sequential.
+
+data division.
+file section.
+fd  musteri.
+01  musteri-rec.
+       02 musteri-anah.
+          03 musteri-tip                   pic x.
+          03 m-profil.
+          05 musteri-sirket                pic x(08).
+          05 musteri-no                    pic 9(08).
+          03 musteri-bos-anah              pic x(10).
+    
+       02 musteri-adiaaa.
+          03 filler-a2                        pic x.
+    
+          03 musteri-adi2.
+             04 filler-a3                     pic x.
+             04 musteri-adi3               pic x(18). 
+    
+       02 filler-a1.
+          03 musteri-adi5                  pic x(3).
+          03 filler-s2                        pic x(17).             
+    
+    
+       02 musteri-soyadiaaa.
+          03 filler-s3                        pic x.
+          03 musteri-soyadi2.
+             04 filler-s4                     pic x.
+             04 musteri-soyadi3            pic x(18).
+             
+    
+       
+            
+       02 filler-s1.
+          03 musteri-soyadi5                  pic x(3).
+          03 filler-s5                        pic x(17).                    
+    *>(( xfd date=yyyymmdd, use group ))
+       02 musteri-d-tarihi.
+          03 musteri-dyil                  pic 9(4).
+          03 musteri-day                   pic 9(2).
+          03 musteri-dgun                  pic 9(2).
+    *>(( xfd date=yyyymmdd, use group ))
+       02 musteri-e-tarihi.
+          03 musteri-eyil                  pic 9(4).
+          03 musteri-eay                   pic 9(2).
+          03 musteri-egun                  pic 9(2).
+       02 musteri-o-tarihi.
+          03 musteri-oyil                  pic 9(4).
+          03 musteri-oay                   pic 9(2).
+          03 musteri-ogun                  pic 9(2).
+    02 gereksiz.
+        03 musteri-kaynak                   pic x(03).
+       03 musteri-ulke                     pic x(04).
+       03 musteri-dil-1                    pic x(03).
+       03 musteri-dil-2                    pic x(03).
+       03 musteri-dil-3                    pic x(03).
+       03 musteri-din                      pic x(03).
+       03 musteri-unvan                    pic x(10).
+       03 musteri-kis-il                   pic x(15).
+       03 musteri-kis-ilce                 pic x(16).
+    *>   03 musteri-cinsiyet                 pic x.
+       03 musteri-meslek                   pic x(20).
+       03 musteri-e-mail                   pic x(40).
+       03 musteri-web-adresi               pic x(40).
+       03 musteri-kis-adrs                 pic x(50).
+       03 musteri-kis-adrs1                pic x(50).
+       03 musteri-kart-tipi                pic x(2).
+       03 musteri-gelis-sayisi             pic 9(3).
+       03 musteri-gecmis-cl-tut            pic 9(8)v99.
+       03 musteri-aciklama                 pic x(40).
+    *>/:-) fatura bilgileri 
+       03 musteri-unvan1                   pic x(50).   
+       03 musteri-unvan2                   pic x(50).
+       03 musteri-adres1                   pic x(50).   
+       03 musteri-adres2                   pic x(50).
+       03 musteri-vdairesi                 pic x(20).
+       03 musteri-vno                      pic x(15).
+    *>   03 musteri-vno                      pic x(10).
+       03 musteri-il                       pic x(20).
+       03 musteri-ilce                     pic x(20).
+       03 musteri-tel1                     pic x(15).
+       03 musteri-tel2                     pic x(15).
+       03 musteri-tel3                     pic x(15).
+       03 musteri-fax                      pic x(15).
+       03 musteri-gsm                      pic x(15).
+       03 musteri-pk                       pic x(10).
+    *>/:-) diger býlgiler
+       03 musteri-hobi1                    pic x(03).
+       03 musteri-hobi2                    pic x(03).
+       03 musteri-hobi3                    pic x(03).
+       03 musteri-hobi4                    pic x(03).
+       03 musteri-gazete-1                 pic x(03).
+       03 musteri-gazete-2                 pic x(03).
+       03 musteri-gazete-3                 pic x(03).
+       03 musteri-tv-kanali-1              pic x(03).
+       03 musteri-tv-kanali-2              pic x(03).
+       03 musteri-tv-kanali-3              pic x(03).
+       03 musteri-tv-prog-1                pic x(03).
+       03 musteri-tv-prog-2                pic x(03).
+       03 musteri-tv-prog-3                pic x(03).
+       03 musteri-arac-model               pic x(19).
+       03 musteri-silindi                  pic 9.
+       03 musteri-plaka                    pic x(14).
+       03 musteri-mail-durumu              pic 9.
+    *>/:-) odeme bilgileri
+       03 musteri-odeme-tipi               pic x.
+       03 musteri-odeme-kart-tipi          pic x.
+       03 musteri-kart-sahibi              pic x(25).
+       03 musteri-muhasebe-kodu            pic x(15).
+       03 musteri-kart-no                  pic x(40).
+       03 musteri-son-k-tarih.
+         04 musteri-son-k-ay               pic 9(03).
+         04 musteri-son-k-yil              pic 9(05).
+       03 musteri-g-kodu                   pic x(04).
+    *>/:-)kimlik bilgileri
+       03 musteri-kim-tcno                 pic 9(11).
+       03 musteri-kim-uyruk                pic x(04).
+       03 musteri-kim-cinsiyet             pic x.
+       03 musteri-kim-medeni               pic x.
+       03 musteri-kim-adrs                 pic x(50).
+       03 musteri-kim-adrs1                pic x(50).
+       03 musteri-b-turu                   pic x.
+       03 musteri-seri-no                  pic x(15).
+       03 musteri-baba-adi                 pic x(20).
+       03 musteri-ana-adi                  pic x(20).
+       03 musteri-d-yeri                   pic x(30).
+       03 musteri-kim-il                   pic x(20).
+       03 musteri-kim-ilce                 pic x(20).
+       03 musteri-kim-mahalle              pic x(20).
+       03 musteri-kim-cilt                 pic x(10).
+       03 musteri-kim-aile-no              pic x(10).
+       03 musteri-kim-sira-no              pic x(10).
+       03 musteri-k-tarih.
+         04 musteri-k-yil                  pic 9(05).
+         04 musteri-k-ay                   pic 9(03).
+         04 musteri-k-gun                  pic 9(03).
+       03 musteri-g-tarih.
+         04 musteri-g-yil                  pic 9(05).
+         04 musteri-g-ay                   pic 9(03).
+         04 musteri-g-gun                  pic 9(03).
+       03 musteri-prb-ack                  pic x.
+       03 musteri-fat-ulke                 pic x(15).
+       03 musteri-kazanilan-puan           pic 9(6).
+       03 musteri-kullanilan-puan          pic 9(6).
+       03 musteri-puan-kart-no             pic x(16).
+    
+       03 musteri-hak-edilen-tip           pic x(03).
+       03 musteri-kart-tipi-2              pic x(03).
+    
+       03 musteri-gecmis-kalis-sayisi      pic 9(2).
+    *>   03 musteri-bos                      pic x(08).
+       03 musteri-staf-ilk                 pic x(05).
+       03 musteri-staf-son                 pic x(05).
+    
+
+fd  konuk-log.
+01  konuk-log-rec.
+              02 konuk-log-anah.
+                 03 konuk-log-folio         pic 9(08).
+              02 konuk-log-durumu           pic x.
+              02 konuk-log-fol-kodu         pic x.
+              02 konuk-log-adi              pic x(20).
+              02 konuk-log-soyadi           pic x(20).
+              02 konuk-log-s-d-t-g          pic 9.
+              02 konuk-log-oda-konumu       pic 99.
+              02 konuk-log-odeme-tipi       pic xx.
+              02 konuk-log-odano            pic x(04).
+              02 konuk-log-rez-no           pic 9(08).
+              02 konuk-log-ulke             pic xxx.
+              02 konuk-log-kisi.
+                 03 konuk-log-buyuk         pic 9(02).
+                 03 konuk-log-kucuk         pic 9(02).
+                 03 konuk-log-bebek         pic 9(01).
+                 03 konuk-log-free          pic 9(01).
+              02 konuk-log-acenta           pic x(04).
+              02 konuk-log-mini-ok          pic 9.
+              02 konuk-log-plan             pic 9.
+              02 konuk-log-duzeltme         pic 9.
+              02 konuk-log-bos3             pic x(01).
+              02 konuk-log-voucher          pic x(30).
+              02 konuk-log-nor-indirim      pic 99v99.
+              02 konuk-log-pan-tipi         pic xx.
+              02 konuk-log-rez-tipi         pic 9.
+              02 konuk-log-banka            pic 99.
+              02 konuk-log-doviz            pic 99.
+              02 konuk-log-anlasma          pic xx.
+              02 konuk-log-kur-aygun        pic x.
+              02 konuk-log-fatura           pic x.
+              02 konuk-log-cik-cikma        pic x.
+              02 konuk-log-erken-cik        pic x.
+              02 konuk-log-uzatma           pic x.
+              02 konuk-log-posting          pic x.
+              02 konuk-log-vip              pic x.
+              02 konuk-log-odadegis         pic x.
+              02 konuk-log-acik-kapali      pic x.
+              02 konuk-log-gel-tar.
+                 03 konuk-log-gel-yil       pic 9999.
+                 03 konuk-log-gel-ay        pic 99.
+                 03 konuk-log-gel-gun       pic 99.
+              02 konuk-log-git-tar.
+                 03 konuk-log-git-yil       pic 9999.
+                 03 konuk-log-git-ay        pic 99.
+                 03 konuk-log-git-gun       pic 99.
+              02 konuk-log-gel-zaman.
+                 03 konuk-log-gel-saat      pic 99.
+                 03 konuk-log-gel-dakika    pic 99.
+                 03 konuk-log-gel-saniye    pic 99.
+              02 konuk-log-git-zaman.
+                 03 konuk-log-git-saat      pic 99.
+                 03 konuk-log-git-dakika    pic 99.
+                 03 konuk-log-git-saniye    pic 99.
+              02 konuk-log-oda-tutar        pic s9(12)v99   comp-3.
+              02 konuk-log-extbed-tutar     pic s9(12)v99   comp-3.
+              02 konuk-log-kahvalti-tutar   pic s9(12)v99   comp-3.
+              02 konuk-log-ogle-tutar       pic s9(12)v99   comp-3.
+              02 konuk-log-aksam-tutar      pic s9(12)v99   comp-3.
+              02 konuk-log-icecek-tutar     pic s9(12)v99   comp-3.
+              02 konuk-log-extra-tutar      pic s9(12)v99   comp-3.
+    
+              02 konuk-log-top-borc         pic s9(12)v99  comp-3.
+              02 konuk-log-top-alac         pic s9(12)v99  comp-3.
+              02 konuk-log-kur-degeri       pic 9(9)v9(05) comp-3.
+              02 konuk-log-dv-degeri        pic 9(12)v99   comp-3.
+    
+              02 konuk-log-acik.
+                 03 konuk-log-acik-1        pic x(100).
+                 03 konuk-log-acik-2        pic x(100).
+              02 konuk-log-kartno           pic x(07).
+              02 konuk-log-reopen           pic x.
+              02 konuk-log-operator         pic x(02).
+              02 konuk-log-grup-no          pic 9(06).
+              02 konuk-log-al-tar.
+                 05 konuk-log-al-yil        pic 99.
+                 05 konuk-log-al-ay         pic 99.
+                 05 konuk-log-al-gun        pic 99.
+              02 konuk-log-pazar            pic x(02).
+              02 konuk-log-eb               pic x.
+              02 konuk-log-fiyat-fix        pic x.
+              02 konuk-log-gelis-sayisi     pic 9(2).
+              02 konuk-log-fiyat-konumu     pic 99.
+              02 konuk-log-gec-giris        pic 9.
+              02 konuk-log-fat-no           pic 9(06).
+              02 konuk-log-ug-indirimi      pic 9.
+              02 konuk-log-bilbord-eh       pic x.
+              02 konuk-log-extra-rez-no     pic 9(08).
+              02 konuk-log-title            pic x(3).
+              02 konuk-log-profil-no        pic 9(8).
+              02 konuk-log-rehber           pic x(2).
+              02 konuk-log-safe             pic 9.
+              02 konuk-log-anahtar          pic 9.
+              02 konuk-log-late-zaman.
+                03 konuk-log-late-gel-saat  pic 99.
+                03 konuk-log-late-gel-dak   pic 99.
+              02 konuk-log-aksiyon-eh       pic x.
+              02 konuk-log-share            pic 9.
+              02 konuk-log-special-eh         pic 9.
+              02 konuk-log-sehir            pic xxx.
+              02 konuk-log-firma            pic x(05).
+              02 konuk-log-stafbos          pic x(4).
+              02 konuk-log-sharenum         pic 9(8).
+              02 konuk-log-acik-hesap       pic 9.
+              02 konuk-log-kapat-tarih.
+                  05 konuk-log-kapat-yil    pic 9999.
+                  05 konuk-log-kapat-ay     pic 99.
+                  05 konuk-log-kapat-gun    pic 99.
+              02 konuk-log-kapat-zaman. 
+                 05 konuk-log-kapat-saat    pic 99.
+                 05 konuk-log-kapat-dak    pic 99.
+                 05 konuk-log-kapat-san    pic 99.
+              02 konuk-log-cout-staf         pic xxxx.
+              02 konuk-log-acik-hesap-staf   pic xxxx.
+              02 konuk-log-kapat-staf        pic xxxx.
+              02 konuk-log-cin-staf          pic xxxx.
+              02 konuk-log-gunsonu-cout      pic 9.
+              02 konuk-log-kredi-kart.
+                 03 konuk-log-kart-tipi     pic x.
+                 03 konuk-log-kart-no1      pic x(04).
+                 03 konuk-log-kart-no2      pic x(04).
+                 03 konuk-log-kart-no3      pic x(04).
+                 03 konuk-log-kart-no4      pic x(04).
+                 03 konuk-log-cvv-kodu      pic x(03).
+                 03 konuk-log-onay-kodu     pic x(15).
+                 03 konuk-log-onay-tutar    pic 9(7)v99.
+                 03 konuk-log-onay-doviz    pic x(02).
+                 03 konuk-log-kart-sahibi   pic x(50).
+                 03 konuk-log-kart-son-ay   pic 9(2).
+                 03 konuk-log-kart-son-yil  pic 9(2).
+                 03 konuk-log-provizyon-notu pic x(20).
+              02 konuk-log-room-kdv-yok     pic x.
+              02 konuk-log-extra-kdv-yok    pic x.
+              02 konuk-log-kaynak-1       pic x(02).
+              02 konuk-log-kaynak-2       pic x(02).
+              02 konuk-log-kaynak-3       pic x(02).
+              02 konuk-log-telefon-no     pic x(15).
+              02 konuk-log-vip-turu       pic x.
+              02 konuk-log-bos9             pic x(824).
+              02 konuk-log-staf             pic x(04).
+              02 konuk-log-fis             pic 9(10).
+    
+    
+
+fd  puanbat-rapor.
+01  puanbat-rapor-satir               pic x(132).
+
+working-storage section.
+01  musteri-dosya             pic x(200) value "musteri.dat".
+01  konuk-log-dosya           pic x(200) value "konuk-log.dat".
+01  puanbat-rapor-dosya       pic x(200) value "puanbat.txt".
+01  fs-musteri                pic xx.
+01  fs-konuk-log              pic xx.
+
+01  w-bugun                   pic 9(08).
+01  w-esik-gun                pic 9(05) value 730.
+
+01  w-son-gidis-tar           pic 9(08) value 0.
+01  w-son-gidis-var           pic x(01) value "H".
+    88  w-son-gidis-bulundu       value "E".
+
+01  w-net-puan                pic 9(07).
+01  w-eski-tip                pic x(03).
+01  w-yeni-tip                pic x(03).
+
+01  w-gun-farki               pic s9(07).
+01  w-s1                      pic 9(08).
+01  w-s2                      pic 9(08).
+
+01  w-musteri-sayisi          pic 9(06) value 0.
+01  w-sifirlanan-sayisi       pic 9(06) value 0.
+01  w-kademe-degisen-sayisi   pic 9(06) value 0.
+
+procedure division.
+ ana-islem.
+     accept w-bugun from date yyyymmdd
+     accept w-esik-gun from command-line
+     if w-esik-gun = 0
+        move 730 to w-esik-gun
+     end-if
+     open i-o musteri
+     if fs-musteri = "35"
+        display "MUSTERI DOSYASI BOS - PUAN BATCH CALISTIRILAMADI"
+        stop run
+     end-if
+     open input konuk-log
+     if fs-konuk-log = "35"
+        display "KONUK-LOG DOSYASI BOS - SON KONAKLAMA BULUNAMADI"
+        close musteri
+        stop run
+     end-if
+     open output puanbat-rapor
+     perform rapor-bas
+     perform musteri-tara
+     perform rapor-ozet
+     close musteri konuk-log puanbat-rapor
+     goback.
+
+ musteri-tara.
+     move low-values to musteri-anah
+     start musteri key is not less than musteri-anah
+           invalid move "10" to fs-musteri
+     end-start
+     perform until fs-musteri = "10"
+        read musteri next record
+             at end move "10" to fs-musteri
+        end-read
+        if fs-musteri = "00"
+           perform musteri-isle
+        end-if
+     end-perform
+     .
+
+ musteri-isle.
+     add 1 to w-musteri-sayisi
+     move musteri-hak-edilen-tip to w-eski-tip
+     perform son-gidis-bul
+     perform puan-sifirla-kontrol
+     perform kademe-hesapla
+     if w-yeni-tip not = w-eski-tip
+        add 1 to w-kademe-degisen-sayisi
+        move w-yeni-tip          to musteri-hak-edilen-tip
+        rewrite musteri-rec invalid continue end-rewrite
+     end-if
+     .
+
+*> MUSTERI'de dogrudan bir "son konaklama tarihi" alani olmadigindan,
+*> KONUK-LOG MUSTERI-no = KONUK-LOG-PROFIL-NO ile tam taranarak en
+*> buyuk KONUK-LOG-GIT-TAR bulunur; gunkarsi.cbl'deki rez-log-sayisi-
+*> bul ile ayni "kucuk dosya - tam tarama kabul edilebilir" mantigi.
+ son-gidis-bul.
+     move 0   to w-son-gidis-tar
+     move "H" to w-son-gidis-var
+     move low-values to konuk-log-folio
+     start konuk-log key is not less than konuk-log-folio
+           invalid move "10" to fs-konuk-log
+     end-start
+     perform until fs-konuk-log = "10"
+        read konuk-log next record
+             at end move "10" to fs-konuk-log
+        end-read
+        if fs-konuk-log = "00"
+           if konuk-log-profil-no = musteri-no
+              set w-son-gidis-bulundu to true
+              if konuk-log-git-tar > w-son-gidis-tar
+                 move konuk-log-git-tar to w-son-gidis-tar
+              end-if
+           end-if
+        end-if
+     end-perform
+     .
+
+ puan-sifirla-kontrol.
+     if w-son-gidis-bulundu
+        compute w-s1 = function INTEGER-OF-DATE(w-bugun)
+        compute w-s2 = function INTEGER-OF-DATE(w-son-gidis-tar)
+        compute w-gun-farki = w-s1 - w-s2
+        if w-gun-farki > w-esik-gun
+           if musteri-kazanilan-puan > musteri-kullanilan-puan
+              add 1 to w-sifirlanan-sayisi
+              move musteri-kazanilan-puan to musteri-kullanilan-puan
+              rewrite musteri-rec invalid continue end-rewrite
+              perform sifirlama-satiri-yaz
+           end-if
+        end-if
+     end-if
+     .
+
+ sifirlama-satiri-yaz.
+     move spaces to puanbat-rapor-satir
+     string "MUSTERI:" musteri-sirket musteri-no
+            " PUAN SIFIRLANDI - HAREKETSIZLIK  SON GIDIS:"
+            w-son-gidis-tar
+            delimited by size into puanbat-rapor-satir
+     write puanbat-rapor-satir
+     .
+
+*> net puana gore kademe: 5000 ve uzeri ALT (altin), 1000-4999 GUM
+*> (gumus), altinda BRZ (bronz).
+ kademe-hesapla.
+     compute w-net-puan =
+           musteri-kazanilan-puan - musteri-kullanilan-puan
+     evaluate true
+        when w-net-puan not < 5000
+             move "ALT" to w-yeni-tip
+        when w-net-puan not < 1000
+             move "GUM" to w-yeni-tip
+        when other
+             move "BRZ" to w-yeni-tip
+     end-evaluate
+     .
+
+ rapor-bas.
+     move spaces to puanbat-rapor-satir
+     string "SADAKAT PUANI SIFIRLAMA VE KADEME YENIDEN HESAPLAMA RAPORU"
+            delimited by size into puanbat-rapor-satir
+     write puanbat-rapor-satir
+     move spaces to puanbat-rapor-satir
+     write puanbat-rapor-satir
+     .
+
+ rapor-ozet.
+     move spaces to puanbat-rapor-satir
+     write puanbat-rapor-satir
+     move spaces to puanbat-rapor-satir
+     string "TOPLAM ISLENEN MUSTERI       : " w-musteri-sayisi
+            delimited by size into puanbat-rapor-satir
+     write puanbat-rapor-satir
+     move spaces to puanbat-rapor-satir
+     string "PUANI SIFIRLANAN MUSTERI     : " w-sifirlanan-sayisi
+            delimited by size into puanbat-rapor-satir
+     write puanbat-rapor-satir
+     move spaces to puanbat-rapor-satir
+     string "KADEMESI DEGISEN MUSTERI     : " w-kademe-degisen-sayisi
+            delimited by size into puanbat-rapor-satir
+     write puanbat-rapor-satir
+     .
