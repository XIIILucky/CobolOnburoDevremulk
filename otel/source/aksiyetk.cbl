@@ -0,0 +1,349 @@
+*> aksiyetk.cbl
+*> aksiyon.cbl ekrani (Bench'de AKSIYON/AKSIYHRK dosyalarini isleyen
+*> kampanya bakim ekrani) bir kampanyanin kac rezervasyonda
+*> kullanildigini hicbir yerde raporlamaz. REZ-LOG zaten her rezervasyonda bir kampanyaya tabi
+*> olup olmadigini (REZ-LOG-AKSIYON-EH) ve hangi kampanya kodunda
+*> olduguna (REZ-LOG-AKSIYON-FLAG, tek hane 0-9) bilgisini tasir; bu
+*> program REZ-LOG'u tarayip kampanya kodu bazinda rezervasyon adedini,
+*> toplam fiyat tutarini ve iptal sayisini biriktirir, sonra AKSIYON
+*> tanim dosyasindan kampanya adi/indirim orani ile eslestirip
+*> etkinlik raporunu basar. AKSIYON'da tanimi olmayan bir kod
+*> goruldugunde "TANIMSIZ AKSIYON KODU" olarak isaretlenir.
+program-id. aksiyetk is initial program.
+environment division.
+input-output section.
+file-control.
+     select rez-log assign to random
+            rez-log-dosya
+            organization indexed
+            access mode is dynamic
+            record key is rez-log-no
+            file status is fs-rez-log.
+
+     select aksiyon assign to random
+            aksiyon-dosya
+            organization indexed
+            access mode is dynamic
+            record key is aksiyon-kodu
+            file status is fs-aksiyon.
+
+     select aksiyetk-rapor assign to random
+            aksiyetk-rapor-dosya
+            organization line sequential.
+
+data division.
+file section.
+fd  rez-log.
+01  rez-log-rec.
+          02 rez-log-anah.
+             03 rez-log-no             pic 9(08).
+          02 rez-log-tipi              pic 9.
+          02 rez-log-durumu            pic x.
+          02 rez-log-acen-anah.
+             03 rez-log-acenta         pic x(4).
+             03 rez-log-gir-tar.
+                04 rez-log-gir-yil     pic 9999.
+                04 rez-log-gir-ay      pic 99.
+                04 rez-log-gir-gun     pic 99.
+             03 rez-log-cik-tar.
+                04 rez-log-cik-yil     pic 9999.
+                04 rez-log-cik-ay      pic 99.
+                04 rez-log-cik-gun     pic 99.
+          02 rez-log-adi               pic x(20).
+          02 rez-log-soyadi            pic x(20).
+          02 rez-log-banka             pic 99.
+          02 rez-log-doviz             pic 99.
+          02 rez-log-anlasma           pic xx.
+          02 rez-log-odeme-tipi        pic xx.
+          02 rez-log-pan-tipi          pic xx.
+          02 rez-log-ulke              pic x(03).
+          02 rez-log-voucher           pic x(30).
+          02 rez-log-kur-aygun         pic x.
+          02 rez-log-k-g-b             pic x.
+          02 rez-log-vip               pic x.
+          02 rez-log-komisyon          pic 99.
+          02 rez-log-nor-indirim       pic 99v99.
+          02 rez-log-c-in              pic x.
+          02 rez-log-folio             pic 9(08).
+          02 rez-log-odano             pic x(04).
+
+          02 rez-log-s-d-t-g           pic 9.
+          02 rez-log-oda-konumu        pic 99.
+          02 rez-log-kisi.
+             03 rez-log-buyuk          pic 9(02).
+             03 rez-log-kucuk          pic 9(02).
+             03 rez-log-bebek          pic 9(01).
+             03 rez-log-free           pic 9(01).
+          02 rez-log-fiyati            pic 9(12)v99 comp-3.
+          02 rez-log-isl-tar.
+             03 rez-log-isl-yil        pic 9999.
+             03 rez-log-isl-ay         pic 99.
+             03 rez-log-isl-gun        pic 99.
+          02 rez-log-al-tar.
+             03 rez-log-al-yil         pic 9999.
+             03 rez-log-al-ay          pic 99.
+             03 rez-log-al-gun         pic 99.
+          02 rez-log-ops-tar.
+             03 rez-log-ops-yil        pic 9999.
+             03 rez-log-ops-ay         pic 99.
+             03 rez-log-ops-gun        pic 99.
+          02 rez-log-gel-zaman.
+             03 rez-log-gel-saat       pic 99.
+             03 rez-log-gel-dak        pic 99.
+          02 rez-log-git-zaman.
+             03 rez-log-git-saat       pic 99.
+             03 rez-log-git-dak        pic 99.
+          02 rez-log-genel-bilgi.
+             03 rez-log-grup-anah.
+                04 rez-log-grup-no     pic 9(06).
+                04 rez-log-grup-adi    pic x(13).
+             03 rez-log-adres1         pic x(20).
+             03 rez-log-adres2         pic x(14).
+             03 rez-log-aksiyon2-eh    pic 9.
+             03 rez-log-special2-eh     pic 9.
+             03 rez-log-statu          pic x.
+             03 rez-log-iptal          pic 9.
+             03 rez-log-sil-sebeb      pic x(2).
+             03 rez-log-not1           pic x(100).
+             03 rez-log-not2           pic x(100).
+             03 rez-log-eski-alan.
+               05 rez-log-bavel-eski  pic x(15).
+               05 filler      pic x.
+             03 rez-log-gel-sirket     pic x(02).
+             03 rez-log-git-sirket     pic x(02).
+             03 rez-log-operator       pic x(02).
+             03 rez-log-e-mail         pic x(01).
+             03 rez-log-gr-olabilir    pic 9.
+             03 rez-log-voucher-gir-tar.
+                04 rez-log-voucher-gir-yil     pic 9999.
+                04 rez-log-voucher-gir-ay      pic 99.
+                04 rez-log-voucher-gir-gun     pic 99.
+             03 rez-log-gr-status      pic x.
+             03 rez-log-kaynak-1       pic x(02).
+             03 rez-log-kaynak-2       pic x(02).
+             03 rez-log-kaynak-3       pic x(02).
+             03 rez-log-firma          pic x(05).
+             03 rez-log-extra-kart2    pic x(7).
+          02 rez-log-extra-kart        pic x(7).
+          02 rez-log-late-zaman.
+             03 rez-log-late-gel-saat  pic 99.
+             03 rez-log-late-gel-dak   pic 99.
+          02 rez-log-on-odeme          pic 9(12)v99 comp-3.
+          02 rez-log-on-doviz          pic 9(02).
+          02 rez-log-pazar             pic x(02).
+          02 rez-log-eb                pic x.
+          02 rez-log-fiyat-fix         pic x.
+          02 rez-log-fiyat-konumu      pic 99.
+          02 rez-log-aksiyon-eh        pic x.
+          02 rez-log-bilbord-eh        pic x.
+          02 rez-log-ug-ind            pic 9.
+          02 rez-log-cin-kuru          pic 999v99999.
+          02 rez-log-oda-tipi          pic xx.
+          02 rez-log-special-eh        pic 9.
+          02 rez-log-ozel-durum-car    pic 999v9999999.
+          02 rez-log-ozel-durum        pic 99.
+          02 rez-log-title             pic x(09).
+          02 rez-log-gec               pic 9.
+          02 rez-log-plan              pic 9.
+          02 rez-log-rehber            pic x(2).
+          02 rez-log-fiyat-flag.
+             05 rez-log-aksiyon-flag   pic 9.
+             05 rez-log-renk           pic 9.
+             05 rez-log-special-flag   pic 9.
+          02 rez-log-oda-tipi2         pic xx.
+          02 rez-log-oda-tipi3         pic xx.
+          02 rez-log-tikler.
+             05 rez-log-ozel-tip       pic x.
+             05 rez-log-tam-blok       pic 9.
+             05 rez-log-share          pic 9.
+          02 rez-log-staf-bos       pic x(04).
+          02 rez-log-sharenum       pic 9(8).
+          02 rez-log-sil-tar         pic x(8).
+          02 rez-log-rate-kodu       pic x(8).
+          02 rez-log-extra-ind       pic 999v99.
+          02 rez-log-no-post          pic 9.
+          02 rez-log-dev-uye-no      pic 9(8).
+          02 rez-log-rate-acenta     pic xxxx.
+          02 rez-log-room-kdv-yok    pic x.
+          02 rez-log-extra-kdv-yok   pic x.
+          02 rez-log-telefon-no      pic x(15).
+          02 rez-log-bavel           pic x(15).
+          02 rez-log-vip-turu        pic x.
+          02 rez-log-blok-tip        pic 9.
+          02 rez-log-onodeme-var     pic 9.
+          02 rez-log-cin-kur-tar.
+             03 rez-log-cin-kur-yil  pic 9(4).
+             03 rez-log-cin-kur-ay   pic 9(2).
+             03 rez-log-cin-kur-gun  pic 9(2).
+          02 rez-log-kredi-kart.
+             03 rez-log-kart-tipi     pic x.
+             03 rez-log-kart-no1      pic x(04).
+             03 rez-log-kart-no2      pic x(04).
+             03 rez-log-kart-no3      pic x(04).
+             03 rez-log-kart-no4      pic x(04).
+             03 rez-log-cvv-kodu      pic x(03).
+             03 rez-log-onay-kodu     pic x(15).
+             03 rez-log-onay-tutar    pic 9(7)v99.
+             03 rez-log-onay-doviz    pic x(02).
+             03 rez-log-kart-sahibi   pic x(50).
+             03 rez-log-kart-son-ay   pic 9(2).
+             03 rez-log-kart-son-yil  pic 9(2).
+             03 rez-log-provizyon-notu pic x(20).
+
+          02 rez-log-bosv9           pic x(811).
+          02 rez-log-staf              pic x(04).
+          02 rez-log-fis             pic 9(10).
+
+fd  aksiyon.
+01  aksiyon-rec.
+    02  aksiyon-kodu                 pic 9(01).
+    02  aksiyon-adi                  pic x(30).
+    02  aksiyon-bas-tarih            pic 9(08).
+    02  aksiyon-bit-tarih            pic 9(08).
+    02  aksiyon-indirim-yuzde        pic 9(03).
+    02  aksiyon-aktif                pic x(01).
+        88  aksiyon-aktif-mi             value "E".
+        88  aksiyon-pasif-mi             value "H".
+
+fd  aksiyetk-rapor.
+01  aksiyetk-rapor-satir             pic x(132).
+
+working-storage section.
+01  rez-log-dosya                pic x(200) value "rez-log.dat".
+01  aksiyon-dosya                pic x(200) value "aksiyon.dat".
+01  aksiyetk-rapor-dosya         pic x(200) value "aksiyetk.txt".
+01  fs-rez-log                   pic xx.
+01  fs-aksiyon                   pic xx.
+01  w-aksiyon-var                pic x value "E".
+    88  w-aksiyon-dosyasi-var        value "E".
+    88  w-aksiyon-dosyasi-yok        value "H".
+
+01  w-kampanya-tablo.
+    02  w-kampanya-kayit occurs 10 times.
+        03  w-kampanya-adet       pic 9(07) value 0.
+        03  w-kampanya-tutar      pic s9(12)v99 comp-3 value 0.
+        03  w-kampanya-iptal      pic 9(07) value 0.
+01  w-k                          pic 9(02).
+
+01  w-rapor-adi                  pic x(30).
+01  w-rapor-indirim              pic 9(03).
+01  w-rapor-bulundu              pic x.
+    88  w-rapor-kod-tanimli          value "E".
+
+01  w-kampanyali-sayisi          pic 9(07) value 0.
+01  w-toplam-sayisi              pic 9(07) value 0.
+
+01  w-b-kodu                     pic 9.
+01  w-b-adet                     pic z(6)9.
+01  w-b-tutar                    pic z(10)9.99-.
+01  w-b-iptal                    pic z(6)9.
+01  w-b-indirim                  pic zz9.
+
+procedure division.
+ ana-islem.
+     open input rez-log
+     if fs-rez-log = "35"
+        display "REZ-LOG DOSYASI BOS - REZERVASYON YOK"
+        stop run
+     end-if
+     open input aksiyon
+     if fs-aksiyon = "35"
+        set w-aksiyon-dosyasi-yok to true
+     else
+        set w-aksiyon-dosyasi-var to true
+     end-if
+     open output aksiyetk-rapor
+     perform rapor-bas
+     perform rez-log-tara
+     perform rapor-yaz
+     close rez-log aksiyetk-rapor
+     if w-aksiyon-dosyasi-var
+        close aksiyon
+     end-if
+     goback.
+
+ rez-log-tara.
+     move low-values to rez-log-no
+     start rez-log key is not less than rez-log-no
+           invalid move "10" to fs-rez-log
+     end-start
+     perform until fs-rez-log = "10"
+        read rez-log next record
+             at end move "10" to fs-rez-log
+        end-read
+        if fs-rez-log = "00"
+           add 1 to w-toplam-sayisi
+           if rez-log-aksiyon-eh = "E"
+              perform kampanya-topla
+           end-if
+        end-if
+     end-perform
+     .
+
+ kampanya-topla.
+     add 1 to w-kampanyali-sayisi
+     compute w-k = rez-log-aksiyon-flag + 1
+     add 1                   to w-kampanya-adet(w-k)
+     add rez-log-fiyati      to w-kampanya-tutar(w-k)
+     if rez-log-iptal = 1
+        add 1 to w-kampanya-iptal(w-k)
+     end-if
+     .
+
+ rapor-bas.
+     move spaces to aksiyetk-rapor-satir
+     string "KAMPANYA (AKSIYON) ETKINLIK RAPORU"
+            delimited by size into aksiyetk-rapor-satir
+     write aksiyetk-rapor-satir
+     move spaces to aksiyetk-rapor-satir
+     write aksiyetk-rapor-satir
+     move spaces to aksiyetk-rapor-satir
+     string "KOD  AD                              INDIRIM%  "
+            "REZ.ADEDI     TOPLAM TUTAR  IPTAL"
+            delimited by size into aksiyetk-rapor-satir
+     write aksiyetk-rapor-satir
+     .
+
+ rapor-yaz.
+     perform varying w-k from 1 by 1 until w-k > 10
+        if w-kampanya-adet(w-k) > 0
+           perform kampanya-satiri-yaz
+        end-if
+     end-perform
+     .
+
+ kampanya-satiri-yaz.
+     move spaces  to w-rapor-bulundu
+     move spaces  to w-rapor-adi
+     move 0       to w-rapor-indirim
+     if w-aksiyon-dosyasi-var
+        compute aksiyon-kodu = w-k - 1
+        read aksiyon
+             invalid
+                set w-rapor-bulundu to "H"
+             not invalid
+                set w-rapor-bulundu to "E"
+                move aksiyon-adi             to w-rapor-adi
+                move aksiyon-indirim-yuzde   to w-rapor-indirim
+        end-read
+     else
+        set w-rapor-bulundu to "H"
+     end-if
+     if not w-rapor-kod-tanimli
+        move "TANIMSIZ AKSIYON KODU" to w-rapor-adi
+     end-if
+     compute w-b-kodu = w-k - 1
+     move w-kampanya-adet(w-k)  to w-b-adet
+     move w-kampanya-tutar(w-k) to w-b-tutar
+     move w-kampanya-iptal(w-k) to w-b-iptal
+     move w-rapor-indirim       to w-b-indirim
+     move spaces to aksiyetk-rapor-satir
+     string w-b-kodu           "    "
+            w-rapor-adi
+            "  " w-b-indirim
+            "  " w-b-adet
+            "  " w-b-tutar
+            "  " w-b-iptal
+            delimited by size into aksiyetk-rapor-satir
+     write aksiyetk-rapor-satir
+     .
