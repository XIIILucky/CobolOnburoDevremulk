@@ -0,0 +1,96 @@
+*> kllnchrk.cbl
+*> kvkky.cpy'deki kvkk-kontrol, bir ekran grid kolonunu maskeleyip
+*> maskelemeyecegine bakar ama kimin o kolonu ne zaman goruntuledigini
+*> ya da degistirdigini hic bir yere yazmaz. Bu motor, KVKKY'de
+*> "kisisel veri" olarak isaretli bir kolona her erisimde (goruntuleme
+*> ya da degistirme) cagrilip KLLNCHRK'e tek satirlik bir erisim kaydi
+*> yazar; grpeklog.cbl'deki gibi ayni kullanici/gun icinde sira ile
+*> coklu kayit tutulur. Canli ekranlardan bu motoru cagiracak olan kod
+*> her grid'in kendi .evt'sine eklenecektir; cagri noktalari
+*> kvkkhrk.cbl'nin basindaki notta aciklanmistir.
+program-id. kllnchrk is initial program.
+environment division.
+input-output section.
+file-control.
+     select kllnchrk assign to random
+            kllnchrk-dosya
+            organization indexed
+            access mode is dynamic
+            record key is kllnchrk-anah
+            file status is fs-kllnchrk.
+
+data division.
+file section.
+fd  kllnchrk.
+01  kllnchrk-rec.
+    02  kllnchrk-anah.
+        03  kllnchrk-kllnc-kodu      pic x(10).
+        03  kllnchrk-tarih           pic 9(08).
+        03  kllnchrk-sira            pic 9(05).
+    02  kllnchrk-saat                pic 9(06).
+    02  kllnchrk-modul               pic x(10).
+    02  kllnchrk-program             pic x(10).
+    02  kllnchrk-kolon-adi           pic x(30).
+    02  kllnchrk-islem-tipi          pic x(01).
+        88  kllnchrk-goruntuleme         value "G".
+        88  kllnchrk-degistirme          value "D".
+    02  kllnchrk-kayit-anahtari      pic x(10).
+
+working-storage section.
+01  kllnchrk-dosya               pic x(200) value "kllnchrk.dat".
+01  fs-kllnchrk                  pic xx.
+01  w-hrk-sira-son               pic 9(05).
+01  w-bugun                      pic 9(08).
+
+linkage section.
+01  kllnchrk-link.
+    02  lk-kllnc-kodu            pic x(10).
+    02  lk-modul                 pic x(10).
+    02  lk-program               pic x(10).
+    02  lk-kolon-adi             pic x(30).
+    02  lk-islem-tipi            pic x(01).
+    02  lk-kayit-anahtari        pic x(10).
+
+procedure division using kllnchrk-link.
+ ana-islem.
+     accept w-bugun from date yyyymmdd
+     open i-o kllnchrk
+     if fs-kllnchrk = "35"
+        close kllnchrk
+        open output kllnchrk
+        close kllnchrk
+        open i-o kllnchrk
+     end-if
+     perform sira-bul
+     initialize kllnchrk-rec
+     move lk-kllnc-kodu         to kllnchrk-kllnc-kodu
+     move w-bugun               to kllnchrk-tarih
+     move w-hrk-sira-son        to kllnchrk-sira
+     accept kllnchrk-saat       from time
+     move lk-modul              to kllnchrk-modul
+     move lk-program            to kllnchrk-program
+     move lk-kolon-adi          to kllnchrk-kolon-adi
+     move lk-islem-tipi         to kllnchrk-islem-tipi
+     move lk-kayit-anahtari     to kllnchrk-kayit-anahtari
+     write kllnchrk-rec
+     close kllnchrk
+     goback.
+
+*> ayni kullanici/gun icinde bir sonraki sira numarasini bulur;
+*> grpeklog.cbl'deki sira-bul ile ayni yontem.
+ sira-bul.
+     move 1 to w-hrk-sira-son
+     move lk-kllnc-kodu to kllnchrk-kllnc-kodu
+     move w-bugun       to kllnchrk-tarih
+     move high-values   to kllnchrk-sira
+     start kllnchrk key is less than kllnchrk-anah
+           invalid continue
+     end-start
+     read kllnchrk previous record
+          at end continue
+     end-read
+     if fs-kllnchrk = "00" and kllnchrk-kllnc-kodu = lk-kllnc-kodu
+                           and kllnchrk-tarih = w-bugun
+        compute w-hrk-sira-son = kllnchrk-sira + 1
+     end-if
+     .
