@@ -0,0 +1,184 @@
+*> haftabank.cbl
+*> Donem hafta bankasi. DONHRK her donem-hafta icin bir kullanim
+*> kaydi tutar; bu alt program, o haftayi kullanmayan bir uyenin
+*> hafta hakkini "bankaya" yatirmasina ve daha sonraki bir donemde
+*> geri cekmesine izin verir. devaiisl.cbl, bir DONHRK kaydini
+*> gelecek yila tasimadan once bu programi "B" modunda, bir donem
+*> rezervasyonunu bankadaki bir haftadan karsilarken "K" modunda
+*> cagirir; ayni bankaya-yatirilmis hafta iki kez harcanamaz
+*> ("K" modu once hfb-bankada kontrolunu yapar, sonra hfb-kullanildi
+*> olarak isaretler).
+program-id. haftabank is initial program.
+environment division.
+input-output section.
+file-control.
+     select haftabank assign to random
+            haftabank-dosya
+            organization indexed
+            access mode is dynamic
+            record key is hfb-anah
+            alternate record key hfb-uye-anah
+                  with duplicates
+            file status is fs-haftabank.
+
+data division.
+file section.
+fd  haftabank.
+01  hfb-rec.
+    02  hfb-anah.
+        03  hfb-sira              pic 9(08).
+    02  hfb-uye-anah.
+        03  hfb-uye-id            pic 9(08).
+        03  hfb-devremulk-no      pic 9(08).
+    02  hfb-kaynak-donem-no       pic 9(04).
+    02  hfb-kaynak-hafta          pic 9(02).
+    02  hfb-kaynak-yil            pic 9(04).
+    02  hfb-banka-tarih           pic 9(08).
+    02  hfb-gecerli-son-yil       pic 9(04).
+    02  hfb-durum                 pic x(01).
+        88  hfb-bankada               value "B".
+        88  hfb-kullanildi            value "K".
+        88  hfb-suresi-doldu          value "S".
+    02  hfb-kullanim-donem-no     pic 9(04).
+    02  hfb-kullanim-hafta        pic 9(02).
+    02  hfb-kullanim-yil          pic 9(04).
+    02  hfb-kullanim-tarih        pic 9(08).
+    02  hfb-kullanim-rez-no       pic 9(08).
+
+working-storage section.
+01  haftabank-dosya           pic x(200) value "haftabank.dat".
+01  fs-haftabank              pic xx.
+
+01  w-sonraki-sira            pic 9(08) value 0.
+
+linkage section.
+01  hb-mod                    pic x(01).
+    88  hb-mod-bankaya-yatir      value "B".
+    88  hb-mod-kullan             value "K".
+    88  hb-mod-sorgu              value "S".
+01  hb-uye-id                 pic 9(08).
+01  hb-devremulk-no           pic 9(08).
+01  hb-donem-no               pic 9(04).
+01  hb-hafta                  pic 9(02).
+01  hb-yil                    pic 9(04).
+01  hb-bugun                  pic 9(08).
+01  hb-sonuc                  pic x(01).
+    88  hb-basarili               value "E".
+    88  hb-basarisiz              value "H".
+01  hb-bakiye                 pic 9(04).
+
+procedure division using hb-mod, hb-uye-id, hb-devremulk-no,
+                          hb-donem-no, hb-hafta, hb-yil,
+                          hb-bugun, hb-sonuc, hb-bakiye.
+ ana-islem.
+     open i-o haftabank
+     if fs-haftabank = "35"
+        close haftabank
+        open output haftabank
+        close haftabank
+        open i-o haftabank
+     end-if
+     move "H" to hb-sonuc
+     evaluate true
+        when hb-mod-bankaya-yatir
+           perform bankaya-yatir
+        when hb-mod-kullan
+           perform bankadan-kullan
+        when hb-mod-sorgu
+           perform bakiye-sorgu
+     end-evaluate
+     close haftabank
+     goback.
+
+ bankaya-yatir.
+     perform sonraki-sira-bul
+     initialize hfb-rec
+     move w-sonraki-sira      to hfb-sira
+     move hb-uye-id           to hfb-uye-id
+     move hb-devremulk-no     to hfb-devremulk-no
+     move hb-donem-no         to hfb-kaynak-donem-no
+     move hb-hafta            to hfb-kaynak-hafta
+     move hb-yil              to hfb-kaynak-yil
+     move hb-bugun            to hfb-banka-tarih
+     compute hfb-gecerli-son-yil = hb-yil + 2
+     set hfb-bankada          to true
+     write hfb-rec
+           invalid continue
+           not invalid move "E" to hb-sonuc
+     end-write
+     .
+
+ bankadan-kullan.
+     move "H" to hb-sonuc
+     move low-values to hfb-anah
+     move hb-uye-id       to hfb-uye-id
+     move hb-devremulk-no to hfb-devremulk-no
+     start haftabank key is not less than hfb-uye-anah
+           invalid move "10" to fs-haftabank
+     end-start
+     perform until fs-haftabank = "10" or hb-basarili
+        read haftabank next record
+             at end move "10" to fs-haftabank
+        end-read
+        if fs-haftabank = "00"
+           if hfb-uye-id not = hb-uye-id
+              or hfb-devremulk-no not = hb-devremulk-no
+              move "10" to fs-haftabank
+           else
+              if hfb-bankada and hfb-gecerli-son-yil >= hb-yil
+                 set hfb-kullanildi     to true
+                 move hb-donem-no       to hfb-kullanim-donem-no
+                 move hb-hafta          to hfb-kullanim-hafta
+                 move hb-yil            to hfb-kullanim-yil
+                 move hb-bugun          to hfb-kullanim-tarih
+                 rewrite hfb-rec
+                         invalid continue
+                         not invalid move "E" to hb-sonuc
+                 end-rewrite
+              end-if
+           end-if
+        end-if
+     end-perform
+     .
+
+ bakiye-sorgu.
+     move 0 to hb-bakiye
+     move "E" to hb-sonuc
+     move low-values to hfb-anah
+     move hb-uye-id       to hfb-uye-id
+     move hb-devremulk-no to hfb-devremulk-no
+     start haftabank key is not less than hfb-uye-anah
+           invalid move "10" to fs-haftabank
+     end-start
+     perform until fs-haftabank = "10"
+        read haftabank next record
+             at end move "10" to fs-haftabank
+        end-read
+        if fs-haftabank = "00"
+           if hfb-uye-id not = hb-uye-id
+              or hfb-devremulk-no not = hb-devremulk-no
+              move "10" to fs-haftabank
+           else
+              if hfb-bankada
+                 add 1 to hb-bakiye
+              end-if
+           end-if
+        end-if
+     end-perform
+     .
+
+ sonraki-sira-bul.
+     move 0 to w-sonraki-sira
+     move high-values to hfb-anah
+     start haftabank key is less than or equal hfb-anah
+           invalid continue
+     end-start
+     if fs-haftabank not = "23" and fs-haftabank not = "00"
+        continue
+     end-if
+     read haftabank previous record
+          invalid move 0 to w-sonraki-sira
+          not invalid move hfb-sira to w-sonraki-sira
+     end-read
+     add 1 to w-sonraki-sira
+     .
