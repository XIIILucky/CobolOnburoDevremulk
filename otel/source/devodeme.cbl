@@ -36,8 +36,8 @@
          copy "gruplar.sel".
          copy "banka.sel".
          copy "rez.sel".
-         copy "hesap.sel"  of "..\..\muhB\lib-sel".
-         copy "cari.sel"  of "..\..\muhB\lib-sel".
+         copy "hesap.sel"  of "..\..\muha\lib-sel".
+         copy "cari.sel"  of "..\..\muha\lib-sel".
          copy "cek.sel".
          copy "mgenelfis.sel".
          copy "taksit.sel".
@@ -67,8 +67,8 @@
          copy "donhrk.lib".
          copy "gruplar.lib".
          copy "rez.lib".
-         copy "hesap.lib"  of "..\..\muhB\lib-sel".
-         copy "cari.lib"  of "..\..\muhB\lib-sel".
+         copy "hesap.lib"  of "..\..\muha\lib-sel".
+         copy "cari.lib"  of "..\..\muha\lib-sel".
          copy "cek.lib".
          copy "mgenelfis.lib".
          copy "taksit.lib".
