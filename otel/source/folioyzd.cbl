@@ -0,0 +1,129 @@
+*> folioyzd.cbl
+*> Bir folio/fatura her yazdirildiginda cagrilir (foliolzr.cbl'in
+*> Acu-RPT-Report1-MASTER-PRINT-LOOP'undan, asagidaki linkage'i
+*> kullanarak cagrilmalidir). FATURA'daki yazdirma sayacini arttirir ve
+*> FOLIOYZD'ye her baskinin tarih/saat/kullanicisini tek satir olarak
+*> yazar; boylece bir misafirin "iki kere fatura aldim" itirazinda
+*> hangi baskinin ilk, hangisinin kopya oldugu gosterilebilir.
+*> Ikinci ve sonraki baskilarda lk-kopya-mi = "E" doner; cagiran
+*> bunu foliolzr.cbl'in basilan sayfasina "KOPYADIR" filigrani olarak
+*> basmak icin kullanir.
+program-id. folioyzd is initial program.
+environment division.
+input-output section.
+file-control.
+     select fatura assign to random
+            fatura-dosya
+            organization indexed
+            access mode is dynamic
+            record key is fat-anah
+            alternate record key is fat-rez-anah
+               with duplicates
+            file status is fs-fatura.
+
+     select folioyzd assign to random
+            folioyzd-dosya
+            organization indexed
+            access mode is dynamic
+            record key is fyz-anah
+            file status is fs-folioyzd.
+
+data division.
+file section.
+fd  fatura.
+01  fat-rec.
+    02  fat-anah                 pic 9(10).
+    02  fat-rez-anah             pic 9(08).
+    02  fat-tarih                pic 9(08).
+    02  fat-musteri-adi          pic x(40).
+    02  fat-doviz-cinsi          pic x(03).
+    02  fat-genel-toplam         pic s9(10)v99 comp-3.
+    02  fat-tl-genel-toplam      pic s9(10)v99 comp-3.
+    02  fat-yazdirma-sayisi      pic 9(03).
+    02  fat-ilk-yazdirma-tarihi  pic 9(08).
+    02  fat-son-yazdirma-tarihi  pic 9(08).
+    02  fat-son-yazdirma-saati   pic 9(06).
+
+fd  folioyzd.
+01  fyz-rec.
+    02  fyz-anah.
+        03  fyz-fat-no           pic 9(10).
+        03  fyz-sira             pic 9(03).
+    02  fyz-tarih                pic 9(08).
+    02  fyz-saat                 pic 9(06).
+    02  fyz-kllnc                pic x(10).
+    02  fyz-kopya-mi             pic x(01).
+        88  fyz-ilk-yazdirma         value "H".
+        88  fyz-kopya-yazdirma       value "E".
+
+working-storage section.
+01  fatura-dosya                 pic x(200) value "fatura.dat".
+01  folioyzd-dosya               pic x(200) value "folioyzd.dat".
+01  fs-fatura                    pic xx.
+01  fs-folioyzd                  pic xx.
+01  w-fyz-sira-son               pic 9(03).
+
+linkage section.
+01  folioyzd-link.
+    02  lk-fat-no                pic 9(10).
+    02  lk-kllnc                 pic x(10).
+    02  lk-yazdirma-sayisi       pic 9(03).
+    02  lk-kopya-mi              pic x(01).
+
+procedure division using folioyzd-link.
+ ana-islem.
+     move "H"                 to lk-kopya-mi
+     move 0                   to lk-yazdirma-sayisi
+     open i-o fatura
+     move lk-fat-no            to fat-anah
+     read fatura invalid
+          continue
+     not invalid
+          add 1                        to fat-yazdirma-sayisi
+          accept fat-son-yazdirma-tarihi from date yyyymmdd
+          accept fat-son-yazdirma-saati  from time
+          if fat-yazdirma-sayisi = 1
+             move fat-son-yazdirma-tarihi to fat-ilk-yazdirma-tarihi
+          else
+             move "E"                    to lk-kopya-mi
+          end-if
+          rewrite fat-rec end-rewrite
+          move fat-yazdirma-sayisi        to lk-yazdirma-sayisi
+          perform yazdirma-logla
+     end-read
+     close fatura
+     goback.
+
+*> ayni fatura icin bir sonraki sira numarasini bulur; grpeklog.cbl'in
+*> sira-bul paragrafiyla ayni START/READ PREVIOUS yontemidir.
+ yazdirma-logla.
+     open i-o folioyzd
+     if fs-folioyzd = "35"
+        close folioyzd
+        open output folioyzd
+        close folioyzd
+        open i-o folioyzd
+     end-if
+     move 1             to w-fyz-sira-son
+     move lk-fat-no      to fyz-fat-no
+     move high-values    to fyz-sira
+     start folioyzd key is less than fyz-anah
+           invalid continue
+     end-start
+     read folioyzd previous record
+          at end continue
+     end-read
+     if fs-folioyzd = "00" and fyz-fat-no = lk-fat-no
+        compute w-fyz-sira-son = fyz-sira + 1
+     end-if
+
+     initialize fyz-rec
+     move lk-fat-no             to fyz-fat-no
+     move w-fyz-sira-son        to fyz-sira
+     move fat-son-yazdirma-tarihi to fyz-tarih
+     move fat-son-yazdirma-saati  to fyz-saat
+     move lk-kllnc              to fyz-kllnc
+     move lk-kopya-mi           to fyz-kopya-mi
+     write fyz-rec
+     close folioyzd
+     .
