@@ -0,0 +1,111 @@
+*> makbuzrap.cbl
+*> MAKBUZNO'daki sirali makbuz numaralarini (makbuzno.cbl, maklzr.cbl
+*> ve paidlzr.cbl her bastiginda bir satir yazar) tur bazinda tarar ve
+*> aradaki her numara atlamasini (iptal edilmemis, sadece "kaybolmus"
+*> bir makbuz numarasi) raporlar. Iptal edildi isaretli (MBN-IPTAL =
+*> "E") numaralar bilinen/aciklanabilir bosluklardir, atlama olarak
+*> sayilmaz.
+program-id. makbuzrap is initial program.
+environment division.
+input-output section.
+file-control.
+     select makbuzno assign to random
+            makbuzno-dosya
+            organization indexed
+            access mode is dynamic
+            record key is mbn-anah
+            file status is fs-makbuzno.
+
+     select makbuzrap-rapor assign to random
+            makbuzrap-rapor-dosya,
+            organization line sequential.
+
+data division.
+file section.
+fd  makbuzno.
+01  mbn-rec.
+    02  mbn-anah.
+        03  mbn-tur              pic x(03).
+        03  mbn-no               pic 9(08).
+    02  mbn-tarih                pic 9(08).
+    02  mbn-saat                 pic 9(06).
+    02  mbn-kllnc                pic x(10).
+    02  mbn-iptal                pic x(01).
+        88  mbn-iptal-edildi         value "E".
+
+fd  makbuzrap-rapor.
+01  makbuzrap-rapor-satir        pic x(132).
+
+working-storage section.
+01  makbuzno-dosya               pic x(200) value "makbuzno.dat".
+01  makbuzrap-rapor-dosya        pic x(200) value "makbuzrap.txt".
+01  fs-makbuzno                  pic xx.
+
+01  w-onceki-tur                 pic x(03).
+01  w-onceki-no                  pic 9(08).
+01  w-ilk-kayit                  pic 9 value 0.
+01  w-atlanan-sayisi             pic 9(06) value 0.
+
+01  w-sayi-ed                    pic z(5)9.
+
+procedure division.
+ ana-islem.
+     open input makbuzno
+     open output makbuzrap-rapor
+     perform rapor-bas
+     perform makbuzno-oku
+     perform rapor-ozet
+     close makbuzno makbuzrap-rapor
+     goback.
+
+ makbuzno-oku.
+     move low-values to mbn-anah
+     start makbuzno key is not less than mbn-anah
+           invalid move "10" to fs-makbuzno
+     end-start
+     perform until fs-makbuzno = "10"
+        read makbuzno next record
+             at end move "10" to fs-makbuzno
+        end-read
+        if fs-makbuzno = "00"
+           perform atlama-kontrol
+        end-if
+     end-perform
+     .
+
+ atlama-kontrol.
+     if w-ilk-kayit = 0 or mbn-tur not = w-onceki-tur
+        move 1          to w-ilk-kayit
+     else
+        if mbn-no > w-onceki-no + 1
+           perform atlama-yaz
+        end-if
+     end-if
+     move mbn-tur        to w-onceki-tur
+     move mbn-no         to w-onceki-no
+     .
+
+ atlama-yaz.
+     add 1 to w-atlanan-sayisi
+     move spaces to makbuzrap-rapor-satir
+     string mbn-tur " EKSIK ARALIK: " w-onceki-no " - " mbn-no
+            delimited by size into makbuzrap-rapor-satir
+     write makbuzrap-rapor-satir
+     .
+
+ rapor-bas.
+     move spaces to makbuzrap-rapor-satir
+     string "TUR  EKSIK ARALIK"
+            delimited by size into makbuzrap-rapor-satir
+     write makbuzrap-rapor-satir
+     .
+
+ rapor-ozet.
+     move spaces to makbuzrap-rapor-satir
+     write makbuzrap-rapor-satir
+     move spaces to makbuzrap-rapor-satir
+     move w-atlanan-sayisi to w-sayi-ed
+     string "TOPLAM ATLAMA: " w-sayi-ed
+            delimited by size into makbuzrap-rapor-satir
+     write makbuzrap-rapor-satir
+     .
