@@ -0,0 +1,187 @@
+*> kvkkhrk.cbl
+*> kllnchrk.cbl, kvkky.cpy'nin kvkk-kontrol'u tarafindan maskeli
+*> gosterilen her kolona erisimde (goruntuleme ya da degistirme) bir
+*> satir biriktirir; ama bu ham log hem kisisel veri iceren hem de
+*> icermeyen kolonlara ait erisimleri ayrim yapmadan tutar. Bu rapor
+*> KLLNCHRK'i sirayla dolasir, her satiri KVKKY'de ayni modul+program+
+*> kolon-adi anahtariyla arar ve sadece kvkky-yetki-var (yani fiilen
+*> "kisisel veri" olarak isaretli ve operator tarafindan kvkk-tikle ile
+*> acik birakilmis ya da gizlenmis) bir kolona erisimi rapora yazar;
+*> KVKKY'de hic karsiligi olmayan ya da kvkky-yetki-yok olan kolonlara
+*> erisimler kapsam disi sayilip sayaca eklenmeden atlanir. Canli
+*> ekranlarin kllnchrk.cbl'yi cagirdigi nokta, her KVKK-isaretli grid
+*> kolonunun goruntulendigi/degistirildigi an, kvkk-kontrol'un
+*> maskeleme kararini verdigi yerin hemen yanindan olmalidir.
+program-id. kvkkhrk is initial program.
+environment division.
+input-output section.
+file-control.
+     select kllnchrk assign to random
+            kllnchrk-dosya
+            organization indexed
+            access mode is dynamic
+            record key is kllnchrk-anah
+            file status is fs-kllnchrk.
+
+     select kvkky assign to random
+            kvkky-dosya
+            organization indexed
+            access mode is dynamic
+            record key is kvkky-anah
+            file status is fs-kvkky.
+
+     select kvkkhrk-rapor assign to random
+            kvkkhrk-rapor-dosya
+            organization line sequential.
+
+data division.
+file section.
+fd  kllnchrk.
+01  kllnchrk-rec.
+    02  kllnchrk-anah.
+        03  kllnchrk-kllnc-kodu      pic x(10).
+        03  kllnchrk-tarih           pic 9(08).
+        03  kllnchrk-sira            pic 9(05).
+    02  kllnchrk-saat                pic 9(06).
+    02  kllnchrk-modul               pic x(10).
+    02  kllnchrk-program             pic x(10).
+    02  kllnchrk-kolon-adi           pic x(30).
+    02  kllnchrk-islem-tipi          pic x(01).
+        88  kllnchrk-goruntuleme         value "G".
+        88  kllnchrk-degistirme          value "D".
+    02  kllnchrk-kayit-anahtari      pic x(10).
+
+fd  kvkky.
+01  kvkky-rec.
+    02  kvkky-anah.
+        03  kvkky-modul          pic x(10).
+        03  kvkky-program        pic x(10).
+        03  kvkky-kolon-adi      pic x(30).
+    02  kvkky-eh                 pic x(01).
+        88  kvkky-yetki-var          value "E".
+        88  kvkky-yetki-yok          value "H".
+
+fd  kvkkhrk-rapor.
+01  kvkkhrk-rapor-satir          pic x(132).
+
+working-storage section.
+01  kllnchrk-dosya            pic x(200) value "kllnchrk.dat".
+01  kvkky-dosya               pic x(200) value "kvkky.dat".
+01  kvkkhrk-rapor-dosya       pic x(200) value "kvkkhrk.txt".
+01  fs-kllnchrk               pic xx.
+01  fs-kvkky                  pic xx.
+
+01  w-kllnc-kodu-param        pic x(10).
+01  w-tarih-bas               pic 9(08).
+01  w-tarih-son               pic 9(08).
+
+01  w-erisim-sayisi           pic 9(05) value 0.
+01  w-atlanan-sayisi          pic 9(05) value 0.
+01  w-islem-ed                pic x(12).
+
+procedure division.
+ ana-islem.
+     accept w-kllnc-kodu-param from command-line
+     accept w-tarih-bas        from date yyyymmdd
+     move w-tarih-bas          to w-tarih-son
+     open input kllnchrk
+     if fs-kllnchrk = "35"
+        display "KLLNCHRK DOSYASI BOS - KULLANICI HAREKETI YOK"
+        stop run
+     end-if
+     open input kvkky
+     if fs-kvkky = "35"
+        close kvkky
+        open output kvkky
+        close kvkky
+        open input kvkky
+     end-if
+     open output kvkkhrk-rapor
+     perform rapor-bas
+     perform hareket-tara
+     perform rapor-ozet
+     close kllnchrk kvkky kvkkhrk-rapor
+     goback.
+
+ hareket-tara.
+     move low-values to kllnchrk-anah
+     start kllnchrk key is not less than kllnchrk-anah
+           invalid move "10" to fs-kllnchrk
+     end-start
+     perform until fs-kllnchrk = "10"
+        read kllnchrk next record
+             at end move "10" to fs-kllnchrk
+        end-read
+        if fs-kllnchrk = "00"
+           perform hareket-degerlendir
+        end-if
+     end-perform
+     .
+
+ hareket-degerlendir.
+     if w-kllnc-kodu-param not = spaces
+        if kllnchrk-kllnc-kodu not = w-kllnc-kodu-param
+           exit paragraph
+        end-if
+     end-if
+     move kllnchrk-modul     to kvkky-modul
+     move kllnchrk-program   to kvkky-program
+     move kllnchrk-kolon-adi to kvkky-kolon-adi
+     read kvkky
+          invalid
+             add 1 to w-atlanan-sayisi
+          not invalid
+             if kvkky-yetki-var
+                perform hareket-satiri-yaz
+             else
+                add 1 to w-atlanan-sayisi
+             end-if
+     end-read
+     .
+
+ hareket-satiri-yaz.
+     add 1 to w-erisim-sayisi
+     if kllnchrk-degistirme
+        move "DEGISTIRME"  to w-islem-ed
+     else
+        move "GORUNTULEME" to w-islem-ed
+     end-if
+     move spaces to kvkkhrk-rapor-satir
+     string kllnchrk-kllnc-kodu  " "
+            kllnchrk-tarih       " "
+            kllnchrk-saat        " "
+            kllnchrk-program     " "
+            kllnchrk-kolon-adi   " "
+            w-islem-ed           " "
+            kllnchrk-kayit-anahtari
+            delimited by size into kvkkhrk-rapor-satir
+     write kvkkhrk-rapor-satir
+     .
+
+ rapor-bas.
+     move spaces to kvkkhrk-rapor-satir
+     string "KVKK KAPSAMINDAKI KOLONLARA KULLANICI ERISIM RAPORU"
+            delimited by size into kvkkhrk-rapor-satir
+     write kvkkhrk-rapor-satir
+     if w-kllnc-kodu-param not = spaces
+        move spaces to kvkkhrk-rapor-satir
+        string "KULLANICI FILTRESI: " w-kllnc-kodu-param
+               delimited by size into kvkkhrk-rapor-satir
+        write kvkkhrk-rapor-satir
+     end-if
+     move spaces to kvkkhrk-rapor-satir
+     write kvkkhrk-rapor-satir
+     .
+
+ rapor-ozet.
+     move spaces to kvkkhrk-rapor-satir
+     write kvkkhrk-rapor-satir
+     move spaces to kvkkhrk-rapor-satir
+     string "KVKK KAPSAMINDA ERISIM SAYISI : " w-erisim-sayisi
+            delimited by size into kvkkhrk-rapor-satir
+     write kvkkhrk-rapor-satir
+     move spaces to kvkkhrk-rapor-satir
+     string "KAPSAM DISI ATLANAN SAYISI    : " w-atlanan-sayisi
+            delimited by size into kvkkhrk-rapor-satir
+     write kvkkhrk-rapor-satir
+     .
