@@ -0,0 +1,537 @@
+*> turizmrap.cbl
+*> dataac.cbl/dataac1.cbl/xfd.cbl TURIZM, ISTDATA ve DETIST dosyalarini
+*> "35" ilk-kullanim kalibiyla acarlar ama onlari dolduran bir program
+*> hic yoktur -
+*> Turizm Bakanligi'na aylik gonderilen konaklama istatistigi elle
+*> cikarilmak zorunda kalirdi. TURIZM burada REZ-LOG'un ic ulke kodunu
+*> (REZ-LOG-ULKE) Bakanligin resmi ulke koduna/adina baglayan bir
+*> referans tablosu olarak tanimlanir; DETIST donem+ulke bazinda gelen
+*> kisi/geceleme/konaklama sayisini, ISTDATA ise donemin toplamini ve
+*> gonderim durumunu tutar. Bu program parametre verilmezse (gece sonu
+*> is akisina uygun olarak) bir onceki ayi REZ-LOG'tan tarayip DETIST
+*> ve ISTDATA'yi yeniden olusturur ve Bakanlik'a sunulmaya hazir bir
+*> dokum raporu yazar.
+program-id. turizmrap is initial program.
+environment division.
+input-output section.
+file-control.
+     select rez-log assign to random
+            rez-log-dosya
+            organization indexed
+            access mode is dynamic
+            record key is rez-log-no
+            file status is fs-rez-log.
+
+     select turizm assign to random
+            turizm-dosya
+            organization indexed
+            access mode is dynamic
+            record key is turizm-ulke-kodu
+            file status is fs-turizm.
+
+     select detist assign to random
+            detist-dosya
+            organization indexed
+            access mode is dynamic
+            record key is detist-anah
+            file status is fs-detist.
+
+     select istdata assign to random
+            istdata-dosya
+            organization indexed
+            access mode is dynamic
+            record key is istdata-donem
+            file status is fs-istdata.
+
+     select turizmrap-rapor assign to random
+            turizmrap-rapor-dosya
+            organization line sequential.
+
+data division.
+file section.
+fd  rez-log.
+01  rez-log-rec.
+          02 rez-log-anah.
+             03 rez-log-no             pic 9(08).
+          02 rez-log-tipi              pic 9.
+          02 rez-log-durumu            pic x.
+          02 rez-log-acen-anah.
+             03 rez-log-acenta         pic x(4).
+             03 rez-log-gir-tar.
+                04 rez-log-gir-yil     pic 9999.
+                04 rez-log-gir-ay      pic 99.
+                04 rez-log-gir-gun     pic 99.
+             03 rez-log-cik-tar.
+                04 rez-log-cik-yil     pic 9999.
+                04 rez-log-cik-ay      pic 99.
+                04 rez-log-cik-gun     pic 99.
+          02 rez-log-adi               pic x(20).
+          02 rez-log-soyadi            pic x(20).
+          02 rez-log-banka             pic 99.
+          02 rez-log-doviz             pic 99.
+          02 rez-log-anlasma           pic xx.
+          02 rez-log-odeme-tipi        pic xx.
+          02 rez-log-pan-tipi          pic xx.
+          02 rez-log-ulke              pic x(03).
+          02 rez-log-voucher           pic x(30).
+          02 rez-log-kur-aygun         pic x.
+          02 rez-log-k-g-b             pic x.
+          02 rez-log-vip               pic x.
+          02 rez-log-komisyon          pic 99.
+          02 rez-log-nor-indirim       pic 99v99.
+          02 rez-log-c-in              pic x.
+          02 rez-log-folio             pic 9(08).
+          02 rez-log-odano             pic x(04).
+          02 rez-log-s-d-t-g           pic 9.
+          02 rez-log-oda-konumu        pic 99.
+          02 rez-log-kisi.
+             03 rez-log-buyuk          pic 9(02).
+             03 rez-log-kucuk          pic 9(02).
+             03 rez-log-bebek          pic 9(01).
+             03 rez-log-free           pic 9(01).
+          02 rez-log-fiyati            pic 9(12)v99 comp-3.
+          02 rez-log-isl-tar.
+             03 rez-log-isl-yil        pic 9999.
+             03 rez-log-isl-ay         pic 99.
+             03 rez-log-isl-gun        pic 99.
+          02 rez-log-al-tar.
+             03 rez-log-al-yil         pic 9999.
+             03 rez-log-al-ay          pic 99.
+             03 rez-log-al-gun         pic 99.
+          02 rez-log-ops-tar.
+             03 rez-log-ops-yil        pic 9999.
+             03 rez-log-ops-ay         pic 99.
+             03 rez-log-ops-gun        pic 99.
+          02 rez-log-gel-zaman.
+             03 rez-log-gel-saat       pic 99.
+             03 rez-log-gel-dak        pic 99.
+          02 rez-log-git-zaman.
+             03 rez-log-git-saat       pic 99.
+             03 rez-log-git-dak        pic 99.
+          02 rez-log-genel-bilgi.
+             03 rez-log-grup-anah.
+                04 rez-log-grup-no     pic 9(06).
+                04 rez-log-grup-adi    pic x(13).
+             03 rez-log-adres1         pic x(20).
+             03 rez-log-adres2         pic x(14).
+             03 rez-log-aksiyon2-eh    pic 9.
+             03 rez-log-special2-eh     pic 9.
+             03 rez-log-statu          pic x.
+             03 rez-log-iptal          pic 9.
+             03 rez-log-sil-sebeb      pic x(2).
+             03 rez-log-not1           pic x(100).
+             03 rez-log-not2           pic x(100).
+             03 rez-log-eski-alan.
+               05 rez-log-bavel-eski  pic x(15).
+               05 filler      pic x.
+             03 rez-log-gel-sirket     pic x(02).
+             03 rez-log-git-sirket     pic x(02).
+             03 rez-log-operator       pic x(02).
+             03 rez-log-e-mail         pic x(01).
+             03 rez-log-gr-olabilir    pic 9.
+             03 rez-log-voucher-gir-tar.
+                04 rez-log-voucher-gir-yil     pic 9999.
+                04 rez-log-voucher-gir-ay      pic 99.
+                04 rez-log-voucher-gir-gun     pic 99.
+             03 rez-log-gr-status      pic x.
+             03 rez-log-kaynak-1       pic x(02).
+             03 rez-log-kaynak-2       pic x(02).
+             03 rez-log-kaynak-3       pic x(02).
+             03 rez-log-firma          pic x(05).
+             03 rez-log-extra-kart2    pic x(7).
+          02 rez-log-extra-kart        pic x(7).
+          02 rez-log-late-zaman.
+             03 rez-log-late-gel-saat  pic 99.
+             03 rez-log-late-gel-dak   pic 99.
+          02 rez-log-on-odeme          pic 9(12)v99 comp-3.
+          02 rez-log-on-doviz          pic 9(02).
+          02 rez-log-pazar             pic x(02).
+          02 rez-log-eb                pic x.
+          02 rez-log-fiyat-fix         pic x.
+          02 rez-log-fiyat-konumu      pic 99.
+          02 rez-log-aksiyon-eh        pic x.
+          02 rez-log-bilbord-eh        pic x.
+          02 rez-log-ug-ind            pic 9.
+          02 rez-log-cin-kuru          pic 999v99999.
+          02 rez-log-oda-tipi          pic xx.
+          02 rez-log-special-eh        pic 9.
+          02 rez-log-ozel-durum-car    pic 999v9999999.
+          02 rez-log-ozel-durum        pic 99.
+          02 rez-log-title             pic x(09).
+          02 rez-log-gec               pic 9.
+          02 rez-log-plan              pic 9.
+          02 rez-log-rehber            pic x(2).
+          02 rez-log-fiyat-flag.
+             05 rez-log-aksiyon-flag   pic 9.
+             05 rez-log-renk           pic 9.
+             05 rez-log-special-flag   pic 9.
+          02 rez-log-oda-tipi2         pic xx.
+          02 rez-log-oda-tipi3         pic xx.
+          02 rez-log-tikler.
+             05 rez-log-ozel-tip       pic x.
+             05 rez-log-tam-blok       pic 9.
+             05 rez-log-share          pic 9.
+          02 rez-log-staf-bos       pic x(04).
+          02 rez-log-sharenum       pic 9(8).
+          02 rez-log-sil-tar         pic x(8).
+          02 rez-log-rate-kodu       pic x(8).
+          02 rez-log-extra-ind       pic 999v99.
+          02 rez-log-no-post          pic 9.
+          02 rez-log-dev-uye-no      pic 9(8).
+          02 rez-log-rate-acenta     pic xxxx.
+          02 rez-log-room-kdv-yok    pic x.
+          02 rez-log-extra-kdv-yok   pic x.
+          02 rez-log-telefon-no      pic x(15).
+          02 rez-log-bavel           pic x(15).
+          02 rez-log-vip-turu        pic x.
+          02 rez-log-blok-tip        pic 9.
+          02 rez-log-onodeme-var     pic 9.
+          02 rez-log-cin-kur-tar.
+             03 rez-log-cin-kur-yil  pic 9(4).
+             03 rez-log-cin-kur-ay   pic 9(2).
+             03 rez-log-cin-kur-gun  pic 9(2).
+          02 rez-log-kredi-kart.
+             03 rez-log-kart-tipi     pic x.
+             03 rez-log-kart-no1      pic x(04).
+             03 rez-log-kart-no2      pic x(04).
+             03 rez-log-kart-no3      pic x(04).
+             03 rez-log-kart-no4      pic x(04).
+             03 rez-log-cvv-kodu      pic x(03).
+             03 rez-log-onay-kodu     pic x(15).
+             03 rez-log-onay-tutar    pic 9(7)v99.
+             03 rez-log-onay-doviz    pic x(02).
+             03 rez-log-kart-sahibi   pic x(50).
+             03 rez-log-kart-son-ay   pic 9(2).
+             03 rez-log-kart-son-yil  pic 9(2).
+             03 rez-log-provizyon-notu pic x(20).
+
+          02 rez-log-bosv9           pic x(811).
+          02 rez-log-staf              pic x(04).
+          02 rez-log-fis             pic 9(10).
+
+fd  turizm.
+01  turizm-rec.
+    02  turizm-ulke-kodu             pic x(03).
+    02  turizm-ulke-adi              pic x(30).
+    02  turizm-bakanlik-kodu         pic x(03).
+    02  turizm-aktif                 pic x(01).
+        88  turizm-aktif-mi              value "E".
+        88  turizm-pasif-mi              value "H".
+
+fd  detist.
+01  detist-rec.
+    02  detist-anah.
+        03  detist-donem             pic 9(06).
+        03  detist-ulke-kodu         pic x(03).
+    02  detist-ulke-adi              pic x(30).
+    02  detist-gelen-kisi            pic 9(07).
+    02  detist-geceleme              pic 9(08).
+    02  detist-konaklama-sayisi      pic 9(07).
+
+fd  istdata.
+01  istdata-rec.
+    02  istdata-donem                pic 9(06).
+    02  istdata-toplam-konaklama     pic 9(07).
+    02  istdata-toplam-kisi          pic 9(07).
+    02  istdata-toplam-geceleme      pic 9(08).
+    02  istdata-ulke-sayisi          pic 9(04).
+    02  istdata-olusturma-tarihi     pic 9(08).
+    02  istdata-gonderim-durumu      pic x(01).
+        88  istdata-bekliyor-mu          value "B".
+        88  istdata-gonderildi-mi        value "G".
+    02  istdata-gonderim-tarihi      pic 9(08).
+
+fd  turizmrap-rapor.
+01  turizmrap-rapor-satir        pic x(132).
+
+working-storage section.
+01  rez-log-dosya                pic x(200) value "rez-log.dat".
+01  turizm-dosya                 pic x(200) value "turizm.dat".
+01  detist-dosya                 pic x(200) value "detist.dat".
+01  istdata-dosya                pic x(200) value "istdata.dat".
+01  turizmrap-rapor-dosya        pic x(200) value "turizmrap.txt".
+01  fs-rez-log                   pic xx.
+01  fs-turizm                    pic xx.
+01  fs-detist                    pic xx.
+01  fs-istdata                   pic xx.
+
+01  w-bugun                      pic 9(08).
+01  w-donem                      pic 9(06).
+01  w-donem-bas-tarih            pic 9(08).
+01  w-donem-bit-tarih            pic 9(08).
+01  w-donem-yil                  pic 9(04).
+01  w-donem-ay                   pic 9(02).
+
+01  w-ulke-tablo.
+    02  w-ulke-kayit occurs 300 times.
+        03  w-ulke-kodu          pic x(03).
+        03  w-ulke-adi           pic x(30).
+        03  w-ulke-kisi          pic 9(07).
+        03  w-ulke-geceleme      pic 9(08).
+        03  w-ulke-konaklama     pic 9(07).
+01  w-ulke-sayisi                pic 9(05) value 0.
+01  w-i                          pic 9(05).
+01  w-bulundu                    pic x value "N".
+
+01  w-tanimsiz-kisi              pic 9(07) value 0.
+01  w-tanimsiz-geceleme          pic 9(08) value 0.
+01  w-tanimsiz-konaklama         pic 9(07) value 0.
+
+01  w-bu-kisi                    pic 9(05).
+01  w-bu-gece-sayisi             pic s9(05).
+01  w-bu-geceleme                pic 9(07).
+01  w-bu-giris-tarih             pic 9(08).
+01  w-bu-cikis-tarih             pic 9(08).
+
+01  w-toplam-kisi                pic 9(07) value 0.
+01  w-toplam-geceleme            pic 9(08) value 0.
+01  w-toplam-konaklama           pic 9(07) value 0.
+
+01  w-bas-kisi                   pic z(6)9.
+01  w-bas-gece                   pic z(7)9.
+01  w-bas-konak                  pic z(6)9.
+
+procedure division.
+ ana-islem.
+     accept w-bugun from date yyyymmdd
+     accept w-donem from command-line
+     if w-donem = 0
+        divide w-bugun by 100 giving w-donem-yil
+             remainder w-donem-ay
+        compute w-donem-ay = w-donem-ay - 1
+        if w-donem-ay = 0
+           move 12 to w-donem-ay
+           compute w-donem-yil = w-donem-yil - 1
+        end-if
+        compute w-donem = w-donem-yil * 100 + w-donem-ay
+     end-if
+     divide w-donem by 100 giving w-donem-yil
+          remainder w-donem-ay
+     compute w-donem-bas-tarih = w-donem-yil * 10000
+                                + w-donem-ay * 100 + 1
+     perform donem-bitis-tarih-bul
+     open input turizm
+     if fs-turizm = "35"
+        display "TURIZM REFERANS TABLOSU BOS - ULKE ESLEMESI YOK"
+        stop run
+     end-if
+     open input rez-log
+     if fs-rez-log = "35"
+        display "REZ-LOG DOSYASI BOS - REZERVASYON YOK"
+        stop run
+     end-if
+     perform ulke-tablo-oku
+     close turizm
+     perform rez-log-tara
+     close rez-log
+     perform detist-guncelle
+     perform istdata-guncelle
+     open output turizmrap-rapor
+     perform rapor-bas
+     perform rapor-detay-yaz
+     perform rapor-toplam-yaz
+     close detist istdata turizmrap-rapor
+     display "DONEM: " w-donem "  ULKE SAYISI: " w-ulke-sayisi
+             "  TOPLAM KISI: " w-toplam-kisi
+     goback.
+
+ donem-bitis-tarih-bul.
+     evaluate w-donem-ay
+        when 1 when 3 when 5 when 7 when 8 when 10 when 12
+             compute w-donem-bit-tarih = w-donem-yil * 10000
+                                        + w-donem-ay * 100 + 31
+        when 4 when 6 when 9 when 11
+             compute w-donem-bit-tarih = w-donem-yil * 10000
+                                        + w-donem-ay * 100 + 30
+        when 2
+             if function mod(w-donem-yil, 4) = 0
+                and (function mod(w-donem-yil, 100) not = 0
+                     or function mod(w-donem-yil, 400) = 0)
+                compute w-donem-bit-tarih = w-donem-yil * 10000
+                                           + w-donem-ay * 100 + 29
+             else
+                compute w-donem-bit-tarih = w-donem-yil * 10000
+                                           + w-donem-ay * 100 + 28
+             end-if
+     end-evaluate
+     .
+
+ ulke-tablo-oku.
+     move low-values to turizm-ulke-kodu
+     start turizm key is not less than turizm-ulke-kodu
+           invalid move "10" to fs-turizm
+     end-start
+     perform until fs-turizm = "10"
+        read turizm next record
+             at end move "10" to fs-turizm
+        end-read
+        if fs-turizm = "00" and turizm-aktif-mi
+           add 1 to w-ulke-sayisi
+           move turizm-ulke-kodu to w-ulke-kodu(w-ulke-sayisi)
+           move turizm-ulke-adi  to w-ulke-adi(w-ulke-sayisi)
+           move 0                to w-ulke-kisi(w-ulke-sayisi)
+           move 0                to w-ulke-geceleme(w-ulke-sayisi)
+           move 0                to w-ulke-konaklama(w-ulke-sayisi)
+        end-if
+     end-perform
+     .
+
+ rez-log-tara.
+     move low-values to rez-log-no
+     start rez-log key is not less than rez-log-no
+           invalid move "10" to fs-rez-log
+     end-start
+     perform until fs-rez-log = "10"
+        read rez-log next record
+             at end move "10" to fs-rez-log
+        end-read
+        if fs-rez-log = "00"
+           and rez-log-iptal not = 1
+           and rez-log-gir-tar not < w-donem-bas-tarih
+           and rez-log-gir-tar not > w-donem-bit-tarih
+           perform rezervasyon-topla
+        end-if
+     end-perform
+     .
+
+ rezervasyon-topla.
+     compute w-bu-kisi = rez-log-buyuk + rez-log-kucuk
+                        + rez-log-bebek + rez-log-free
+     move rez-log-gir-tar to w-bu-giris-tarih
+     move rez-log-cik-tar to w-bu-cikis-tarih
+     compute w-bu-gece-sayisi =
+           function integer-of-date(w-bu-cikis-tarih)
+         - function integer-of-date(w-bu-giris-tarih)
+     if w-bu-gece-sayisi < 1
+        move 1 to w-bu-gece-sayisi
+     end-if
+     compute w-bu-geceleme = w-bu-kisi * w-bu-gece-sayisi
+     add w-bu-kisi      to w-toplam-kisi
+     add w-bu-geceleme  to w-toplam-geceleme
+     add 1              to w-toplam-konaklama
+     move "N" to w-bulundu
+     perform varying w-i from 1 by 1 until w-i > w-ulke-sayisi
+        if w-ulke-kodu(w-i) = rez-log-ulke
+           add w-bu-kisi     to w-ulke-kisi(w-i)
+           add w-bu-geceleme to w-ulke-geceleme(w-i)
+           add 1             to w-ulke-konaklama(w-i)
+           move "E" to w-bulundu
+        end-if
+     end-perform
+     if w-bulundu = "N"
+        add w-bu-kisi     to w-tanimsiz-kisi
+        add w-bu-geceleme to w-tanimsiz-geceleme
+        add 1             to w-tanimsiz-konaklama
+     end-if
+     .
+
+ detist-guncelle.
+     open i-o detist
+     if fs-detist = "35"
+        close detist
+        open output detist
+        close detist
+        open i-o detist
+     end-if
+     perform varying w-i from 1 by 1 until w-i > w-ulke-sayisi
+        if w-ulke-kisi(w-i) > 0 or w-ulke-konaklama(w-i) > 0
+           move w-donem           to detist-donem
+           move w-ulke-kodu(w-i)  to detist-ulke-kodu
+           move w-ulke-adi(w-i)   to detist-ulke-adi
+           move w-ulke-kisi(w-i)       to detist-gelen-kisi
+           move w-ulke-geceleme(w-i)   to detist-geceleme
+           move w-ulke-konaklama(w-i)  to detist-konaklama-sayisi
+           write detist-rec
+                 invalid rewrite detist-rec
+           end-write
+        end-if
+     end-perform
+     if w-tanimsiz-kisi > 0 or w-tanimsiz-konaklama > 0
+        move w-donem             to detist-donem
+        move "???"               to detist-ulke-kodu
+        move "TANIMSIZ/ESLENMEMIS ULKE KODU" to detist-ulke-adi
+        move w-tanimsiz-kisi        to detist-gelen-kisi
+        move w-tanimsiz-geceleme    to detist-geceleme
+        move w-tanimsiz-konaklama   to detist-konaklama-sayisi
+        write detist-rec
+              invalid rewrite detist-rec
+        end-write
+     end-if
+     close detist
+     .
+
+ istdata-guncelle.
+     open i-o istdata
+     if fs-istdata = "35"
+        close istdata
+        open output istdata
+        close istdata
+        open i-o istdata
+     end-if
+     move w-donem               to istdata-donem
+     move w-toplam-konaklama    to istdata-toplam-konaklama
+     move w-toplam-kisi         to istdata-toplam-kisi
+     move w-toplam-geceleme     to istdata-toplam-geceleme
+     move w-ulke-sayisi         to istdata-ulke-sayisi
+     move w-bugun               to istdata-olusturma-tarihi
+     set istdata-bekliyor-mu    to true
+     move 0                     to istdata-gonderim-tarihi
+     write istdata-rec
+           invalid rewrite istdata-rec
+     end-write
+     close istdata
+     .
+
+ rapor-bas.
+     move spaces to turizmrap-rapor-satir
+     string "TURIZM BAKANLIGI AYLIK KONAKLAMA ISTATISTIGI  DONEM: "
+            w-donem
+            delimited by size into turizmrap-rapor-satir
+     write turizmrap-rapor-satir
+     move spaces to turizmrap-rapor-satir
+     write turizmrap-rapor-satir
+     move spaces to turizmrap-rapor-satir
+     string "ULKE KODU  ULKE ADI                       KISI   GECELEME  KONAKLAMA"
+            delimited by size into turizmrap-rapor-satir
+     write turizmrap-rapor-satir
+     .
+
+ rapor-detay-yaz.
+     move low-values to detist-anah
+     move w-donem    to detist-donem
+     start detist key is not less than detist-anah
+           invalid move "10" to fs-detist
+     end-start
+     perform until fs-detist = "10"
+        read detist next record
+             at end move "10" to fs-detist
+        end-read
+        if fs-detist = "00" and detist-donem = w-donem
+           move detist-gelen-kisi       to w-bas-kisi
+           move detist-geceleme         to w-bas-gece
+           move detist-konaklama-sayisi to w-bas-konak
+           move spaces to turizmrap-rapor-satir
+           string detist-ulke-kodu "        " detist-ulke-adi
+                  "  " w-bas-kisi "  " w-bas-gece "  " w-bas-konak
+                  delimited by size into turizmrap-rapor-satir
+           write turizmrap-rapor-satir
+        else
+           if fs-detist = "00"
+              move "10" to fs-detist
+           end-if
+        end-if
+     end-perform
+     .
+
+ rapor-toplam-yaz.
+     move spaces to turizmrap-rapor-satir
+     write turizmrap-rapor-satir
+     move w-toplam-kisi       to w-bas-kisi
+     move w-toplam-geceleme   to w-bas-gece
+     move w-toplam-konaklama  to w-bas-konak
+     move spaces to turizmrap-rapor-satir
+     string "GENEL TOPLAM                                  "
+            w-bas-kisi "  " w-bas-gece "  " w-bas-konak
+            delimited by size into turizmrap-rapor-satir
+     write turizmrap-rapor-satir
+     .
