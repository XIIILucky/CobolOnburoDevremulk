@@ -0,0 +1,173 @@
+*> castcclog.cbl
+*> trlog.cbl'in CAST-log dosyasindaki break dizisinden (CAST-LOG-break,
+*> malzeme-kodu/malzeme-tut, occurs 15) tarih araligi bazinda maliyet
+*> merkezi (oda, yiyecek-icecek, spa, minibar vb.) kirilim raporu.
+*> Muhasebe boylece folio gelirinin net CAST toplaminin arkasinda hangi
+*> malzeme kodlarinin ne kadar pay sahibi oldugunu gorebilir.
+program-id. castcclog is initial program.
+environment division.
+input-output section.
+file-control.
+     select cast-log assign to random
+            cast-log-dosya
+            organization indexed
+            access mode is dynamic
+            record key is cast-log-fis
+            alternate record key cast-log-alt = cast-log-anah,
+                  cast-log-fis with duplicates
+            file status is fs-cast-log.
+
+     select cclog-rapor assign to random
+            cclog-rapor-dosya,
+            organization line sequential.
+
+data division.
+file section.
+fd  cast-log.
+01  cast-log-rec.
+    02  cast-log-anah.
+        03  cast-log-tarih.
+            04  cast-log-yil        pic 9(4).
+            04  cast-log-ay         pic 9(2).
+            04  cast-log-gun        pic 9(2).
+        03  cast-log-rez-no         pic 9(08).
+    02  cast-log-oda-no             pic x(04).
+    02  cast-log-kisi.
+        03  cast-log-buyuk          pic 9(02).
+        03  cast-log-kucuk          pic 9(02).
+        03  cast-log-bebek          pic 9(01).
+        03  cast-log-free           pic 9(01).
+    02  cast-log-fiyati             pic 9(10)v99 comp-3.
+    02  cast-log-anlasma-fiyati     pic 9(10)v99 comp-3.
+    02  cast-log-basilan-fiyat     pic s9(10)v99 comp-3.
+    02  cast-log-oda-konumu         pic 99.
+    02  cast-log-fiyat-konumu       pic 99.
+    02  cast-log-anlasma            pic xx.
+    02  cast-log-pan-tipi           pic xx.
+    02  cast-log-oda-adet           pic 9.
+    02  cast-log-share              pic 9.
+    02  cast-log-fiyat-yok          pic 9.
+    02  cast-log-duzeltme           pic s9(7)v99.
+    02  cast-log-sharenum           pic 9(8).
+    02  cast-log-break.
+        05  cast-log-break-kayit occurs 15 times.
+            10  cast-log-br-malzeme-kodu   pic x(3).
+            10  cast-log-br-malzeme-tut    pic s9(6)v99 comp-3.
+    02  cast-log-break-kodu         pic x(8).
+    02  cast-log-grup               pic 9(6).
+    02  cast-log-extradir           pic 9.
+    02  cast-log-rate-kodu          pic x(8).
+    02  cast-log-bos9               pic x(277).
+    02  cast-log-fis                pic 9(10).
+
+fd  cclog-rapor.
+01  cclog-rapor-satir       pic x(132).
+
+working-storage section.
+01  cast-log-dosya          pic x(200) value "cast-log.dat".
+01  cclog-rapor-dosya       pic x(200) value "castcclog.txt".
+01  fs-cast-log             pic xx.
+
+01  w-baslangic-tarih       pic 9(08).
+01  w-bitis-tarih           pic 9(08).
+01  w-fiili-tarih           pic 9(08).
+
+01  w-merkez-tablo.
+    02  w-merkez-kayit occurs 200.
+        03  w-merkez-kodu       pic x(03).
+        03  w-merkez-tutar      pic s9(9)v99 comp-3.
+        03  w-merkez-adet       pic 9(07).
+01  w-merkez-sayac          pic 9(05) value 0.
+
+01  w-genel-toplam          pic s9(11)v99 comp-3 value 0.
+01  w-satir-toplam          pic s9(9)v99 comp-3.
+01  w-i                     pic 9(05).
+01  w-b                     pic 9(05).
+01  w-bulundu               pic x value "N".
+01  w-basilan-tutar         pic z(9)9.99-.
+01  w-genel-basilan         pic z(11)9.99-.
+
+procedure division.
+ ana-islem.
+     accept w-baslangic-tarih from command-line
+     if w-baslangic-tarih = 0
+        move 19000101 to w-baslangic-tarih
+     end-if
+     move 99991231 to w-bitis-tarih
+     open input cast-log
+     open output cclog-rapor
+     perform rapor-bas
+     perform cast-log-oku
+     perform rapor-yaz
+     close cast-log cclog-rapor
+     goback.
+
+ cast-log-oku.
+     move low-values to cast-log-fis
+     start cast-log key is not less than cast-log-fis
+           invalid move "10" to fs-cast-log
+     end-start
+     perform until fs-cast-log = "10"
+        read cast-log next record
+             at end move "10" to fs-cast-log
+        end-read
+        if fs-cast-log = "00"
+           move cast-log-tarih to w-fiili-tarih
+           if w-fiili-tarih not < w-baslangic-tarih
+           and w-fiili-tarih not > w-bitis-tarih
+              perform satir-topla
+           end-if
+        end-if
+     end-perform
+     .
+
+ satir-topla.
+     perform varying w-b from 1 by 1 until w-b > 15
+        if cast-log-br-malzeme-kodu(w-b) not = spaces
+           perform merkez-guncelle
+        end-if
+     end-perform
+     .
+
+ merkez-guncelle.
+     move "N" to w-bulundu
+     perform varying w-i from 1 by 1 until w-i > w-merkez-sayac
+        if w-merkez-kodu(w-i) = cast-log-br-malzeme-kodu(w-b)
+           add cast-log-br-malzeme-tut(w-b) to w-merkez-tutar(w-i)
+           add 1                            to w-merkez-adet(w-i)
+           move "E" to w-bulundu
+        end-if
+     end-perform
+     if w-bulundu = "N"
+        add 1 to w-merkez-sayac
+        move cast-log-br-malzeme-kodu(w-b) to w-merkez-kodu(w-merkez-sayac)
+        move cast-log-br-malzeme-tut(w-b)  to w-merkez-tutar(w-merkez-sayac)
+        move 1                             to w-merkez-adet(w-merkez-sayac)
+     end-if
+     add cast-log-br-malzeme-tut(w-b) to w-genel-toplam
+     .
+
+ rapor-bas.
+     move spaces to cclog-rapor-satir
+     string "MALZEME KODU (MALIYET MERKEZI)   ADET       TUTAR"
+            delimited by size into cclog-rapor-satir
+     write cclog-rapor-satir
+     .
+
+ rapor-yaz.
+     perform varying w-i from 1 by 1 until w-i > w-merkez-sayac
+        move w-merkez-tutar(w-i) to w-basilan-tutar
+        move spaces to cclog-rapor-satir
+        string w-merkez-kodu(w-i)          "                          "
+               w-merkez-adet(w-i)          "   "
+               w-basilan-tutar
+               delimited by size into cclog-rapor-satir
+        write cclog-rapor-satir
+     end-perform
+     move w-genel-toplam to w-genel-basilan
+     move spaces to cclog-rapor-satir
+     string "GENEL TOPLAM (NET CAST)                       "
+            w-genel-basilan
+            delimited by size into cclog-rapor-satir
+     write cclog-rapor-satir
+     .
