@@ -0,0 +1,166 @@
+*> beklehrk.cbl
+*> bekleme listesi hareket motoru (waitlist queue engine).
+*> beklerez ekran kabugu bu programi cagirarak yeni bir bekleme
+*> kaydi acar; odadegis ve rezara iptal akislari ise bir oda/tarih
+*> araligi serbest kaldiginda bu programi "2" modunda cagirip
+*> bekleyenleri tarar, musaitlik cikan ilk kayda haber-verildi
+*> isaretini basar ve filtre'nin yeniden calismasi icin rez-anah
+*> doner deger olarak bos birakilir (resepsiyon ekrandan isler).
+program-id. beklehrk is initial program.
+environment division.
+input-output section.
+file-control.
+     select bekleme assign to random
+            bekleme-dosya
+            organization indexed
+            access mode is dynamic
+            record key is bkl-anah
+            alternate record key is bkl-kat-konum
+                 with duplicates
+            file status is fs-bekleme.
+
+     select bildirim assign to random
+            bildirim-dosya,
+            organization line sequential.
+
+data division.
+file section.
+fd  bekleme.
+01  bkl-rec.
+    02  bkl-anah.
+        03  bkl-sira            pic 9(08).
+    02  bkl-kat-konum.
+        03  bkl-kat             pic x(02).
+        03  bkl-konum           pic x(02).
+        03  bkl-gir-tar         pic 9(08).
+    02  bkl-cik-tar             pic 9(08).
+    02  bkl-musteri-adi         pic x(30).
+    02  bkl-musteri-soyadi      pic x(30).
+    02  bkl-telefon             pic x(20).
+    02  bkl-acenta              pic x(10).
+    02  bkl-kayit-tarihi        pic 9(08).
+    02  bkl-kayit-saat          pic 9(06).
+    02  bkl-durum               pic x(01).
+        88  bkl-durum-bekliyor      value "B".
+        88  bkl-durum-haber-verildi value "H".
+        88  bkl-durum-iptal         value "I".
+        88  bkl-durum-doldu         value "D".
+    02  bkl-haber-tarihi        pic 9(08).
+    02  bkl-haber-saat          pic 9(06).
+    02  bkl-rez-anah            pic 9(08).
+
+fd  bildirim.
+01  bildirim-satir              pic x(200).
+
+working-storage section.
+01  bekleme-dosya               pic x(200) value "bekleme.dat".
+01  bildirim-dosya              pic x(200) value "bekleme-bildirim.txt".
+01  fs-bekleme                  pic xx.
+01  w-sira-son                  pic 9(8) value 0.
+01  w-bulundu                   pic x value "N".
+    88  w-bos-bulundu               value "E".
+
+linkage section.
+01  bkl-link-rec.
+    02  lk-cagiran               pic x(01).
+        88  lk-kayit-ekle            value "1".
+        88  lk-oda-bosaldi-tara      value "2".
+    02  lk-kat                   pic x(02).
+    02  lk-konum                 pic x(02).
+    02  lk-gir-tar               pic 9(08).
+    02  lk-cik-tar               pic 9(08).
+    02  lk-musteri-adi           pic x(30).
+    02  lk-musteri-soyadi        pic x(30).
+    02  lk-telefon               pic x(20).
+    02  lk-acenta                pic x(10).
+    02  lk-sonuc-bos-bulundu     pic x(01).
+
+procedure division using bkl-link-rec.
+ ana-islem.
+     move "N" to w-bulundu
+     move spaces to lk-sonuc-bos-bulundu
+     open i-o bekleme
+     if fs-bekleme = "35"
+        open output bekleme
+        close bekleme
+        open i-o bekleme
+     end-if
+
+     if lk-kayit-ekle
+        perform kayit-ekle
+     end-if
+
+     if lk-oda-bosaldi-tara
+        perform oda-bosaldi-tara
+     end-if
+
+     move w-bulundu to lk-sonuc-bos-bulundu
+     close bekleme
+     goback.
+
+ kayit-ekle.
+     perform sira-bul
+     initialize bkl-rec
+     move w-sira-son        to bkl-sira
+     move lk-kat            to bkl-kat
+     move lk-konum          to bkl-konum
+     move lk-gir-tar        to bkl-gir-tar
+     move lk-cik-tar        to bkl-cik-tar
+     move lk-musteri-adi    to bkl-musteri-adi
+     move lk-musteri-soyadi to bkl-musteri-soyadi
+     move lk-telefon        to bkl-telefon
+     move lk-acenta         to bkl-acenta
+     set bkl-durum-bekliyor to true
+     write bkl-rec
+     .
+
+ sira-bul.
+     move 0 to w-sira-son
+     move high-values to bkl-anah
+     start bekleme key is less than bkl-anah
+           invalid continue
+     end-start
+     read bekleme previous record
+          at end continue
+     end-read
+     if fs-bekleme = "00"
+        compute w-sira-son = bkl-sira + 1
+     else
+        move 1 to w-sira-son
+     end-if
+     .
+
+ oda-bosaldi-tara.
+     open extend bildirim
+     move lk-kat     to bkl-kat
+     move lk-konum   to bkl-konum
+     move low-values to bkl-gir-tar
+     start bekleme key is not less than bkl-kat-konum
+           invalid move "10" to fs-bekleme
+     end-start
+     perform bosalan-kaydi-isle
+             until fs-bekleme not = "00"
+             or bkl-kat not = lk-kat
+             or bkl-konum not = lk-konum
+             or w-bos-bulundu
+     close bildirim
+     .
+
+ bosalan-kaydi-isle.
+     read bekleme next record
+          at end move "10" to fs-bekleme
+     end-read
+     if fs-bekleme = "00"
+     and bkl-durum-bekliyor
+     and bkl-gir-tar <= lk-cik-tar
+     and bkl-cik-tar >= lk-gir-tar
+        set bkl-durum-haber-verildi to true
+        move lk-gir-tar to bkl-haber-tarihi
+        rewrite bkl-rec
+        move "E" to w-bulundu
+        string "HABER:" bkl-musteri-adi " " bkl-musteri-soyadi
+               " KAT=" bkl-kat " KONUM=" bkl-konum
+               delimited by size into bildirim-satir
+        write bildirim-satir
+     end-if
+     .
