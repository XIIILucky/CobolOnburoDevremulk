@@ -0,0 +1,298 @@
+*> karatara.cbl
+*> Rezervasyon ekranlari ve giris (check-in) islemleri misafir adiyla
+*> calistigindan (REZ-LOG-ADI/SOYADI), karakont.cbl'in ad+soyad sorgu
+*> modu REZ-LOG uzerinde toplu olarak calistirilabilir. Bu program tum
+*> REZ-LOG kayitlarini tarar, her birini karaliste'ye ad+soyad ile
+*> karsilastirir ve eslesen rezervasyonu, REZ-LOG-C-IN'e gore
+*> "REZERVASYON ASAMASINDA" (henuz giris yapmamis) ya da "GIRIS
+*> YAPILMIS" (oda anahtari verilmis) olarak isaretleyip raporlar. Canli
+*> ekranlarda anlik engelleme icin karakont.cbl dogrudan cagrilmalidir;
+*> bu rapor geriye donuk/gunluk bir guvenlik taramasi saglar.
+program-id. karatara is initial program.
+environment division.
+input-output section.
+file-control.
+     select rez-log assign to random
+            rez-log-dosya
+            organization indexed
+            access mode is dynamic
+            record key is rez-log-no
+            file status is fs-rez-log.
+
+     select karaliste assign to random
+            karaliste-dosya
+            organization indexed
+            access mode is dynamic
+            record key is kara-anah
+            alternate record key is kara-kimlik-anah
+                  with duplicates
+            alternate record key is kara-ad-soyad-anah
+                  with duplicates
+            file status is fs-karaliste.
+
+     select karatara-rapor assign to random
+            karatara-rapor-dosya
+            organization line sequential.
+
+data division.
+file section.
+fd  rez-log.
+01  rez-log-rec.
+          02 rez-log-anah.
+             03 rez-log-no             pic 9(08).
+          02 rez-log-tipi              pic 9.
+          02 rez-log-durumu            pic x.
+          02 rez-log-acen-anah.
+             03 rez-log-acenta         pic x(4).
+             03 rez-log-gir-tar.
+                04 rez-log-gir-yil     pic 9999.
+                04 rez-log-gir-ay      pic 99.
+                04 rez-log-gir-gun     pic 99.
+             03 rez-log-cik-tar.
+                04 rez-log-cik-yil     pic 9999.
+                04 rez-log-cik-ay      pic 99.
+                04 rez-log-cik-gun     pic 99.
+          02 rez-log-adi               pic x(20).
+          02 rez-log-soyadi            pic x(20).
+          02 rez-log-banka             pic 99.
+          02 rez-log-doviz             pic 99.
+          02 rez-log-anlasma           pic xx.
+          02 rez-log-odeme-tipi        pic xx.
+          02 rez-log-pan-tipi          pic xx.
+          02 rez-log-ulke              pic x(03).
+          02 rez-log-voucher           pic x(30).
+          02 rez-log-kur-aygun         pic x.
+          02 rez-log-k-g-b             pic x.
+          02 rez-log-vip               pic x.
+          02 rez-log-komisyon          pic 99.
+          02 rez-log-nor-indirim       pic 99v99.
+          02 rez-log-c-in              pic x.
+          02 rez-log-folio             pic 9(08).
+          02 rez-log-odano             pic x(04).
+
+          02 rez-log-s-d-t-g           pic 9.
+          02 rez-log-oda-konumu        pic 99.
+          02 rez-log-kisi.
+             03 rez-log-buyuk          pic 9(02).
+             03 rez-log-kucuk          pic 9(02).
+             03 rez-log-bebek          pic 9(01).
+             03 rez-log-free           pic 9(01).
+          02 rez-log-fiyati            pic 9(12)v99 comp-3.
+          02 rez-log-isl-tar.
+             03 rez-log-isl-yil        pic 9999.
+             03 rez-log-isl-ay         pic 99.
+             03 rez-log-isl-gun        pic 99.
+          02 rez-log-al-tar.
+             03 rez-log-al-yil         pic 9999.
+             03 rez-log-al-ay          pic 99.
+             03 rez-log-al-gun         pic 99.
+          02 rez-log-ops-tar.
+             03 rez-log-ops-yil        pic 9999.
+             03 rez-log-ops-ay         pic 99.
+             03 rez-log-ops-gun        pic 99.
+          02 rez-log-gel-zaman.
+             03 rez-log-gel-saat       pic 99.
+             03 rez-log-gel-dak        pic 99.
+          02 rez-log-git-zaman.
+             03 rez-log-git-saat       pic 99.
+             03 rez-log-git-dak        pic 99.
+          02 rez-log-genel-bilgi.
+             03 rez-log-grup-anah.
+                04 rez-log-grup-no     pic 9(06).
+                04 rez-log-grup-adi    pic x(13).
+             03 rez-log-adres1         pic x(20).
+             03 rez-log-adres2         pic x(14).
+             03 rez-log-aksiyon2-eh    pic 9.
+             03 rez-log-special2-eh     pic 9.
+             03 rez-log-statu          pic x.
+             03 rez-log-iptal          pic 9.
+             03 rez-log-sil-sebeb      pic x(2).
+             03 rez-log-not1           pic x(100).
+             03 rez-log-not2           pic x(100).
+             03 rez-log-eski-alan.
+               05 rez-log-bavel-eski  pic x(15).
+               05 filler      pic x.
+             03 rez-log-gel-sirket     pic x(02).
+             03 rez-log-git-sirket     pic x(02).
+             03 rez-log-operator       pic x(02).
+             03 rez-log-e-mail         pic x(01).
+             03 rez-log-gr-olabilir    pic 9.
+             03 rez-log-voucher-gir-tar.
+                04 rez-log-voucher-gir-yil     pic 9999.
+                04 rez-log-voucher-gir-ay      pic 99.
+                04 rez-log-voucher-gir-gun     pic 99.
+             03 rez-log-gr-status      pic x.
+             03 rez-log-kaynak-1       pic x(02).
+             03 rez-log-kaynak-2       pic x(02).
+             03 rez-log-kaynak-3       pic x(02).
+             03 rez-log-firma          pic x(05).
+             03 rez-log-extra-kart2    pic x(7).
+          02 rez-log-extra-kart        pic x(7).
+          02 rez-log-late-zaman.
+             03 rez-log-late-gel-saat  pic 99.
+             03 rez-log-late-gel-dak   pic 99.
+          02 rez-log-on-odeme          pic 9(12)v99 comp-3.
+          02 rez-log-on-doviz          pic 9(02).
+          02 rez-log-pazar             pic x(02).
+          02 rez-log-eb                pic x.
+          02 rez-log-fiyat-fix         pic x.  
+          02 rez-log-fiyat-konumu      pic 99.
+          02 rez-log-aksiyon-eh        pic x.
+          02 rez-log-bilbord-eh        pic x.
+          02 rez-log-ug-ind            pic 9.
+          02 rez-log-cin-kuru          pic 999v99999.
+          02 rez-log-oda-tipi          pic xx.
+          02 rez-log-special-eh        pic 9.
+          02 rez-log-ozel-durum-car    pic 999v9999999.
+          02 rez-log-ozel-durum        pic 99.
+          02 rez-log-title             pic x(09).
+          02 rez-log-gec               pic 9.
+          02 rez-log-plan              pic 9.
+          02 rez-log-rehber            pic x(2).
+          02 rez-log-fiyat-flag.
+             05 rez-log-aksiyon-flag   pic 9.
+             05 rez-log-renk           pic 9.
+             05 rez-log-special-flag   pic 9.
+          02 rez-log-oda-tipi2         pic xx.
+          02 rez-log-oda-tipi3         pic xx.
+          02 rez-log-tikler.
+             05 rez-log-ozel-tip       pic x.
+             05 rez-log-tam-blok       pic 9.
+             05 rez-log-share          pic 9.
+          02 rez-log-staf-bos       pic x(04).
+          02 rez-log-sharenum       pic 9(8).
+          02 rez-log-sil-tar         pic x(8).
+          02 rez-log-rate-kodu       pic x(8).
+          02 rez-log-extra-ind       pic 999v99.
+          02 rez-log-no-post          pic 9.
+          02 rez-log-dev-uye-no      pic 9(8).
+          02 rez-log-rate-acenta     pic xxxx.
+          02 rez-log-room-kdv-yok    pic x.
+          02 rez-log-extra-kdv-yok   pic x.
+          02 rez-log-telefon-no      pic x(15).
+          02 rez-log-bavel           pic x(15).
+          02 rez-log-vip-turu        pic x.
+          02 rez-log-blok-tip        pic 9.
+          02 rez-log-onodeme-var     pic 9. 
+          02 rez-log-cin-kur-tar.
+             03 rez-log-cin-kur-yil  pic 9(4).
+             03 rez-log-cin-kur-ay   pic 9(2).
+             03 rez-log-cin-kur-gun  pic 9(2).
+          02 rez-log-kredi-kart.
+             03 rez-log-kart-tipi     pic x.
+             03 rez-log-kart-no1      pic x(04).
+             03 rez-log-kart-no2      pic x(04).
+             03 rez-log-kart-no3      pic x(04).
+             03 rez-log-kart-no4      pic x(04).
+             03 rez-log-cvv-kodu      pic x(03).
+             03 rez-log-onay-kodu     pic x(15).
+             03 rez-log-onay-tutar    pic 9(7)v99.
+             03 rez-log-onay-doviz    pic x(02).
+             03 rez-log-kart-sahibi   pic x(50).
+             03 rez-log-kart-son-ay   pic 9(2).
+             03 rez-log-kart-son-yil  pic 9(2).
+             03 rez-log-provizyon-notu pic x(20).
+
+          02 rez-log-bosv9           pic x(811). 
+          02 rez-log-staf              pic x(04).
+          02 rez-log-fis             pic 9(10).
+
+fd  karaliste.
+01  kara-rec.
+    02  kara-anah.
+        03  kara-sira                pic 9(08).
+    02  kara-kimlik-anah.
+        03  kara-kimlik-no           pic 9(11).
+    02  kara-ad-soyad-anah.
+        03  kara-adi                 pic x(20).
+        03  kara-soyadi              pic x(20).
+    02  kara-sebep                   pic x(60).
+    02  kara-ekleme-tarihi           pic 9(08).
+    02  kara-ekleyen-kllnc           pic x(10).
+    02  kara-durum                   pic x(01).
+        88  kara-aktif                   value "A".
+        88  kara-pasif                   value "P".
+
+fd  karatara-rapor.
+01  karatara-rapor-satir             pic x(132).
+
+working-storage section.
+01  rez-log-dosya             pic x(200) value "rez-log.dat".
+01  karaliste-dosya           pic x(200) value "karaliste.dat".
+01  karatara-rapor-dosya      pic x(200) value "karatara.txt".
+01  fs-rez-log                pic xx.
+01  fs-karaliste              pic xx.
+
+01  w-eslesme-sayisi          pic 9(05) value 0.
+01  w-asama                   pic x(25).
+
+procedure division.
+ ana-islem.
+     open input rez-log
+     open input karaliste
+     open output karatara-rapor
+     perform rapor-bas
+     perform rez-log-tara
+     perform rapor-ozet
+     close rez-log karaliste karatara-rapor
+     goback.
+
+ rez-log-tara.
+     move low-values to rez-log-no
+     start rez-log key is not less than rez-log-no
+           invalid move "10" to fs-rez-log
+     end-start
+     perform until fs-rez-log = "10"
+        read rez-log next record
+             at end move "10" to fs-rez-log
+        end-read
+        if fs-rez-log = "00"
+           perform karaliste-karsilastir
+        end-if
+     end-perform
+     .
+
+ karaliste-karsilastir.
+     move rez-log-adi    to kara-adi
+     move rez-log-soyadi to kara-soyadi
+     read karaliste key is kara-ad-soyad-anah
+          invalid continue
+          not invalid
+             if kara-aktif
+                perform eslesme-satiri-yaz
+             end-if
+     end-read
+     .
+
+ eslesme-satiri-yaz.
+     add 1 to w-eslesme-sayisi
+     if rez-log-c-in = "E"
+        move "GIRIS YAPILMIS"          to w-asama
+     else
+        move "REZERVASYON ASAMASINDA"  to w-asama
+     end-if
+     move spaces to karatara-rapor-satir
+     string "REZ:" rez-log-no          " "
+            rez-log-adi " " rez-log-soyadi "  "
+            w-asama "  SEBEP: " kara-sebep
+            delimited by size into karatara-rapor-satir
+     write karatara-rapor-satir
+     .
+
+ rapor-bas.
+     move spaces to karatara-rapor-satir
+     string "KARALISTE CAPRAZ KONTROL RAPORU"
+            delimited by size into karatara-rapor-satir
+     write karatara-rapor-satir
+     move spaces to karatara-rapor-satir
+     write karatara-rapor-satir
+     .
+
+ rapor-ozet.
+     move spaces to karatara-rapor-satir
+     write karatara-rapor-satir
+     move spaces to karatara-rapor-satir
+     string "ESLESEN REZERVASYON SAYISI: " w-eslesme-sayisi
+            delimited by size into karatara-rapor-satir
+     write karatara-rapor-satir
+     .
