@@ -1069,8 +1069,10 @@ $XFD NAME=genel-log-H-TEK-ODA-DURUM-KODU-AU
            02 CAST-LOG-grup             pic 9(6).
            02 CAST-LOG-extradir         pic 9.
            02 CAST-LOG-rate-kodu        pic x(8) .
-           02 CAST-LOG-bos9        pic x(277). 
-           02 CAST-LOG-FIS             PIC 9(10).      
+           02 CAST-LOG-kur-orani        pic 9(04)v9999 comp-3.
+           02 CAST-LOG-kur-tarihi       pic 9(08).
+           02 CAST-LOG-bos9        pic x(264).
+           02 CAST-LOG-FIS             PIC 9(10).
 
 ************
 *{Bench}file
