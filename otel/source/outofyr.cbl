@@ -0,0 +1,167 @@
+*> outofyr.cbl
+*> OUTOF dosyasini gunluk tarar; tahmini donus tarihi gecmis olup
+*> hala disi isaretli odalar icin gunkont.cbl'in envanter
+*> kontrolune uyari satiri yazar ve otf-gecikme-uyari bayragini
+*> isaretleyip outofhrk'ye bir "gecikme" kaydi dusurur, boylece oda
+*> sessizce satilabilir envanterden dusmez. gunkont.cbl'in ekranina
+*> canli bir uyari basmak yerine uyari burada ayri bir rapor
+*> dosyasina yazilir; gunkont'un gunluk acilisinda bu dosyayi okuyup
+*> ekraninda gostermesi, gunkont.cbl'in kendi .evt'sine eklenecek
+*> tek adimdir.
+program-id. outofyr is initial program.
+environment division.
+input-output section.
+file-control.
+     select outof assign to random
+            outof-dosya
+            organization indexed
+            access mode is dynamic
+            record key is otf-anah
+            file status is fs-outof.
+
+     select outofhrk assign to random
+            outofhrk-dosya
+            organization indexed
+            access mode is dynamic
+            record key is oth-anah
+            file status is fs-outofhrk.
+
+     select outofyr-rapor assign to random
+            outofyr-rapor-dosya, organization line sequential.
+
+data division.
+file section.
+fd  outof.
+01  otf-rec.
+    02  otf-anah.
+        03  otf-sira             pic 9(08).
+    02  otf-oda-anah.
+        03  otf-kat              pic x(02).
+        03  otf-konum            pic x(02).
+        03  otf-oda              pic x(06).
+    02  otf-bas-tar              pic 9(08).
+    02  otf-tahmini-don-tar      pic 9(08).
+    02  otf-teknik-no            pic 9(08).
+    02  otf-durum                pic x(01).
+        88  otf-durum-disi           value "D".
+        88  otf-durum-aktif          value "A".
+    02  otf-gecikme-uyari        pic x(01).
+        88  otf-gecikme-uyarildi     value "E".
+    02  otf-aciklama             pic x(40).
+    02  otf-son-guncelleme-tar   pic 9(08).
+
+fd  outofhrk.
+01  oth-rec.
+    02  oth-anah.
+        03  oth-otf-sira         pic 9(08).
+        03  oth-sira             pic 9(05).
+    02  oth-tarih                pic 9(08).
+    02  oth-saat                 pic 9(06).
+    02  oth-eski-durum           pic x(01).
+    02  oth-yeni-durum           pic x(01).
+    02  oth-aciklama             pic x(40).
+
+fd  outofyr-rapor.
+01  otf-rapor-satir             pic x(132).
+
+working-storage section.
+01  outof-dosya                 pic x(200) value "outof.dat".
+01  outofhrk-dosya              pic x(200) value "outofhrk.dat".
+01  outofyr-rapor-dosya         pic x(200) value "outofyr.txt".
+01  fs-outof                    pic xx.
+01  fs-outofhrk                 pic xx.
+01  w-oth-sira-son              pic 9(05).
+01  w-bugun                     pic 9(08).
+01  w-satir-sayisi              pic 9(05) value 0.
+
+procedure division.
+ ana-islem.
+     accept w-bugun from date yyyymmdd
+     open input outof
+     open i-o outofhrk
+     if fs-outofhrk = "35"
+        close outofhrk
+        open output outofhrk
+        close outofhrk
+        open i-o outofhrk
+     end-if
+     open output outofyr-rapor
+     perform basligi-yaz
+     move low-values to otf-anah
+     start outof key is not less than otf-anah
+           invalid move "10" to fs-outof
+     end-start
+     perform until fs-outof = "10"
+        read outof next record
+             at end move "10" to fs-outof
+        end-read
+        if fs-outof = "00"
+           perform kayit-degerlendir
+        end-if
+     end-perform
+     if w-satir-sayisi = 0
+        move spaces to otf-rapor-satir
+        string "GECIKMIS DISI ODA YOK" delimited by size
+               into otf-rapor-satir
+        write otf-rapor-satir
+     end-if
+     close outof outofhrk outofyr-rapor
+     goback.
+
+ basligi-yaz.
+     move spaces to otf-rapor-satir
+     string "GUNLUK DISI ODA GECIKME RAPORU - " w-bugun
+            delimited by size into otf-rapor-satir
+     write otf-rapor-satir
+     .
+
+*> tahmini donus tarihi gecmis, hala "D" durumunda ve bugun icin
+*> henuz uyarilmamis odalari raporlar; ayni gun tekrar tekrar
+*> uyarmamak icin otf-gecikme-uyari bayragini isaretler.
+ kayit-degerlendir.
+     if otf-durum-disi
+     and otf-tahmini-don-tar < w-bugun
+     and not otf-gecikme-uyarildi
+        move spaces to otf-rapor-satir
+        string "ODA=" otf-oda
+               " KAT=" otf-kat
+               " KONUM=" otf-konum
+               " TAHMINI DONUS=" otf-tahmini-don-tar
+               " GECIKME UYARISI"
+               delimited by size into otf-rapor-satir
+        write otf-rapor-satir
+        add 1 to w-satir-sayisi
+        move "E" to otf-gecikme-uyari
+        rewrite otf-rec invalid continue end-rewrite
+        perform gecikme-iz-yaz
+     end-if
+     .
+
+ gecikme-iz-yaz.
+     perform outofhrk-sira-bul
+     initialize oth-rec
+     move otf-sira       to oth-otf-sira
+     move w-oth-sira-son to oth-sira
+     move w-bugun        to oth-tarih
+     move 0               to oth-saat
+     move otf-durum       to oth-eski-durum
+     move otf-durum       to oth-yeni-durum
+     string "tahmini donus tarihi gecti - gunkont uyarildi"
+            delimited by size into oth-aciklama
+     write oth-rec
+     .
+
+ outofhrk-sira-bul.
+     move 1 to w-oth-sira-son
+     move otf-sira     to oth-otf-sira
+     move high-values  to oth-sira
+     start outofhrk key is less than oth-anah
+           invalid continue
+     end-start
+     read outofhrk previous record
+          at end continue
+     end-read
+     if fs-outofhrk = "00" and oth-otf-sira = otf-sira
+        compute w-oth-sira-son = oth-sira + 1
+     end-if
+     .
