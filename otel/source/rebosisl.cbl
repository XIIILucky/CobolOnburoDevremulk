@@ -0,0 +1,171 @@
+*> rebosisl.cbl
+*> devrebos.cbl tek ekranlik, tarihcesiz bir "geri alma" islemi
+*> gibi davraniyordu; bu alt program onu asamali bir vakaya
+*> cevirir: temerrut ihbari -> mehil suresi -> geri alinma ->
+*> yeniden satisa hazir. Her asama gecisi REBOS basligini gunceller
+*> ve REBOSHRK'ye eski/yeni asamayi, kullaniciyi ve aciklamayi
+*> yazar, boylece hukuk ve satis herhangi bir temerrut sozlesmesinin
+*> su an tam olarak hangi asamada oldugunu gorebilir.
+program-id. rebosisl is initial program.
+environment division.
+input-output section.
+file-control.
+     select rebos assign to random
+            rebos-dosya
+            organization indexed
+            access mode is dynamic
+            record key is rbs-anah
+            alternate record key is rbs-musteri-anah
+                  with duplicates
+            file status is fs-rebos.
+
+     select reboshrk assign to random
+            reboshrk-dosya
+            organization indexed
+            access mode is dynamic
+            record key is rbh-anah
+            file status is fs-reboshrk.
+
+data division.
+file section.
+fd  rebos.
+01  rbs-rec.
+    02  rbs-anah.
+        03  rbs-devremulk-no      pic 9(08).
+    02  rbs-musteri-anah.
+        03  rbs-musteri-no        pic 9(08).
+    02  rbs-acilis-tarihi         pic 9(08).
+    02  rbs-asama                 pic x(01).
+        88  rbs-temerrut-ihbari       value "1".
+        88  rbs-mehil-suresi          value "2".
+        88  rbs-geri-alindi           value "3".
+        88  rbs-yeniden-satisa-hazir  value "4".
+        88  rbs-kapandi               value "9".
+    02  rbs-asama-tarihi          pic 9(08).
+    02  rbs-mehil-bitis-tarihi    pic 9(08).
+
+fd  reboshrk.
+01  rbh-rec.
+    02  rbh-anah.
+        03  rbh-devremulk-no      pic 9(08).
+        03  rbh-sira              pic 9(05).
+    02  rbh-tarih                 pic 9(08).
+    02  rbh-saat                  pic 9(06).
+    02  rbh-eski-asama            pic x(01).
+    02  rbh-yeni-asama            pic x(01).
+    02  rbh-kllnc                 pic x(10).
+    02  rbh-aciklama              pic x(40).
+
+working-storage section.
+01  rebos-dosya               pic x(200) value "rebos.dat".
+01  reboshrk-dosya            pic x(200) value "reboshrk.dat".
+01  fs-rebos                  pic xx.
+01  fs-reboshrk               pic xx.
+
+01  w-sonraki-sira            pic 9(05).
+01  w-eski-asama-gecici       pic x(01).
+
+linkage section.
+01  rbi-devremulk-no          pic 9(08).
+01  rbi-musteri-no            pic 9(08).
+01  rbi-yeni-asama            pic x(01).
+01  rbi-mehil-bitis-tarihi    pic 9(08).
+01  rbi-bugun                 pic 9(08).
+01  rbi-saat-simdi            pic 9(06).
+01  rbi-kllnc                 pic x(10).
+01  rbi-aciklama              pic x(40).
+01  rbi-sonuc                 pic x(01).
+    88  rbi-basarili              value "E".
+    88  rbi-basarisiz             value "H".
+
+procedure division using rbi-devremulk-no, rbi-musteri-no,
+                          rbi-yeni-asama, rbi-mehil-bitis-tarihi,
+                          rbi-bugun, rbi-saat-simdi, rbi-kllnc,
+                          rbi-aciklama, rbi-sonuc.
+ ana-islem.
+     move "H" to rbi-sonuc
+     open i-o rebos
+     if fs-rebos = "35"
+        close rebos
+        open output rebos
+        close rebos
+        open i-o rebos
+     end-if
+     open i-o reboshrk
+     if fs-reboshrk = "35"
+        close reboshrk
+        open output reboshrk
+        close reboshrk
+        open i-o reboshrk
+     end-if
+     move rbi-devremulk-no to rbs-devremulk-no
+     read rebos
+          invalid perform vaka-ac
+          not invalid perform asama-degistir
+     end-read
+     close rebos reboshrk
+     goback.
+
+ vaka-ac.
+     if rbi-yeni-asama not = "1"
+        exit paragraph
+     end-if
+     initialize rbs-rec
+     move rbi-devremulk-no to rbs-devremulk-no
+     move rbi-musteri-no   to rbs-musteri-no
+     move rbi-bugun        to rbs-acilis-tarihi
+     move rbi-bugun        to rbs-asama-tarihi
+     set rbs-temerrut-ihbari to true
+     write rbs-rec
+           invalid continue
+           not invalid perform tarihce-yaz
+     end-write
+     .
+
+ asama-degistir.
+     if rbs-kapandi
+        exit paragraph
+     end-if
+     move rbs-asama to w-eski-asama-gecici
+     move rbi-yeni-asama to rbs-asama
+     move rbi-bugun      to rbs-asama-tarihi
+     if rbs-mehil-suresi
+        move rbi-mehil-bitis-tarihi to rbs-mehil-bitis-tarihi
+     end-if
+     rewrite rbs-rec
+             invalid continue
+             not invalid perform tarihce-yaz
+     end-rewrite
+     .
+
+ tarihce-yaz.
+     perform sonraki-sira-bul
+     initialize rbh-rec
+     move rbi-devremulk-no   to rbh-devremulk-no
+     move w-sonraki-sira     to rbh-sira
+     move rbi-bugun          to rbh-tarih
+     move rbi-saat-simdi     to rbh-saat
+     move w-eski-asama-gecici to rbh-eski-asama
+     move rbs-asama          to rbh-yeni-asama
+     move rbi-kllnc          to rbh-kllnc
+     move rbi-aciklama       to rbh-aciklama
+     write rbh-rec invalid continue end-write
+     move "E" to rbi-sonuc
+     .
+
+ sonraki-sira-bul.
+     move 0 to w-sonraki-sira
+     move rbi-devremulk-no to rbh-devremulk-no
+     move high-values      to rbh-sira
+     start reboshrk key is less than or equal rbh-anah
+           invalid continue
+     end-start
+     read reboshrk previous record
+          invalid move 0 to w-sonraki-sira
+          not invalid
+            if rbh-devremulk-no = rbi-devremulk-no
+               move rbh-sira to w-sonraki-sira
+            end-if
+     end-read
+     add 1 to w-sonraki-sira
+     .
