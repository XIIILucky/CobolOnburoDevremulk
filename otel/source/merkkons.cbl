@@ -0,0 +1,271 @@
+*> merkkons.cbl
+*> castcclog.cbl bir tarih araliginda CAST-LOG'un break diziside
+*> (malzeme-kodu/malzeme-tut, occurs 15) hangi maliyet merkezlerinin
+*> goruldugunu listeler, ama listeyi veride rastlanan kodlarla kurar -
+*> MERKEZ katalogunda tanimli olup o donemde hic hareketi olmayan bir
+*> maliyet merkezi raporda hic gorunmez. dataac.cbl'in actigi MERKEZ
+*> dosyasi tam da bu katalogu tutar. Bu is her maliyet merkezini
+*> (tanimli hareketsiz olanlar da
+*> dahil) MERKEZ-SIRA sirasina gore, ad ve genel toplama oran ile
+*> birlikte basar; parametre verilmezse varsayilan olarak dunku gunu
+*> kapsar, boylece gece sonu toplu isinden parametresiz calistirilabilir.
+program-id. merkkons is initial program.
+environment division.
+input-output section.
+file-control.
+     select cast-log assign to random
+            cast-log-dosya
+            organization indexed
+            access mode is dynamic
+            record key is cast-log-fis
+            alternate record key cast-log-alt = cast-log-anah,
+                  cast-log-fis with duplicates
+            file status is fs-cast-log.
+
+     select merkez assign to random
+            merkez-dosya
+            organization indexed
+            access mode is dynamic
+            record key is merkez-kodu
+            file status is fs-merkez.
+
+     select merkkons-rapor assign to random
+            merkkons-rapor-dosya
+            organization line sequential.
+
+data division.
+file section.
+fd  cast-log.
+01  cast-log-rec.
+    02  cast-log-anah.
+        03  cast-log-tarih.
+            04  cast-log-yil        pic 9(4).
+            04  cast-log-ay         pic 9(2).
+            04  cast-log-gun        pic 9(2).
+        03  cast-log-rez-no         pic 9(08).
+    02  cast-log-oda-no             pic x(04).
+    02  cast-log-kisi.
+        03  cast-log-buyuk          pic 9(02).
+        03  cast-log-kucuk          pic 9(02).
+        03  cast-log-bebek          pic 9(01).
+        03  cast-log-free           pic 9(01).
+    02  cast-log-fiyati             pic 9(10)v99 comp-3.
+    02  cast-log-anlasma-fiyati     pic 9(10)v99 comp-3.
+    02  cast-log-basilan-fiyat     pic s9(10)v99 comp-3.
+    02  cast-log-oda-konumu         pic 99.
+    02  cast-log-fiyat-konumu       pic 99.
+    02  cast-log-anlasma            pic xx.
+    02  cast-log-pan-tipi           pic xx.
+    02  cast-log-oda-adet           pic 9.
+    02  cast-log-share              pic 9.
+    02  cast-log-fiyat-yok          pic 9.
+    02  cast-log-duzeltme           pic s9(7)v99.
+    02  cast-log-sharenum           pic 9(8).
+    02  cast-log-break.
+        05  cast-log-break-kayit occurs 15 times.
+            10  cast-log-br-malzeme-kodu   pic x(3).
+            10  cast-log-br-malzeme-tut    pic s9(6)v99 comp-3.
+    02  cast-log-break-kodu         pic x(8).
+    02  cast-log-grup               pic 9(6).
+    02  cast-log-extradir           pic 9.
+    02  cast-log-rate-kodu          pic x(8).
+    02  cast-log-bos9               pic x(277).
+    02  cast-log-fis                pic 9(10).
+
+fd  merkez.
+01  merkez-rec.
+    02  merkez-kodu                  pic x(03).
+    02  merkez-adi                   pic x(30).
+    02  merkez-sira                  pic 9(03).
+    02  merkez-aktif                 pic x(01).
+        88  merkez-aktif-mi              value "E".
+        88  merkez-pasif-mi              value "H".
+
+fd  merkkons-rapor.
+01  merkkons-rapor-satir         pic x(132).
+
+working-storage section.
+01  cast-log-dosya          pic x(200) value "cast-log.dat".
+01  merkez-dosya            pic x(200) value "merkez.dat".
+01  merkkons-rapor-dosya    pic x(200) value "merkkons.txt".
+01  fs-cast-log             pic xx.
+01  fs-merkez               pic xx.
+
+01  w-bugun                 pic 9(08).
+01  w-baslangic-tarih       pic 9(08).
+01  w-bitis-tarih           pic 9(08).
+01  w-fiili-tarih           pic 9(08).
+
+01  w-merkez-tablo.
+    02  w-merkez-kayit occurs 200.
+        03  w-merkez-kodu       pic x(03).
+        03  w-merkez-adi        pic x(30).
+        03  w-merkez-tutar      pic s9(9)v99 comp-3.
+        03  w-merkez-adet       pic 9(07).
+01  w-merkez-sayac          pic 9(05) value 0.
+
+01  w-genel-toplam          pic s9(11)v99 comp-3 value 0.
+01  w-b                     pic 9(05).
+01  w-i                     pic 9(05).
+01  w-bulundu               pic x value "N".
+
+01  w-tanimsiz-tutar        pic s9(9)v99 comp-3 value 0.
+01  w-tanimsiz-adet         pic 9(07) value 0.
+
+01  w-yuzde                 pic 999v99.
+01  w-basilan-tutar         pic z(9)9.99-.
+01  w-basilan-adet          pic z(6)9.
+01  w-basilan-yuzde         pic zz9.99.
+01  w-genel-basilan         pic z(11)9.99-.
+
+procedure division.
+ ana-islem.
+     accept w-bugun from date yyyymmdd
+     accept w-baslangic-tarih from command-line
+     if w-baslangic-tarih = 0
+        compute w-baslangic-tarih =
+              function integer-of-date(w-bugun) - 1
+        compute w-baslangic-tarih =
+              function date-of-integer(w-baslangic-tarih)
+     end-if
+     move w-baslangic-tarih to w-bitis-tarih
+     open input merkez
+     if fs-merkez = "35"
+        display "MERKEZ DOSYASI BOS - KATALOG TANIMSIZ"
+        stop run
+     end-if
+     open input cast-log
+     if fs-cast-log = "35"
+        display "CAST-LOG DOSYASI BOS - MALIYET HAREKETI YOK"
+        stop run
+     end-if
+     open output merkkons-rapor
+     perform rapor-bas
+     perform merkez-katalog-oku
+     perform cast-log-oku
+     perform rapor-yaz
+     close merkez cast-log merkkons-rapor
+     goback.
+
+ merkez-katalog-oku.
+     move low-values to merkez-kodu
+     start merkez key is not less than merkez-kodu
+           invalid move "10" to fs-merkez
+     end-start
+     perform until fs-merkez = "10"
+        read merkez next record
+             at end move "10" to fs-merkez
+        end-read
+        if fs-merkez = "00" and merkez-aktif-mi
+           add 1 to w-merkez-sayac
+           move merkez-kodu to w-merkez-kodu(w-merkez-sayac)
+           move merkez-adi  to w-merkez-adi(w-merkez-sayac)
+           move 0           to w-merkez-tutar(w-merkez-sayac)
+           move 0           to w-merkez-adet(w-merkez-sayac)
+        end-if
+     end-perform
+     .
+
+ cast-log-oku.
+     move low-values to cast-log-fis
+     start cast-log key is not less than cast-log-fis
+           invalid move "10" to fs-cast-log
+     end-start
+     perform until fs-cast-log = "10"
+        read cast-log next record
+             at end move "10" to fs-cast-log
+        end-read
+        if fs-cast-log = "00"
+           move cast-log-tarih to w-fiili-tarih
+           if w-fiili-tarih not < w-baslangic-tarih
+           and w-fiili-tarih not > w-bitis-tarih
+              perform satir-topla
+           end-if
+        end-if
+     end-perform
+     .
+
+ satir-topla.
+     perform varying w-b from 1 by 1 until w-b > 15
+        if cast-log-br-malzeme-kodu(w-b) not = spaces
+           perform merkez-guncelle
+        end-if
+     end-perform
+     .
+
+ merkez-guncelle.
+     move "N" to w-bulundu
+     perform varying w-i from 1 by 1 until w-i > w-merkez-sayac
+        if w-merkez-kodu(w-i) = cast-log-br-malzeme-kodu(w-b)
+           add cast-log-br-malzeme-tut(w-b) to w-merkez-tutar(w-i)
+           add 1                            to w-merkez-adet(w-i)
+           move "E" to w-bulundu
+        end-if
+     end-perform
+     if w-bulundu = "N"
+        add cast-log-br-malzeme-tut(w-b) to w-tanimsiz-tutar
+        add 1                            to w-tanimsiz-adet
+     end-if
+     add cast-log-br-malzeme-tut(w-b) to w-genel-toplam
+     .
+
+ rapor-bas.
+     move spaces to merkkons-rapor-satir
+     string "KONSOLIDE MALIYET MERKEZI RAPORU  "
+            w-baslangic-tarih " - " w-bitis-tarih
+            delimited by size into merkkons-rapor-satir
+     write merkkons-rapor-satir
+     move spaces to merkkons-rapor-satir
+     write merkkons-rapor-satir
+     move spaces to merkkons-rapor-satir
+     string "KOD  AD                              ADET       TUTAR   ORAN%"
+            delimited by size into merkkons-rapor-satir
+     write merkkons-rapor-satir
+     .
+
+ rapor-yaz.
+     perform varying w-i from 1 by 1 until w-i > w-merkez-sayac
+        perform merkez-satiri-yaz
+     end-perform
+     if w-tanimsiz-adet > 0
+        move w-tanimsiz-tutar to w-basilan-tutar
+        move w-tanimsiz-adet  to w-basilan-adet
+        if w-genel-toplam not = 0
+           compute w-yuzde rounded =
+                 w-tanimsiz-tutar * 100 / w-genel-toplam
+        else
+           move 0 to w-yuzde
+        end-if
+        move w-yuzde to w-basilan-yuzde
+        move spaces to merkkons-rapor-satir
+        string "???  TANIMSIZ/KATALOG DISI KOD      "
+               w-basilan-adet "  " w-basilan-tutar "  " w-basilan-yuzde
+               delimited by size into merkkons-rapor-satir
+        write merkkons-rapor-satir
+     end-if
+     move w-genel-toplam to w-genel-basilan
+     move spaces to merkkons-rapor-satir
+     write merkkons-rapor-satir
+     move spaces to merkkons-rapor-satir
+     string "GENEL TOPLAM (NET CAST)                       "
+            w-genel-basilan
+            delimited by size into merkkons-rapor-satir
+     write merkkons-rapor-satir
+     .
+
+ merkez-satiri-yaz.
+     move w-merkez-tutar(w-i) to w-basilan-tutar
+     move w-merkez-adet(w-i)  to w-basilan-adet
+     if w-genel-toplam not = 0
+        compute w-yuzde rounded =
+              w-merkez-tutar(w-i) * 100 / w-genel-toplam
+     else
+        move 0 to w-yuzde
+     end-if
+     move w-yuzde to w-basilan-yuzde
+     move spaces to merkkons-rapor-satir
+     string w-merkez-kodu(w-i) "  " w-merkez-adi(w-i)
+            w-basilan-adet "  " w-basilan-tutar "  " w-basilan-yuzde
+            delimited by size into merkkons-rapor-satir
+     write merkkons-rapor-satir
+     .
