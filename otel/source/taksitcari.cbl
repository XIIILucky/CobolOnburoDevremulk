@@ -0,0 +1,168 @@
+*> taksitcari.cbl
+*> DEVREMULK uyelerinin taksit tahsilatlarini (DEVREMULK-KESIN-ODENEN/
+*> DEVREMULK-KESIN-KALAN, taksithes.cpy'nin taksit-yeniden-hesapla'si
+*> tarafindan hesaplanir) uyenin muhasebe tarafindaki cari hesabiyla
+*> (CARI-BAKIYE) karsilastirir. Her uyenin cari kodu "12" grubu altinda
+*> uye numarasindan turetilir (bkz. takcari.cpy'deki "12" on-eki).
+*> Cari kaydi yoksa veya bakiye taksit tarafinin kesin-kalan'i ile
+*> uyusmuyorsa satir raporda isaretlenir; muhasebe koprusu (accounting
+*> bridge) ile taksit defterinin birbirinden kopmasini erken yakalamak
+*> icindir.
+program-id. taksitcari is initial program.
+environment division.
+input-output section.
+file-control.
+     select devremulk assign to random
+            devremulk-dosya
+            organization indexed
+            access mode is dynamic
+            record key is devremulk-no
+            file status is fs-devremulk.
+
+     select cari assign to random
+            cari-dosya
+            organization indexed
+            access mode is dynamic
+            record key is cari-kodu
+            file status is fs-cari.
+
+     select taksitcari-rapor assign to random
+            taksitcari-rapor-dosya,
+            organization line sequential.
+
+data division.
+file section.
+fd  devremulk.
+01  devremulk-rec.
+    02  devremulk-no              pic 9(08).
+    02  devremulk-odenen          pic s9(09)v99 comp-3.
+    02  devremulk-kalan           pic s9(09)v99 comp-3.
+    02  devremulk-kesin-odenen    pic s9(09)v99 comp-3.
+    02  devremulk-kesin-kalan     pic s9(09)v99 comp-3.
+    02  devremulk-hes-prim        pic s9(09)v99 comp-3.
+    02  devremulk-odenen-prim     pic s9(09)v99 comp-3.
+    02  devremulk-kalan-prim      pic s9(09)v99 comp-3.
+
+fd  cari.
+01  cari-rec.
+    02  cari-kodu                 pic x(10).
+    02  cari-unvan                pic x(40).
+    02  c-vergi-no                pic x(11).
+    02  cari-bakiye               pic s9(11)v99 comp-3.
+
+fd  taksitcari-rapor.
+01  taksitcari-rapor-satir        pic x(132).
+
+working-storage section.
+01  devremulk-dosya               pic x(200) value "devremulk.dat".
+01  cari-dosya                    pic x(200) value "cari.dat".
+01  taksitcari-rapor-dosya        pic x(200) value "taksitcari.txt".
+01  fs-devremulk                  pic xx.
+01  fs-cari                       pic xx.
+
+01  w-cari-bulundu                pic 9.
+01  w-fark                        pic s9(11)v99 comp-3.
+01  w-uye-sayisi                  pic 9(06) value 0.
+01  w-uyusmayan-sayisi            pic 9(06) value 0.
+01  w-cari-yok-sayisi             pic 9(06) value 0.
+
+01  w-devremulk-no-ed             pic z(7)9.
+01  w-kesin-kalan-ed              pic z(8)9.99-.
+01  w-cari-bakiye-ed              pic z(8)9.99-.
+01  w-fark-ed                     pic z(8)9.99-.
+01  w-sayi-ed                     pic z(5)9.
+
+procedure division.
+ ana-islem.
+     open input devremulk
+     open i-o cari
+     open output taksitcari-rapor
+     perform rapor-bas
+     perform devremulk-oku
+     perform rapor-ozet
+     close devremulk cari taksitcari-rapor
+     goback.
+
+ devremulk-oku.
+     move low-values to devremulk-no
+     start devremulk key is not less than devremulk-no
+           invalid move "10" to fs-devremulk
+     end-start
+     perform until fs-devremulk = "10"
+        read devremulk next record
+             at end move "10" to fs-devremulk
+        end-read
+        if fs-devremulk = "00"
+           add 1 to w-uye-sayisi
+           perform cari-bul
+           perform satir-yaz
+        end-if
+     end-perform
+     .
+
+*> uyenin cari kodunu "12" + 8 haneli uye numarasindan turetip CARI'da
+*> arar; takcari.cpy'deki "12" grup on-ekiyle aynidir.
+ cari-bul.
+     move 0          to w-cari-bulundu
+     move spaces     to cari-kodu
+     string "12" devremulk-no delimited by size into cari-kodu
+     read cari key is cari-kodu invalid
+          continue
+     not invalid
+          move 1 to w-cari-bulundu
+     end-read
+     .
+
+ satir-yaz.
+     move spaces to taksitcari-rapor-satir
+     move devremulk-no           to w-devremulk-no-ed
+     move devremulk-kesin-kalan  to w-kesin-kalan-ed
+     if w-cari-bulundu = 1
+        move cari-bakiye         to w-cari-bakiye-ed
+        compute w-fark = cari-bakiye - devremulk-kesin-kalan
+        move w-fark              to w-fark-ed
+        if w-fark not = 0
+           add 1 to w-uyusmayan-sayisi
+           string w-devremulk-no-ed " " w-kesin-kalan-ed " "
+                  w-cari-bakiye-ed  " " w-fark-ed " UYUSMUYOR"
+                  delimited by size into taksitcari-rapor-satir
+        else
+           string w-devremulk-no-ed " " w-kesin-kalan-ed " "
+                  w-cari-bakiye-ed  " " w-fark-ed " OK"
+                  delimited by size into taksitcari-rapor-satir
+        end-if
+     else
+        add 1 to w-cari-yok-sayisi
+        string w-devremulk-no-ed " " w-kesin-kalan-ed " "
+               "       CARI KAYDI YOK"
+               delimited by size into taksitcari-rapor-satir
+     end-if
+     write taksitcari-rapor-satir
+     .
+
+ rapor-bas.
+     move spaces to taksitcari-rapor-satir
+     string "UYE NO    TAKSIT-KALAN   CARI-BAKIYE      FARK      DURUM"
+            delimited by size into taksitcari-rapor-satir
+     write taksitcari-rapor-satir
+     .
+
+ rapor-ozet.
+     move spaces to taksitcari-rapor-satir
+     write taksitcari-rapor-satir
+     move spaces to taksitcari-rapor-satir
+     move w-uye-sayisi to w-sayi-ed
+     string "TOPLAM UYE: " w-sayi-ed
+            delimited by size into taksitcari-rapor-satir
+     write taksitcari-rapor-satir
+     move spaces to taksitcari-rapor-satir
+     move w-uyusmayan-sayisi to w-sayi-ed
+     string "UYUSMAYAN : " w-sayi-ed
+            delimited by size into taksitcari-rapor-satir
+     write taksitcari-rapor-satir
+     move spaces to taksitcari-rapor-satir
+     move w-cari-yok-sayisi to w-sayi-ed
+     string "CARI YOK  : " w-sayi-ed
+            delimited by size into taksitcari-rapor-satir
+     write taksitcari-rapor-satir
+     .
