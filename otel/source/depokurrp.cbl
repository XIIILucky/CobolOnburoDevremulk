@@ -0,0 +1,163 @@
+*> depokurrp.cbl
+*> Cok-dovizli depozit mutabakat raporu. DEPOZIT dovizli olarak
+*> alinan depozitolari, DOV-BOZ ise o depozitonun iadesinde
+*> kullanilan kur islemini tasir. Bu program her dovizli depozito
+*> icin alis anindaki kur-orani ile iade anindaki kur-orani'ni
+*> (DOV-BOZ/KUR tarihcesinden) karsilastirip olusan kur farkini
+*> (kar/zarar) raporlar, boylece depozitolar uzerindeki kur riski
+*> gorunur hale gelir.
+program-id. depokurrp is initial program.
+environment division.
+input-output section.
+file-control.
+     select depozit assign to random
+            depozit-dosya
+            organization indexed
+            access mode is dynamic
+            record key is dpz-anah
+            file status is fs-depozit.
+
+     select dov-boz assign to random
+            dov-boz-dosya
+            organization indexed
+            access mode is dynamic
+            record key is dvb-anah
+            alternate record key dvb-rez-anah = dvb-rez-no
+                  with duplicates
+            file status is fs-dov-boz.
+
+     select depokur-rapor assign to random
+            depokur-rapor-dosya
+            organization line sequential.
+
+data division.
+file section.
+fd  depozit.
+01  dpz-rec.
+    02  dpz-anah.
+        03  dpz-rez-no            pic 9(08).
+        03  dpz-sira              pic 9(03).
+    02  dpz-tarih                 pic 9(08).
+    02  dpz-doviz-cinsi           pic x(03).
+    02  dpz-tutar                 pic s9(10)v99 comp-3.
+    02  dpz-kur-orani             pic 9(04)v9999 comp-3.
+    02  dpz-tl-tutar              pic s9(10)v99 comp-3.
+    02  dpz-durum                 pic x(01).
+        88  dpz-acik                 value "A".
+        88  dpz-iade-edildi           value "I".
+    02  dpz-iade-tarih            pic 9(08).
+
+fd  dov-boz.
+01  dvb-rec.
+    02  dvb-anah.
+        03  dvb-tarih             pic 9(08).
+        03  dvb-sira              pic 9(05).
+    02  dvb-rez-no                pic 9(08).
+    02  dvb-doviz-cinsi           pic x(03).
+    02  dvb-islem-tipi            pic x(01).
+        88  dvb-alis                 value "A".
+        88  dvb-iade-bozumu          value "I".
+    02  dvb-kur-orani             pic 9(04)v9999 comp-3.
+    02  dvb-tl-tutar              pic s9(10)v99 comp-3.
+
+fd  depokur-rapor.
+01  depokur-rapor-satir           pic x(132).
+
+working-storage section.
+01  depozit-dosya             pic x(200) value "depozit.dat".
+01  dov-boz-dosya             pic x(200) value "dov-boz.dat".
+01  depokur-rapor-dosya       pic x(200) value "depokurrp.txt".
+01  fs-depozit                pic xx.
+01  fs-dov-boz                pic xx.
+
+01  w-iade-kur-orani          pic 9(04)v9999 comp-3.
+01  w-iade-tl-tutar           pic s9(10)v99 comp-3.
+01  w-fark-tl                 pic s9(10)v99 comp-3.
+01  w-bulundu-sw              pic x(01).
+    88  w-iade-bulundu            value "E".
+
+01  w-tutar-ed                pic z(8)9.99-.
+01  w-kur-ed                  pic z(3)9.9999.
+01  w-fark-ed                 pic z(8)9.99-.
+
+procedure division.
+ ana-islem.
+     open input depozit
+     open input dov-boz
+     open output depokur-rapor
+     perform rapor-bas
+     move low-values to dpz-anah
+     start depozit key is not less than dpz-anah
+           invalid move "10" to fs-depozit
+     end-start
+     perform until fs-depozit = "10"
+        read depozit next record
+             at end move "10" to fs-depozit
+        end-read
+        if fs-depozit = "00"
+           if dpz-iade-edildi
+              perform iade-kur-bul
+              perform satir-yaz
+           end-if
+        end-if
+     end-perform
+     close depozit dov-boz depokur-rapor
+     goback.
+
+ iade-kur-bul.
+     move spaces to w-bulundu-sw
+     move low-values to dvb-anah
+     move dpz-rez-no to dvb-rez-no
+     move "00" to fs-dov-boz
+     start dov-boz key is = dvb-rez-anah
+           invalid move "10" to fs-dov-boz
+     end-start
+     if fs-dov-boz = "00"
+        perform until w-iade-bulundu or fs-dov-boz = "10"
+           read dov-boz next record
+                at end move "10" to fs-dov-boz
+           end-read
+           if fs-dov-boz = "00"
+              if dvb-rez-no not = dpz-rez-no
+                 move "10" to fs-dov-boz
+              else
+                 if dvb-iade-bozumu
+                    move "E"             to w-bulundu-sw
+                    move dvb-kur-orani   to w-iade-kur-orani
+                    move dvb-tl-tutar    to w-iade-tl-tutar
+                 end-if
+              end-if
+           end-if
+        end-perform
+     end-if
+     move "00" to fs-dov-boz
+     if not w-iade-bulundu
+        move dpz-kur-orani to w-iade-kur-orani
+        compute w-iade-tl-tutar rounded = dpz-tutar * dpz-kur-orani
+     end-if
+     compute w-fark-tl rounded =
+             w-iade-tl-tutar - dpz-tl-tutar
+     .
+
+ satir-yaz.
+     move dpz-tutar     to w-tutar-ed
+     move dpz-kur-orani to w-kur-ed
+     move w-fark-tl      to w-fark-ed
+     move spaces to depokur-rapor-satir
+     string dpz-rez-no       " "
+            dpz-doviz-cinsi  " "
+            w-tutar-ed       " "
+            dpz-tarih        " "
+            w-kur-ed         " "
+            dpz-iade-tarih   " "
+            w-fark-ed
+            delimited by size into depokur-rapor-satir
+     write depokur-rapor-satir
+     .
+
+ rapor-bas.
+     move spaces to depokur-rapor-satir
+     string "REZ-NO   DOVIZ  TUTAR        ALIS-TAR  ALIS-KUR   IADE-TAR  KUR-FARKI(TL)"
+            delimited by size into depokur-rapor-satir
+     write depokur-rapor-satir
+     .
