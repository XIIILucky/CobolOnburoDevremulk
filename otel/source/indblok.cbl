@@ -0,0 +1,147 @@
+*> indblok.cbl
+*> modahes.cpy'deki cift-indirim-uyar/ug-varsa-uyar/eb-varsa-uyar
+*> paragraflari, riskli bir indirim kombinasyonu (cift indirim,
+*> zaten "ucretsiz gece" uygulanmis rezervasyonda uzun geceleme
+*> indirimi, veya early-booking celiskisi) tespit ettiginde bu alt
+*> programi cagirir. indblok konfigurasyonuna gore kombinasyonu
+*> sadece uyari ile geciyor (mod = "U") ya da amir sifresi
+*> girilmedikce sert olarak engelliyor (mod = "B"); her cagriyi
+*> sonucuyla birlikte indbloklog'a yazar.
+program-id. indblok is initial program.
+environment division.
+input-output section.
+file-control.
+     select indblok assign to random
+            indblok-dosya
+            organization indexed
+            access mode is dynamic
+            record key is ibl-tip
+            file status is fs-indblok.
+
+     select indbloklog assign to random
+            indbloklog-dosya
+            organization indexed
+            access mode is dynamic
+            record key is ibg-anah
+            file status is fs-indbloklog.
+
+data division.
+file section.
+fd  indblok.
+01  ibl-rec.
+    02  ibl-tip                  pic x(02).
+        88  ibl-tip-cift-indirim     value "CI".
+        88  ibl-tip-uzun-geceleme    value "UG".
+        88  ibl-tip-early-booking    value "EB".
+    02  ibl-mod                  pic x(01).
+        88  ibl-mod-blok             value "B".
+        88  ibl-mod-uyari            value "U".
+    02  ibl-override-sifre       pic x(10).
+    02  ibl-aciklama             pic x(30).
+
+fd  indbloklog.
+01  ibg-rec.
+    02  ibg-anah.
+        03  ibg-tarih             pic 9(08).
+        03  ibg-saat              pic 9(06).
+        03  ibg-sira              pic 9(05).
+    02  ibg-tip                   pic x(02).
+    02  ibg-rez-no                pic 9(08).
+    02  ibg-sonuc                 pic x(01).
+        88  ibg-sonuc-engellendi     value "E".
+        88  ibg-sonuc-serbest        value "H".
+    02  ibg-override-kullanildi   pic x(01).
+    02  ibg-kllnc                 pic x(10).
+
+working-storage section.
+01  indblok-dosya               pic x(200) value "indblok.dat".
+01  indbloklog-dosya            pic x(200) value "indbloklog.dat".
+01  fs-indblok                  pic xx.
+01  fs-indbloklog               pic xx.
+01  w-bulundu                   pic x value "N".
+01  w-sira-son                  pic 9(05).
+01  w-log-tarih                 pic 9(08).
+
+linkage section.
+01  indblok-link.
+    02  lk-tip                  pic x(02).
+    02  lk-kosul-var            pic x(01).
+    02  lk-override-kod         pic x(10).
+    02  lk-rez-no               pic 9(08).
+    02  lk-kllnc                pic x(10).
+    02  lk-sonuc                pic x(01).
+    02  lk-override-kullanildi  pic x(01).
+
+procedure division using indblok-link.
+ ana-islem.
+     move "H" to lk-sonuc
+     move "H" to lk-override-kullanildi
+     if lk-kosul-var not = "E"
+        goback
+     end-if
+     open input indblok
+     perform tip-oku
+     close indblok
+     if w-bulundu = "E" and ibl-mod-blok
+        if lk-override-kod not = spaces
+        and lk-override-kod = ibl-override-sifre
+           move "H" to lk-sonuc
+           move "E" to lk-override-kullanildi
+        else
+           move "E" to lk-sonuc
+           move "H" to lk-override-kullanildi
+        end-if
+     else
+        move "H" to lk-sonuc
+        move "H" to lk-override-kullanildi
+     end-if
+     perform sonuc-logla
+     goback.
+
+ tip-oku.
+     move "N" to w-bulundu
+     move lk-tip to ibl-tip
+     read indblok
+          invalid key continue
+          not invalid key move "E" to w-bulundu
+     end-read
+     .
+
+ sonuc-logla.
+     move 0 to w-sira-son
+     initialize ibg-rec
+     accept ibg-tarih   from date yyyymmdd
+     accept ibg-saat    from time
+     move ibg-tarih     to w-log-tarih
+     open i-o indbloklog
+     if fs-indbloklog = "35"
+        close indbloklog
+        open output indbloklog
+        close indbloklog
+        open i-o indbloklog
+     end-if
+     perform sira-bul
+     move w-sira-son    to ibg-sira
+     move lk-tip        to ibg-tip
+     move lk-rez-no     to ibg-rez-no
+     move lk-sonuc      to ibg-sonuc
+     move lk-override-kullanildi to ibg-override-kullanildi
+     move lk-kllnc      to ibg-kllnc
+     write ibg-rec
+     close indbloklog
+     .
+
+ sira-bul.
+     move 1 to w-sira-son
+     move w-log-tarih  to ibg-tarih
+     move high-values  to ibg-saat ibg-sira
+     start indbloklog key is less than ibg-anah
+           invalid continue
+     end-start
+     read indbloklog previous record
+          at end continue
+     end-read
+     if fs-indbloklog = "00" and ibg-tarih = w-log-tarih
+        compute w-sira-son = ibg-sira + 1
+     end-if
+     .
