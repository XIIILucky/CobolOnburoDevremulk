@@ -0,0 +1,197 @@
+*> asirrap.cbl
+*> gunkont.cbl'in gunluk oda envanteri kontrolune ek olarak
+*> calisan asiri rezervasyon (overbooking) riski raporu. REZ
+*> dosyasindaki onayli girisleri ODALAR'daki KAT/KONUM bazli
+*> fiziki kapasite ile gun gun karsilastirir; acenta bazinda
+*> kapasiteyi asan tarihleri isaretler.
+program-id. asirrap is initial program.
+environment division.
+input-output section.
+file-control.
+     select rez assign to random
+            rez-dosya
+            organization indexed
+            access mode is dynamic
+            record key is rez-anah
+            file status is fs-rez.
+
+     select odalar assign to random
+            odalar-dosya
+            organization indexed
+            access mode is dynamic
+            record key is oda-anah
+            file status is fs-odalar.
+
+     select asiri-rapor assign to random
+            asiri-rapor-dosya,
+            organization line sequential.
+
+data division.
+file section.
+fd  rez.
+01  rez-rec.
+    02  rez-anah            pic 9(08).
+    02  rez-kat             pic x(02).
+    02  rez-konum           pic x(02).
+    02  rez-acenta          pic x(10).
+    02  rez-gir-tar         pic 9(08).
+    02  rez-cik-tar         pic 9(08).
+    02  rez-durum           pic x(01).
+        88  rez-onayli          value "O".
+        88  rez-iptal           value "I".
+
+fd  odalar.
+01  oda-rec.
+    02  oda-anah.
+        03  oda-kat         pic x(02).
+        03  oda-konum       pic x(02).
+        03  oda-no          pic x(06).
+    02  oda-aktif           pic x(01).
+        88  oda-aktif-satista   value "E".
+
+fd  asiri-rapor.
+01  asiri-rapor-satir       pic x(132).
+
+working-storage section.
+01  rez-dosya               pic x(200) value "rez.dat".
+01  odalar-dosya            pic x(200) value "odalar.dat".
+01  asiri-rapor-dosya       pic x(200) value "asirrap.txt".
+01  fs-rez                  pic xx.
+01  fs-odalar               pic xx.
+
+01  w-tarih                 pic 9(08).
+01  w-gun-tablo.
+    02  w-gun-kayit occurs 366.
+        03  w-gun-tarih     pic 9(08).
+        03  w-gun-kat       pic x(02).
+        03  w-gun-konum     pic x(02).
+        03  w-gun-acenta    pic x(10).
+        03  w-gun-rez-sayi  pic 9(05).
+01  w-gun-sayac             pic 9(05) value 0.
+01  w-kapasite-tablo.
+    02  w-kap-kayit occurs 500.
+        03  w-kap-kat       pic x(02).
+        03  w-kap-konum     pic x(02).
+        03  w-kap-adet      pic 9(05).
+01  w-kap-sayac             pic 9(05) value 0.
+01  w-i                     pic 9(05).
+01  w-j                     pic 9(05).
+01  w-bulundu               pic x value "N".
+01  w-kap-adet-bulunan      pic 9(05) value 0.
+
+procedure division.
+ ana-islem.
+     open input rez
+     open input odalar
+     open output asiri-rapor
+     perform kapasite-topla
+     perform rez-topla
+     perform rapor-bas
+     perform rapor-yaz
+     close rez odalar asiri-rapor
+     goback.
+
+ kapasite-topla.
+     move low-values to oda-anah
+     start odalar key is not less than oda-anah
+           invalid move "10" to fs-odalar
+     end-start
+     perform until fs-odalar = "10"
+        read odalar next record
+             at end move "10" to fs-odalar
+        end-read
+        if fs-odalar = "00" and oda-aktif-satista
+           perform kapasite-guncelle
+        end-if
+     end-perform
+     .
+
+ kapasite-guncelle.
+     move "N" to w-bulundu
+     perform varying w-i from 1 by 1 until w-i > w-kap-sayac
+        if w-kap-kat(w-i) = oda-kat and w-kap-konum(w-i) = oda-konum
+           add 1 to w-kap-adet(w-i)
+           move "E" to w-bulundu
+        end-if
+     end-perform
+     if w-bulundu = "N"
+        add 1 to w-kap-sayac
+        move oda-kat    to w-kap-kat(w-kap-sayac)
+        move oda-konum  to w-kap-konum(w-kap-sayac)
+        move 1          to w-kap-adet(w-kap-sayac)
+     end-if
+     .
+
+ rez-topla.
+     move low-values to rez-anah
+     start rez key is not less than rez-anah
+           invalid move "10" to fs-rez
+     end-start
+     perform until fs-rez = "10"
+        read rez next record
+             at end move "10" to fs-rez
+        end-read
+        if fs-rez = "00" and rez-onayli
+           move rez-gir-tar to w-tarih
+           perform until w-tarih > rez-cik-tar
+              perform gun-guncelle
+              add 1 to w-tarih
+           end-perform
+        end-if
+     end-perform
+     .
+
+ gun-guncelle.
+     move "N" to w-bulundu
+     perform varying w-i from 1 by 1 until w-i > w-gun-sayac
+        if w-gun-tarih(w-i) = w-tarih
+        and w-gun-kat(w-i) = rez-kat
+        and w-gun-konum(w-i) = rez-konum
+        and w-gun-acenta(w-i) = rez-acenta
+           add 1 to w-gun-rez-sayi(w-i)
+           move "E" to w-bulundu
+        end-if
+     end-perform
+     if w-bulundu = "N"
+        add 1 to w-gun-sayac
+        move w-tarih   to w-gun-tarih(w-gun-sayac)
+        move rez-kat   to w-gun-kat(w-gun-sayac)
+        move rez-konum to w-gun-konum(w-gun-sayac)
+        move rez-acenta to w-gun-acenta(w-gun-sayac)
+        move 1         to w-gun-rez-sayi(w-gun-sayac)
+     end-if
+     .
+
+ rapor-bas.
+     move spaces to asiri-rapor-satir
+     string "TARIH     KAT KONUM ACENTA     ONAYLI  KAPASITE  ASIM"
+            delimited by size into asiri-rapor-satir
+     write asiri-rapor-satir
+     .
+
+ rapor-yaz.
+     perform varying w-i from 1 by 1 until w-i > w-gun-sayac
+        perform kapasite-bul
+        if w-gun-rez-sayi(w-i) > w-kap-adet-bulunan
+           move spaces to asiri-rapor-satir
+           string w-gun-tarih(w-i)   " "
+                  w-gun-kat(w-i)     "  "
+                  w-gun-konum(w-i)   "    "
+                  w-gun-acenta(w-i)  " "
+                  w-gun-rez-sayi(w-i) "     "
+                  w-kap-adet-bulunan
+                  delimited by size into asiri-rapor-satir
+           write asiri-rapor-satir
+        end-if
+     end-perform
+     .
+
+ kapasite-bul.
+     move 0 to w-kap-adet-bulunan
+     perform varying w-j from 1 by 1 until w-j > w-kap-sayac
+        if w-kap-kat(w-j) = w-gun-kat(w-i)
+        and w-kap-konum(w-j) = w-gun-konum(w-i)
+           move w-kap-adet(w-j) to w-kap-adet-bulunan
+        end-if
+     end-perform
+     .
