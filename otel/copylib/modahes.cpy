@@ -2306,9 +2306,24 @@ ham-bul.
      
        end-if.
 
+*   indirim yigma engelleme kontrolu (indblok.cbl) bu bolumde
+*   cagirilir; asagidaki alanlarin modahes.wrk'e eklenmis olmasi
+*   gerekir:
+*      01  indblok-link.
+*          02  indblok-tip                  pic x(02).
+*          02  indblok-kosul-var            pic x(01).
+*          02  indblok-override-kod         pic x(10).
+*          02  indblok-rez-no               pic 9(08).
+*          02  indblok-kllnc                pic x(10).
+*          02  indblok-sonuc                pic x(01).
+*          02  indblok-override-kullanildi  pic x(01).
+*      01  xrez-ind-override-kod            pic x(10).
+*      01  xrez-ind-kllnc                   pic x(10).
+*   xrez-ind-override-kod ekrandaki amir sifresi girisinden,
+*   xrez-ind-kllnc oturum acmis kullanicidan doldurulur.
 *
  cift-indirim-uyar.
-     if (linkh-nereden < 3  )   and REZ-FIYAT-FIX  not = "E" 
+     if (linkh-nereden < 3  )   and REZ-FIYAT-FIX  not = "E"
      if xrez-ug-ind = 1 
        if not (fiyatana-ug-oran > 0 and toplam-geceleme >= fiyatana-ug-geceleme) 
 
@@ -2318,7 +2333,7 @@ ham-bul.
          
        end-if
     end-if
-    if xrez-eb = "E" 
+    if xrez-eb = "E"
        if not (fiyatana-eb-oran > 0 )
 *        if (linkh-nereden < 3  )
 *          display message box
@@ -2327,6 +2342,25 @@ ham-bul.
          move "H" to xrez-eb
        end-if
     end-if
+*   cift indirim (UG + EB ayni rezervasyonda) engelleme kontrolu:
+*   indblok konfigurasyonu "B" ise amir onay kodu girilmedikce ikinci
+*   indirim kaldirilir; indblok.dat'ta kayit yoksa ya da mod "U"
+*   (sadece uyari) ise mevcut davranis degismez. indblok-link ve
+*   xrez-ind-override-kod/xrez-ind-kllnc alanlari modahes.wrk'e
+*   eklenip bu ekranin amir-onay girisine baglanana kadar cagri
+*   yorum satirinda birakilmistir (asagidaki 2309 civarindaki alan
+*   listesine bakiniz):
+*    if xrez-ug-ind = 1 and xrez-eb = "E"
+*       move "CI"                    to indblok-tip
+*       move "E"                     to indblok-kosul-var
+*       move xrez-no                 to indblok-rez-no
+*       move xrez-ind-override-kod   to indblok-override-kod
+*       move xrez-ind-kllnc          to indblok-kllnc
+*       call "indblok" using indblok-link
+*       if indblok-sonuc = "E"
+*          move "H" to xrez-eb
+*       end-if
+*    end-if
     end-if.
     .
     
@@ -2342,15 +2376,31 @@ ham-bul.
       end-if
      if ug-sorma not = 1
      if linkh-nereden <= 3
-      if fiyatana-ug-oran > 0 and toplam-geceleme >= fiyatana-ug-geceleme 
-         and xrez-ug-ind = 0 then 
-         move 1 to  xrez-ug-ind
+      if fiyatana-ug-oran > 0 and toplam-geceleme >= fiyatana-ug-geceleme
+         and xrez-ug-ind = 0 then
+*             indblok "UG" konfigurasyonu blok modundaysa ve amir onay
+*             kodu girilmemisse indirim otomatik uygulanmaz. indblok-link
+*             ve xrez-ind-override-kod/xrez-ind-kllnc alanlari
+*             modahes.wrk'e eklenip ekranin amir-onay girisine
+*             baglanana kadar cagri yorum satirinda birakilmistir:
+*             move "UG"                    to indblok-tip
+*             move "E"                     to indblok-kosul-var
+*             move xrez-no                 to indblok-rez-no
+*             move xrez-ind-override-kod   to indblok-override-kod
+*             move xrez-ind-kllnc          to indblok-kllnc
+*             call "indblok" using indblok-link
+*             if indblok-sonuc = "E"
+*                move 1 to ug-sorma
+*             else
+*                move 1 to  xrez-ug-ind
+*             end-if
+              move 1 to  xrez-ug-ind
 *             initialize mesaj-degiskenler
-               
+
 *                move " [ Uzun Geceleme Indirimini Kapsayan Rez ] " to mmesaj-title
 *                move " Bu Rezervasyon Uzun Geceleme Indirimi Sartlarini Sagliyor  " to mmesaj-1
-*                move " UZUN GECELEME SECENEGI CHECH EDILSIN MI ?? " to mmesaj-2 
-*                move " ..... [ E->Check Et H->Check Iptal I->Iptal ]  ........ " to mmesaj-3 
+*                move " UZUN GECELEME SECENEGI CHECH EDILSIN MI ?? " to mmesaj-2
+*                move " ..... [ E->Check Et H->Check Iptal I->Iptal ]  ........ " to mmesaj-3
 *                move 4           to mmesaj-type
 *                move 1           to mmesaj-icon
 *                move 3           to mmesaj-default
@@ -2376,9 +2426,26 @@ ham-bul.
          end-if 
         if eb-sorma not = 1 then 
         if linkh-nereden <= 3
-         if fiyatana-eb-oran not = 0 
+         if fiyatana-eb-oran not = 0
             and xrez-al-tar not < fiyatana-eb-bas-tarih  and
                 xrez-al-tar not > fiyatana-eb-bit-tarih  and xrez-eb not = "E"
+*                indblok "EB" konfigurasyonu blok modundaysa ve amir onay
+*                kodu girilmemisse indirim otomatik uygulanmaz.
+*                indblok-link ve xrez-ind-override-kod/xrez-ind-kllnc
+*                alanlari modahes.wrk'e eklenip ekranin amir-onay
+*                girisine baglanana kadar cagri yorum satirinda
+*                birakilmistir:
+*                move "EB"                    to indblok-tip
+*                move "E"                     to indblok-kosul-var
+*                move xrez-no                 to indblok-rez-no
+*                move xrez-ind-override-kod   to indblok-override-kod
+*                move xrez-ind-kllnc          to indblok-kllnc
+*                call "indblok" using indblok-link
+*                if indblok-sonuc = "E"
+*                   move 1 to eb-sorma
+*                else
+*                   move "E" to xrez-eb
+*                end-if
                  move "E" to xrez-eb
 *                if linkh-nereden < 3
 *                    initialize mesaj-degiskenler
