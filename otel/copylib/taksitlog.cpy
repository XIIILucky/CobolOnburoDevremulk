@@ -0,0 +1,77 @@
+*
+*   taksit-yeniden-hesapla tarafindan cagrilir (bkz. taksithes.cpy).
+*   log-operation-taksit, taksithrk-onceki-tasi ile saklanan eski
+*   tutar/odenen/kalan degerlerini taksit-rec'in rewrite sonrasi
+*   yeni degerleriyle karsilastirir; herhangi biri degismisse
+*   TAKSITHRK'e bir degisiklik satiri yazar. Hicbir alan
+*   degismemisse (yeniden hesaplama mevcut degerleri dogruladi)
+*   dosyaya yazilmaz.
+*
+ log-operation-taksit.
+     if w-tks-onceki-tutar        not = taksit-tutar  or
+        w-tks-onceki-odenen       not = taksit-odenen or
+        w-tks-onceki-kalan        not = taksit-kalan  or
+        w-tks-onceki-kesin-odenen not = taksit-kesin-odenen or
+        w-tks-onceki-kesin-kalan  not = taksit-kesin-kalan
+        perform taksithrk-kayit-yaz
+     end-if
+     .
+*
+*   devremulk-rec rewrite'i sadece uyenin taksit satirlarindan
+*   hesaplanan toplamlari (devremulk-odenen/devremulk-kalan/...)
+*   gunceller; bu toplamlarin dayandigi her satirin eski/yeni
+*   degerleri zaten log-operation-taksit ile TAKSITHRK'e tek tek
+*   yazildigindan, ayrica bir ozet satiri tutulmaz. Bu paragraf
+*   sadece mevcut PERFORM noktasinin yerini korumak icin var.
+*
+ log-operation-devmulk.
+     continue
+     .
+*
+*   TAKSITHRK'e bir degisiklik satiri yazar; ayni taksit (devremulk-no
+*   + sira) icin bir sonraki kayit-sira numarasini grpeklog.cbl'deki
+*   sira-bul paragrafiyla ayni START/READ PREVIOUS yontemiyle bulur.
+*
+ taksithrk-kayit-yaz.
+     open i-o taksithrk
+     if fs-taksithrk = "35"
+        close taksithrk
+        open output taksithrk
+        close taksithrk
+        open i-o taksithrk
+     end-if
+     move 1                          to w-tkh-sira-son
+     move w-tks-onceki-devremulk-no  to tkh-devremulk-no
+     move w-tks-onceki-sira          to tkh-sira
+     move high-values                to tkh-kayit-sira
+     start taksithrk key is less than tkh-anah
+           invalid continue
+     end-start
+     read taksithrk previous record
+          at end continue
+     end-read
+     if fs-taksithrk = "00" and tkh-devremulk-no = w-tks-onceki-devremulk-no
+                            and tkh-sira = w-tks-onceki-sira
+        compute w-tkh-sira-son = tkh-kayit-sira + 1
+     end-if
+
+     initialize tkh-rec
+     move w-tks-onceki-devremulk-no  to tkh-devremulk-no
+     move w-tks-onceki-sira          to tkh-sira
+     move w-tkh-sira-son             to tkh-kayit-sira
+     accept tkh-kayit-tarihi         from date yyyymmdd
+     accept tkh-kayit-saati          from time
+     move taksit-vade-tarihi         to tkh-vade-tarihi
+     move w-tks-onceki-tutar         to tkh-eski-tutar
+     move taksit-tutar               to tkh-yeni-tutar
+     move w-tks-onceki-odenen        to tkh-eski-odenen
+     move taksit-odenen              to tkh-yeni-odenen
+     move w-tks-onceki-kalan         to tkh-eski-kalan
+     move taksit-kalan               to tkh-yeni-kalan
+     move w-tks-onceki-kesin-odenen  to tkh-eski-kesin-odenen
+     move taksit-kesin-odenen        to tkh-yeni-kesin-odenen
+     move w-tks-onceki-kesin-kalan   to tkh-eski-kesin-kalan
+     move taksit-kesin-kalan         to tkh-yeni-kesin-kalan
+     write tkh-rec
+     close taksithrk
+     .
