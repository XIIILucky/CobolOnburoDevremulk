@@ -0,0 +1,43 @@
+*
+*      outof-durum-degistir: outof.cbl (ve oda disi birakma/geri
+*      alma islemi yapan benzer ekranlar) tarafindan cagrilir.
+*      otf-durum degistiginde eski/yeni durumu outofhrk.sel'e
+*      tarih-saat damgasiyla yazar; boylece bir odanin ne zaman
+*      disi birakilip ne zaman tekrar satisa acildigi izlenebilir.
+*      Cagiran program WORKING-STORAGE'ina "outof.lib.cpy" ve
+*      "outofhrk.lib.cpy" FILE SECTION'a, FILE-CONTROL'e ise
+*      "outof.sel.cpy" ve "outofhrk.sel.cpy" eklenmis olmalidir.
+ outof-durum-degistir.
+     move otf-durum          to oth-eski-durum
+     move otf-durum-yeni-gir to otf-durum
+     move otf-tah-don-tar-gir to otf-tahmini-don-tar
+     move spaces              to otf-gecikme-uyari
+     move takvim-tarih        to otf-son-guncelleme-tar
+     rewrite otf-rec
+             invalid stop " "
+     end-rewrite
+     perform outofhrk-sira-bul
+     initialize oth-rec
+     move otf-sira           to oth-otf-sira
+     move w-oth-sira-son     to oth-sira
+     move takvim-tarih       to oth-tarih
+     move takvim-saat        to oth-saat
+     move otf-durum-yeni-gir to oth-yeni-durum
+     move otf-aciklama-gir   to oth-aciklama
+     write oth-rec
+     .
+
+ outofhrk-sira-bul.
+     move 1 to w-oth-sira-son
+     move otf-sira     to oth-otf-sira
+     move high-values  to oth-sira
+     start outofhrk key is less than oth-anah
+           invalid continue
+     end-start
+     read outofhrk previous record
+          at end continue
+     end-read
+     if fs-outofhrk = "00" and oth-otf-sira = otf-sira
+        compute w-oth-sira-son = oth-sira + 1
+     end-if
+     .
