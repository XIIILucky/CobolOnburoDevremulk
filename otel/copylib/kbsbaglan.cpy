@@ -69,6 +69,9 @@
            if cikislar = 1
               move "CIKIS"        to liste-txt-giris-cikis                                     
            end-if 
+*          rc-oda KBS bildiriminde guncel oda kodu icin kullanilir;
+*          odanin degisim gecmisi ve gerekcesi artik odadegis.sel
+*          uzerinden odadghr raporu ile ayrica izlenir.
 *           move rc-oda            to liste-txt-odadegis-oda
            move konuk-git-tar     to liste-txt-cik-tar
            move konuk-gel-tar     to liste-txt-gir-tar
@@ -81,9 +84,22 @@
                                         
            move detaylar  to liste-txt-rec
            move X"0D0A"   to liste-txt-rec(998:2)
-           write liste-txt-rec  with no control end-write 
+           write liste-txt-rec  with no control end-write
+*         bu satir webdri.exe'ye gonderilecek kuyruga giriyor;
+*         kbskuyr.cbl bu polisxml-anah icin sent/ack/fail izini
+*         tutar (bkz. kbsretry.cbl):
+*             move "K"                   to kbk-lk-mod
+*             move polisxml-anah         to kbk-lk-polisxml-anah
+*             move islem-anahtar         to kbk-lk-islem-anahtar
+*             move kllnc-kodu            to kbk-lk-kllnc
+*             accept kbk-lk-tarih from date yyyymmdd
+*             accept kbk-lk-saat  from time
+*             call "kbskuyr" using kbk-lk-mod, kbk-lk-polisxml-anah,
+*                  kbk-lk-islem-anahtar, kbk-lk-tarih, kbk-lk-saat,
+*                  kbk-lk-kllnc, kbk-lk-hata, kbk-lk-max-deneme,
+*                  kbk-lk-sonuc
        end-read
-       . 
+       .
 *
  kbs-exe-islem-basla.
            initialize git-adres  don-adres exe-param-gonder exe-param-gonderx
@@ -117,9 +133,20 @@
 
             call "c$copy" using liste-txt-dosya-adres, git-adres
                  giving donus-code
-                                                          
-            if donus-code = 0 
+
+            if donus-code = 0
                continue
+*             dosya webdri.exe'nin bin\ klasorune birakildi; bu
+*             islem-anahtar altinda beklemede olan tum kuyruk
+*             satirlari "gonderildi"ye cekilir:
+*                 move "G"              to kbk-lk-mod
+*                 move islem-anahtar    to kbk-lk-islem-anahtar
+*                 accept kbk-lk-tarih from date yyyymmdd
+*                 accept kbk-lk-saat  from time
+*                 call "kbskuyr" using kbk-lk-mod,
+*                      kbk-lk-polisxml-anah, kbk-lk-islem-anahtar,
+*                      kbk-lk-tarih, kbk-lk-saat, kbk-lk-kllnc,
+*                      kbk-lk-hata, kbk-lk-max-deneme, kbk-lk-sonuc
 *              call "c$copy" using "/asya/ytl/exe/kbsie.exe",            |07/10/2019 yeni exe icin degisti..
 *              "@[DISPLAY]:\acucorp\acucbl701\acugt\bin\kbsie.exe"
 *                
@@ -127,10 +154,20 @@
 *              call "c$copy" using "/asya/ytl/exe/webdri.exe",           |02/02/2021 kopyalama iþlemi exe update den dolayý kapatýrldý fýrat selim
 *              "@[DISPLAY]:\acucorp\acucbl701\acugt\bin\webdri.exe"
 
-********************************************************              call "c$system" using exe-param-gonder, 384   
+********************************************************              call "c$system" using exe-param-gonder, 384
             else
               display message box "Kisi Listesi Kopyalanamadi.."
-            end-if 
+*             kopyalama basarisiz; ayni islem-anahtar'daki kuyruk
+*             satirlari "basarisiz"a cekilir ki kbsretry.cbl yeniden
+*             denesin:
+*                 move "B"              to kbk-lk-mod
+*                 move islem-anahtar    to kbk-lk-islem-anahtar
+*                 move "Kisi Listesi Kopyalanamadi" to kbk-lk-hata
+*                 call "kbskuyr" using kbk-lk-mod,
+*                      kbk-lk-polisxml-anah, kbk-lk-islem-anahtar,
+*                      kbk-lk-tarih, kbk-lk-saat, kbk-lk-kllnc,
+*                      kbk-lk-hata, kbk-lk-max-deneme, kbk-lk-sonuc
+            end-if
             
             if p-kontrol not = 1
                initialize donus-hedef  
@@ -141,17 +178,36 @@
                       ".txt" delimited by size
                  into donus-hedef                 
                    
-               call "c$copy" using don-adres , donus-hedef 
-                   giving donus 
+               call "c$copy" using don-adres , donus-hedef
+                   giving donus
                if donus = 0
-                  perform dosya-donus-oku 
+                  perform dosya-donus-oku
                   delete file fidetext
+*                kisidonus.txt basariyla okundu; bu islem-anahtar
+*                gonderilen tum kuyruk satirlari "onaylandi"ya
+*                cekilir:
+*                    move "O"              to kbk-lk-mod
+*                    move islem-anahtar    to kbk-lk-islem-anahtar
+*                    call "kbskuyr" using kbk-lk-mod,
+*                         kbk-lk-polisxml-anah, kbk-lk-islem-anahtar,
+*                         kbk-lk-tarih, kbk-lk-saat, kbk-lk-kllnc,
+*                         kbk-lk-hata, kbk-lk-max-deneme, kbk-lk-sonuc
                else
                   string "Dosya Kopyalanamadi-> "
-                         donus-kaynak delimited by size 
+                         donus-kaynak delimited by size
                          donus-hedef delimited by size
                     into exe-donus-kodu
-               end-if 
+*                donus dosyasi alinamadi; kuyruk "basarisiz"a
+*                cekilir (yukaridaki kbk-lk-mod = "B" ornegiyle
+*                ayni cagri, kbk-lk-hata olarak exe-donus-kodu):
+*                    move "B"              to kbk-lk-mod
+*                    move islem-anahtar    to kbk-lk-islem-anahtar
+*                    move exe-donus-kodu   to kbk-lk-hata
+*                    call "kbskuyr" using kbk-lk-mod,
+*                         kbk-lk-polisxml-anah, kbk-lk-islem-anahtar,
+*                         kbk-lk-tarih, kbk-lk-saat, kbk-lk-kllnc,
+*                         kbk-lk-hata, kbk-lk-max-deneme, kbk-lk-sonuc
+               end-if
 *            else
 *               perform excel2takas
             end-if
