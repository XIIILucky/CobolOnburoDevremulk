@@ -0,0 +1,25 @@
+*
+*    kategori/tarih araligi icin musaitlik bulunamadigi kesinlesen
+*    tek noktada (rezervasyon giris ekraninin "bos oda yok" dali,
+*    genel filtre degil) cagrilmak uzere yazilmistir; bu programin
+*    WORKING-STORAGE'ina copy "beklelink.cpy" ile dahil edilmelidir.
+*    Cagri noktasi rezervasyon giris ekraninin musaitlik bulunamadi
+*    kararini verdigi satirdir (grekle.cpy'nin blok-satilan-bul'u bu
+*    karari vermez; o paragraf yalnizca zaten satilmis blok
+*    kayitlarinda iptal isler). O ekran/olay kodu bu agacta mevcut
+*    olmadigindan cagri noktasi bu surumde baglanmamistir; ekran
+*    kodu eklendiginde musaitlik-yok dalinin hemen ardindan bu
+*    paragrafi copy edip perform etmelidir.
+ bekleme-teklif-et.
+     move "1"           to bkl-link-cagiran
+     move xrez-pan-kodu  to bkl-link-kat
+     move spaces         to bkl-link-konum
+     move xrez-gir-tar   to bkl-link-gir-tar
+     move xrez-cik-tar   to bkl-link-cik-tar
+     move xrez-adi       to bkl-link-musteri-adi
+     move xrez-soyadi    to bkl-link-musteri-soyadi
+     move spaces         to bkl-link-telefon
+     move xrez-rate-acenta to bkl-link-acenta
+     call "beklehrk" using bkl-link-rec
+     cancel "beklehrk"
+     .
