@@ -0,0 +1,15 @@
+*
+*    beklehrk alt programina CALL'da kullanilan parametre alani.
+*    bekleme-teklif-et (bekleteklif.cpy) ve odadegis/rezara iptal
+*    akislari tarafindan ortak kullanilir.
+ 01  bkl-link-rec.
+     02  bkl-link-cagiran         pic x(01).
+     02  bkl-link-kat             pic x(02).
+     02  bkl-link-konum           pic x(02).
+     02  bkl-link-gir-tar         pic 9(08).
+     02  bkl-link-cik-tar         pic 9(08).
+     02  bkl-link-musteri-adi     pic x(30).
+     02  bkl-link-musteri-soyadi  pic x(30).
+     02  bkl-link-telefon         pic x(20).
+     02  bkl-link-acenta          pic x(10).
+     02  bkl-link-sonuc-bos-bulundu pic x(01).
