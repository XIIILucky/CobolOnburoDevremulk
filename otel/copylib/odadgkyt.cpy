@@ -0,0 +1,46 @@
+*
+*      odadegis-kayit-ac: oda degisimi gerceklestiren ekranlar
+*      (odadegis.cbl ve benzerleri) tarafindan cagirilir. Gerekce
+*      kodu girilmeden kayit acilmaz; odd-gerekce-kodu bos ise
+*      odd-hata-var "E" donup kayit atlanir.
+ odadegis-kayit-ac.
+     move spaces to odd-hata-var
+     if odd-gerekce-kodu not = "1" and not = "2"
+                      and not = "3" and not = "4"
+        move "E" to odd-hata-var
+        move "GEREKCE KODU ZORUNLUDUR (1-4)" to odd-hata-mesaj
+     else
+        perform odadegis-sira-bul
+        initialize odd-rec
+        move w-odd-sira-son    to odd-sira
+        move takvim-tarih      to odd-tarih
+        move takvim-saat       to odd-saat
+        move rez-anah          to odd-rez-anah
+        move rez-adi           to odd-musteri-adi
+        move rez-soyadi        to odd-musteri-soyadi
+        move odd-eski-kat-gir  to odd-eski-kat
+        move odd-eski-konum-gir to odd-eski-konum
+        move odd-eski-oda-gir  to odd-eski-oda
+        move odd-yeni-kat-gir  to odd-yeni-kat
+        move odd-yeni-konum-gir to odd-yeni-konum
+        move odd-yeni-oda-gir  to odd-yeni-oda
+        move kllnc-kodu        to odd-onaylayan-kllnc
+        move odd-gerekce-kodu-gir to odd-gerekce-kodu
+        move odd-aciklama-gir  to odd-aciklama
+        write odd-rec
+     end-if
+     .
+
+ odadegis-sira-bul.
+     move 1 to w-odd-sira-son
+     move high-values to odd-anah
+     start odadegis key is less than odd-anah
+           invalid continue
+     end-start
+     read odadegis previous record
+          at end continue
+     end-read
+     if fs-odadegis = "00"
+        compute w-odd-sira-son = odd-sira + 1
+     end-if
+     .
