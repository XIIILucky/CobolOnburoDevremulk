@@ -1,5 +1,24 @@
+*   taksit-yeniden-hesapla artik her taksit satirini yeniden
+*   hesaplamadan once eski tutar/odenen/kalan degerlerini
+*   taksithrk-onceki-tasi ile saklar; log-operation-taksit ve
+*   log-operation-devmulk (bu .cpy'nin sonunda COPY edilen
+*   taksitlog.cpy'de tanimli) bu eski degerleri yenileriyle
+*   karsilastirip degisen taksitleri TAKSITHRK'e yazar. Asagidaki
+*   alanlarin taksithes.wrk'e eklenmis olmasi gerekir:
+*      01  w-tks-onceki.
+*          02  w-tks-onceki-anah.
+*              03  w-tks-onceki-devremulk-no  pic 9(08).
+*              03  w-tks-onceki-sira          pic 9(03).
+*          02  w-tks-onceki-tutar             pic s9(09)v99 comp-3.
+*          02  w-tks-onceki-odenen            pic s9(09)v99 comp-3.
+*          02  w-tks-onceki-kalan             pic s9(09)v99 comp-3.
+*          02  w-tks-onceki-kesin-odenen      pic s9(09)v99 comp-3.
+*          02  w-tks-onceki-kesin-kalan       pic s9(09)v99 comp-3.
+*      01  w-tkh-sira-son                     pic 9(05).
+*   TAKSITHRK'in SELECT/FD'si (taksithrk.sel.cpy/.lib.cpy) de ayni
+*   sekilde cagiranin file-control/file section'ina eklenmelidir.
 *
- taksit-yeniden-hesapla. 
+ taksit-yeniden-hesapla.
     perform odeme-yeniden-bul
     
     move kesin-kalan-odeme   to kalan-odeme2
@@ -15,19 +34,20 @@
     not at end
           
             if taksit-devremulk-no <> uye-no
-                exit perform 
+                exit perform
             end-if
- 
-               initialize fark-hesapla 
+
+               initialize fark-hesapla
+               perform taksithrk-onceki-tasi
 
             if tahsilat-bitti = 1
-               move taksit-tutar          to taksit-kalan 
-               compute kesin-kalan-toplam = 
+               move taksit-tutar          to taksit-kalan
+               compute kesin-kalan-toplam =
                        kesin-kalan-toplam + taksit-kalan
 
-            end-if 
+            end-if
 
-            if kalan-odeme > 0 and 
+            if kalan-odeme > 0 and
                taksit-tutar > 0  and 
                tahsilat-bitti = 0
                   if taksit-tutar <= kalan-odeme 
@@ -101,12 +121,13 @@
             if taksit-devremulk-no <> uye-no
                 exit perform 
             end-if
- 
-          
-            initialize fark-hesapla 
+
+
+            initialize fark-hesapla
+            perform taksithrk-onceki-tasi
 
             if tahsilat-bitti = 1
-               move taksit-tutar          to taksit-kesin-kalan  
+               move taksit-tutar          to taksit-kesin-kalan
                              compute kesin-kalan-toplam = 
                                      kesin-kalan-toplam + taksit-kalan
             end-if 
@@ -232,6 +253,17 @@
                continue 
            end-evaluate
 
-    end-read 
+    end-read
     end-perform
-    end-start.                
\ No newline at end of file
+    end-start.
+*
+ taksithrk-onceki-tasi.
+     move taksit-anah         to w-tks-onceki-anah
+     move taksit-tutar        to w-tks-onceki-tutar
+     move taksit-odenen       to w-tks-onceki-odenen
+     move taksit-kalan        to w-tks-onceki-kalan
+     move taksit-kesin-odenen to w-tks-onceki-kesin-odenen
+     move taksit-kesin-kalan  to w-tks-onceki-kesin-kalan
+     .
+*
+ copy "taksitlog.cpy".
\ No newline at end of file
