@@ -1,4 +1,7 @@
-* 
+*
+*      grup-esitleme-iz-yaz / grup-dusme-iz-yaz (asagida, arez-dus2
+*      ve tek-gun-esitle2 icinde cagrilir) grpeklog'u CALL eder; bu
+*      program WORKING-STORAGE'ina "grpeklink.cpy" eklenmis olmalidir.
 *
  blok-satilan-bul2.
        
@@ -187,27 +190,31 @@
                                         if eksiler-toplam = 0 then exit perform cycle end-if
                                         if eksiler-toplam > (tek-konum-kalan * -1)
                                            add tek-konum-kalan to eksiler-toplam
+                                           move takas-blok-ayrilan-oda to w-gek-eski-ayrilan-oda
                                            compute takas-blok-ayrilan-oda = takas-blok-satilan-oda
                                            rewrite takas-blok-rec invalid stop " " end-rewrite
-                                       
+                                           perform grup-esitleme-iz-yaz
                                          else
-                                            compute takas-blok-ayrilan-oda = takas-blok-ayrilan-oda + eksiler-toplam 
+                                            move takas-blok-ayrilan-oda to w-gek-eski-ayrilan-oda
+                                            compute takas-blok-ayrilan-oda = takas-blok-ayrilan-oda + eksiler-toplam
                                            move 0 to eksiler-toplam
                                             rewrite takas-blok-rec invalid stop " " end-rewrite
-
+                                            perform grup-esitleme-iz-yaz
                                         end-if
                                      else
                                        if artilar-toplam = 0 then exit perform cycle end-if
-                                       if artilar-toplam >  tek-konum-kalan 
+                                       if artilar-toplam >  tek-konum-kalan
                                            subtract  tek-konum-kalan from  artilar-toplam
+                                           move takas-blok-ayrilan-oda to w-gek-eski-ayrilan-oda
                                            compute takas-blok-ayrilan-oda = takas-blok-satilan-oda
                                            rewrite takas-blok-rec invalid stop " " end-rewrite
-                                       
+                                           perform grup-esitleme-iz-yaz
                                          else
+                                            move takas-blok-ayrilan-oda to w-gek-eski-ayrilan-oda
                                             compute takas-blok-ayrilan-oda = takas-blok-ayrilan-oda - artilar-toplam
                                             move 0 to artilar-toplam
                                             rewrite takas-blok-rec invalid stop " " end-rewrite
-
+                                            perform grup-esitleme-iz-yaz
                                         end-if
 
 
@@ -244,9 +251,45 @@
                  end-if.
                    add acast-buyuk to takas-blok-satilan-pax
                    add acast-kucuk to takas-blok-satilan-child
-            compute takas-blok-kalan-oda = takas-blok-ayrilan-oda - takas-blok-satilan-oda 
+            compute takas-blok-kalan-oda = takas-blok-ayrilan-oda - takas-blok-satilan-oda
                   compute takas-blok-kalan-pax = takas-blok-ayrilan-pax - takas-blok-satilan-pax
-        write takas-blok-rec invalid rewrite takas-blok-rec end-write.    
+        write takas-blok-rec invalid rewrite takas-blok-rec end-write.
+        perform grup-dusme-iz-yaz.
+*
+*      grup-esitleme-iz-yaz: tek-gun-esitle2 bir konumun ayrilan-oda
+*      degerini grup ici baska bir konuma aktardiginda (esitleme)
+*      cagrilir; eski ve yeni degeri grpeklog.dat'a yazar. Cagiran
+*      program WORKING-STORAGE'ina "grpeklink.cpy" eklenmis olmalidir.
+ grup-esitleme-iz-yaz.
+     move son-grup-takas            to lk-gek-grup-kodu
+     move takas-blok-tarih          to lk-gek-tarih
+     move takas-blok-konum          to lk-gek-konum
+     move 0                         to lk-gek-rez-no
+     move "E"                       to lk-gek-islem-tipi
+     move w-gek-eski-ayrilan-oda    to lk-gek-eski-ayrilan-oda
+     move takas-blok-ayrilan-oda    to lk-gek-yeni-ayrilan-oda
+     move "grup ici konum esitleme" to lk-gek-aciklama
+     call "grpeklog" using grpeklog-link
+     cancel "grpeklog"
+     .
+
+*
+*      grup-dusme-iz-yaz: arez-dus2 iptal olup cikis tarihi henuz
+*      gecmemis bir rezervasyonu blogun satilan sayimindan
+*      dusurdugunde cagrilir; hangi rezervasyonun hangi grup/gun/
+*      konumdan dustugunu grpeklog.dat'a yazar.
+ grup-dusme-iz-yaz.
+     move takas-blok-kodu           to lk-gek-grup-kodu
+     move takas-blok-tarih          to lk-gek-tarih
+     move takas-blok-konum          to lk-gek-konum
+     move acast-rez-no              to lk-gek-rez-no
+     move "D"                       to lk-gek-islem-tipi
+     move takas-blok-ayrilan-oda    to lk-gek-eski-ayrilan-oda
+     move takas-blok-ayrilan-oda    to lk-gek-yeni-ayrilan-oda
+     move "rezervasyon iptal - bloktan dustu" to lk-gek-aciklama
+     call "grpeklog" using grpeklog-link
+     cancel "grpeklog"
+     .
 *
  grup-takas-al2.
      
