@@ -0,0 +1,18 @@
+*
+*      grpeklog-link: grup-esitleme denetim kaydi yazan grpeklog alt
+*      programina parametre gecisi icin. Bu kaydi WORKING-STORAGE'a
+*      ekleyen her program (grekle.cpy/grekle2.cpy'yi copy eden
+*      ekranlar), esitlemeler2/tek-gun-esitle2/arez-dus2 icindeki
+*      "perform grup-esitleme-iz-yaz" / "perform grup-dusme-iz-yaz"
+*      cagrilarindan once ilgili alanlari doldurur.
+01  grpeklog-link.
+    02  lk-gek-grup-kodu        pic 9(05).
+    02  lk-gek-tarih            pic 9(08).
+    02  lk-gek-konum            pic x(02).
+    02  lk-gek-rez-no           pic 9(08).
+    02  lk-gek-islem-tipi       pic x(01).
+    02  lk-gek-eski-ayrilan-oda pic 9(05).
+    02  lk-gek-yeni-ayrilan-oda pic 9(05).
+    02  lk-gek-aciklama         pic x(40).
+
+01  w-gek-eski-ayrilan-oda      pic 9(05).
